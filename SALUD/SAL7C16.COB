@@ -0,0 +1,150 @@
+      *=================================================================
+      * SALUD - ALERTA DE VENCIMIENTO DE LICENCIA/REGISTRO DE COLEGIO
+      * DE LOS PROFESIONALES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * ARCHIVO-PROFESIONALES (VER SAL7C11) NO GUARDA LA FECHA DE
+      * VENCIMIENTO DEL REGISTRO/LICENCIA DE COLEGIO DEL PROFESIONAL.
+      * ESTE PROGRAMA RECORRE LA NUEVA ARCHIVO-LICENCIA-PROF Y LISTA
+      * LOS PROFESIONALES ACTIVOS CUYA LICENCIA VENCE DENTRO DE LOS
+      * PROXIMOS N DIAS O YA ESTA VENCIDA, PARA GESTIONAR LA RENOVACION
+      * ANTES DE QUE QUEDEN INHABILITADOS PARA ATENDER.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C16.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-LICENCIA-PROF LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-LICPROF-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-PROF-LICP
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-PROFESIONALES LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-PROF-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS COD-PROF
+000200         ALTERNATE RECORD KEY IS DESCRIP-PROF WITH DUPLICATES
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT REPORTE-LICENCIA
+000230         ASSIGN NOM-REPLICP-W
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+
+000250 DATA DIVISION.
+000260 FILE SECTION.
+
+000270 FD  ARCHIVO-LICENCIA-PROF
+000280     LABEL RECORD STANDARD.
+000290 01  REG-LICP.
+000300     02 COD-PROF-LICP          PIC X(6).
+000310     02 NRO-COLEGIO-LICP       PIC X(15).
+000320     02 FECHA-VENCE-LICP       PIC 9(8).
+000330     02 ESTADO-LICP            PIC X.
+000340        88 LICP-ACTIVA         VALUE "A".
+000350        88 LICP-SUSPENDIDA     VALUE "S".
+
+000360 FD  ARCHIVO-PROFESIONALES
+000370     LABEL RECORD STANDARD.
+000380 01  REG-PROF.
+000390     02 COD-PROF               PIC X(6).
+000400     02 DESCRIP-PROF           PIC X(40).
+
+000410 FD  REPORTE-LICENCIA
+000420     LABEL RECORD STANDARD.
+000430 01  LIN-LICENCIA              PIC X(100).
+
+000440 WORKING-STORAGE SECTION.
+
+000450 77  NOM-LICPROF-W             PIC X(60)
+000460     VALUE "D:\progelect\DATOS\SC-LICPROF.DAT".
+000470 77  NOM-PROF-W                PIC X(60)
+000480     VALUE "D:\progelect\DATOS\SC-PROFESIO.DAT".
+000490 77  NOM-REPLICP-W             PIC X(60)
+000500     VALUE "D:\progelect\DATOS\SC-VENCELIC.TXT".
+000510 77  OTR-STAT                  PIC XX.
+000520 77  SW-FIN-LICP-W             PIC 9 VALUE 0.
+000530 77  FECHA-HOY-W               PIC 9(8).
+000540 77  FECHA-LIMITE-W            PIC 9(8).
+000550 77  DIAS-ALERTA-W             PIC 9(3).
+000560 77  DESCRIP-PROF-W            PIC X(40).
+000570 77  TOT-ALERTA-W              PIC 9(5) VALUE 0.
+
+000580 01  LIN-DETALLE-LICP.
+000590     02 COD-PROF-REP           PIC X(6).
+000600     02 FILLER                 PIC X VALUE SPACE.
+000610     02 DESCRIP-PROF-REP       PIC X(40).
+000620     02 FILLER                 PIC X VALUE SPACE.
+000630     02 NRO-COLEGIO-REP        PIC X(15).
+000640     02 FILLER                 PIC X VALUE SPACE.
+000650     02 FECHA-VENCE-REP        PIC 9(8).
+
+000660 LINKAGE SECTION.
+000670 01  DIAS-ALERTA-LNK           PIC 9(3).
+
+000680 PROCEDURE DIVISION USING DIAS-ALERTA-LNK.
+
+000690 MAINLINE.
+000700     MOVE DIAS-ALERTA-LNK TO DIAS-ALERTA-W.
+000710     PERFORM ABRIR-ARCHIVOS.
+000720     PERFORM LISTAR-VENCIMIENTOS.
+000730     PERFORM CERRAR-ARCHIVOS.
+000740     EXIT PROGRAM.
+
+000750 ABRIR-ARCHIVOS.
+000760     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000770     COMPUTE FECHA-LIMITE-W =
+000780         FUNCTION DATE-OF-INTEGER(
+000790         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) + DIAS-ALERTA-W).
+000800     OPEN INPUT ARCHIVO-LICENCIA-PROF.
+000810     OPEN INPUT ARCHIVO-PROFESIONALES.
+000820     OPEN OUTPUT REPORTE-LICENCIA.
+
+000830 LISTAR-VENCIMIENTOS.
+000840     MOVE 0 TO SW-FIN-LICP-W.
+000850     PERFORM LEER-LICENCIA.
+000860     PERFORM EVALUAR-LICENCIA UNTIL SW-FIN-LICP-W = 1.
+
+000870 LEER-LICENCIA.
+000880     READ ARCHIVO-LICENCIA-PROF NEXT
+000890          AT END MOVE 1 TO SW-FIN-LICP-W
+000900     END-READ.
+
+000910 EVALUAR-LICENCIA.
+000920     IF SW-FIN-LICP-W = 0
+000930        IF LICP-ACTIVA
+000940           AND FECHA-VENCE-LICP <= FECHA-LIMITE-W
+000950           PERFORM BUSCAR-NOMBRE-PROFESIONAL
+000960           PERFORM ESCRIBIR-LINEA-LICENCIA
+000970        END-IF
+000980     END-IF.
+000990     PERFORM LEER-LICENCIA.
+
+001000 BUSCAR-NOMBRE-PROFESIONAL.
+001010     MOVE SPACES TO DESCRIP-PROF-W.
+001020     MOVE COD-PROF-LICP TO COD-PROF.
+001030     READ ARCHIVO-PROFESIONALES
+001040          INVALID KEY CONTINUE
+001050          NOT INVALID KEY
+001060             MOVE DESCRIP-PROF TO DESCRIP-PROF-W
+001070     END-READ.
+
+001080 ESCRIBIR-LINEA-LICENCIA.
+001090     MOVE COD-PROF-LICP     TO COD-PROF-REP.
+001100     MOVE DESCRIP-PROF-W    TO DESCRIP-PROF-REP.
+001110     MOVE NRO-COLEGIO-LICP  TO NRO-COLEGIO-REP.
+001120     MOVE FECHA-VENCE-LICP  TO FECHA-VENCE-REP.
+001130     MOVE LIN-DETALLE-LICP  TO LIN-LICENCIA.
+001140     WRITE LIN-LICENCIA.
+001150     ADD 1 TO TOT-ALERTA-W.
+
+001160 CERRAR-ARCHIVOS.
+001170     CLOSE ARCHIVO-LICENCIA-PROF ARCHIVO-PROFESIONALES
+001180           REPORTE-LICENCIA.
+001190     DISPLAY "LICENCIAS POR VENCER: " TOT-ALERTA-W.
