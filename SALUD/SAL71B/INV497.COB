@@ -0,0 +1,175 @@
+      *=================================================================
+      * INVENTARIOS - LIBERACIONES PARCIALES DE ORDEN ABIERTA (BLANKET)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * ARCHIVO-ORDEN2 (VER INV496) SOLO GUARDA LA CANTIDAD TOTAL
+      * ORDENADA POR RENGLON, SIN FORMA DE SABER CUANTO SE HA ENTREGADO
+      * A LA FECHA CUANDO UNA ORDEN SE RECIBE EN VARIOS DESPACHOS
+      * PARCIALES (ORDEN ABIERTA O "BLANKET"). ESTE PROGRAMA REGISTRA
+      * CADA LIBERACION PARCIAL CONTRA EL RENGLON ORIGINAL EN
+      * ARCHIVO-LIBERA-ORD2, RECHAZANDOLA SI EXCEDE EL SALDO PENDIENTE,
+      * Y CALCULA EL SALDO POR RECIBIR (SALDO-LNK) PARA QUE LO USE
+      * QUIEN LO INVOQUE EN MODO-LIBERAR O MODO-SALDO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV497.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-ORDEN2 LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-ORDEN2-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-ORD2
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-LIBERA-ORD2 LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-LIBERA-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-LIBERA
+000200         ALTERNATE RECORD KEY IS LLAVE-ORD2-LIBERA
+000210            WITH DUPLICATES
+000220         FILE STATUS IS OTR-STAT.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  ARCHIVO-ORDEN2
+000260     LABEL RECORD STANDARD.
+000270 01  REG-ORD2.
+000280     02 LLAVE-ORD2.
+000290        03 LLAVE-ORD-D2        PIC X(10).
+000300        03 ITEM-ORD2           PIC 9(3).
+000310     02 COD-ART-ORD2           PIC X(8).
+000320     02 CANT-ORD2              PIC 9(9)V99.
+000330     02 VLR-UNIT-ORD2          PIC 9(9)V99.
+
+000340 FD  ARCHIVO-LIBERA-ORD2
+000350     LABEL RECORD STANDARD.
+000360 01  REG-LIBERA.
+000370     02 LLAVE-LIBERA.
+000380        03 LLAVE-ORD2-LIBERA.
+000390           04 LLAVE-ORD-D2-LIBERA   PIC X(10).
+000400           04 ITEM-ORD2-LIBERA      PIC 9(3).
+000410        03 SECUEN-LIBERA            PIC 9(3).
+000420     02 FECHA-LIBERA                PIC 9(8).
+000430     02 CANT-LIBERA                 PIC 9(9)V99.
+000440     02 DOCUMENTO-LIBERA            PIC X(15).
+000450     02 OPERADOR-LIBERA             PIC X(4).
+
+000460 WORKING-STORAGE SECTION.
+
+000470 77  NOM-ORDEN2-W               PIC X(60)
+000480     VALUE "D:\progelect\DATOS\SC-ORDEN2.DAT".
+000490 77  NOM-LIBERA-W               PIC X(60)
+000500     VALUE "D:\progelect\DATOS\SC-LIBEORD2.DAT".
+000510 77  OTR-STAT                   PIC XX.
+000520 77  SW-FIN-SEC-W               PIC 9 VALUE 0.
+000530 77  CANT-ORDENADA-W            PIC 9(9)V99.
+000540 77  CANT-LIBERADA-W            PIC 9(9)V99.
+000550 77  SALDO-PEND-W               PIC S9(9)V99 SIGN IS TRAILING.
+000560 77  SECUEN-W                   PIC 9(3).
+
+000570 LINKAGE SECTION.
+000580 01  MODO-LNK                   PIC X.
+000590     88 MODO-LIBERAR            VALUE "L".
+000600     88 MODO-SALDO              VALUE "S".
+000610 01  LLAVE-ORD-D2-LNK           PIC X(10).
+000620 01  ITEM-ORD2-LNK              PIC 9(3).
+000630 01  CANT-LIBERA-LNK            PIC 9(9)V99.
+000640 01  DOCUMENTO-LNK              PIC X(15).
+000650 01  OPERADOR-LNK               PIC X(4).
+000660 01  SALDO-LNK                  PIC S9(9)V99 SIGN IS TRAILING.
+000670 01  RESULT-LNK                 PIC X.
+000680     88 LIBERA-OK               VALUE "S".
+000690     88 LIBERA-NO-OK            VALUE "N".
+
+000700 PROCEDURE DIVISION USING MODO-LNK LLAVE-ORD-D2-LNK ITEM-ORD2-LNK
+000710                          CANT-LIBERA-LNK DOCUMENTO-LNK
+000720                          OPERADOR-LNK SALDO-LNK RESULT-LNK.
+
+000730 MAINLINE.
+000740     MOVE "S" TO RESULT-LNK.
+000750     PERFORM ABRIR-ARCHIVOS.
+000760     PERFORM LEER-RENGLON-ORDEN.
+000770     IF LIBERA-OK
+000780        PERFORM TOTALIZAR-LIBERADO
+000790        EVALUATE TRUE
+000800           WHEN MODO-LIBERAR
+000810              PERFORM GRABAR-LIBERACION
+000820           WHEN MODO-SALDO
+000830              CONTINUE
+000840           WHEN OTHER
+000850              MOVE "N" TO RESULT-LNK
+000860        END-EVALUATE
+000870        COMPUTE SALDO-LNK = CANT-ORDENADA-W - CANT-LIBERADA-W
+000880     END-IF.
+000890     PERFORM CERRAR-ARCHIVOS.
+000900     EXIT PROGRAM.
+
+000910 ABRIR-ARCHIVOS.
+000920     OPEN INPUT ARCHIVO-ORDEN2.
+000930     OPEN I-O ARCHIVO-LIBERA-ORD2.
+000940     IF OTR-STAT = "35"
+000950        OPEN OUTPUT ARCHIVO-LIBERA-ORD2
+000960        CLOSE ARCHIVO-LIBERA-ORD2
+000970        OPEN I-O ARCHIVO-LIBERA-ORD2
+000980     END-IF.
+
+000990 LEER-RENGLON-ORDEN.
+001000     MOVE 0 TO SALDO-LNK.
+001010     MOVE LLAVE-ORD-D2-LNK TO LLAVE-ORD-D2.
+001020     MOVE ITEM-ORD2-LNK    TO ITEM-ORD2.
+001030     READ ARCHIVO-ORDEN2
+001040          INVALID KEY MOVE "N" TO RESULT-LNK
+001050     END-READ.
+001060     MOVE CANT-ORD2 TO CANT-ORDENADA-W.
+
+001070 TOTALIZAR-LIBERADO.
+001080     MOVE 0 TO CANT-LIBERADA-W SW-FIN-SEC-W.
+001090     MOVE LLAVE-ORD-D2-LNK TO LLAVE-ORD-D2-LIBERA.
+001100     MOVE ITEM-ORD2-LNK    TO ITEM-ORD2-LIBERA.
+001110     START ARCHIVO-LIBERA-ORD2 KEY IS >= LLAVE-ORD2-LIBERA
+001120           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+001130     PERFORM ACUMULAR-LIBERACION UNTIL SW-FIN-SEC-W = 1.
+
+001140 ACUMULAR-LIBERACION.
+001150     READ ARCHIVO-LIBERA-ORD2 NEXT
+001160          AT END MOVE 1 TO SW-FIN-SEC-W
+001170     END-READ.
+001180     IF SW-FIN-SEC-W = 0
+001190        IF LLAVE-ORD-D2-LIBERA NOT = LLAVE-ORD-D2-LNK
+001200           OR ITEM-ORD2-LIBERA NOT = ITEM-ORD2-LNK
+001210           MOVE 1 TO SW-FIN-SEC-W
+001220        ELSE
+001230           ADD CANT-LIBERA TO CANT-LIBERADA-W
+001240           MOVE SECUEN-LIBERA TO SECUEN-W
+001250        END-IF
+001260     END-IF.
+
+001270 GRABAR-LIBERACION.
+001280     COMPUTE SALDO-PEND-W = CANT-ORDENADA-W - CANT-LIBERADA-W.
+001290     IF CANT-LIBERA-LNK > SALDO-PEND-W
+001300        MOVE "N" TO RESULT-LNK
+001310     ELSE
+001320        ADD 1 TO SECUEN-W
+001330        MOVE LLAVE-ORD-D2-LNK   TO LLAVE-ORD-D2-LIBERA
+001340        MOVE ITEM-ORD2-LNK      TO ITEM-ORD2-LIBERA
+001350        MOVE SECUEN-W           TO SECUEN-LIBERA
+001360        MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-LIBERA
+001370        MOVE CANT-LIBERA-LNK    TO CANT-LIBERA
+001380        MOVE DOCUMENTO-LNK      TO DOCUMENTO-LIBERA
+001390        MOVE OPERADOR-LNK       TO OPERADOR-LIBERA
+001400        WRITE REG-LIBERA INVALID KEY MOVE "N" TO RESULT-LNK
+001410             END-WRITE
+001420        IF LIBERA-OK
+001430           ADD CANT-LIBERA-LNK TO CANT-LIBERADA-W
+001440        END-IF
+001450     END-IF.
+
+001460 CERRAR-ARCHIVOS.
+001470     CLOSE ARCHIVO-ORDEN2 ARCHIVO-LIBERA-ORD2.
