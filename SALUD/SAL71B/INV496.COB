@@ -0,0 +1,196 @@
+      *=================================================================
+      * INVENTARIOS - CONCILIACION DE TRES VIAS ORDEN/RECIBO/FACTURA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PARA CADA RENGLON DE UNA ORDEN DE COMPRA (ARCHIVO-ORDEN2)
+      * SUMA LO REALMENTE RECIBIDO Y FACTURADO EN MOVIMIENTO-INVENT
+      * (LIGADO POR LLAVE-DOC-CTL-INV A LA ORDEN) Y LO COMPARA CONTRA
+      * LO ORDENADO, PARA QUE COMPRAS DETECTE DIFERENCIAS DE CANTIDAD
+      * O DE VALOR ANTES DE CONTABILIZAR LA FACTURA DEL PROVEEDOR.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV496.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-ORDEN2 LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-ORDEN2-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-ORD2
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT MOVIMIENTO-INVENT LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-INV-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-INV
+000200         ALTERNATE RECORD KEY IS COD-ART-INV WITH DUPLICATES
+000210         ALTERNATE RECORD KEY IS NIT-INV WITH DUPLICATES
+000220         ALTERNATE RECORD KEY IS FECHA-INV WITH DUPLICATES
+000230         ALTERNATE RECORD KEY IS LLAVE-DOC-CTL-INV
+000240            WITH DUPLICATES
+000250         FILE STATUS IS OTR-STAT.
+
+000260     SELECT REPORTE-3VIAS
+000270         ASSIGN NOM-REP3V-W
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+
+000310 FD  ARCHIVO-ORDEN2
+000320     LABEL RECORD STANDARD.
+000330 01  REG-ORD2.
+000340     02 LLAVE-ORD2.
+000350        03 LLAVE-ORD-D2        PIC X(10).
+000360        03 ITEM-ORD2           PIC 9(3).
+000370     02 COD-ART-ORD2           PIC X(8).
+000380     02 CANT-ORD2              PIC 9(9)V99.
+000390     02 VLR-UNIT-ORD2          PIC 9(9)V99.
+
+000400 FD  MOVIMIENTO-INVENT
+000410     LABEL RECORD STANDARD.
+000420 01  REG-INV.
+000430     02 LLAVE-INV.
+000440        03 COMP-INV            PIC 9(5).
+000450        03 SECU-INV            PIC 9(7).
+000460     02 COD-ART-INV            PIC X(8).
+000470     02 NIT-INV                PIC X(12).
+000480     02 FECHA-INV              PIC 9(8).
+000490     02 LLAVE-DOC-CTL-INV      PIC X(10).
+000491     02 TIPO-MOV-INV           PIC X.
+000492        88 MOV-ENTRADA         VALUE "E".
+000493        88 MOV-SALIDA          VALUE "S".
+000500     02 CANT-INV               PIC 9(9)V99.
+000510     02 VLR-FACT-INV           PIC 9(9)V99.
+000520     02 NUM-FACT-INV           PIC X(15).
+000521     02 COD-DIV-INV            PIC XX.
+000522     02 COD-COSTO-INV          PIC X(4).
+
+000530 FD  REPORTE-3VIAS
+000540     LABEL RECORD STANDARD.
+000550 01  LIN-3VIAS                 PIC X(130).
+
+000560 WORKING-STORAGE SECTION.
+
+000570 77  NOM-ORDEN2-W               PIC X(60)
+000580     VALUE "D:\progelect\DATOS\SC-ORDEN2.DAT".
+000590 77  NOM-INV-W                  PIC X(60)
+000600     VALUE "D:\progelect\DATOS\SC-MOVINV.DAT".
+000610 77  NOM-REP3V-W                PIC X(60)
+000620     VALUE "D:\progelect\DATOS\SC-3VIASOC.TXT".
+000630 77  OTR-STAT                   PIC XX.
+000640 77  SW-FIN-ORD2-W              PIC 9 VALUE 0.
+000650 77  SW-FIN-INV-W               PIC 9 VALUE 0.
+000660 77  CANT-RECIB-W               PIC 9(9)V99.
+000670 77  VLR-FACT-TOT-W             PIC 9(9)V99.
+000680 77  VLR-ORD-TOT-W              PIC 9(9)V99.
+000690 77  DIF-CANT-W                 PIC S9(9)V99 SIGN IS TRAILING.
+000700 77  DIF-VLR-W                  PIC S9(9)V99 SIGN IS TRAILING.
+000710 77  TOT-DIF-W                  PIC 9(5) VALUE 0.
+
+000720 01  LIN-DETALLE.
+000730     02 LLAVE-ORD-D2-REP        PIC X(10).
+000740     02 FILLER                  PIC X VALUE SPACE.
+000750     02 COD-ART-REP             PIC X(8).
+000760     02 FILLER                  PIC X VALUE SPACE.
+000770     02 CANT-ORD-REP            PIC ZZZZZZZZ9.99.
+000780     02 FILLER                  PIC X VALUE SPACE.
+000790     02 CANT-RECIB-REP          PIC ZZZZZZZZ9.99.
+000800     02 FILLER                  PIC X VALUE SPACE.
+000810     02 VLR-ORD-REP             PIC ZZZZZZZZ9.99.
+000820     02 FILLER                  PIC X VALUE SPACE.
+000830     02 VLR-FACT-REP            PIC ZZZZZZZZ9.99.
+000840     02 FILLER                  PIC X VALUE SPACE.
+000850     02 MARCA-REP               PIC X(12).
+
+000860 LINKAGE SECTION.
+000870 01  LLAVE-ORD-LNK              PIC X(10).
+
+000880 PROCEDURE DIVISION USING LLAVE-ORD-LNK.
+
+000890 MAINLINE.
+000900     PERFORM ABRIR-ARCHIVOS.
+000910     PERFORM CONCILIAR-ORDEN.
+000920     PERFORM CERRAR-ARCHIVOS.
+000930     EXIT PROGRAM.
+
+000940 ABRIR-ARCHIVOS.
+000950     OPEN INPUT ARCHIVO-ORDEN2.
+000960     OPEN INPUT MOVIMIENTO-INVENT.
+000970     OPEN OUTPUT REPORTE-3VIAS.
+
+000980 CONCILIAR-ORDEN.
+000990     MOVE 0 TO SW-FIN-ORD2-W.
+001000     MOVE LLAVE-ORD-LNK TO LLAVE-ORD-D2.
+001010     MOVE 0 TO ITEM-ORD2.
+001020     START ARCHIVO-ORDEN2 KEY IS >= LLAVE-ORD2
+001030           INVALID KEY MOVE 1 TO SW-FIN-ORD2-W.
+001040     PERFORM LEER-ORD2.
+001050     PERFORM EVALUAR-RENGLON UNTIL SW-FIN-ORD2-W = 1.
+
+001060 LEER-ORD2.
+001070     READ ARCHIVO-ORDEN2 NEXT
+001080          AT END MOVE 1 TO SW-FIN-ORD2-W
+001090     END-READ.
+
+001100 EVALUAR-RENGLON.
+001110     IF LLAVE-ORD-D2 NOT = LLAVE-ORD-LNK
+001120        MOVE 1 TO SW-FIN-ORD2-W
+001130     ELSE
+001140        PERFORM TOTALIZAR-RECIBOS-RENGLON
+001150        PERFORM ESCRIBIR-LINEA-3VIAS
+001160        PERFORM LEER-ORD2
+001170     END-IF.
+
+001180 TOTALIZAR-RECIBOS-RENGLON.
+001190     MOVE 0 TO CANT-RECIB-W VLR-FACT-TOT-W SW-FIN-INV-W.
+001200     MOVE LLAVE-ORD-LNK TO LLAVE-DOC-CTL-INV.
+001210     START MOVIMIENTO-INVENT KEY IS >= LLAVE-DOC-CTL-INV
+001220           INVALID KEY MOVE 1 TO SW-FIN-INV-W.
+001230     PERFORM LEER-INV.
+001240     PERFORM ACUMULAR-RECIBO UNTIL SW-FIN-INV-W = 1.
+
+001250 LEER-INV.
+001260     READ MOVIMIENTO-INVENT NEXT
+001270          AT END MOVE 1 TO SW-FIN-INV-W
+001280     END-READ.
+
+001290 ACUMULAR-RECIBO.
+001300     IF LLAVE-DOC-CTL-INV NOT = LLAVE-ORD-LNK
+001310        MOVE 1 TO SW-FIN-INV-W
+001320     ELSE
+001330        IF COD-ART-INV = COD-ART-ORD2
+001340           ADD CANT-INV     TO CANT-RECIB-W
+001350           ADD VLR-FACT-INV TO VLR-FACT-TOT-W
+001360        END-IF
+001370        PERFORM LEER-INV
+001380     END-IF.
+
+001390 ESCRIBIR-LINEA-3VIAS.
+001400     COMPUTE VLR-ORD-TOT-W = CANT-ORD2 * VLR-UNIT-ORD2.
+001410     COMPUTE DIF-CANT-W = CANT-RECIB-W - CANT-ORD2.
+001420     COMPUTE DIF-VLR-W  = VLR-FACT-TOT-W - VLR-ORD-TOT-W.
+001430     MOVE LLAVE-ORD-D2   TO LLAVE-ORD-D2-REP.
+001440     MOVE COD-ART-ORD2   TO COD-ART-REP.
+001450     MOVE CANT-ORD2      TO CANT-ORD-REP.
+001460     MOVE CANT-RECIB-W   TO CANT-RECIB-REP.
+001470     MOVE VLR-ORD-TOT-W  TO VLR-ORD-REP.
+001480     MOVE VLR-FACT-TOT-W TO VLR-FACT-REP.
+001490     IF DIF-CANT-W = 0 AND DIF-VLR-W = 0
+001500        MOVE "CUADRA"      TO MARCA-REP
+001510        ADD 0 TO TOT-DIF-W
+001520     ELSE
+001530        MOVE "** REVISAR"  TO MARCA-REP
+001540        ADD 1 TO TOT-DIF-W
+001550     END-IF.
+001560     MOVE LIN-DETALLE    TO LIN-3VIAS.
+001570     WRITE LIN-3VIAS.
+
+001580 CERRAR-ARCHIVOS.
+001590     CLOSE ARCHIVO-ORDEN2 MOVIMIENTO-INVENT REPORTE-3VIAS.
+001600     DISPLAY "RENGLONES CON DIFERENCIA: " TOT-DIF-W.
