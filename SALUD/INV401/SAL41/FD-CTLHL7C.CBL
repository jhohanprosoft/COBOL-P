@@ -0,0 +1,39 @@
+      *=================================================================
+      * SALUD - LAYOUT COMPARTIDO DE ARCHIVO-CTL-HL7C (SC-CTLHL7C.DAT)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION. SE UNIFICA EN UN SOLO
+      *         COPY EL REGISTRO DE CONTROL QUE ANTES DECLARABAN POR
+      *         SEPARADO SER210A-01, HL7003 Y HL7004, PARA QUE LOS TRES
+      *         ESCRIBAN/LEAN SIEMPRE LOS MISMOS BYTES. INCLUYE LA
+      *         LLAVE DEL RESULTADO DE EXAMEN QUE ORIGINA CADA MENSAJE
+      *         ORU (PARA QUE HL7003 NO REENVIE TODO EL HISTORICO DEL
+      *         PACIENTE) Y LOS CAMPOS DE ACUSE/REINTENTO DE HL7004.
+      *=================================================================
+000170 FD  ARCHIVO-CTL-HL7C
+000180     LABEL RECORD STANDARD.
+000190 01  REG-HL7C.
+000200     02 LLAVE-HL7C.
+000210        03 LOTE-HL7C              PIC XX.
+000220        03 CL-HL7C                PIC 9.
+000230        03 NRO-HL7C               PIC 9(6).
+000240        03 ITEM-HL7C              PIC 9(2).
+000250        03 TIPO-MSG-HL7C          PIC X(4).
+000260     02 ESTADO-HL7C                PIC 9.
+000270     02 F-COMPR-HL7C               PIC 9(8).
+000280     02 F-ENVIO-HL7C               PIC 9(8).
+000290     02 F-RECEP-HL7C               PIC 9(8).
+000300     02 NOMBRE-MSG-HL7C            PIC X(50).
+000310     02 COD-PACI-HL7C              PIC X(15).
+000312     02 LLAVE-RESULT-ORU-HL7C.
+000313        03 LLAVE-MACROEVOL-HL7C    PIC X(7).
+000314        03 FECHA-RESULT-HL7C       PIC 9(8).
+000315        03 SECU-CAMPO-HL7C         PIC 9(3).
+000320     02 ESTADO-ACK-HL7C            PIC X.
+000330        88 ACK-PENDIENTE           VALUE "P".
+000340        88 ACK-POSITIVO            VALUE "A".
+000350        88 ACK-NEGATIVO            VALUE "N".
+000360        88 ACK-AGOTADO             VALUE "X".
+000370     02 FECHA-ACK-HL7C             PIC 9(8).
+000380     02 HORA-ACK-HL7C              PIC 9(6).
+000390     02 NRO-REINTENTO-HL7C         PIC 9(2).
+000400     02 FECHA-ULT-REINT-HL7C       PIC 9(8).
+000410     02 MSG-NAK-HL7C               PIC X(60).
