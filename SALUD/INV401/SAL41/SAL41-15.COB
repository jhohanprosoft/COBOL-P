@@ -1,5 +1,10 @@
 004820*=================================================================
 004830* GUARDAR FACTURA SAL41 SALUD.
+004821* PO -> 09/08/2026 PABLO OLGUIN - SE LEE EL CHECKPOINT (MODO "L")
+004822*         DE SAL41-01 AL ABRIR LOS ARCHIVOS PARA QUE, SI EL MISMO
+004823*         LOTE SE VUELVE A SUBIR TRAS UNA CAIDA A MITAD DE CAMINO,
+004824*         LAS FACTURAS YA CONFIRMADAS EN LA CORRIDA ANTERIOR NO SE
+004825*         REPROCESEN.
 004840*=================================================================
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
@@ -354,6 +359,18 @@
        77 NOM-SAL-W                     PIC X(70).
        77 NOM-TXT-W                     PIC X(70).
        77 SW                            PIC 9(3).
+
+       77 MODO-CKP-SAL41-W              PIC X.
+          88 CKP-LEER-SAL41             VALUE "L".
+          88 CKP-GRABAR-SAL41           VALUE "G".
+       77 COD-PROCESO-SAL41-W           PIC X(10) VALUE "SAL41".
+       77 FECHA-LOTE-SAL41-W            PIC 9(8)  VALUE 0.
+       77 COD-LOTE-SAL41-W              PIC XX    VALUE SPACES.
+       77 ULT-FACT-SAL41-W              PIC 9(9)  VALUE 0.
+       77 FECHA-LOTE-CKP-LEIDO-W        PIC 9(8)  VALUE 0.
+       77 COD-LOTE-CKP-LEIDO-W          PIC XX    VALUE SPACES.
+       77 ULT-FACT-CKP-LEIDO-W          PIC 9(9)  VALUE 0.
+       77 NRO-NUMER-W                   PIC 9(9)  VALUE 0.
        
        01 DATOS-ENVIO.                  
           02 SW-INVALID-ENV             PIC XX.
@@ -529,6 +546,13 @@
            OPEN INPUT FACTURA-SERVICIOS
                       ARCHIVO-TXT.
 
+           MOVE "L" TO MODO-CKP-SAL41-W
+           CALL "SAL41-01" USING COD-PROCESO-SAL41-W
+                                 FECHA-LOTE-CKP-LEIDO-W
+                                 COD-LOTE-CKP-LEIDO-W
+                                 ULT-FACT-CKP-LEIDO-W
+                                 MODO-CKP-SAL41-W
+
            MOVE 1 TO SW.
 
        LEER-TXT.
@@ -544,9 +568,20 @@
            GO TO LEER-TXT.
 
        LEER-ARCHIVO.
+           MOVE NRO-W TO NRO-NUMER-W.
+
+           IF FECHA-W = FECHA-LOTE-CKP-LEIDO-W
+              AND SUC-W = COD-LOTE-CKP-LEIDO-W
+              AND NRO-NUMER-W <= ULT-FACT-CKP-LEIDO-W
+              MOVE "02" TO SW-INVALID-ENV
+              MOVE NRO-W TO NRO-FACT-ENV
+              MOVE NRO-W TO NRO-ENV
+              GO TO CERRAR-ARCHIVOS
+           END-IF.
+
            MOVE LLAVE-W   TO LLAVE-FACT
            READ FACTURA-SERVICIOS WITH NO LOCK
-                INVALID KEY 
+                INVALID KEY
                   MOVE "01" TO SW-INVALID-ENV
                   CLOSE FACTURA-SERVICIOS
                   OPEN I-O FACTURA-SERVICIOS
@@ -556,7 +591,17 @@
                 NOT INVALID KEY
                   MOVE "00" TO SW-INVALID-ENV
            END-READ.
-           
+
+           MOVE FECHA-W      TO FECHA-LOTE-SAL41-W
+           MOVE SUC-W        TO COD-LOTE-SAL41-W
+           MOVE NRO-W        TO ULT-FACT-SAL41-W
+           MOVE "G"          TO MODO-CKP-SAL41-W
+           CALL "SAL41-01" USING COD-PROCESO-SAL41-W
+                                 FECHA-LOTE-SAL41-W
+                                 COD-LOTE-SAL41-W
+                                 ULT-FACT-SAL41-W
+                                 MODO-CKP-SAL41-W
+
            MOVE NRO-FACT     TO NRO-FACT-ENV
            MOVE NRO-W        TO NRO-ENV.
            
