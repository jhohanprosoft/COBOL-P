@@ -0,0 +1,111 @@
+      *=================================================================
+      * SALUD - CHECKPOINT DE REINICIO CADENA INV401/SAL41
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * MANTIENE EL PUNTO DE CONTROL (ULTIMO LOTE/COD-FACTURA
+      * PROCESADO) DE LA CADENA NOCTURNA DE DESCARGUE DE INVENTARIO,
+      * TARIFICACION CUPS Y CONTABILIZACION DE FACTURAS, PARA QUE SI
+      * EL PROCESO SE CAE A MITAD DE CAMINO PUEDA REINICIAR DESDE LA
+      * ULTIMA FACTURA CONFIRMADA EN LUGAR DE REPROCESAR TODO EL LOTE.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL41-01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CHECKPOINT LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CHECKPT-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-PROCESO-CKP
+000140         FILE STATUS IS OTR-STAT.
+
+000150 DATA DIVISION.
+000160 FILE SECTION.
+
+000170 FD  ARCHIVO-CHECKPOINT
+000180     LABEL RECORD STANDARD.
+000190 01  REG-CKP.
+000200     02 COD-PROCESO-CKP         PIC X(10).
+000210     02 FECHA-LOTE-CKP          PIC 9(8).
+000220     02 COD-LOTE-CKP            PIC XX.
+000230     02 ULT-COD-FACTURA-CKP     PIC 9(9).
+000240     02 ESTADO-CKP              PIC X.
+000250        88 CORRIENDO-CKP        VALUE "C".
+000260        88 TERMINADO-CKP        VALUE "T".
+000270     02 FECHA-ACTUALIZA-CKP     PIC 9(8).
+000280     02 HORA-ACTUALIZA-CKP      PIC 9(6).
+
+000290 WORKING-STORAGE SECTION.
+
+000300 77  NOM-CHECKPT-LNK            PIC X(50)
+000310     VALUE "D:\progelect\DATOS\SC-CKPINV401.DAT".
+000320 77  OTR-STAT                   PIC XX.
+
+000330 LINKAGE SECTION.
+000340 01  COD-PROCESO-LNK            PIC X(10).
+000350 01  FECHA-LOTE-LNK             PIC 9(8).
+000360 01  COD-LOTE-LNK               PIC XX.
+000370 01  ULT-COD-FACTURA-LNK        PIC 9(9).
+000380 01  MODO-LNK                   PIC X.
+000390     88 MODO-LEER               VALUE "L".
+000400     88 MODO-GRABAR             VALUE "G".
+000410     88 MODO-TERMINAR           VALUE "F".
+
+000420 PROCEDURE DIVISION USING COD-PROCESO-LNK FECHA-LOTE-LNK
+000430                          COD-LOTE-LNK ULT-COD-FACTURA-LNK
+000440                          MODO-LNK.
+
+000450 MAINLINE.
+000460     OPEN I-O ARCHIVO-CHECKPOINT.
+000470     IF OTR-STAT = "35"
+000480        OPEN OUTPUT ARCHIVO-CHECKPOINT
+000490        CLOSE ARCHIVO-CHECKPOINT
+000500        OPEN I-O ARCHIVO-CHECKPOINT
+000510     END-IF.
+
+000520     EVALUATE TRUE
+000530        WHEN MODO-LEER     PERFORM LEER-CHECKPOINT
+000540        WHEN MODO-GRABAR   PERFORM GRABAR-CHECKPOINT
+000550        WHEN MODO-TERMINAR PERFORM TERMINAR-CHECKPOINT
+000560     END-EVALUATE.
+
+000570     CLOSE ARCHIVO-CHECKPOINT.
+000580     EXIT PROGRAM.
+
+000590 LEER-CHECKPOINT.
+000600     MOVE COD-PROCESO-LNK TO COD-PROCESO-CKP.
+000610     READ ARCHIVO-CHECKPOINT
+000620          INVALID KEY INITIALIZE REG-CKP
+000630                      MOVE COD-PROCESO-LNK TO COD-PROCESO-CKP
+000640     END-READ.
+000650     MOVE FECHA-LOTE-CKP      TO FECHA-LOTE-LNK.
+000660     MOVE COD-LOTE-CKP        TO COD-LOTE-LNK.
+000670     MOVE ULT-COD-FACTURA-CKP TO ULT-COD-FACTURA-LNK.
+
+000680 GRABAR-CHECKPOINT.
+000690     MOVE COD-PROCESO-LNK     TO COD-PROCESO-CKP.
+000700     MOVE FECHA-LOTE-LNK      TO FECHA-LOTE-CKP.
+000710     MOVE COD-LOTE-LNK        TO COD-LOTE-CKP.
+000720     MOVE ULT-COD-FACTURA-LNK TO ULT-COD-FACTURA-CKP.
+000730     MOVE "C"                 TO ESTADO-CKP.
+000740     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ACTUALIZA-CKP.
+000750     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-ACTUALIZA-CKP.
+000760     REWRITE REG-CKP INVALID KEY WRITE REG-CKP END-WRITE
+000770     END-REWRITE.
+
+000780 TERMINAR-CHECKPOINT.
+000790     MOVE COD-PROCESO-LNK     TO COD-PROCESO-CKP.
+000800     READ ARCHIVO-CHECKPOINT
+000810          INVALID KEY GO TO FIN-TERMINAR
+000820     END-READ.
+000830     MOVE "T" TO ESTADO-CKP.
+000840     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ACTUALIZA-CKP.
+000850     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-ACTUALIZA-CKP.
+000860     REWRITE REG-CKP.
+
+000870 FIN-TERMINAR.
+000880     CONTINUE.
