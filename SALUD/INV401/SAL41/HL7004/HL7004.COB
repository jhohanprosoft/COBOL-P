@@ -0,0 +1,142 @@
+      *=================================================================
+      * CONTROL DE ACUSES (ACK/NAK) Y REINTENTOS DEL CANAL HL7
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * HL7000 MARCA ARCHIVO-CTL-HL7C COMO ENVIADO (ESTADO-HL7C = 1)
+      * PERO NADA REGISTRA EL ACK/NAK QUE RESPONDE EL SISTEMA RECEPTOR.
+      * ESTE PROGRAMA EXTIENDE EL REGISTRO DE CONTROL CON EL ESTADO DEL
+      * ACUSE (MODO "A", INVOCADO CUANDO LLEGA LA RESPUESTA) Y CON UN
+      * LOTE DE REINTENTO (MODO "R") QUE VUELVE A DEJAR PENDIENTE DE
+      * ENVIO (ESTADO-HL7C = 0) CUALQUIER MENSAJE CUYO ACK NUNCA LLEGO
+      * O LLEGO NEGATIVO, PARA QUE HL7000/HL7001/HL7002/HL7003 LO
+      * RETOMEN EN LA SIGUIENTE CORRIDA, HASTA UN MAXIMO DE REINTENTOS.
+      * PO -> 09/08/2026 PABLO OLGUIN - REG-HL7C PASA A UN COPY UNICO
+      *         (FD-CTLHL7C.CBL) COMPARTIDO CON SER210A-01 Y HL7003,
+      *         PARA QUE LOS TRES PROGRAMAS LEAN/ESCRIBAN LOS MISMOS
+      *         BYTES DE ARCHIVO-CTL-HL7C.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HL7004.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CTL-HL7C LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-CTL-HL7C-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS LLAVE-HL7C
+000140            FILE STATUS  IS OTR-STAT.
+
+000150 DATA DIVISION.
+000160 FILE SECTION.
+
+000170 COPY "..\FD-CTLHL7C.CBL".
+
+000420 WORKING-STORAGE SECTION.
+
+000430 77  NOM-CTL-HL7C-W              PIC X(50)
+000440     VALUE "D:\progelect\DATOS\SC-CTLHL7C.DAT".
+000450 77  OTR-STAT                    PIC XX.
+000460 77  SW-FIN-CTL-W                PIC 9 VALUE 0.
+000470 77  MAX-REINTENTOS-W            PIC 9(2) VALUE 05.
+000480 77  TOTAL-AGOTADOS-W            PIC 9(5) VALUE 0.
+
+000490 LINKAGE SECTION.
+000500 01  MODO-LNK                    PIC X.
+000510     88 MODO-REGISTRAR-ACK       VALUE "A".
+000520     88 MODO-EJECUTAR-REINTENTO  VALUE "R".
+000530 01  LLAVE-MSG-LNK.
+000540     02 LOTE-MSG-LNK             PIC XX.
+000550     02 CL-MSG-LNK               PIC 9.
+000560     02 NRO-MSG-LNK              PIC 9(6).
+000570     02 ITEM-MSG-LNK             PIC 9(2).
+000580     02 TIPO-MSG-LNK             PIC X(4).
+000590 01  TIPO-ACK-LNK                PIC X.
+000600     88 ACK-LNK-POSITIVO         VALUE "A".
+000610     88 ACK-LNK-NEGATIVO         VALUE "N".
+000620 01  MSG-NAK-LNK                 PIC X(60).
+000630 01  FECHA-PROCESO-LNK           PIC 9(8).
+000640 01  TOTAL-REINTENTOS-LNK        PIC 9(5).
+000650 01  RESULT-LNK                  PIC X.
+000660     88 HL7004-OK                VALUE "S".
+000670     88 HL7004-NO-OK             VALUE "N".
+
+000680 PROCEDURE DIVISION USING MODO-LNK LLAVE-MSG-LNK TIPO-ACK-LNK
+000690                          MSG-NAK-LNK FECHA-PROCESO-LNK
+000700                          TOTAL-REINTENTOS-LNK RESULT-LNK.
+
+000710 MAINLINE.
+000720     MOVE "S" TO RESULT-LNK.
+000730     MOVE 0   TO TOTAL-REINTENTOS-LNK.
+000740     OPEN I-O ARCHIVO-CTL-HL7C.
+000750     EVALUATE TRUE
+000760        WHEN MODO-REGISTRAR-ACK
+000770           PERFORM REGISTRAR-ACK
+000780        WHEN MODO-EJECUTAR-REINTENTO
+000790           PERFORM EJECUTAR-LOTE-REINTENTO
+000800        WHEN OTHER
+000810           MOVE "N" TO RESULT-LNK
+000820     END-EVALUATE.
+000830     CLOSE ARCHIVO-CTL-HL7C.
+000840     EXIT PROGRAM.
+
+000850 REGISTRAR-ACK.
+000860     MOVE LOTE-MSG-LNK TO LOTE-HL7C.
+000870     MOVE CL-MSG-LNK   TO CL-HL7C.
+000880     MOVE NRO-MSG-LNK  TO NRO-HL7C.
+000890     MOVE ITEM-MSG-LNK TO ITEM-HL7C.
+000900     MOVE TIPO-MSG-LNK TO TIPO-MSG-HL7C.
+000910     READ ARCHIVO-CTL-HL7C
+000920          INVALID KEY MOVE "N" TO RESULT-LNK
+000930     END-READ.
+000940     IF HL7004-OK
+000950        MOVE TIPO-ACK-LNK TO ESTADO-ACK-HL7C
+000960        MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ACK-HL7C
+000970        MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-ACK-HL7C
+000980        IF ACK-LNK-NEGATIVO
+000990           MOVE MSG-NAK-LNK TO MSG-NAK-HL7C
+001000        ELSE
+001010           MOVE 2 TO ESTADO-HL7C
+001020           MOVE FECHA-ACK-HL7C TO F-RECEP-HL7C
+001030        END-IF
+001040        REWRITE REG-HL7C INVALID KEY MOVE "N" TO RESULT-LNK
+001050             END-REWRITE
+001060     END-IF.
+
+001070 EJECUTAR-LOTE-REINTENTO.
+001080     MOVE 0 TO SW-FIN-CTL-W TOTAL-AGOTADOS-W.
+001090     PERFORM LEER-CTL-SEC.
+001100     PERFORM EVALUAR-CTL UNTIL SW-FIN-CTL-W = 1.
+
+001110 LEER-CTL-SEC.
+001120     READ ARCHIVO-CTL-HL7C NEXT
+001130          AT END MOVE 1 TO SW-FIN-CTL-W
+001140     END-READ.
+
+001150 EVALUAR-CTL.
+001160     IF SW-FIN-CTL-W = 0
+001170        IF ESTADO-HL7C = 1
+001180           AND (ACK-NEGATIVO OR
+001190               (ACK-PENDIENTE AND
+001191                F-ENVIO-HL7C < FECHA-PROCESO-LNK))
+001200           PERFORM REQUEUE-O-AGOTAR
+001210        END-IF
+001220        PERFORM LEER-CTL-SEC
+001230     END-IF.
+
+001240 REQUEUE-O-AGOTAR.
+001250     IF NRO-REINTENTO-HL7C < MAX-REINTENTOS-W
+001260        ADD 1 TO NRO-REINTENTO-HL7C
+001270        MOVE FECHA-PROCESO-LNK TO FECHA-ULT-REINT-HL7C
+001280        MOVE "P" TO ESTADO-ACK-HL7C
+001290        MOVE 0   TO ESTADO-HL7C
+001300        ADD 1 TO TOTAL-REINTENTOS-LNK
+001310     ELSE
+001320        MOVE "X" TO ESTADO-ACK-HL7C
+001330        ADD 1 TO TOTAL-AGOTADOS-W
+001340     END-IF.
+001350     REWRITE REG-HL7C INVALID KEY MOVE "N" TO RESULT-LNK
+001360          END-REWRITE.
