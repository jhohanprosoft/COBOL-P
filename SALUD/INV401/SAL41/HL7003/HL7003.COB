@@ -0,0 +1,256 @@
+      *=================================================================
+      * GENERA ARCHIVO PLANO ORU PARA HL7 ORU^R01 VERSION 2.4
+      * RESULTADOS DE LABORATORIO/DIAGNOSTICO YA REGISTRADOS EN
+      * ARCHIVO-RESULT-EXAMEN, TOMANDO COMO DISPARADOR EL MISMO
+      * ARCHIVO-CTL-HL7C QUE USAN HL7000/HL7001/HL7002 PARA ADT/ORM.
+      * PO -> 09/08/2026 PABLO OLGUIN - SE REEMPLAZA LA LECTURA DE LA
+      *         EVOLUCION-DETALLADA (QUE NINGUN PROGRAMA GRABABA) POR
+      *         ARCHIVO-RESULT-EXAMEN/ARCHIVO-PROTO-CAMPO, QUE SON LOS
+      *         ARCHIVOS REALES DONDE SER210A-01 GRABA CADA RESULTADO
+      *         DE EXAMEN. SER210A-01 DEJA AHI EL MENSAJE ORU PENDIENTE
+      *         (TIPO-MSG-HL7C "ORU ", ESTADO-HL7C 0) Y ESTE PROGRAMA
+      *         LO MARCA ENVIADO (ESTADO-HL7C 1) AL GENERAR LA LINEA.
+      * PO -> 09/08/2026 PABLO OLGUIN - ANTES DE GENERAR LOS MENSAJES
+      *         SE INVOCA HL7004 EN MODO "R" PARA REENCOLAR (ESTADO-
+      *         HL7C = 0) CUALQUIER MENSAJE CUYO ACUSE NUNCA LLEGO,
+      *         PARA QUE ESTA MISMA CORRIDA LO VUELVA A TOMAR.
+      * PO -> 09/08/2026 PABLO OLGUIN - REG-HL7C PASA A UN COPY UNICO
+      *         (FD-CTLHL7C.CBL) COMPARTIDO CON SER210A-01 Y HL7004.
+      *         BUSCAR-RESULTADO YA NO RECORRE TODO EL HISTORICO DEL
+      *         PACIENTE: CADA REG-HL7C "ORU " GUARDA LA LLAVE EXACTA
+      *         DEL RESULTADO QUE LO ORIGINO (LLAVE-MACROEVOL-HL7C +
+      *         FECHA-RESULT-HL7C + SECU-CAMPO-HL7C) Y SE LEE SOLO ESE
+      *         REGISTRO DE ARCHIVO-RESULT-EXAMEN.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HL7003.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CTL-HL7C LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-CTL-HL7C-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS LLAVE-HL7C
+000140            FILE STATUS  IS OTR-STAT.
+
+000150     SELECT ARCHIVO-RESULT-EXAMEN LOCK MODE IS AUTOMATIC
+000160            ASSIGN NOM-RESEXA-W
+000170            ORGANIZATION IS INDEXED
+000180            ACCESS MODE  IS DYNAMIC
+000190            RECORD KEY   IS LLAVE-RESULT-EXAMEN
+000200            ALTERNATE RECORD KEY IS ID-PACIENTE-RE
+000210               WITH DUPLICATES
+000220            FILE STATUS  IS OTR-STAT.
+
+000221     SELECT ARCHIVO-PROTO-CAMPO LOCK MODE IS AUTOMATIC
+000222            ASSIGN NOM-PROCAM-W
+000223            ORGANIZATION IS INDEXED
+000224            ACCESS MODE  IS DYNAMIC
+000225            RECORD KEY   IS LLAVE-PROTO-CAMPO
+000226            FILE STATUS  IS OTR-STAT.
+
+000230     SELECT ARCHIVO-SALIDA
+000240            ASSIGN RANDOM NOM-SALIDA-W
+000250            ORGANIZATION IS LINE SEQUENTIAL
+000260            ACCESS MODE  IS SEQUENTIAL.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+
+000290 COPY "..\FD-CTLHL7C.CBL".
+
+000440 FD  ARCHIVO-RESULT-EXAMEN
+000450     LABEL RECORD STANDARD.
+000460 01  REG-RESULT-EXAMEN.
+000470     02 LLAVE-RESULT-EXAMEN.
+000480        03 LLAVE-MACROEVOL-RE   PIC X(7).
+000490        03 ID-PACIENTE-RE       PIC X(15).
+000500        03 FECHA-RE             PIC 9(8).
+000510        03 SECU-CAMPO-RE        PIC 9(3).
+000520     02 VALOR-RESULT-RE         PIC S9(7)V99 SIGN IS TRAILING.
+000530     02 FUERA-RANGO-RE          PIC X.
+000540        88 RESULT-FUERA-RANGO   VALUE "S".
+000550        88 RESULT-EN-RANGO      VALUE "N".
+000560     02 OPERADOR-RE             PIC X(4).
+
+000561 FD  ARCHIVO-PROTO-CAMPO
+000562     LABEL RECORD STANDARD.
+000563 01  REG-PROTO-CAMPO.
+000564     02 LLAVE-PROTO-CAMPO.
+000565        03 LLAVE-MACROEVOL-PC   PIC X(7).
+000566        03 SECU-CAMPO-PC        PIC 9(3).
+000567     02 NOMBRE-CAMPO-PC         PIC X(30).
+000568     02 UNIDAD-CAMPO-PC         PIC X(10).
+000569     02 RANGO-MIN-PC            PIC S9(7)V99 SIGN IS TRAILING.
+000570     02 RANGO-MAX-PC            PIC S9(7)V99 SIGN IS TRAILING.
+
+000620 FD  ARCHIVO-SALIDA
+000630     LABEL RECORD STANDARD
+000640     RECORD VARYING IN SIZE FROM 1 TO 600 CHARACTERS
+000650     DEPENDING ON NRO-CAR-W.
+000660 01  REG-SALIDA.
+000670     02 LN-EDIT                 PIC X(600).
+
+000680 WORKING-STORAGE SECTION.
+
+000690 77  NOM-CTL-HL7C-W             PIC X(50)
+000700     VALUE "D:\progelect\DATOS\SC-CTLHL7C.DAT".
+000710 77  NOM-RESEXA-W               PIC X(50)
+000720     VALUE "D:\progelect\DATOS\SC-RESEXAM.DAT".
+000721 77  NOM-PROCAM-W               PIC X(50)
+000722     VALUE "D:\progelect\DATOS\SC-PROTCAM.DAT".
+000730 77  NOM-SALIDA-W               PIC X(50).
+000740 77  OTR-STAT                   PIC XX.
+000750 77  SW-FIN-CTL                 PIC 9  VALUE 0.
+000761 77  VALOR-RESULT-EDIT-W        PIC -9(7).99.
+000770 77  NRO-CAR-W                  PIC 9(3).
+000780 77  FECHA-HOY-W                PIC 9(8).
+000790 77  HORA-HOY-W                 PIC 9(6).
+000800 77  CONTAD-ORU-W               PIC 9(6) VALUE 0.
+
+000801 77  MODO-HL7004-W              PIC X.
+000802 01  LLAVE-MSG-HL7004-W.
+000803     02 LOTE-MSG-HL7004-W       PIC XX.
+000804     02 CL-MSG-HL7004-W         PIC 9.
+000805     02 NRO-MSG-HL7004-W        PIC 9(6).
+000806     02 ITEM-MSG-HL7004-W       PIC 9(2).
+000807     02 TIPO-MSG-HL7004-W       PIC X(4).
+000808 77  TIPO-ACK-HL7004-W          PIC X.
+000809 77  MSG-NAK-HL7004-W           PIC X(60).
+000810 77  TOTAL-REINT-HL7004-W       PIC 9(5).
+000811 77  RESULT-HL7004-W            PIC X.
+
+000810 01  LINEA-MSH.
+000820     02 ENCAB-MSH      PIC X(23) VALUE "MSH|^~\&|PROSOFT|TDX|||".
+000830     02 FECHA-MSH                PIC 9(8).
+000840     02 HORA-MSH                 PIC 9(6).
+000850     02 TIPO-MSG-MSH             PIC X(10) VALUE "||ORU^R01|".
+000860     02 CONSEC-MSG-MSH.
+000870        03 LOTE-MSG-MSH          PIC XX.
+000880        03 CL-MSG-MSH            PIC 9.
+000890        03 NRO-MSG-MSH           PIC 9(6).
+000900        03 ITEM-MSG-MSH          PIC 9(2).
+000910     02 PROCC-MSH                PIC X(3)  VALUE "|P|".
+000920     02 VERSION-MSH              PIC X(3)  VALUE "2.4".
+000930     02 FIN-MSH                  PIC X     VALUE "*".
+
+000940 01  LINEA-OBR.
+000950     02 ENCAB-OBR                PIC X(5) VALUE "OBR||".
+000960     02 COD-EXAMEN-OBR           PIC X(10).
+000970     02 FILLER                   PIC X    VALUE "|".
+000980     02 DESCRIP-EXAMEN-OBR       PIC X(40).
+000990     02 FIN-OBR                  PIC X    VALUE "*".
+
+001000 01  LINEA-OBX.
+001010     02 ENCAB-OBX                PIC X(5) VALUE "OBX||".
+001020     02 TIPO-RESULT-OBX          PIC X(2).
+001030     02 FILLER                   PIC X    VALUE "|".
+001040     02 VALOR-RESULT-OBX         PIC X(20).
+001050     02 FILLER                   PIC X    VALUE "|".
+001060     02 UNIDAD-RESULT-OBX        PIC X(10).
+001070     02 FILLER                   PIC X    VALUE "|".
+001080     02 RANGO-NORMAL-OBX.
+001081        03 RANGO-MIN-OBX         PIC -9(7).99.
+001082        03 FILLER                PIC X    VALUE "-".
+001083        03 RANGO-MAX-OBX         PIC -9(7).99.
+001090     02 FILLER                   PIC X    VALUE "|".
+001100     02 BANDERA-ABNORMAL-OBX     PIC X.
+001110     02 FIN-OBX                  PIC X    VALUE "*".
+
+001120 PROCEDURE DIVISION.
+
+001130 MAINLINE.
+001135     PERFORM EJECUTAR-REINTENTOS-PENDIENTES.
+001140     PERFORM ABRIR-ARCHIVOS.
+001150     PERFORM PROCESAR-CONTROL-ENVIOS.
+001160     PERFORM CERRAR-ARCHIVOS.
+001170     STOP RUN.
+
+001171 EJECUTAR-REINTENTOS-PENDIENTES.
+001172     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+001173     MOVE "R" TO MODO-HL7004-W.
+001174     CALL "HL7004" USING MODO-HL7004-W LLAVE-MSG-HL7004-W
+001175                          TIPO-ACK-HL7004-W MSG-NAK-HL7004-W
+001176                          FECHA-HOY-W TOTAL-REINT-HL7004-W
+001177                          RESULT-HL7004-W.
+
+001180 ABRIR-ARCHIVOS.
+001190     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+001200     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-HOY-W.
+001210     MOVE "D:\progelect\DATOS\SC-ORUSALIDA.DAT" TO NOM-SALIDA-W.
+001220     OPEN I-O   ARCHIVO-CTL-HL7C.
+001230     OPEN INPUT ARCHIVO-RESULT-EXAMEN ARCHIVO-PROTO-CAMPO.
+001240     OPEN OUTPUT ARCHIVO-SALIDA.
+
+001250 PROCESAR-CONTROL-ENVIOS.
+001260     MOVE 0 TO SW-FIN-CTL.
+001270     PERFORM LEER-CTL-HL7C.
+001280     PERFORM UNTIL SW-FIN-CTL = 1
+001290        IF TIPO-MSG-HL7C = "ORU " AND ESTADO-HL7C = 0
+001300           PERFORM BUSCAR-RESULTADO
+001310        END-IF
+001320        PERFORM LEER-CTL-HL7C
+001330     END-PERFORM.
+
+001340 LEER-CTL-HL7C.
+001350     READ ARCHIVO-CTL-HL7C NEXT AT END MOVE 1 TO SW-FIN-CTL.
+
+001360 BUSCAR-RESULTADO.
+001370     MOVE LLAVE-MACROEVOL-HL7C TO LLAVE-MACROEVOL-RE.
+001375     MOVE COD-PACI-HL7C        TO ID-PACIENTE-RE.
+001380     MOVE FECHA-RESULT-HL7C    TO FECHA-RE.
+001385     MOVE SECU-CAMPO-HL7C      TO SECU-CAMPO-RE.
+001390     READ ARCHIVO-RESULT-EXAMEN
+001400          INVALID KEY CONTINUE
+001405          NOT INVALID KEY PERFORM ESCRIBIR-MENSAJE-ORU
+001410     END-READ.
+
+001511     MOVE 1          TO ESTADO-HL7C.
+001512     MOVE FECHA-HOY-W TO F-ENVIO-HL7C.
+001513     REWRITE REG-HL7C INVALID KEY CONTINUE END-REWRITE.
+
+001520 ESCRIBIR-MENSAJE-ORU.
+001521     MOVE LLAVE-MACROEVOL-RE TO LLAVE-MACROEVOL-PC.
+001522     MOVE SECU-CAMPO-RE      TO SECU-CAMPO-PC.
+001523     READ ARCHIVO-PROTO-CAMPO
+001524          INVALID KEY INITIALIZE REG-PROTO-CAMPO.
+
+001530     MOVE FECHA-HOY-W   TO FECHA-MSH.
+001540     MOVE HORA-HOY-W    TO HORA-MSH.
+001550     MOVE LOTE-HL7C     TO LOTE-MSG-MSH.
+001560     MOVE CL-HL7C       TO CL-MSG-MSH.
+001570     MOVE NRO-HL7C      TO NRO-MSG-MSH.
+001580     MOVE ITEM-HL7C     TO ITEM-MSG-MSH.
+
+001590     MOVE LINEA-MSH     TO LN-EDIT.
+001600     MOVE FUNCTION LENGTH(LINEA-MSH) TO NRO-CAR-W.
+001610     WRITE REG-SALIDA.
+
+001620     MOVE LLAVE-MACROEVOL-RE  TO COD-EXAMEN-OBR.
+001630     MOVE NOMBRE-CAMPO-PC     TO DESCRIP-EXAMEN-OBR.
+001640     MOVE LINEA-OBR           TO LN-EDIT.
+001650     MOVE FUNCTION LENGTH(LINEA-OBR) TO NRO-CAR-W.
+001660     WRITE REG-SALIDA.
+
+001670     MOVE "LA"                TO TIPO-RESULT-OBX.
+001680     MOVE VALOR-RESULT-RE     TO VALOR-RESULT-EDIT-W.
+001681     MOVE VALOR-RESULT-EDIT-W TO VALOR-RESULT-OBX.
+001690     MOVE UNIDAD-CAMPO-PC     TO UNIDAD-RESULT-OBX.
+001700     MOVE RANGO-MIN-PC        TO RANGO-MIN-OBX.
+001701     MOVE RANGO-MAX-PC        TO RANGO-MAX-OBX.
+001710     MOVE FUERA-RANGO-RE      TO BANDERA-ABNORMAL-OBX.
+001720     MOVE LINEA-OBX             TO LN-EDIT.
+001730     MOVE FUNCTION LENGTH(LINEA-OBX) TO NRO-CAR-W.
+001740     WRITE REG-SALIDA.
+
+001750     ADD 1 TO CONTAD-ORU-W.
+
+001760 CERRAR-ARCHIVOS.
+001770     CLOSE ARCHIVO-CTL-HL7C ARCHIVO-RESULT-EXAMEN
+001771           ARCHIVO-PROTO-CAMPO ARCHIVO-SALIDA.
+001780     DISPLAY "MENSAJES ORU GENERADOS: " CONTAD-ORU-W.
