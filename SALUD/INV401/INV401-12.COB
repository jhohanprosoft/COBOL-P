@@ -0,0 +1,122 @@
+      *=================================================================
+      * INVENTARIOS - BITACORA DE MOVIMIENTOS POR ALMACEN SIN99
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * EL ALMACEN SIN99 (VER INV401 - NO CONTABILIZA NI DESCARGA
+      * INVENTARIOS) SE USA COMO PASO INTERMEDIO EN TRASLADOS ENTRE
+      * ALMACENES, PERO AL NO AFECTAR EXISTENCIAS NI CONTABILIDAD NO
+      * QUEDABA RASTRO DE LO QUE PASO POR EL. ESTE PROGRAMA SE INVOCA
+      * DESDE EL PROCESO DE TRASLADO CUANDO EL ALMACEN ORIGEN O DESTINO
+      * ES SIN99 Y DEJA UNA LINEA POR MOVIMIENTO EN ARCHIVO-AUDIT-SIN99
+      * CON EL ARTICULO, CANTIDAD, ALMACENES, DOCUMENTO Y USUARIO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV401-12.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-AUDIT-SIN99 LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-AUDSIN-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-AUDSIN
+000140         ALTERNATE RECORD KEY IS COD-ART-AUDSIN
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-AUDIT-SIN99
+000200     LABEL RECORD STANDARD.
+000210 01  REG-AUDSIN.
+000220     02 LLAVE-AUDSIN.
+000230        03 FECHA-AUDSIN        PIC 9(8).
+000240        03 HORA-AUDSIN         PIC 9(6).
+000250        03 SECUEN-AUDSIN       PIC 9(3).
+000260     02 COD-ART-AUDSIN         PIC X(8).
+000270     02 CANT-AUDSIN            PIC 9(9)V99.
+000280     02 ALM-ORIGEN-AUDSIN      PIC X(5).
+000290     02 ALM-DESTINO-AUDSIN     PIC X(5).
+000300     02 DOCUMENTO-AUDSIN       PIC X(15).
+000310     02 USUARIO-AUDSIN         PIC X(4).
+
+000320 WORKING-STORAGE SECTION.
+
+000330 77  NOM-AUDSIN-W              PIC X(60)
+000340     VALUE "D:\progelect\DATOS\SC-AUDSIN99.DAT".
+000350 77  OTR-STAT                  PIC XX.
+000360 77  FECHA-HOY-W               PIC 9(8).
+000370 77  HORA-HOY-W                PIC 9(6).
+000380 77  SECUEN-W                  PIC 9(3).
+000390 77  SW-FIN-SEC-W              PIC 9 VALUE 0.
+
+000400 LINKAGE SECTION.
+000410 01  COD-ART-LNK               PIC X(8).
+000420 01  CANT-LNK                  PIC 9(9)V99.
+000430 01  ALM-ORIGEN-LNK            PIC X(5).
+000440 01  ALM-DESTINO-LNK           PIC X(5).
+000450 01  DOCUMENTO-LNK             PIC X(15).
+000460 01  USUARIO-LNK               PIC X(4).
+000470 01  RESULT-LNK                PIC X.
+000480     88 AUDSIN-OK              VALUE "S".
+
+000490 PROCEDURE DIVISION USING COD-ART-LNK CANT-LNK ALM-ORIGEN-LNK
+000500                          ALM-DESTINO-LNK DOCUMENTO-LNK
+000510                          USUARIO-LNK RESULT-LNK.
+
+000520 MAINLINE.
+000530     MOVE "S" TO RESULT-LNK.
+000540     MOVE FUNCTION CURRENT-DATE(1:8)  TO FECHA-HOY-W.
+000550     MOVE FUNCTION CURRENT-DATE(9:6)  TO HORA-HOY-W.
+000560     PERFORM ABRIR-ARCHIVO.
+000570     PERFORM OBTENER-SECUENCIA.
+000580     PERFORM GRABAR-MOVIMIENTO.
+000590     PERFORM CERRAR-ARCHIVO.
+000600     EXIT PROGRAM.
+
+000610 ABRIR-ARCHIVO.
+000620     OPEN I-O ARCHIVO-AUDIT-SIN99.
+000630     IF OTR-STAT = "35"
+000640        OPEN OUTPUT ARCHIVO-AUDIT-SIN99
+000650        CLOSE ARCHIVO-AUDIT-SIN99
+000660        OPEN I-O ARCHIVO-AUDIT-SIN99
+000670     END-IF.
+
+000680 OBTENER-SECUENCIA.
+000690     MOVE 0   TO SECUEN-W.
+000700     MOVE FECHA-HOY-W TO FECHA-AUDSIN.
+000710     MOVE HORA-HOY-W  TO HORA-AUDSIN.
+000720     MOVE 999         TO SECUEN-AUDSIN.
+000730     MOVE 0 TO SW-FIN-SEC-W.
+000740     START ARCHIVO-AUDIT-SIN99 KEY IS <= LLAVE-AUDSIN
+000750           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+000760     IF SW-FIN-SEC-W = 0
+000770        READ ARCHIVO-AUDIT-SIN99 PREVIOUS
+000780             AT END MOVE 1 TO SW-FIN-SEC-W
+000790             NOT AT END
+000800                IF FECHA-AUDSIN = FECHA-HOY-W
+000810                   AND HORA-AUDSIN = HORA-HOY-W
+000820                   MOVE SECUEN-AUDSIN TO SECUEN-W
+000830                END-IF
+000840        END-READ
+000850     END-IF.
+000860     ADD 1 TO SECUEN-W.
+
+000870 GRABAR-MOVIMIENTO.
+000880     MOVE FECHA-HOY-W       TO FECHA-AUDSIN.
+000890     MOVE HORA-HOY-W        TO HORA-AUDSIN.
+000900     MOVE SECUEN-W          TO SECUEN-AUDSIN.
+000910     MOVE COD-ART-LNK       TO COD-ART-AUDSIN.
+000920     MOVE CANT-LNK          TO CANT-AUDSIN.
+000930     MOVE ALM-ORIGEN-LNK    TO ALM-ORIGEN-AUDSIN.
+000940     MOVE ALM-DESTINO-LNK   TO ALM-DESTINO-AUDSIN.
+000950     MOVE DOCUMENTO-LNK     TO DOCUMENTO-AUDSIN.
+000960     MOVE USUARIO-LNK       TO USUARIO-AUDSIN.
+000970     WRITE REG-AUDSIN INVALID KEY CONTINUE END-WRITE.
+
+000980 CERRAR-ARCHIVO.
+000990     CLOSE ARCHIVO-AUDIT-SIN99.
