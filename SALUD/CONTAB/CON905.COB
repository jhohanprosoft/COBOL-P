@@ -0,0 +1,198 @@
+      *=================================================================
+      * SISTEMA DE SEGURIDAD - RESTRICCIONES POR GRUPO/PERFIL DE ROL
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PO -> 09/08/2026 PABLO OLGUIN - MODOS "U"/"P" AGREGADOS PARA
+      *         MANTENER ARCHIVO-USUARIO-PERFIL/ARCHIVO-PERFIL-REST
+      *         DESDE CON904 (MODO-CON904-W EN SU DATOSH); SIN ESTO
+      *         COD-PERFIL-W SIEMPRE QUEDABA EN SPACES Y LA RESTRICCION
+      *         POR PERFIL NUNCA PODIA APLICARSE.
+      * ARCHIVO-RESTRICCION (VER CON904) SOLO GUARDA RESTRICCIONES
+      * INDIVIDUALES POR USUARIO+OPCION. ESTE PROGRAMA AGREGA UN NIVEL
+      * DE RESTRICCION POR PERFIL: CADA USUARIO PERTENECE A UN PERFIL
+      * (ARCHIVO-USUARIO-PERFIL) Y CADA PERFIL TIENE SU PROPIA LISTA DE
+      * OPCIONES RESTRINGIDAS (ARCHIVO-PERFIL-REST). LA OPCION QUEDA
+      * NEGADA SI EXISTE RESTRICCION INDIVIDUAL PARA EL USUARIO O
+      * RESTRICCION PARA EL PERFIL AL QUE PERTENECE.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CON905.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-RESTRICCION LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-REST-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-REST
+000140         ALTERNATE RECORD KEY IS NOMBRE-REST WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-USUARIO-PERFIL LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-USUPERF-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS COD-REST-USUPERF
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT ARCHIVO-PERFIL-REST LOCK MODE IS AUTOMATIC
+000230         ASSIGN NOM-PERFREST-W
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS LLAVE-PERFREST
+000270         FILE STATUS IS OTR-STAT.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+
+000300 FD  ARCHIVO-RESTRICCION
+000310     LABEL RECORD STANDARD.
+000320 01  REG-REST.
+000330     02 LLAVE-REST.
+000340        03 COD-REST            PIC X(4).
+000350        03 OPC-REST            PIC X(6).
+000360     02 NOMBRE-REST            PIC X(30).
+
+000370 FD  ARCHIVO-USUARIO-PERFIL
+000380     LABEL RECORD STANDARD.
+000390 01  REG-USUPERF.
+000400     02 COD-REST-USUPERF       PIC X(4).
+000410     02 COD-PERFIL-USUPERF     PIC X(4).
+
+000420 FD  ARCHIVO-PERFIL-REST
+000430     LABEL RECORD STANDARD.
+000440 01  REG-PERFREST.
+000450     02 LLAVE-PERFREST.
+000460        03 COD-PERFIL-PERFREST PIC X(4).
+000470        03 OPC-PERFREST        PIC X(6).
+000480     02 NOMBRE-PERFIL-PERFREST PIC X(30).
+
+000490 WORKING-STORAGE SECTION.
+
+000500 77  NOM-REST-W                 PIC X(70)
+000510     VALUE "D:\progelect\DATOS\SC-ARCHREST.DAT".
+000520 77  NOM-USUPERF-W              PIC X(70)
+000530     VALUE "D:\progelect\DATOS\SC-USUPERF.DAT".
+000540 77  NOM-PERFREST-W             PIC X(70)
+000550     VALUE "D:\progelect\DATOS\SC-PERFREST.DAT".
+000560 77  OTR-STAT                   PIC XX.
+000570 77  COD-PERFIL-W               PIC X(4).
+
+000580 LINKAGE SECTION.
+000585 01  MODO-LNK                   PIC X.
+000586     88 MODO-VERIFICAR          VALUE "V" SPACE.
+000587     88 MODO-MANT-USUPERF       VALUE "U".
+000588     88 MODO-MANT-PERFREST      VALUE "P".
+000590 01  COD-REST-LNK               PIC X(4).
+000600 01  OPC-REST-LNK               PIC X(6).
+000610 01  RESULT-REST-LNK            PIC X.
+000620     88 OPCION-PERMITIDA        VALUE "S".
+000630     88 OPCION-NEGADA           VALUE "N".
+000631 01  COD-PERFIL-MANT-LNK        PIC X(4).
+000632 01  NOMBRE-PERFIL-MANT-LNK     PIC X(30).
+
+000640 PROCEDURE DIVISION USING MODO-LNK COD-REST-LNK OPC-REST-LNK
+000650                          RESULT-REST-LNK COD-PERFIL-MANT-LNK
+000651                          NOMBRE-PERFIL-MANT-LNK.
+
+000660 MAINLINE.
+000670     MOVE "S" TO RESULT-REST-LNK.
+000680     PERFORM ABRIR-ARCHIVOS.
+000681     EVALUATE TRUE
+000682        WHEN MODO-MANT-USUPERF
+000683           PERFORM MANTENER-USUARIO-PERFIL
+000684        WHEN MODO-MANT-PERFREST
+000685           PERFORM MANTENER-PERFIL-REST
+000686        WHEN OTHER
+000690           PERFORM VERIFICAR-RESTR-INDIVIDUAL
+000700           IF OPCION-PERMITIDA
+000710              PERFORM VERIFICAR-RESTR-PERFIL
+000711           END-IF
+000712     END-EVALUATE.
+000730     PERFORM CERRAR-ARCHIVOS.
+000740     EXIT PROGRAM.
+
+000750 ABRIR-ARCHIVOS.
+000751     IF MODO-MANT-USUPERF
+000752        OPEN I-O ARCHIVO-USUARIO-PERFIL
+000753        IF OTR-STAT = "35"
+000754           OPEN OUTPUT ARCHIVO-USUARIO-PERFIL
+000755           CLOSE ARCHIVO-USUARIO-PERFIL
+000756           OPEN I-O ARCHIVO-USUARIO-PERFIL
+000757        END-IF
+000758     ELSE
+000759        IF MODO-MANT-PERFREST
+000760           OPEN I-O ARCHIVO-PERFIL-REST
+000761           IF OTR-STAT = "35"
+000762              OPEN OUTPUT ARCHIVO-PERFIL-REST
+000763              CLOSE ARCHIVO-PERFIL-REST
+000764              OPEN I-O ARCHIVO-PERFIL-REST
+000765           END-IF
+000766        ELSE
+000767           OPEN INPUT ARCHIVO-RESTRICCION
+000768           OPEN INPUT ARCHIVO-USUARIO-PERFIL
+000769           OPEN INPUT ARCHIVO-PERFIL-REST
+000770        END-IF
+000771     END-IF.
+
+000772 MANTENER-USUARIO-PERFIL.
+000773     MOVE COD-REST-LNK        TO COD-REST-USUPERF.
+000774     READ ARCHIVO-USUARIO-PERFIL
+000775          INVALID KEY
+000776             MOVE COD-PERFIL-MANT-LNK TO COD-PERFIL-USUPERF
+000777             WRITE REG-USUPERF
+000778                   INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000779             END-WRITE
+000780          NOT INVALID KEY
+000781             MOVE COD-PERFIL-MANT-LNK TO COD-PERFIL-USUPERF
+000782             REWRITE REG-USUPERF
+000783                    INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000784             END-REWRITE
+000785     END-READ.
+
+000783 MANTENER-PERFIL-REST.
+000784     MOVE COD-PERFIL-MANT-LNK TO COD-PERFIL-PERFREST.
+000785     MOVE OPC-REST-LNK        TO OPC-PERFREST.
+000786     READ ARCHIVO-PERFIL-REST
+000787          INVALID KEY
+000788             MOVE NOMBRE-PERFIL-MANT-LNK TO NOMBRE-PERFIL-PERFREST
+000789             WRITE REG-PERFREST
+000790                   INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000791             END-WRITE
+000792          NOT INVALID KEY
+000793             MOVE NOMBRE-PERFIL-MANT-LNK TO NOMBRE-PERFIL-PERFREST
+000794             REWRITE REG-PERFREST
+000795                    INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000796             END-REWRITE
+000797     END-READ.
+
+000790 VERIFICAR-RESTR-INDIVIDUAL.
+000800     MOVE COD-REST-LNK TO COD-REST.
+000810     MOVE OPC-REST-LNK TO OPC-REST.
+000820     READ ARCHIVO-RESTRICCION
+000830          INVALID KEY CONTINUE
+000840          NOT INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000850     END-READ.
+
+000860 VERIFICAR-RESTR-PERFIL.
+000870     MOVE SPACES TO COD-PERFIL-W.
+000880     MOVE COD-REST-LNK TO COD-REST-USUPERF.
+000890     READ ARCHIVO-USUARIO-PERFIL
+000900          INVALID KEY CONTINUE
+000910          NOT INVALID KEY MOVE COD-PERFIL-USUPERF TO COD-PERFIL-W
+000920     END-READ.
+000930     IF COD-PERFIL-W NOT = SPACES
+000940        MOVE COD-PERFIL-W TO COD-PERFIL-PERFREST
+000950        MOVE OPC-REST-LNK TO OPC-PERFREST
+000960        READ ARCHIVO-PERFIL-REST
+000970             INVALID KEY CONTINUE
+000980             NOT INVALID KEY MOVE "N" TO RESULT-REST-LNK
+000990        END-READ
+001000     END-IF.
+
+001010 CERRAR-ARCHIVOS.
+001020     CLOSE ARCHIVO-RESTRICCION ARCHIVO-USUARIO-PERFIL
+001030           ARCHIVO-PERFIL-REST.
