@@ -1,5 +1,9 @@
       *=================================================================
       *  SISTEMA DE SEGURIDAD - BUSCA SI HAY RESTRICIONES    CON904
+      * PO -> 09/08/2026 PABLO OLGUIN - MODO-CON904-W ("U"/"P") AGREGADO
+      *       AL DATOSH PARA LLAMAR A CON905 EN SUS NUEVOS MODOS DE
+      *       MANTENIMIENTO DE ARCHIVO-USUARIO-PERFIL/ARCHIVO-PERFIL-
+      *       REST; ANTES NADA PODIA CARGAR ESAS TABLAS.
       *=================================================================
 
        IDENTIFICATION DIVISION.
@@ -42,10 +46,20 @@
           02 MES-CONTAB-LLEGADA-W         PIC XX.
           02 ADMIN-LLEGADA-W              PIC X(4).
           02 OPC-SEGU-LLEGADA-W           PIC X(6).
+          02 MODO-CON904-W                PIC X.
+             88 MODO-MANT-USUPERF-904     VALUE "U".
+             88 MODO-MANT-PERFREST-904    VALUE "P".
+          02 COD-PERFIL-LLEGADA-W         PIC X(4).
+          02 NOMBRE-PERFIL-LLEGADA-W      PIC X(30).
 
        77 NOM-RESTR-W                     PIC X(70).
        77 NOMBRE-OPER                     PIC X(30).
-       77 NOMBRE-BMP                      PIC X(40).       
+       77 NOMBRE-BMP                      PIC X(40).
+
+       77 RESULT-REST-W                   PIC X.
+          88 OPCION-PERMITIDA-W           VALUE "S".
+          88 OPCION-NEGADA-W              VALUE "N".
+       77 MODO-VERIF-CON905-W             PIC X VALUE "V".
 
        01 INVALID-W                       PIC 99.
        01 COD-W                           PIC X(6).
@@ -116,7 +130,10 @@
            MOVE COBW3-GET-DATA    TO LLEGADA-W.
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVESESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, ADMIN-LLEGADA-W, OPC-SEGU-LLEGADA-W
+              INTO LLAVESESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, ADMIN-LLEGADA-W,
+                   OPC-SEGU-LLEGADA-W, MODO-CON904-W,
+                   COD-PERFIL-LLEGADA-W, NOMBRE-PERFIL-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVESESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -178,6 +195,11 @@
               GO TO ENVIAR-DATOS
            END-IF.
 
+           IF MODO-MANT-USUPERF-904 OR MODO-MANT-PERFREST-904
+              PERFORM MANTENER-PERFIL-904
+              GO TO ENVIAR-DATOS
+           END-IF.
+
            OPEN INPUT ARCHIVO-RESTRICCION.
 
            MOVE ADMIN-W            TO COD-REST.
@@ -199,11 +221,33 @@
 
            READ ARCHIVO-RESTRICCION WITH NO LOCK
                                     INVALID KEY
+                                    PERFORM VERIFICAR-RESTR-PERFIL
                                     GO TO ENVIAR-DATOS
                                     NOT INVALID KEY
                                     MOVE 01          TO INVALID-W
                                     MOVE NOMBRE-REST TO NOMBRE-OPER
-           END-READ.                                         
+           END-READ.
+
+       VERIFICAR-RESTR-PERFIL.
+           CALL "CON905" USING MODO-VERIF-CON905-W ADMIN-W COD-W
+                                RESULT-REST-W COD-PERFIL-LLEGADA-W
+                                NOMBRE-PERFIL-LLEGADA-W.
+           IF OPCION-NEGADA-W
+              MOVE 01                        TO INVALID-W
+              MOVE "RESTRINGIDO POR PERFIL"   TO NOMBRE-OPER
+           END-IF.
+
+       MANTENER-PERFIL-904.
+           MOVE 00 TO INVALID-W.
+           CALL "CON905" USING MODO-CON904-W ADMIN-W COD-W
+                                RESULT-REST-W COD-PERFIL-LLEGADA-W
+                                NOMBRE-PERFIL-LLEGADA-W.
+           IF OPCION-NEGADA-W
+              MOVE 01                    TO INVALID-W
+              MOVE "NO SE PUDO GRABAR"   TO NOMBRE-OPER
+           ELSE
+              MOVE "PERFIL ACTUALIZADO"  TO NOMBRE-OPER
+           END-IF.
 
        ENVIAR-DATOS.
            MOVE NOMBRE-OPER        TO NOMBRE-OPER-ENV
