@@ -62,8 +62,20 @@
                 05 NRO1-NUM-W          PIC 9.
                 05 NRO2-NUM-W          PIC 9(5). 
 
-       77 NOM-USUAR-W                  PIC X(70). 
-       77 NOM-MOV-W                    PIC X(70).       
+       77 NOM-USUAR-W                  PIC X(70).
+       77 NOM-MOV-W                    PIC X(70).
+
+       77 MODO-CONSULTA-ANULA-W        PIC X VALUE "C".
+       77 MODO-SOLICITA-ANULA-W        PIC X VALUE "S".
+       77 MODO-EJECUTA-ANULA-W         PIC X VALUE "E".
+       77 PREFIJO-ANULA-W              PIC X.
+       77 NRO-ANULA-W                  PIC 9(6).
+       77 USUARIO-ANULA-W              PIC X(4).
+       77 MOTIVO-ANULA-W               PIC X(60) VALUE SPACES.
+       77 RESULT-ANULA-W               PIC X.
+          88 ANULA-APROBADA-W          VALUE "S".
+          88 ANULA-NO-APROBADA-W       VALUE "N".
+       77 RESULT-SOLIC-ANULA-W         PIC X.
                      
        LINKAGE SECTION.
 
@@ -239,12 +251,38 @@
                  GO TO CERRAR-ARCHIVOS          
             END-READ
 
-            IF LLAVE-COMP-MOV IS NOT EQUAL TO LLAVE-LLEGADA-W   
+            IF LLAVE-COMP-MOV IS NOT EQUAL TO LLAVE-LLEGADA-W
                GO TO CERRAR-ARCHIVOS
             END-IF
 
+            MOVE PREFIJO-LLEGADA-W    TO PREFIJO-ANULA-W.
+            MOVE NRO-NUM-LLEGADA-W    TO NRO-ANULA-W.
+            MOVE NOMBRE-USUNET        TO USUARIO-ANULA-W.
+
+            CALL "INV020E2" USING MODO-CONSULTA-ANULA-W
+                                   PREFIJO-ANULA-W NRO-ANULA-W
+                                   USUARIO-ANULA-W MOTIVO-ANULA-W
+                                   RESULT-ANULA-W.
+
+            IF ANULA-NO-APROBADA-W
+               CALL "INV020E2" USING MODO-SOLICITA-ANULA-W
+                                      PREFIJO-ANULA-W NRO-ANULA-W
+                                      USUARIO-ANULA-W MOTIVO-ANULA-W
+                                      RESULT-SOLIC-ANULA-W
+               MOVE "Anulacion sin aprobar"    TO MSJ1-HTML
+               MOVE "Solicitud registrada, falta aprobacion"
+                                               TO MSJ2-HTML
+               MOVE "INV020E"                  TO MSJ3-HTML
+               GO TO ENVIAR2-ERROR
+            END-IF.
+
             DELETE MOVIMIENTO-DIARIO.
 
+            CALL "INV020E2" USING MODO-EJECUTA-ANULA-W
+                                   PREFIJO-ANULA-W NRO-ANULA-W
+                                   USUARIO-ANULA-W MOTIVO-ANULA-W
+                                   RESULT-SOLIC-ANULA-W.
+
             GO TO CERRAR-ARCHIVOS.
 
        CERRAR-ARCHIVOS.
