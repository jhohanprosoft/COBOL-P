@@ -0,0 +1,214 @@
+      *=================================================================
+      * ANULACION DE FACTURA (INV020E) - CONTROL DE DOBLE FIRMA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INV020E ANULA DIRECTAMENTE LA CONTABILIZACION DE LA FACTURA
+      * CONTRA MOVIMIENTO-DIARIO. ESTE PROGRAMA INTERCALA UN PASO DE
+      * SOLICITUD/APROBACION: UN USUARIO SOLICITA LA ANULACION (MODO
+      * "S"), UN SEGUNDO USUARIO DISTINTO DEL SOLICITANTE LA APRUEBA
+      * (MODO "A") O LA RECHAZA (MODO "R"), Y SOLO ENTONCES INV020E
+      * PUEDE CONSULTAR (MODO "C") SI YA ESTA APROBADA PARA EJECUTAR
+      * LA ANULACION, MARCANDOLA COMO EJECUTADA (MODO "E") AL TERMINAR.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV020E2.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-SOLIC-ANULA LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-SOLANU-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-SOLANU
+000140         ALTERNATE RECORD KEY IS LLAVE-FACT-SOLANU
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-SOLIC-ANULA
+000200     LABEL RECORD STANDARD.
+000210 01  REG-SOLANU.
+000220     02 LLAVE-SOLANU.
+000230        03 LLAVE-FACT-SOLANU.
+000240           04 PREFIJO-FACT-SOLANU   PIC X.
+000250           04 NRO-FACT-SOLANU       PIC 9(6).
+000260        03 FECHA-SOLIC-SOLANU       PIC 9(8).
+000270        03 HORA-SOLIC-SOLANU        PIC 9(6).
+000280     02 USUARIO-SOLIC-SOLANU        PIC X(4).
+000290     02 MOTIVO-SOLANU               PIC X(60).
+000300     02 ESTADO-SOLANU               PIC X.
+000310        88 SOLANU-PENDIENTE         VALUE "P".
+000320        88 SOLANU-APROBADA          VALUE "A".
+000330        88 SOLANU-RECHAZADA         VALUE "R".
+000340        88 SOLANU-EJECUTADA         VALUE "E".
+000350     02 USUARIO-DECIDE-SOLANU       PIC X(4).
+000360     02 FECHA-DECIDE-SOLANU         PIC 9(8).
+
+000370 WORKING-STORAGE SECTION.
+
+000380 77  NOM-SOLANU-W               PIC X(60)
+000390     VALUE "D:\progelect\DATOS\SC-SOLANULA.DAT".
+000400 77  OTR-STAT                   PIC XX.
+000410 77  FECHA-HOY-W                PIC 9(8).
+000420 77  HORA-HOY-W                 PIC 9(6).
+000430 77  SW-FIN-SOLANU-W            PIC 9 VALUE 0.
+
+000440 LINKAGE SECTION.
+000450 01  MODO-LNK                   PIC X.
+000460     88 MODO-SOLICITAR          VALUE "S".
+000470     88 MODO-APROBAR            VALUE "A".
+000480     88 MODO-RECHAZAR           VALUE "R".
+000490     88 MODO-CONSULTAR          VALUE "C".
+000500     88 MODO-EJECUTADA          VALUE "E".
+000510 01  PREFIJO-FACT-LNK           PIC X.
+000520 01  NRO-FACT-LNK               PIC 9(6).
+000530 01  USUARIO-LNK                PIC X(4).
+000540 01  MOTIVO-LNK                 PIC X(60).
+000550 01  RESULT-LNK                 PIC X.
+000560     88 SOLANU-OK               VALUE "S".
+000570     88 SOLANU-NO-OK            VALUE "N".
+
+000580 PROCEDURE DIVISION USING MODO-LNK PREFIJO-FACT-LNK
+000590                          NRO-FACT-LNK USUARIO-LNK
+000600                          MOTIVO-LNK RESULT-LNK.
+
+000610 MAINLINE.
+000620     MOVE "N" TO RESULT-LNK.
+000630     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000640     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-HOY-W.
+000650     PERFORM ABRIR-ARCHIVO.
+000660     EVALUATE TRUE
+000670        WHEN MODO-SOLICITAR PERFORM SOLICITAR-ANULACION
+000680        WHEN MODO-APROBAR   PERFORM DECIDIR-SOLICITUD
+000690        WHEN MODO-RECHAZAR  PERFORM DECIDIR-SOLICITUD
+000700        WHEN MODO-CONSULTAR PERFORM CONSULTAR-APROBACION
+000710        WHEN MODO-EJECUTADA PERFORM MARCAR-EJECUTADA
+000720     END-EVALUATE.
+000730     PERFORM CERRAR-ARCHIVO.
+000740     EXIT PROGRAM.
+
+000750 ABRIR-ARCHIVO.
+000760     OPEN I-O ARCHIVO-SOLIC-ANULA.
+000770     IF OTR-STAT = "35"
+000780        OPEN OUTPUT ARCHIVO-SOLIC-ANULA
+000790        CLOSE ARCHIVO-SOLIC-ANULA
+000800        OPEN I-O ARCHIVO-SOLIC-ANULA
+000810     END-IF.
+
+000820 SOLICITAR-ANULACION.
+000830     MOVE PREFIJO-FACT-LNK       TO PREFIJO-FACT-SOLANU.
+000840     MOVE NRO-FACT-LNK           TO NRO-FACT-SOLANU.
+000850     MOVE FECHA-HOY-W            TO FECHA-SOLIC-SOLANU.
+000860     MOVE HORA-HOY-W             TO HORA-SOLIC-SOLANU.
+000870     MOVE USUARIO-LNK            TO USUARIO-SOLIC-SOLANU.
+000880     MOVE MOTIVO-LNK             TO MOTIVO-SOLANU.
+000890     MOVE "P"                    TO ESTADO-SOLANU.
+000900     MOVE SPACES                 TO USUARIO-DECIDE-SOLANU.
+000910     MOVE 0                      TO FECHA-DECIDE-SOLANU.
+000920     WRITE REG-SOLANU
+000930           INVALID KEY MOVE "N" TO RESULT-LNK
+000940           NOT INVALID KEY MOVE "S" TO RESULT-LNK
+000950     END-WRITE.
+
+000960 UBICAR-SOLICITUD-PENDIENTE.
+000970     MOVE PREFIJO-FACT-LNK  TO PREFIJO-FACT-SOLANU.
+000980     MOVE NRO-FACT-LNK      TO NRO-FACT-SOLANU.
+000990     MOVE 0 TO SW-FIN-SOLANU-W.
+001000     START ARCHIVO-SOLIC-ANULA KEY IS >= LLAVE-FACT-SOLANU
+001010           INVALID KEY MOVE 1 TO SW-FIN-SOLANU-W.
+001020     MOVE "N" TO RESULT-LNK.
+001030     PERFORM BUSCAR-PENDIENTE UNTIL SW-FIN-SOLANU-W = 1.
+
+001040 BUSCAR-PENDIENTE.
+001050     READ ARCHIVO-SOLIC-ANULA NEXT
+001060          AT END MOVE 1 TO SW-FIN-SOLANU-W
+001070     END-READ.
+001080     IF SW-FIN-SOLANU-W = 0
+001090        IF PREFIJO-FACT-SOLANU NOT = PREFIJO-FACT-LNK
+001100           OR NRO-FACT-SOLANU NOT = NRO-FACT-LNK
+001110           MOVE 1 TO SW-FIN-SOLANU-W
+001120        ELSE
+001130           IF SOLANU-PENDIENTE
+001140              MOVE "S" TO RESULT-LNK
+001150              MOVE 1 TO SW-FIN-SOLANU-W
+001160           END-IF
+001170        END-IF
+001180     END-IF.
+
+001190 DECIDIR-SOLICITUD.
+001200     PERFORM UBICAR-SOLICITUD-PENDIENTE.
+001210     IF SOLANU-OK
+001220        IF USUARIO-SOLIC-SOLANU = USUARIO-LNK
+001230           MOVE "N" TO RESULT-LNK
+001240        ELSE
+001250           IF MODO-APROBAR
+001260              MOVE "A" TO ESTADO-SOLANU
+001270           ELSE
+001280              MOVE "R" TO ESTADO-SOLANU
+001290           END-IF
+001300           MOVE USUARIO-LNK  TO USUARIO-DECIDE-SOLANU
+001310           MOVE FECHA-HOY-W  TO FECHA-DECIDE-SOLANU
+001320           REWRITE REG-SOLANU INVALID KEY CONTINUE END-REWRITE
+001330           MOVE "S" TO RESULT-LNK
+001340        END-IF
+001350     END-IF.
+
+001360 CONSULTAR-APROBACION.
+001370     MOVE PREFIJO-FACT-LNK  TO PREFIJO-FACT-SOLANU.
+001380     MOVE NRO-FACT-LNK      TO NRO-FACT-SOLANU.
+001390     MOVE 0 TO SW-FIN-SOLANU-W.
+001400     START ARCHIVO-SOLIC-ANULA KEY IS >= LLAVE-FACT-SOLANU
+001410           INVALID KEY MOVE 1 TO SW-FIN-SOLANU-W.
+001420     MOVE "N" TO RESULT-LNK.
+001430     PERFORM BUSCAR-APROBADA UNTIL SW-FIN-SOLANU-W = 1.
+
+001440 BUSCAR-APROBADA.
+001450     READ ARCHIVO-SOLIC-ANULA NEXT
+001460          AT END MOVE 1 TO SW-FIN-SOLANU-W
+001470     END-READ.
+001480     IF SW-FIN-SOLANU-W = 0
+001490        IF PREFIJO-FACT-SOLANU NOT = PREFIJO-FACT-LNK
+001500           OR NRO-FACT-SOLANU NOT = NRO-FACT-LNK
+001510           MOVE 1 TO SW-FIN-SOLANU-W
+001520        ELSE
+001530           IF SOLANU-APROBADA
+001540              MOVE "S" TO RESULT-LNK
+001550              MOVE 1 TO SW-FIN-SOLANU-W
+001560           END-IF
+001570        END-IF
+001580     END-IF.
+
+001590 MARCAR-EJECUTADA.
+001600     MOVE PREFIJO-FACT-LNK  TO PREFIJO-FACT-SOLANU.
+001610     MOVE NRO-FACT-LNK      TO NRO-FACT-SOLANU.
+001620     MOVE 0 TO SW-FIN-SOLANU-W.
+001630     START ARCHIVO-SOLIC-ANULA KEY IS >= LLAVE-FACT-SOLANU
+001640           INVALID KEY MOVE 1 TO SW-FIN-SOLANU-W.
+001650     MOVE "N" TO RESULT-LNK.
+001660     PERFORM MARCAR-SI-APROBADA UNTIL SW-FIN-SOLANU-W = 1.
+
+001670 MARCAR-SI-APROBADA.
+001680     READ ARCHIVO-SOLIC-ANULA NEXT
+001690          AT END MOVE 1 TO SW-FIN-SOLANU-W
+001700     END-READ.
+001710     IF SW-FIN-SOLANU-W = 0
+001720        IF PREFIJO-FACT-SOLANU NOT = PREFIJO-FACT-LNK
+001730           OR NRO-FACT-SOLANU NOT = NRO-FACT-LNK
+001740           MOVE 1 TO SW-FIN-SOLANU-W
+001750        ELSE
+001760           IF SOLANU-APROBADA
+001770              MOVE "E" TO ESTADO-SOLANU
+001780              REWRITE REG-SOLANU INVALID KEY CONTINUE END-REWRITE
+001790              MOVE "S" TO RESULT-LNK
+001800              MOVE 1 TO SW-FIN-SOLANU-W
+001810           END-IF
+001820        END-IF
+001830     END-IF.
+
+001840 CERRAR-ARCHIVO.
+001850     CLOSE ARCHIVO-SOLIC-ANULA.
