@@ -0,0 +1,161 @@
+      *=================================================================
+      * SALUD- APROBACION DE SOLICITUDES DE ANULACION DE FACTURA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PANTALLA QUE UN SEGUNDO USUARIO (DISTINTO DEL SOLICITANTE) USA
+      * PARA APROBAR O RECHAZAR UNA SOLICITUD DE ANULACION REGISTRADA
+      * POR INV020E (BORRAR-MOV) EN MODO "S". LLAMA A INV020E2 EN MODO
+      * "A"/"R" PARA DEJAR LA ANULACION LISTA PARA QUE INV020E LA
+      * EJECUTE EN SU PROXIMO INTENTO.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+
+       WORKING-STORAGE SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       01 LLEGADA-W                    PIC X(100).
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(21).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 MODO-DECIDE-LLEGADA-W     PIC X.
+          02 PREFIJO-LLEGADA-W         PIC X.
+          02 NRO-LLEGADA-W             PIC 9(6).
+          02 MOTIVO-LLEGADA-W          PIC X(60).
+
+       01 DATOS-ENVIO.
+          02 COD-ENVIAR                PIC X(2).
+          02 FILLER                    PIC X VALUE "|".
+          02 RESULT-ENVIAR             PIC X.
+
+       77 USUARIO-DECIDE-W             PIC X(4).
+       77 RESULT-DECIDE-W              PIC X.
+          88 DECIDE-OK-W               VALUE "S".
+          88 DECIDE-NO-OK-W            VALUE "N".
+
+       LINKAGE SECTION.
+
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "INV020E3"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "INV020E3"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LLEGADA-W.
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, MODO-DECIDE-LLEGADA-W,
+                   PREFIJO-LLEGADA-W, NRO-LLEGADA-W, MOTIVO-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\progelect\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\progelect\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       DECIDIR-SOLICITUD-ANULA.
+           MOVE NOMBRE-USUNET TO USUARIO-DECIDE-W.
+
+           CALL "INV020E2" USING MODO-DECIDE-LLEGADA-W
+                                  PREFIJO-LLEGADA-W NRO-LLEGADA-W
+                                  USUARIO-DECIDE-W MOTIVO-LLEGADA-W
+                                  RESULT-DECIDE-W.
+
+           IF DECIDE-NO-OK-W
+              MOVE "01" TO COD-ENVIAR
+           ELSE
+              MOVE "00" TO COD-ENVIAR
+           END-IF.
+
+           MOVE RESULT-DECIDE-W TO RESULT-ENVIAR.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
