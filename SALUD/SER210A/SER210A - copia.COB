@@ -49,6 +49,51 @@
        01 TABLA-EDIT.
           02 TABLA-EDIT-W              PIC X(1000)  OCCURS 29.
 
+       77 MODO-SER210A-W               PIC X        VALUE "C".
+       77 TOTAL-CAMPOS-W               PIC 9(3)     VALUE 0.
+       77 SECU-CAMPO-VAL-W             PIC 9(3)     VALUE 0.
+       77 FECHA-SER210A-W              PIC 9(8)     VALUE 0.
+       77 VALOR-SER210A-W              PIC S9(7)V99 SIGN IS TRAILING
+                                                     VALUE 0.
+       77 OPERADOR-SER210A-W           PIC X(4)     VALUE SPACES.
+       77 RESULT-SER210A-W             PIC X.
+          88 SER210A-OK-W              VALUE "S".
+          88 SER210A-NO-OK-W           VALUE "N".
+       77 FUERA-RANGO-SER210A-W        PIC X.
+       77 I-CAMPO-W                    PIC 9(3)     VALUE 0.
+
+       01 ID-PACIENTE-SER210A-W        PIC X(15)    VALUE SPACES.
+
+       01 TABLA-CAMPOS-W.
+          02 CAMPO-W OCCURS 20 TIMES.
+             03 SECU-CAMPO-W           PIC 9(3).
+             03 NOMBRE-CAMPO-W         PIC X(30).
+             03 UNIDAD-CAMPO-W         PIC X(10).
+             03 RANGO-MIN-W            PIC S9(7)V99 SIGN IS TRAILING.
+             03 RANGO-MAX-W            PIC S9(7)V99 SIGN IS TRAILING.
+
+       01 LIN-CAMPO.
+          02 FILLER                  PIC X(8)   VALUE "{*SECU*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 SECU-CAMPO-J            PIC 9(3).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(9)   VALUE "*NOMBRE*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 NOMBRE-CAMPO-J          PIC X(30).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(9)   VALUE "*UNIDAD*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 UNIDAD-CAMPO-J          PIC X(10).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(11)  VALUE "*RANGOMIN*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 RANGO-MIN-J             PIC S9(7)V99 SIGN IS TRAILING.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(11)  VALUE "*RANGOMAX*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 RANGO-MAX-J             PIC S9(7)V99 SIGN IS TRAILING.
+          02 FILLER                  PIC X(3)   VALUE "*},".
+
        01 LIN-1.  
           02 FILLER                  PIC X(15)  VALUE "{*NOMBRE_PACI*:".
           02 FILLER                  PIC X      VALUE "*".
@@ -183,6 +228,16 @@
                   INITIALIZE NOMBRE-EXA-W
            END-READ
 
+           MOVE 0                  TO TOTAL-CAMPOS-W
+           CALL "SER210A-01" USING MODO-SER210A-W LLAVE-MACROEV-W
+                                    TABLA-CAMPOS-W TOTAL-CAMPOS-W
+                                    SECU-CAMPO-VAL-W
+                                    ID-PACIENTE-SER210A-W
+                                    FECHA-SER210A-W VALOR-SER210A-W
+                                    OPERADOR-SER210A-W
+                                    RESULT-SER210A-W
+                                    FUERA-RANGO-SER210A-W
+
            MOVE "{*MACRO*:["       TO DATOS-PLANO-W
            INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
            PERFORM DATOS-ENVIO
@@ -201,11 +256,18 @@
 
         CERRAR-ARCHIVO.
            INITIALIZE LIN-1
-           STRING LIN-1, "**}]}" DELIMITED BY SIZE INTO DATOS-PLANO-W
+           STRING LIN-1, "**}],*CAMPOS*:[" DELIMITED BY SIZE
+                  INTO DATOS-PLANO-W
            END-STRING
 
            INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
            PERFORM DATOS-ENVIO
+
+           PERFORM MONTAR-CAMPOS VARYING I-CAMPO-W FROM 1 BY 1
+                   UNTIL I-CAMPO-W > TOTAL-CAMPOS-W
+
+           MOVE "]}"               TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
            CLOSE ARCHIVO-MACRO-EVOL.
 
         PAGINA-CONFIG.
@@ -238,6 +300,17 @@
            MOVE TABLA-EDIT-W    (I) TO DATOS-PLANO-W
            PERFORM DATOS-ENVIO.
 
+       MONTAR-CAMPOS.
+           MOVE SECU-CAMPO-W   (I-CAMPO-W) TO SECU-CAMPO-J
+           MOVE NOMBRE-CAMPO-W (I-CAMPO-W) TO NOMBRE-CAMPO-J
+           MOVE UNIDAD-CAMPO-W (I-CAMPO-W) TO UNIDAD-CAMPO-J
+           MOVE RANGO-MIN-W    (I-CAMPO-W) TO RANGO-MIN-J
+           MOVE RANGO-MAX-W    (I-CAMPO-W) TO RANGO-MAX-J
+
+           INSPECT LIN-CAMPO REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-CAMPO TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO.
+
        COPY "..\..\FUENTES\SC-WEB19.CBL".
       
 
\ No newline at end of file
