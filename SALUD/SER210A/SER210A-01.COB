@@ -0,0 +1,272 @@
+      *=================================================================
+      * SERVICIOS - CAMPOS ESTRUCTURADOS DE PROTOCOLOS DE EXAMENES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PO -> 09/08/2026 PABLO OLGUIN - LLAVE-MACROEVOL AMPLIADA A 7
+      *                  POSICIONES PARA CALZAR CON LA LLAVE REAL DE
+      *                  ARCHIVO-MACRO-EVOL (CLASE + CODIGO)
+      * SER210A SOLO MUESTRA EL TEXTO DEL PROTOCOLO (ARCHIVO-MACRO-EVOL,
+      * TABLA-MACROEVOL) PERO EL RESULTADO SE DIGITA LIBRE, SIN CAMPOS
+      * NI RANGOS. ESTE PROGRAMA DEFINE LOS CAMPOS ESTRUCTURADOS DE CADA
+      * PROTOCOLO EN ARCHIVO-PROTO-CAMPO (NOMBRE, UNIDAD Y RANGO NORMAL)
+      * PARA QUE LA PANTALLA DE CAPTURA LOS GENERE, Y VALIDA/GRABA CADA
+      * VALOR DIGITADO CONTRA SU RANGO EN ARCHIVO-RESULT-EXAMEN AL
+      * MOMENTO DE LA CAPTURA, NO DESPUES.
+      * PO -> 09/08/2026 PABLO OLGUIN - SE AGREGA CLAVE ALTERNA POR
+      *         PACIENTE A ARCHIVO-RESULT-EXAMEN Y, AL GRABAR UN
+      *         RESULTADO, SE DEJA PENDIENTE UN MENSAJE ORU EN
+      *         ARCHIVO-CTL-HL7C (TIPO-MSG "ORU ") PARA QUE HL7003 LO
+      *         TOME Y LO ENVIE. SIN ESTO NINGUN RESULTADO QUEDABA
+      *         DISPONIBLE PARA EL ENVIO ORU.
+      * PO -> 09/08/2026 PABLO OLGUIN - REG-HL7C PASA A UN COPY UNICO
+      *         (FD-CTLHL7C.CBL) COMPARTIDO CON HL7003 Y HL7004. EL
+      *         REGISTRO DE CONTROL QUEDA CON LA LLAVE EXACTA DEL
+      *         RESULTADO (LLAVE-MACROEVOL-HL7C + FECHA-RESULT-HL7C +
+      *         SECU-CAMPO-HL7C) PARA QUE HL7003 ENVIE SOLO ESE
+      *         RESULTADO, Y SE INICIALIZA ESTADO-ACK-HL7C = "P" (ACK
+      *         PENDIENTE) PARA QUE HL7004 PUEDA CONTROLAR EL REINTENTO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER210A-01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PROTO-CAMPO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-PROCAM-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-PROTO-CAMPO
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-RESULT-EXAMEN LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-RESEXA-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-RESULT-EXAMEN
+000195         ALTERNATE RECORD KEY IS ID-PACIENTE-RE
+000196            WITH DUPLICATES
+000200         FILE STATUS IS OTR-STAT.
+
+000201     SELECT ARCHIVO-CTL-HL7C LOCK MODE IS AUTOMATIC
+000202         ASSIGN NOM-CTL-HL7C-W
+000203         ORGANIZATION IS INDEXED
+000204         ACCESS MODE IS DYNAMIC
+000205         RECORD KEY IS LLAVE-HL7C
+000206         FILE STATUS IS OTR-STAT.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+
+000230 FD  ARCHIVO-PROTO-CAMPO
+000240     LABEL RECORD STANDARD.
+000250 01  REG-PROTO-CAMPO.
+000260     02 LLAVE-PROTO-CAMPO.
+000270        03 LLAVE-MACROEVOL-PC    PIC X(7).
+000280        03 SECU-CAMPO-PC         PIC 9(3).
+000290     02 NOMBRE-CAMPO-PC          PIC X(30).
+000300     02 UNIDAD-CAMPO-PC          PIC X(10).
+000310     02 RANGO-MIN-PC             PIC S9(7)V99 SIGN IS TRAILING.
+000320     02 RANGO-MAX-PC             PIC S9(7)V99 SIGN IS TRAILING.
+
+000330 FD  ARCHIVO-RESULT-EXAMEN
+000340     LABEL RECORD STANDARD.
+000350 01  REG-RESULT-EXAMEN.
+000360     02 LLAVE-RESULT-EXAMEN.
+000370        03 LLAVE-MACROEVOL-RE    PIC X(7).
+000380        03 ID-PACIENTE-RE        PIC X(15).
+000390        03 FECHA-RE              PIC 9(8).
+000400        03 SECU-CAMPO-RE         PIC 9(3).
+000410     02 VALOR-RESULT-RE          PIC S9(7)V99 SIGN IS TRAILING.
+000420     02 FUERA-RANGO-RE           PIC X.
+000430        88 RESULT-FUERA-RANGO    VALUE "S".
+000440        88 RESULT-EN-RANGO       VALUE "N".
+000450     02 OPERADOR-RE              PIC X(4).
+
+000451 COPY "..\INV401\SAL41\FD-CTLHL7C.CBL".
+
+000460 WORKING-STORAGE SECTION.
+
+000470 77  NOM-PROCAM-W                PIC X(60)
+000480     VALUE "D:\progelect\DATOS\SC-PROTCAM.DAT".
+000490 77  NOM-RESEXA-W                PIC X(60)
+000500     VALUE "D:\progelect\DATOS\SC-RESEXAM.DAT".
+000501 77  NOM-CTL-HL7C-W              PIC X(50)
+000502     VALUE "D:\progelect\DATOS\SC-CTLHL7C.DAT".
+000510 77  OTR-STAT                    PIC XX.
+000511 77  SW-FIN-SEC-HL7C-W           PIC 9 VALUE 0.
+000512 77  NRO-SEC-HL7C-W              PIC 9(6) VALUE 0.
+000520 77  SW-FIN-PC-W                 PIC 9 VALUE 0.
+
+000530 LINKAGE SECTION.
+000540 01  MODO-LNK                    PIC X.
+000550     88 MODO-CONSULTAR           VALUE "C".
+000560     88 MODO-VALIDAR             VALUE "V".
+000570 01  LLAVE-MACROEVOL-LNK         PIC X(7).
+000580 01  TABLA-CAMPOS-LNK.
+000590     02 CAMPO-LNK OCCURS 20 TIMES.
+000600        03 SECU-CAMPO-LNK        PIC 9(3).
+000610        03 NOMBRE-CAMPO-LNK      PIC X(30).
+000620        03 UNIDAD-CAMPO-LNK      PIC X(10).
+000630        03 RANGO-MIN-LNK         PIC S9(7)V99 SIGN IS TRAILING.
+000640        03 RANGO-MAX-LNK         PIC S9(7)V99 SIGN IS TRAILING.
+000650 01  TOTAL-CAMPOS-LNK            PIC 9(3).
+000660 01  SECU-CAMPO-VAL-LNK          PIC 9(3).
+000670 01  ID-PACIENTE-LNK             PIC X(15).
+000680 01  FECHA-LNK                   PIC 9(8).
+000690 01  VALOR-LNK                   PIC S9(7)V99 SIGN IS TRAILING.
+000700 01  OPERADOR-LNK                PIC X(4).
+000710 01  RESULT-LNK                  PIC X.
+000720     88 SER210A-OK               VALUE "S".
+000730     88 SER210A-NO-OK            VALUE "N".
+000740 01  FUERA-RANGO-LNK             PIC X.
+000750     88 VALOR-FUERA-RANGO        VALUE "S".
+000760     88 VALOR-EN-RANGO           VALUE "N".
+
+000770 PROCEDURE DIVISION USING MODO-LNK LLAVE-MACROEVOL-LNK
+000780                          TABLA-CAMPOS-LNK TOTAL-CAMPOS-LNK
+000790                          SECU-CAMPO-VAL-LNK ID-PACIENTE-LNK
+000800                          FECHA-LNK VALOR-LNK OPERADOR-LNK
+000810                          RESULT-LNK FUERA-RANGO-LNK.
+
+000820 MAINLINE.
+000830     MOVE "S" TO RESULT-LNK.
+000840     MOVE "N" TO FUERA-RANGO-LNK.
+000850     PERFORM ABRIR-ARCHIVOS.
+000860     EVALUATE TRUE
+000870        WHEN MODO-CONSULTAR
+000880           PERFORM CONSULTAR-CAMPOS
+000890        WHEN MODO-VALIDAR
+000900           PERFORM VALIDAR-GRABAR-RESULTADO
+000910        WHEN OTHER
+000920           MOVE "N" TO RESULT-LNK
+000930     END-EVALUATE.
+000940     PERFORM CERRAR-ARCHIVOS.
+000950     EXIT PROGRAM.
+
+000960 ABRIR-ARCHIVOS.
+000970     OPEN INPUT ARCHIVO-PROTO-CAMPO.
+000980     OPEN I-O ARCHIVO-RESULT-EXAMEN.
+000990     IF OTR-STAT = "35"
+001000        OPEN OUTPUT ARCHIVO-RESULT-EXAMEN
+001010        CLOSE ARCHIVO-RESULT-EXAMEN
+001020        OPEN I-O ARCHIVO-RESULT-EXAMEN
+001030     END-IF.
+
+001035     OPEN I-O ARCHIVO-CTL-HL7C.
+001036     IF OTR-STAT = "35"
+001037        OPEN OUTPUT ARCHIVO-CTL-HL7C
+001038        CLOSE ARCHIVO-CTL-HL7C
+001039        OPEN I-O ARCHIVO-CTL-HL7C
+001039     END-IF.
+
+001041 CONSULTAR-CAMPOS.
+001050     MOVE 0 TO TOTAL-CAMPOS-LNK SW-FIN-PC-W.
+001060     MOVE LLAVE-MACROEVOL-LNK TO LLAVE-MACROEVOL-PC.
+001070     MOVE 0 TO SECU-CAMPO-PC.
+001080     START ARCHIVO-PROTO-CAMPO KEY IS >= LLAVE-PROTO-CAMPO
+001090           INVALID KEY MOVE 1 TO SW-FIN-PC-W.
+001100     PERFORM LEER-CAMPO-PROTO UNTIL SW-FIN-PC-W = 1.
+
+001110 LEER-CAMPO-PROTO.
+001120     READ ARCHIVO-PROTO-CAMPO NEXT
+001130          AT END MOVE 1 TO SW-FIN-PC-W
+001140     END-READ.
+001150     IF SW-FIN-PC-W = 0
+001160        IF LLAVE-MACROEVOL-PC NOT = LLAVE-MACROEVOL-LNK
+001170           OR TOTAL-CAMPOS-LNK >= 20
+001180           MOVE 1 TO SW-FIN-PC-W
+001190        ELSE
+001200           ADD 1 TO TOTAL-CAMPOS-LNK
+001205           MOVE SECU-CAMPO-PC
+001206              TO SECU-CAMPO-LNK (TOTAL-CAMPOS-LNK)
+001210           MOVE NOMBRE-CAMPO-PC
+001211              TO NOMBRE-CAMPO-LNK (TOTAL-CAMPOS-LNK)
+001220           MOVE UNIDAD-CAMPO-PC
+001221              TO UNIDAD-CAMPO-LNK (TOTAL-CAMPOS-LNK)
+001230           MOVE RANGO-MIN-PC
+001231              TO RANGO-MIN-LNK (TOTAL-CAMPOS-LNK)
+001240           MOVE RANGO-MAX-PC
+001241              TO RANGO-MAX-LNK (TOTAL-CAMPOS-LNK)
+001260        END-IF
+001270     END-IF.
+
+001280 VALIDAR-GRABAR-RESULTADO.
+001290     MOVE LLAVE-MACROEVOL-LNK TO LLAVE-MACROEVOL-PC.
+001300     MOVE SECU-CAMPO-VAL-LNK  TO SECU-CAMPO-PC.
+001310     READ ARCHIVO-PROTO-CAMPO
+001320          INVALID KEY MOVE "N" TO RESULT-LNK
+001330     END-READ.
+001340     IF SER210A-OK
+001350        IF VALOR-LNK < RANGO-MIN-PC OR VALOR-LNK > RANGO-MAX-PC
+001360           MOVE "S" TO FUERA-RANGO-LNK
+001370        END-IF
+001380        PERFORM GRABAR-RESULTADO
+001390     END-IF.
+
+001400 GRABAR-RESULTADO.
+001410     MOVE LLAVE-MACROEVOL-LNK TO LLAVE-MACROEVOL-RE.
+001420     MOVE ID-PACIENTE-LNK     TO ID-PACIENTE-RE.
+001430     MOVE FECHA-LNK           TO FECHA-RE.
+001440     MOVE SECU-CAMPO-VAL-LNK  TO SECU-CAMPO-RE.
+001450     MOVE VALOR-LNK           TO VALOR-RESULT-RE.
+001460     MOVE FUERA-RANGO-LNK     TO FUERA-RANGO-RE.
+001470     MOVE OPERADOR-LNK        TO OPERADOR-RE.
+001480     REWRITE REG-RESULT-EXAMEN
+001490              INVALID KEY WRITE REG-RESULT-EXAMEN
+001500                  INVALID KEY MOVE "N" TO RESULT-LNK
+001510              END-WRITE
+001520     END-REWRITE.
+
+001521     IF SER210A-OK
+001522        PERFORM DEJAR-PENDIENTE-ORU
+001523     END-IF.
+
+001524 DEJAR-PENDIENTE-ORU.
+001525     PERFORM OBTENER-SECUENCIA-HL7C.
+001526     MOVE "LA"                TO LOTE-HL7C.
+001527     MOVE 9                   TO CL-HL7C.
+001528     MOVE NRO-SEC-HL7C-W      TO NRO-HL7C.
+001529     MOVE 0                   TO ITEM-HL7C.
+001530     MOVE "ORU "              TO TIPO-MSG-HL7C.
+001531     MOVE 0                   TO ESTADO-HL7C.
+001532     MOVE FECHA-LNK           TO F-COMPR-HL7C.
+001533     MOVE 0                   TO F-ENVIO-HL7C F-RECEP-HL7C.
+001534     MOVE NOMBRE-CAMPO-PC     TO NOMBRE-MSG-HL7C.
+001535     MOVE ID-PACIENTE-LNK     TO COD-PACI-HL7C.
+001536     MOVE LLAVE-MACROEVOL-LNK TO LLAVE-MACROEVOL-HL7C.
+001537     MOVE FECHA-LNK           TO FECHA-RESULT-HL7C.
+001538     MOVE SECU-CAMPO-VAL-LNK  TO SECU-CAMPO-HL7C.
+001539     MOVE "P"                 TO ESTADO-ACK-HL7C.
+001540     MOVE 0                   TO FECHA-ACK-HL7C HORA-ACK-HL7C
+001541                                 NRO-REINTENTO-HL7C
+001542                                 FECHA-ULT-REINT-HL7C.
+001543     MOVE SPACES              TO MSG-NAK-HL7C.
+001544     WRITE REG-HL7C INVALID KEY CONTINUE END-WRITE.
+
+001557 OBTENER-SECUENCIA-HL7C.
+001558     MOVE "LA"   TO LOTE-HL7C.
+001559     MOVE 9      TO CL-HL7C.
+001560     MOVE 999999 TO NRO-HL7C.
+001561     MOVE 99     TO ITEM-HL7C.
+001562     MOVE "ORU " TO TIPO-MSG-HL7C.
+001563     MOVE 0 TO NRO-SEC-HL7C-W SW-FIN-SEC-HL7C-W.
+001564     START ARCHIVO-CTL-HL7C KEY IS <= LLAVE-HL7C
+001565           INVALID KEY MOVE 1 TO SW-FIN-SEC-HL7C-W.
+001566     IF SW-FIN-SEC-HL7C-W = 0
+001567        READ ARCHIVO-CTL-HL7C PREVIOUS
+001568             AT END MOVE 1 TO SW-FIN-SEC-HL7C-W
+001569             NOT AT END
+001570                IF LOTE-HL7C = "LA" AND CL-HL7C = 9
+001571                   AND TIPO-MSG-HL7C = "ORU "
+001572                   MOVE NRO-HL7C TO NRO-SEC-HL7C-W
+001573                END-IF
+001574        END-READ
+001575     END-IF.
+001576     ADD 1 TO NRO-SEC-HL7C-W.
+
+001580 CERRAR-ARCHIVOS.
+001540     CLOSE ARCHIVO-PROTO-CAMPO ARCHIVO-RESULT-EXAMEN
+001541           ARCHIVO-CTL-HL7C.
