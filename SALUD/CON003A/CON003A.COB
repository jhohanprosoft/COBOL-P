@@ -1,5 +1,11 @@
       *=================================================================
       * DEVUELVE LA DEPENDENCIA DEL OPERADOR - CON003A
+      * PO -> 09/08/2026 PABLO OLGUIN - MODO "M" (MANTENER) AGREGADO AL
+      *         DATOSH PARA ASIGNAR DEPEN-PADRE-DEPEN/OPER-APRUEBA-DEPEN
+      *         DESDE LA PANTALLA DE ADMINISTRACION DE DEPENDENCIAS;
+      *         SIN ESTO CON003B NO TENIA NINGUNA FORMA DE CARGAR EL
+      *         OPERADOR APROBADOR QUE EL RUTEO DE APROBACIONES (CON003B,
+      *         INV810, ETC) NECESITA PARA FUNCIONAR.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
@@ -58,13 +64,24 @@
           02 DEPEN-W.
              03 DEPEN1-W               PIC X.
              03 DEPEN2-W               PIC XX.
-
-         
+          02 MODO-CON003A-W            PIC X.
+             88 MODO-MANTENER-DEPEN    VALUE "M".
+          02 COD-DEPEN-MANT-W          PIC 9(3).
+          02 DEPEN-PADRE-MANT-W        PIC 9(3).
+          02 OPER-APRUEBA-MANT-W       PIC X(4).
+
+       77 MODO-RUTEO-CON003B-W         PIC X VALUE "C".
+       77 MODO-MANT-CON003B-W          PIC X VALUE "M".
+       77 OPER-NULO-W                  PIC X(4) VALUE SPACES.
+       77 COD-DEPEN-NULO-W             PIC 9(3) VALUE 0.
+       77 RESULT-MANT-W                PIC X.
+          88 MANT-OK-W                 VALUE "S".
+          88 MANT-NO-OK-W              VALUE "N".
 
        01 DATOS-ENVIO.
           02 COD-ENVIAR                PIC X(2).
           02 FILLER                    PIC X VALUE "|".
-          02 DEPEN-ENVIAR              PIC X. 
+          02 DEPEN-ENVIAR              PIC X.
                
        LINKAGE SECTION.
 
@@ -134,7 +151,10 @@
            MOVE COBW3-GET-DATA    TO LLEGADA-W.
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, OPER-W, DEPEN-W 
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, OPER-W, DEPEN-W,
+                   MODO-CON003A-W, COD-DEPEN-MANT-W,
+                   DEPEN-PADRE-MANT-W, OPER-APRUEBA-MANT-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -212,8 +232,24 @@
 
            IF DEPEN-REST IS NOT NUMERIC
               MOVE 000 TO DEPEN-REST.
-      
-      
+
+           IF MODO-MANTENER-DEPEN
+              PERFORM MANTENER-DEPENDENCIA-APROB
+              GO TO ENVIO-DATOS
+           END-IF.
+
+       MANTENER-DEPENDENCIA-APROB.
+           CALL "CON003B" USING MODO-MANT-CON003B-W
+                                 OPER-NULO-W OPER-NULO-W
+                                 COD-DEPEN-NULO-W RESULT-MANT-W
+                                 COD-DEPEN-MANT-W DEPEN-PADRE-MANT-W
+                                 OPER-APRUEBA-MANT-W.
+           IF MANT-NO-OK-W
+              MOVE 999 TO DEPEN-W
+           ELSE
+              MOVE COD-DEPEN-MANT-W TO DEPEN-W
+           END-IF.
+
        ABRIR-DEPENDENCIA.
            OPEN INPUT ARCHIVO-DEPENDENCIAS.
 
