@@ -0,0 +1,179 @@
+      *=================================================================
+      * RESOLUCION DE DEPENDENCIA APROBADORA (RUTEO DE APROBACIONES)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PO -> 09/08/2026 PABLO OLGUIN - MODO "M" MANTIENE DEPEN-PADRE-
+      *         DEPEN/OPER-APRUEBA-DEPEN (CALL DESDE CON003A, MODO "M"
+      *         EN SU PROPIO DATOSH), YA QUE SIN ESO LA JERARQUIA NUNCA
+      *         TENIA UN OPERADOR APROBADOR ASIGNADO Y MODO-RUTEAR
+      *         SIEMPRE DEVOLVIA RUTEO-NO-OK.
+      * CON003A RESUELVE LA DEPENDENCIA DE UN OPERADOR (ARCHIVO-REST-
+      * RICCION -> ARCHIVO-DEPENDENCIAS) SOLO PARA MOSTRARLA EN
+      * PANTALLA. CADA FLUJO DE APROBACION NUEVO (REVERSION DE FACTURA,
+      * ORDEN DE COMPRA, ETC) TERMINABA CON SU PROPIA LISTA DE
+      * SUPERVISORES. ESTE PROGRAMA ES EL PUNTO UNICO QUE, DADO UN
+      * OPERADOR, SUBE POR LA JERARQUIA DE ARCHIVO-DEPENDENCIAS
+      * (DEPEN-PADRE-DEPEN) HASTA ENCONTRAR LA PRIMERA DEPENDENCIA QUE
+      * TENGA UN OPERADOR APROBADOR ASIGNADO (OPER-APRUEBA-DEPEN).
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CON003B.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-RESTRICCION LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-REST-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS LLAVE-REST
+000140            FILE STATUS  IS OTR-STAT.
+
+000150     SELECT ARCHIVO-DEPENDENCIAS LOCK MODE IS AUTOMATIC
+000160            ASSIGN NOM-DEPEND-W
+000170            ORGANIZATION IS INDEXED
+000180            ACCESS MODE  IS DYNAMIC
+000190            RECORD KEY   IS LLAVE-DEPEN
+000200            FILE STATUS  IS OTR-STAT.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+
+000230 FD  ARCHIVO-RESTRICCION
+000240     LABEL RECORD STANDARD.
+000250 01  REG-REST.
+000260     02 LLAVE-REST.
+000270        03 COD-REST          PIC X(4).
+000280     02 DEPEN-REST           PIC 9(3).
+000290     02 FILLER               PIC X(50).
+
+000300 FD  ARCHIVO-DEPENDENCIAS
+000310     LABEL RECORD STANDARD.
+000320 01  REG-DEPEN.
+000330     02 LLAVE-DEPEN.
+000340        03 COD-DEPEN         PIC 9(3).
+000350     02 DESCRIP-DEPEN        PIC X(30).
+000360     02 CONF-IMPRES-DEPEN    PIC 99.
+000370     02 DEPEN-PADRE-DEPEN    PIC 9(3).
+000380     02 OPER-APRUEBA-DEPEN   PIC X(4).
+
+000390 WORKING-STORAGE SECTION.
+
+000400 77  NOM-REST-W              PIC X(60)
+000410     VALUE "D:\progelect\DATOS\SC-ARCHREST.SC".
+000420 77  NOM-DEPEND-W            PIC X(60)
+000430     VALUE "D:\progelect\DATOS\SC-DEPEN.DAT".
+000440 77  OTR-STAT                PIC XX.
+000450 77  SW-FIN-SUBIR-W          PIC 9 VALUE 0.
+000460 77  NIVEL-SUBIDO-W          PIC 9(2) VALUE 0.
+000470 77  MAX-NIVELES-W           PIC 9(2) VALUE 10.
+
+000480 LINKAGE SECTION.
+000485 01  MODO-LNK                PIC X.
+000486     88 MODO-RUTEAR          VALUE "C" SPACE.
+000487     88 MODO-MANTENER        VALUE "M".
+000490 01  OPER-LNK                PIC X(4).
+000500 01  OPER-APROBADOR-LNK      PIC X(4).
+000510 01  COD-DEPEN-APROB-LNK     PIC 9(3).
+000520 01  RESULT-LNK              PIC X.
+000530     88 RUTEO-OK             VALUE "S".
+000540     88 RUTEO-NO-OK          VALUE "N".
+000541 01  COD-DEPEN-MANT-LNK      PIC 9(3).
+000542 01  DEPEN-PADRE-MANT-LNK    PIC 9(3).
+000543 01  OPER-APRUEBA-MANT-LNK   PIC X(4).
+
+000550 PROCEDURE DIVISION USING MODO-LNK OPER-LNK OPER-APROBADOR-LNK
+000560                          COD-DEPEN-APROB-LNK RESULT-LNK
+000561                          COD-DEPEN-MANT-LNK DEPEN-PADRE-MANT-LNK
+000562                          OPER-APRUEBA-MANT-LNK.
+
+000570 MAINLINE.
+000580     MOVE "S" TO RESULT-LNK.
+000590     MOVE SPACES TO OPER-APROBADOR-LNK.
+000600     MOVE 0 TO COD-DEPEN-APROB-LNK.
+000610     PERFORM ABRIR-ARCHIVOS.
+000620     EVALUATE TRUE
+000621        WHEN MODO-MANTENER
+000622           PERFORM MANTENER-DEPENDENCIA
+000623        WHEN OTHER
+000624           PERFORM LEER-DEPENDENCIA-OPERADOR
+000625           IF RUTEO-OK
+000626              PERFORM SUBIR-JERARQUIA
+000627           END-IF
+000628     END-EVALUATE.
+000660     PERFORM CERRAR-ARCHIVOS.
+000670     EXIT PROGRAM.
+
+000680 ABRIR-ARCHIVOS.
+000690     OPEN INPUT ARCHIVO-RESTRICCION.
+000700     IF MODO-MANTENER
+000701        OPEN I-O ARCHIVO-DEPENDENCIAS
+000702        IF OTR-STAT = "35"
+000703           OPEN OUTPUT ARCHIVO-DEPENDENCIAS
+000704           CLOSE ARCHIVO-DEPENDENCIAS
+000705           OPEN I-O ARCHIVO-DEPENDENCIAS
+000706        END-IF
+000707     ELSE
+000708        OPEN INPUT ARCHIVO-DEPENDENCIAS
+000709     END-IF.
+
+000710 MANTENER-DEPENDENCIA.
+000711     MOVE COD-DEPEN-MANT-LNK TO COD-DEPEN.
+000712     READ ARCHIVO-DEPENDENCIAS
+000713          INVALID KEY
+000714             MOVE SPACES TO DESCRIP-DEPEN
+000715             MOVE 0      TO CONF-IMPRES-DEPEN
+000716             MOVE DEPEN-PADRE-MANT-LNK  TO DEPEN-PADRE-DEPEN
+000717             MOVE OPER-APRUEBA-MANT-LNK TO OPER-APRUEBA-DEPEN
+000718             WRITE REG-DEPEN
+000719                   INVALID KEY MOVE "N" TO RESULT-LNK
+000720             END-WRITE
+000721          NOT INVALID KEY
+000722             MOVE DEPEN-PADRE-MANT-LNK  TO DEPEN-PADRE-DEPEN
+000723             MOVE OPER-APRUEBA-MANT-LNK TO OPER-APRUEBA-DEPEN
+000724             REWRITE REG-DEPEN
+000725                     INVALID KEY MOVE "N" TO RESULT-LNK
+000726             END-REWRITE
+000727     END-READ.
+
+000710 LEER-DEPENDENCIA-OPERADOR.
+000720     MOVE OPER-LNK TO COD-REST.
+000730     READ ARCHIVO-RESTRICCION
+000740          INVALID KEY MOVE "N" TO RESULT-LNK
+000750     END-READ.
+000760     IF RUTEO-OK
+000770        MOVE DEPEN-REST TO COD-DEPEN
+000780     END-IF.
+
+000790 SUBIR-JERARQUIA.
+000800     MOVE 0 TO SW-FIN-SUBIR-W NIVEL-SUBIDO-W.
+000810     PERFORM EVALUAR-DEPENDENCIA UNTIL SW-FIN-SUBIR-W = 1.
+000820     IF OPER-APROBADOR-LNK = SPACES
+000830        MOVE "N" TO RESULT-LNK
+000840     END-IF.
+
+000850 EVALUAR-DEPENDENCIA.
+000860     READ ARCHIVO-DEPENDENCIAS
+000870          INVALID KEY MOVE 1 TO SW-FIN-SUBIR-W
+000880     END-READ.
+000890     IF SW-FIN-SUBIR-W = 0
+000900        IF OPER-APRUEBA-DEPEN NOT = SPACES
+000910           MOVE OPER-APRUEBA-DEPEN TO OPER-APROBADOR-LNK
+000920           MOVE COD-DEPEN          TO COD-DEPEN-APROB-LNK
+000930           MOVE 1 TO SW-FIN-SUBIR-W
+000940        ELSE
+000950           ADD 1 TO NIVEL-SUBIDO-W
+000960           IF DEPEN-PADRE-DEPEN = 0
+000961              OR DEPEN-PADRE-DEPEN = COD-DEPEN
+000962              OR NIVEL-SUBIDO-W > MAX-NIVELES-W
+000970              MOVE 1 TO SW-FIN-SUBIR-W
+000980           ELSE
+000990              MOVE DEPEN-PADRE-DEPEN TO COD-DEPEN
+001000           END-IF
+001010        END-IF
+001020     END-IF.
+
+001030 CERRAR-ARCHIVOS.
+001040     CLOSE ARCHIVO-RESTRICCION ARCHIVO-DEPENDENCIAS.
