@@ -0,0 +1,194 @@
+      *=================================================================
+      * FACTURACION - AUDITORIA DE RANGOS DE NUMERACION AUTORIZADA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-NUMERACION (LAS FACTURAS, LLAVE PREFIJO-NUM +
+      * NRO-NUM) POR PREFIJO Y VERIFICA CONTRA ARCHIVO-RESOL-FACT QUE
+      * CADA FACTURA CAIGA DENTRO DE UN RANGO AUTORIZADO VIGENTE PARA
+      * SU PREFIJO, QUE NO HAYA SALTOS NI DUPLICADOS EN LA SECUENCIA, Y
+      * QUE LA FECHA DE EXPEDICION NO SE PASE DE LA VIGENCIA DE LA
+      * RESOLUCION.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER108-17.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-NUMERACION LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-NUMER-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-NUM
+000140         ALTERNATE RECORD KEY IS NIT-NUM WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-RESOL-FACT LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-RESOLF-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-RESOLF
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT REPORTE-RANGOS
+000230         ASSIGN NOM-REPRANG-W
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+
+000250 DATA DIVISION.
+000260 FILE SECTION.
+
+000270 FD  ARCHIVO-NUMERACION
+000280     LABEL RECORD STANDARD.
+000290 01  REG-NUM.
+000300     02 LLAVE-NUM.
+000310        03 PREFIJO-NUM          PIC X.
+000320        03 NRO-NUM              PIC 9(6).
+000330     02 NIT-NUM                 PIC 9(10).
+000340     02 ESTADO-NUM              PIC X.
+000350     02 FECHA-ING-NUM.
+000360        03 LLAVE-MES-ING-NUM.
+000370           04 ANO-ING-NUM       PIC 9(4).
+000380           04 MES-ING-NUM       PIC 99.
+000390        03 DIA-ING-NUM          PIC 99.
+
+000400 FD  ARCHIVO-RESOL-FACT
+000410     LABEL RECORD STANDARD.
+000420 01  REG-RESOLF.
+000430     02 LLAVE-RESOLF.
+000440        03 PREFIJO-RESOLF       PIC X.
+000450        03 NRO-INI-RESOLF       PIC 9(6).
+000460     02 NRO-FIN-RESOLF          PIC 9(6).
+000470     02 NUM-RESOLUCION-RESOLF   PIC X(20).
+000480     02 FECHA-INI-VIG-RESOLF    PIC 9(8).
+000490     02 FECHA-FIN-VIG-RESOLF    PIC 9(8).
+
+000500 FD  REPORTE-RANGOS
+000510     LABEL RECORD STANDARD.
+000520 01  LIN-RANGOS                 PIC X(110).
+
+000530 WORKING-STORAGE SECTION.
+
+000540 77  NOM-NUMER-W                PIC X(60)
+000550     VALUE "D:\progelect\DATOS\SC-NUMER.DAT".
+000560 77  NOM-RESOLF-W               PIC X(60)
+000570     VALUE "D:\progelect\DATOS\SC-RESOLFAC.DAT".
+000580 77  NOM-REPRANG-W              PIC X(60)
+000590     VALUE "D:\progelect\DATOS\SC-AUDRANGO.TXT".
+000600 77  OTR-STAT                   PIC XX.
+000610 77  SW-FIN-NUM-W               PIC 9 VALUE 0.
+000620 77  PREFIJO-ANT-W              PIC X VALUE SPACE.
+000630 77  NRO-ANT-W                  PIC 9(6) VALUE 0.
+000640 77  FECHA-EXPED-W              PIC 9(8).
+000650 77  TOT-SALTO-W                PIC 9(5) VALUE 0.
+000660 77  TOT-DUPLIC-W               PIC 9(5) VALUE 0.
+000670 77  TOT-FUERA-RANGO-W          PIC 9(5) VALUE 0.
+000680 77  TOT-VENC-RESOL-W           PIC 9(5) VALUE 0.
+
+000690 01  LIN-DETALLE.
+000700     02 LLAVE-NUM-REP           PIC X(7).
+000710     02 FILLER                  PIC X VALUE SPACE.
+000720     02 FECHA-EXPED-REP         PIC 9(8).
+000730     02 FILLER                  PIC X VALUE SPACE.
+000740     02 MOTIVO-REP              PIC X(40).
+
+000770 PROCEDURE DIVISION.
+
+000780 MAINLINE.
+000790     PERFORM ABRIR-ARCHIVOS.
+000800     PERFORM AUDITAR-NUMERACION.
+000810     PERFORM CERRAR-ARCHIVOS.
+000820     STOP RUN.
+
+000830 ABRIR-ARCHIVOS.
+000840     OPEN INPUT ARCHIVO-NUMERACION.
+000850     OPEN INPUT ARCHIVO-RESOL-FACT.
+000860     OPEN OUTPUT REPORTE-RANGOS.
+
+000870 AUDITAR-NUMERACION.
+000880     MOVE 0 TO SW-FIN-NUM-W.
+000890     PERFORM LEER-NUM.
+000900     PERFORM EVALUAR-NUM UNTIL SW-FIN-NUM-W = 1.
+
+000910 LEER-NUM.
+000920     READ ARCHIVO-NUMERACION NEXT
+000930          AT END MOVE 1 TO SW-FIN-NUM-W
+000940     END-READ.
+
+000950 EVALUAR-NUM.
+000960     COMPUTE FECHA-EXPED-W =
+000970         (ANO-ING-NUM * 10000) + (MES-ING-NUM * 100)
+000980         + DIA-ING-NUM.
+000990     IF PREFIJO-NUM = PREFIJO-ANT-W
+001000        IF NRO-NUM = NRO-ANT-W
+001010           PERFORM REPORTAR-DUPLICADO
+001020        ELSE
+001030           IF NRO-NUM NOT = NRO-ANT-W + 1
+001040              PERFORM REPORTAR-SALTO
+001050           END-IF
+001060        END-IF
+001070     END-IF.
+001080     PERFORM VERIFICAR-RANGO-AUTORIZADO.
+001090     MOVE PREFIJO-NUM TO PREFIJO-ANT-W.
+001100     MOVE NRO-NUM     TO NRO-ANT-W.
+001110     PERFORM LEER-NUM.
+
+001120 REPORTAR-DUPLICADO.
+001130     MOVE LLAVE-NUM     TO LLAVE-NUM-REP.
+001140     MOVE FECHA-EXPED-W TO FECHA-EXPED-REP.
+001150     MOVE "** NUMERO DUPLICADO" TO MOTIVO-REP.
+001160     MOVE LIN-DETALLE   TO LIN-RANGOS.
+001170     WRITE LIN-RANGOS.
+001180     ADD 1 TO TOT-DUPLIC-W.
+
+001190 REPORTAR-SALTO.
+001200     MOVE LLAVE-NUM     TO LLAVE-NUM-REP.
+001210     MOVE FECHA-EXPED-W TO FECHA-EXPED-REP.
+001220     MOVE "** SALTO EN LA SECUENCIA" TO MOTIVO-REP.
+001230     MOVE LIN-DETALLE   TO LIN-RANGOS.
+001240     WRITE LIN-RANGOS.
+001250     ADD 1 TO TOT-SALTO-W.
+
+001260 VERIFICAR-RANGO-AUTORIZADO.
+001270     MOVE PREFIJO-NUM TO PREFIJO-RESOLF.
+001280     MOVE NRO-NUM     TO NRO-INI-RESOLF.
+001290     START ARCHIVO-RESOL-FACT KEY IS <= LLAVE-RESOLF
+001300           INVALID KEY PERFORM REPORTAR-FUERA-RANGO
+001310           NOT INVALID KEY PERFORM LEER-RESOLUCION-CANDIDATA
+001320     END-START.
+
+001330 LEER-RESOLUCION-CANDIDATA.
+001340     READ ARCHIVO-RESOL-FACT
+001350          AT END PERFORM REPORTAR-FUERA-RANGO.
+001360     IF PREFIJO-RESOLF NOT = PREFIJO-NUM
+001370        OR NRO-NUM > NRO-FIN-RESOLF
+001380        PERFORM REPORTAR-FUERA-RANGO
+001390     ELSE
+001400        IF FECHA-EXPED-W > FECHA-FIN-VIG-RESOLF
+001410           PERFORM REPORTAR-RESOL-VENCIDA
+001420        END-IF
+001430     END-IF.
+
+001440 REPORTAR-FUERA-RANGO.
+001450     MOVE LLAVE-NUM     TO LLAVE-NUM-REP.
+001460     MOVE FECHA-EXPED-W TO FECHA-EXPED-REP.
+001470     MOVE "** FUERA DE RANGO AUTORIZADO" TO MOTIVO-REP.
+001480     MOVE LIN-DETALLE   TO LIN-RANGOS.
+001490     WRITE LIN-RANGOS.
+001500     ADD 1 TO TOT-FUERA-RANGO-W.
+
+001510 REPORTAR-RESOL-VENCIDA.
+001520     MOVE LLAVE-NUM     TO LLAVE-NUM-REP.
+001530     MOVE FECHA-EXPED-W TO FECHA-EXPED-REP.
+001540     MOVE "** RESOLUCION VENCIDA" TO MOTIVO-REP.
+001550     MOVE LIN-DETALLE   TO LIN-RANGOS.
+001560     WRITE LIN-RANGOS.
+001570     ADD 1 TO TOT-VENC-RESOL-W.
+
+001580 CERRAR-ARCHIVOS.
+001590     CLOSE ARCHIVO-NUMERACION ARCHIVO-RESOL-FACT REPORTE-RANGOS.
+001600     DISPLAY "SALTOS: "       TOT-SALTO-W.
+001610     DISPLAY "DUPLICADOS: "   TOT-DUPLIC-W.
+001620     DISPLAY "FUERA DE RANGO: " TOT-FUERA-RANGO-W.
+001630     DISPLAY "RESOLUCION VENCIDA: " TOT-VENC-RESOL-W.
