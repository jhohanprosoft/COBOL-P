@@ -0,0 +1,179 @@
+      *=================================================================
+      * FACTURACION - EXPORTACION RIPS (RESOLUCION CUPS/EPS)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE LAS FACTURAS DE UN PERIODO Y SU DETALLE DE CUPS
+      * (ARCHIVO-FACTURAS / ARCHIVO-CUPS) Y GENERA LOS PLANOS RIPS
+      * AC (CONSULTAS), AP (PROCEDIMIENTOS) Y AU (USUARIOS) PARA
+      * RADICAR LAS CUENTAS ANTE LAS EPS.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER108-16.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-FACTURAS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-FACTU-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-FACT
+000140         ALTERNATE RECORD KEY IS FECHA-FACT WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-FACT-DET LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-FACTDET-LNK
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-FACTDET
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT RIPS-AC
+000230         ASSIGN NOM-RIPS-AC-W
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+
+000250     SELECT RIPS-AP
+000260         ASSIGN NOM-RIPS-AP-W
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+
+000280     SELECT RIPS-AU
+000290         ASSIGN NOM-RIPS-AU-W
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+
+000330 FD  ARCHIVO-FACTURAS
+000340     LABEL RECORD STANDARD.
+000350 01  REG-FACT.
+000360     02 LLAVE-FACT              PIC X(12).
+000370     02 FECHA-FACT              PIC 9(8).
+000380     02 PACI-FACT               PIC X(15).
+000390     02 EPS-FACT                PIC X(6).
+000400     02 VALOR-TOT-FACT          PIC 9(11)V99.
+
+000410 FD  ARCHIVO-FACT-DET
+000420     LABEL RECORD STANDARD.
+000430 01  REG-FACTDET.
+000440     02 LLAVE-FACTDET.
+000450        03 LLAVE-FACT-FD        PIC X(12).
+000460        03 ITEM-FACTDET         PIC 9(3).
+000470     02 COD-CUP-FACTDET         PIC X(10).
+000480     02 DESCRIP-CUP-FACTDET     PIC X(40).
+000490     02 TIPO-SER-FACTDET        PIC X.
+000500        88 ES-CONSULTA          VALUE "C".
+000510        88 ES-PROCEDIMIENTO     VALUE "P".
+000520     02 VALOR-FACTDET           PIC 9(9)V99.
+
+000530 FD  RIPS-AC
+000540     LABEL RECORD STANDARD.
+000550 01  LIN-RIPS-AC                PIC X(200).
+
+000560 FD  RIPS-AP
+000570     LABEL RECORD STANDARD.
+000580 01  LIN-RIPS-AP                PIC X(200).
+
+000590 FD  RIPS-AU
+000600     LABEL RECORD STANDARD.
+000610 01  LIN-RIPS-AU                PIC X(200).
+
+000620 WORKING-STORAGE SECTION.
+
+000630 77  NOM-FACTU-LNK              PIC X(50)
+000640     VALUE "D:\progelect\DATOS\SC-ARCHFACT.DAT".
+000650 77  NOM-FACTDET-LNK            PIC X(50)
+000660     VALUE "D:\progelect\DATOS\SC-ARCHFACTD.DAT".
+000670 77  NOM-RIPS-AC-W              PIC X(50)
+000680     VALUE "D:\progelect\DATOS\RIPS-AC.TXT".
+000690 77  NOM-RIPS-AP-W              PIC X(50)
+000700     VALUE "D:\progelect\DATOS\RIPS-AP.TXT".
+000710 77  NOM-RIPS-AU-W              PIC X(50)
+000720     VALUE "D:\progelect\DATOS\RIPS-AU.TXT".
+000730 77  OTR-STAT                   PIC XX.
+000740 77  SW-FIN-FACT                PIC 9 VALUE 0.
+000750 77  SW-FIN-DET                 PIC 9 VALUE 0.
+000760 77  SEP-W                      PIC X VALUE ",".
+
+000770 LINKAGE SECTION.
+000780 01  FECHA-DESDE-LNK            PIC 9(8).
+000790 01  FECHA-HASTA-LNK            PIC 9(8).
+
+000800 PROCEDURE DIVISION USING FECHA-DESDE-LNK FECHA-HASTA-LNK.
+
+000810 MAINLINE.
+000820     PERFORM ABRIR-ARCHIVOS.
+000830     PERFORM GENERAR-RIPS.
+000840     PERFORM CERRAR-ARCHIVOS.
+000850     EXIT PROGRAM.
+
+000860 ABRIR-ARCHIVOS.
+000870     OPEN INPUT ARCHIVO-FACTURAS.
+000880     OPEN INPUT ARCHIVO-FACT-DET.
+000890     OPEN OUTPUT RIPS-AC.
+000900     OPEN OUTPUT RIPS-AP.
+000910     OPEN OUTPUT RIPS-AU.
+
+000920 GENERAR-RIPS.
+000930     MOVE 0 TO SW-FIN-FACT.
+000940     MOVE FECHA-DESDE-LNK TO FECHA-FACT.
+000950     START ARCHIVO-FACTURAS KEY IS >= FECHA-FACT
+000960           INVALID KEY MOVE 1 TO SW-FIN-FACT.
+
+000970     PERFORM UNTIL SW-FIN-FACT = 1
+000980        READ ARCHIVO-FACTURAS NEXT AT END MOVE 1 TO SW-FIN-FACT
+000990        END-READ
+001000        IF SW-FIN-FACT = 0
+001010           IF FECHA-FACT > FECHA-HASTA-LNK
+001020              MOVE 1 TO SW-FIN-FACT
+001030           ELSE
+001040              PERFORM ESCRIBIR-AU
+001050              PERFORM ESCRIBIR-DETALLE-FACTURA
+001060           END-IF
+001070        END-IF
+001080     END-PERFORM.
+
+001090 ESCRIBIR-AU.
+001100     STRING LLAVE-FACT  SEP-W PACI-FACT  SEP-W EPS-FACT
+001110            SEP-W VALOR-TOT-FACT
+001120       DELIMITED BY SIZE INTO LIN-RIPS-AU.
+001130     WRITE LIN-RIPS-AU.
+
+001140 ESCRIBIR-DETALLE-FACTURA.
+001150     MOVE LLAVE-FACT TO LLAVE-FACT-FD.
+001160     MOVE 0 TO SW-FIN-DET.
+001170     START ARCHIVO-FACT-DET KEY IS >= LLAVE-FACTDET
+001180           INVALID KEY MOVE 1 TO SW-FIN-DET.
+
+001190     PERFORM UNTIL SW-FIN-DET = 1
+001200        READ ARCHIVO-FACT-DET NEXT AT END MOVE 1 TO SW-FIN-DET
+001210        END-READ
+001220        IF SW-FIN-DET = 0
+001230           IF LLAVE-FACT-FD NOT = LLAVE-FACT
+001240              MOVE 1 TO SW-FIN-DET
+001250           ELSE
+001260              IF ES-CONSULTA
+001270                 PERFORM ESCRIBIR-AC
+001280              ELSE
+001290                 PERFORM ESCRIBIR-AP
+001300              END-IF
+001310           END-IF
+001320        END-IF
+001330     END-PERFORM.
+
+001340 ESCRIBIR-AC.
+001350     STRING LLAVE-FACT-FD  SEP-W COD-CUP-FACTDET
+001360            SEP-W VALOR-FACTDET
+001370       DELIMITED BY SIZE INTO LIN-RIPS-AC.
+001380     WRITE LIN-RIPS-AC.
+
+001390 ESCRIBIR-AP.
+001400     STRING LLAVE-FACT-FD  SEP-W COD-CUP-FACTDET
+001410            SEP-W VALOR-FACTDET
+001420       DELIMITED BY SIZE INTO LIN-RIPS-AP.
+001430     WRITE LIN-RIPS-AP.
+
+001440 CERRAR-ARCHIVOS.
+001450     CLOSE ARCHIVO-FACTURAS ARCHIVO-FACT-DET
+001460           RIPS-AC RIPS-AP RIPS-AU.
