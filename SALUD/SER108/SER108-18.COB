@@ -0,0 +1,153 @@
+      *=================================================================
+      * FACTURACION - ENVIO DE FACTURA POR CORREO (PDF)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * SER108-15 SOLO ARMA LA FACTURA PARA IMPRIMIRLA EN RECEPCION.
+      * ESTE PROGRAMA SE INVOCA DESDE LA MISMA PANTALLA CUANDO EL
+      * USUARIO ELIGE ENVIARLA POR CORREO EN VEZ DE IMPRIMIRLA: BUSCA
+      * EL CORREO DEL TERCERO EN ARCHIVO-TERCEROS (E-MAIL-TER) SI NO SE
+      * INDICO UNO DISTINTO, Y DEJA CONSTANCIA EN ARCHIVO-ENVIO-FACT DE
+      * CUANDO Y A QUIEN SE ENVIO CADA FACTURA, PARA QUE RECEPCION
+      * PUEDA CONSULTAR EL HISTORIAL DE ENVIOS DE UNA CUENTA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER108-18.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-TERCEROS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-TER-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-TERCERO
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-ENVIO-FACT LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-ENVIOFAC-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-ENVIOFAC
+000200         ALTERNATE RECORD KEY IS LLAVE-NUM-ENVIOFAC
+000210            WITH DUPLICATES
+000220         FILE STATUS IS OTR-STAT.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  ARCHIVO-TERCEROS
+000260     LABEL RECORD STANDARD.
+000270 01  REG-TERCERO.
+000280     02 COD-TERCERO            PIC 9(10).
+000290     02 E-MAIL-TER             PIC X(60).
+000300     02 FILLER                 PIC X(50).
+
+000310 FD  ARCHIVO-ENVIO-FACT
+000320     LABEL RECORD STANDARD.
+000330 01  REG-ENVIOFAC.
+000340     02 LLAVE-ENVIOFAC.
+000350        03 LLAVE-NUM-ENVIOFAC.
+000360           04 PREFIJO-ENVIOFAC     PIC X.
+000370           04 NRO-ENVIOFAC         PIC 9(6).
+000380        03 SECUEN-ENVIOFAC         PIC 9(3).
+000390     02 FECHA-ENVIOFAC             PIC 9(8).
+000400     02 HORA-ENVIOFAC              PIC 9(6).
+000410     02 DESTINO-ENVIOFAC           PIC X(60).
+000420     02 OPERADOR-ENVIOFAC          PIC X(4).
+
+000430 WORKING-STORAGE SECTION.
+
+000440 77  NOM-TER-W                  PIC X(60)
+000450     VALUE "D:\progelect\DATOS\SC-ARCHTER.DAT".
+000460 77  NOM-ENVIOFAC-W              PIC X(60)
+000470     VALUE "D:\progelect\DATOS\SC-ENVIOFAC.DAT".
+000480 77  OTR-STAT                    PIC XX.
+000490 77  SW-FIN-SEC-W                PIC 9 VALUE 0.
+000500 77  SECUEN-W                    PIC 9(3).
+
+000510 LINKAGE SECTION.
+000520 01  PREFIJO-LNK                 PIC X.
+000530 01  NRO-LNK                     PIC 9(6).
+000540 01  NIT-TERCERO-LNK             PIC 9(10).
+000550 01  CORREO-ALTERNO-LNK          PIC X(60).
+000560 01  OPERADOR-LNK                PIC X(4).
+000570 01  CORREO-USADO-LNK            PIC X(60).
+000580 01  RESULT-LNK                  PIC X.
+000590     88 ENVIOFAC-OK              VALUE "S".
+000600     88 ENVIOFAC-NO-OK           VALUE "N".
+
+000610 PROCEDURE DIVISION USING PREFIJO-LNK NRO-LNK NIT-TERCERO-LNK
+000620                          CORREO-ALTERNO-LNK OPERADOR-LNK
+000630                          CORREO-USADO-LNK RESULT-LNK.
+
+000640 MAINLINE.
+000650     MOVE "S" TO RESULT-LNK.
+000660     PERFORM ABRIR-ARCHIVOS.
+000670     PERFORM DETERMINAR-CORREO.
+000680     IF ENVIOFAC-OK
+000690        PERFORM OBTENER-SECUENCIA
+000700        PERFORM GRABAR-ENVIO
+000710     END-IF.
+000720     PERFORM CERRAR-ARCHIVOS.
+000730     EXIT PROGRAM.
+
+000740 ABRIR-ARCHIVOS.
+000750     OPEN INPUT ARCHIVO-TERCEROS.
+000760     OPEN I-O ARCHIVO-ENVIO-FACT.
+000770     IF OTR-STAT = "35"
+000780        OPEN OUTPUT ARCHIVO-ENVIO-FACT
+000790        CLOSE ARCHIVO-ENVIO-FACT
+000800        OPEN I-O ARCHIVO-ENVIO-FACT
+000810     END-IF.
+
+000820 DETERMINAR-CORREO.
+000830     IF CORREO-ALTERNO-LNK NOT = SPACES
+000840        MOVE CORREO-ALTERNO-LNK TO CORREO-USADO-LNK
+000850     ELSE
+000860        MOVE NIT-TERCERO-LNK    TO COD-TERCERO
+000870        READ ARCHIVO-TERCEROS
+000880             INVALID KEY MOVE "N" TO RESULT-LNK
+000890        END-READ
+000900        IF ENVIOFAC-OK
+000910           IF E-MAIL-TER = SPACES
+000920              MOVE "N" TO RESULT-LNK
+000930           ELSE
+000940              MOVE E-MAIL-TER TO CORREO-USADO-LNK
+000950           END-IF
+000960        END-IF
+000970     END-IF.
+
+000980 OBTENER-SECUENCIA.
+000990     MOVE PREFIJO-LNK  TO PREFIJO-ENVIOFAC.
+001000     MOVE NRO-LNK      TO NRO-ENVIOFAC.
+001010     MOVE 999          TO SECUEN-ENVIOFAC.
+001020     MOVE 0 TO SECUEN-W SW-FIN-SEC-W.
+001030     START ARCHIVO-ENVIO-FACT KEY IS <= LLAVE-ENVIOFAC
+001040           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+001050     IF SW-FIN-SEC-W = 0
+001060        READ ARCHIVO-ENVIO-FACT PREVIOUS
+001070             AT END MOVE 1 TO SW-FIN-SEC-W
+001080             NOT AT END
+001090                IF PREFIJO-ENVIOFAC = PREFIJO-LNK
+001100                   AND NRO-ENVIOFAC = NRO-LNK
+001110                   MOVE SECUEN-ENVIOFAC TO SECUEN-W
+001120                END-IF
+001130        END-READ
+001140     END-IF.
+001150     ADD 1 TO SECUEN-W.
+
+001160 GRABAR-ENVIO.
+001170     MOVE PREFIJO-LNK           TO PREFIJO-ENVIOFAC.
+001180     MOVE NRO-LNK               TO NRO-ENVIOFAC.
+001190     MOVE SECUEN-W              TO SECUEN-ENVIOFAC.
+001200     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ENVIOFAC.
+001210     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-ENVIOFAC.
+001220     MOVE CORREO-USADO-LNK      TO DESTINO-ENVIOFAC.
+001230     MOVE OPERADOR-LNK          TO OPERADOR-ENVIOFAC.
+001240     WRITE REG-ENVIOFAC INVALID KEY MOVE "N" TO RESULT-LNK
+001250          END-WRITE.
+
+001260 CERRAR-ARCHIVOS.
+001270     CLOSE ARCHIVO-TERCEROS ARCHIVO-ENVIO-FACT.
