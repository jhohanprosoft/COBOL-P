@@ -101,6 +101,14 @@
           02 NIT-NUM-LLEGADA-W            PIC 9(10).
           02 DESCRIP-TER-LLEGADA-W        PIC X(40).
           02 OPERADOR-LLEGADA-W           PIC X(4).
+          02 OPCION-ENVIO-LLEGADA-W       PIC X.
+             88 ENVIO-POR-CORREO-LLEGADA  VALUE "E".
+          02 CORREO-ALTERNO-LLEGADA-W     PIC X(60).
+
+       77 CORREO-USADO-W                  PIC X(60).
+       77 RESULT-ENVIO-W                  PIC X.
+          88 ENVIOFAC-OK-W                VALUE "S".
+          88 ENVIOFAC-NO-OK-W             VALUE "N".
 
        01 DATOS-ENVIO.
           02 SW-INVALID-ENV               PIC XX.
@@ -184,8 +192,16 @@
           02 FILLER                         PIC X(8) VALUE "*ADMIN*:".
           02 FILLER                         PIC X     VALUE "*".  
           02 ADMIN-J                        PIC X(4).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                  PIC X(14) VALUE "*CORREOENVIO*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 CORREO-ENVIO-J                 PIC X(60).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                   PIC X(14) VALUE "*RESULTENVIO*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 RESULT-ENVIO-J                 PIC X.
           02 FILLER                         PIC XX    VALUE "*}".
-          02 CIERRE-LIN-1                   PIC X.         
+          02 CIERRE-LIN-1                   PIC X.
 
 006310 LINKAGE SECTION.
 006320 COPY "..\..\FUENTES\ISAPICTX.CBL".
@@ -284,10 +300,12 @@
 006820     MOVE COBW3-GET-DATA    TO LINEA-LLEGADA-W.
 
            UNSTRING LINEA-LLEGADA-W DELIMITED BY "|"
-               INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, 
-                    LLAVE-NUM-LLEGADA-W, NIT-NUM-LLEGADA-W, DESCRIP-TER-LLEGADA-W, 
-                    OPERADOR-LLEGADA-W 
-           END-UNSTRING. 
+               INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W,
+                    MES-CONTAB-LLEGADA-W, LLAVE-NUM-LLEGADA-W,
+                    NIT-NUM-LLEGADA-W, DESCRIP-TER-LLEGADA-W,
+                    OPERADOR-LLEGADA-W, OPCION-ENVIO-LLEGADA-W,
+                    CORREO-ALTERNO-LLEGADA-W
+           END-UNSTRING.
 001855     MOVE LLAVE-SESION-LLEGAD-W  TO LLAVE-SESION-W.
            MOVE FUNCTION CURRENT-DATE  TO FECHA-TOTAL.
 
@@ -462,6 +480,19 @@
 
            MOVE OPERADOR-LLEGADA-W TO ADMIN-J
 
+           MOVE SPACES             TO CORREO-USADO-W
+           MOVE "S"                TO RESULT-ENVIO-W
+           IF ENVIO-POR-CORREO-LLEGADA
+              CALL "SER108-18" USING PREFIJO-W NRO-W
+                                      NIT-NUM-LLEGADA-W
+                                      CORREO-ALTERNO-LLEGADA-W
+                                      OPERADOR-LLEGADA-W
+                                      CORREO-USADO-W
+                                      RESULT-ENVIO-W
+           END-IF
+           MOVE CORREO-USADO-W     TO CORREO-ENVIO-J
+           MOVE RESULT-ENVIO-W     TO RESULT-ENVIO-J
+
            MOVE "," TO CIERRE-LIN-1
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
