@@ -0,0 +1,193 @@
+      *=================================================================
+      * FARMACIA - VERIFICACION DE TERAPIA DUPLICADA E INTERACCIONES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RX425 (CONSULTA DE FECHA) CONSULTA RESULTADOS-RX/ARCHIVO-CUPS
+      * POR FECHA PERO NO CRUZA CONTRA LO QUE YA ESTA ACTIVO PARA EL
+      * PACIENTE. ESTE PROGRAMA SE INVOCA ANTES DE CONFIRMAR UNA NUEVA
+      * ORDEN: RECORRE LAS TERAPIAS ACTIVAS DEL PACIENTE EN
+      * RESULTADOS-RX (DENTRO DE LA VENTANA DE VIGENCIA) Y AVISA SI LA
+      * NUEVA ORDEN REPITE UN CUPS YA ACTIVO, O SI LO COMBINA CON OTRO
+      * QUE ESTE EN LA LISTA DE INTERACCIONES (ARCHIVO-INTERACCION).
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RX425-01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT RESULTADOS-RX LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-RES-RX-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-RX
+000140         ALTERNATE RECORD KEY IS FECHA-FACT-RX WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-CUPS LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-CUPS-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-CUP
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT ARCHIVO-INTERACCION LOCK MODE IS AUTOMATIC
+000230         ASSIGN NOM-INTERAC-W
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS LLAVE-INTERAC
+000270         FILE STATUS IS OTR-STAT.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+
+000300 FD  RESULTADOS-RX
+000310     LABEL RECORD STANDARD.
+000320 01  REG-RX.
+000330     02 LLAVE-RX              PIC X(20).
+000340     02 FECHA-FACT-RX         PIC 9(8).
+000350     02 ID-ENTIDAD-RX         PIC X(10).
+000360     02 ART-FACT-RX           PIC X(12).
+
+000370 FD  ARCHIVO-CUPS
+000380     LABEL RECORD STANDARD.
+000390 01  REG-CUP.
+000400     02 LLAVE-CUP.
+000410        03 GRP-CUP            PIC XX.
+000420        03 COD-CUP            PIC X(10).
+000430     02 DESCRIP-CUP           PIC X(50).
+
+000440 FD  ARCHIVO-INTERACCION
+000450     LABEL RECORD STANDARD.
+000460 01  REG-INTERAC.
+000470     02 LLAVE-INTERAC.
+000480        03 CUPS-A-INTERAC     PIC X(12).
+000490        03 CUPS-B-INTERAC     PIC X(12).
+000500     02 DESCRIP-INTERAC       PIC X(50).
+000510     02 SEVERIDAD-INTERAC     PIC X.
+000520        88 SEVERIDAD-ALTA     VALUE "A".
+000530        88 SEVERIDAD-MEDIA    VALUE "M".
+000540        88 SEVERIDAD-BAJA     VALUE "B".
+
+000550 WORKING-STORAGE SECTION.
+
+000560 77  NOM-RES-RX-W             PIC X(60)
+000570     VALUE "D:\progelect\DATOS\SC-RESRX.DAT".
+000580 77  NOM-CUPS-W               PIC X(60)
+000590     VALUE "D:\progelect\DATOS\SC-ARCHCUPS.DAT".
+000600 77  NOM-INTERAC-W            PIC X(60)
+000610     VALUE "D:\progelect\DATOS\SC-INTERAC.DAT".
+000620 77  OTR-STAT                 PIC XX.
+000630 77  SW-FIN-RX-W              PIC 9 VALUE 0.
+000640 77  VIGENCIA-DIAS-W          PIC 9(3) VALUE 030.
+000650 77  FECHA-LIMITE-8-W         PIC 9(8).
+
+000660 LINKAGE SECTION.
+000670 01  NIT-PACIENTE-LNK         PIC X(10).
+000680 01  CUPS-NUEVO-LNK           PIC X(12).
+000690 01  FECHA-ORDEN-LNK          PIC 9(8).
+000700 01  RESULT-LNK               PIC X.
+000710     88 RX425-OK              VALUE "S".
+000720     88 RX425-ALERTA          VALUE "N".
+000730 01  TIPO-ALERTA-LNK          PIC X.
+000740     88 ALERTA-DUPLICADA      VALUE "D".
+000750     88 ALERTA-INTERACCION    VALUE "I".
+000760 01  CUPS-CONFLICTO-LNK       PIC X(12).
+000770 01  DESCRIP-ALERTA-LNK       PIC X(50).
+
+000780 PROCEDURE DIVISION USING NIT-PACIENTE-LNK CUPS-NUEVO-LNK
+000790                          FECHA-ORDEN-LNK RESULT-LNK
+000800                          TIPO-ALERTA-LNK CUPS-CONFLICTO-LNK
+000810                          DESCRIP-ALERTA-LNK.
+
+000820 MAINLINE.
+000830     MOVE "S" TO RESULT-LNK.
+000840     INITIALIZE TIPO-ALERTA-LNK CUPS-CONFLICTO-LNK
+000850                DESCRIP-ALERTA-LNK.
+000860     PERFORM ABRIR-ARCHIVOS.
+000870     PERFORM CALCULAR-FECHA-LIMITE.
+000880     PERFORM EXAMINAR-TERAPIAS-ACTIVAS.
+000890     PERFORM CERRAR-ARCHIVOS.
+000900     EXIT PROGRAM.
+
+000910 ABRIR-ARCHIVOS.
+000920     OPEN INPUT RESULTADOS-RX.
+000930     OPEN INPUT ARCHIVO-CUPS.
+000940     OPEN INPUT ARCHIVO-INTERACCION.
+000950     IF OTR-STAT = "35"
+000960        OPEN OUTPUT ARCHIVO-INTERACCION
+000970        CLOSE ARCHIVO-INTERACCION
+000980        OPEN INPUT ARCHIVO-INTERACCION
+000990     END-IF.
+
+001000 CALCULAR-FECHA-LIMITE.
+001010     COMPUTE FECHA-LIMITE-8-W =
+001020         FUNCTION DATE-OF-INTEGER
+001030           (FUNCTION INTEGER-OF-DATE(FECHA-ORDEN-LNK)
+001040            - VIGENCIA-DIAS-W).
+
+001050 EXAMINAR-TERAPIAS-ACTIVAS.
+001060     MOVE 0 TO SW-FIN-RX-W.
+001070     PERFORM LEER-RX-SEC.
+001080     PERFORM PROCESAR-RX
+001090             UNTIL SW-FIN-RX-W = 1 OR RX425-ALERTA.
+
+001100 LEER-RX-SEC.
+001110     READ RESULTADOS-RX NEXT
+001120          AT END MOVE 1 TO SW-FIN-RX-W
+001130     END-READ.
+
+001140 PROCESAR-RX.
+001150     IF SW-FIN-RX-W = 0
+001160        IF ID-ENTIDAD-RX = NIT-PACIENTE-LNK
+001170           AND FECHA-FACT-RX >= FECHA-LIMITE-8-W
+001180           AND FECHA-FACT-RX <= FECHA-ORDEN-LNK
+001190           IF ART-FACT-RX = CUPS-NUEVO-LNK
+001200              PERFORM SENALAR-DUPLICADA
+001210           ELSE
+001220              PERFORM VERIFICAR-PAR-INTERACCION
+001230           END-IF
+001240        END-IF
+001250        PERFORM LEER-RX-SEC
+001260     END-IF.
+
+001270 SENALAR-DUPLICADA.
+001280     MOVE "N" TO RESULT-LNK.
+001290     MOVE "D" TO TIPO-ALERTA-LNK.
+001300     MOVE ART-FACT-RX TO CUPS-CONFLICTO-LNK.
+001310     PERFORM BUSCAR-DESCRIP-CUPS.
+
+001320 VERIFICAR-PAR-INTERACCION.
+001330     MOVE CUPS-NUEVO-LNK TO CUPS-A-INTERAC.
+001340     MOVE ART-FACT-RX    TO CUPS-B-INTERAC.
+001350     READ ARCHIVO-INTERACCION
+001360          INVALID KEY
+001370             MOVE ART-FACT-RX    TO CUPS-A-INTERAC
+001380             MOVE CUPS-NUEVO-LNK TO CUPS-B-INTERAC
+001390             READ ARCHIVO-INTERACCION
+001400                  INVALID KEY CONTINUE
+001410                  NOT INVALID KEY PERFORM SENALAR-INTERACCION
+001420             END-READ
+001430          NOT INVALID KEY
+001440             PERFORM SENALAR-INTERACCION
+001450     END-READ.
+
+001460 SENALAR-INTERACCION.
+001470     MOVE "N" TO RESULT-LNK.
+001480     MOVE "I" TO TIPO-ALERTA-LNK.
+001490     MOVE ART-FACT-RX      TO CUPS-CONFLICTO-LNK.
+001500     MOVE DESCRIP-INTERAC  TO DESCRIP-ALERTA-LNK.
+
+001510 BUSCAR-DESCRIP-CUPS.
+001520     MOVE CUPS-CONFLICTO-LNK TO LLAVE-CUP.
+001530     READ ARCHIVO-CUPS
+001540          INVALID KEY
+001545             MOVE CUPS-CONFLICTO-LNK TO DESCRIP-ALERTA-LNK
+001550          NOT INVALID KEY
+001555             MOVE DESCRIP-CUP TO DESCRIP-ALERTA-LNK
+001560     END-READ.
+
+001570 CERRAR-ARCHIVOS.
+001580     CLOSE RESULTADOS-RX ARCHIVO-CUPS ARCHIVO-INTERACCION.
