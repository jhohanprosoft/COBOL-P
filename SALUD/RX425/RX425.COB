@@ -70,6 +70,14 @@
           02 GRP-CUP-W                      PIC XX.
           02 COD-CUP-W                      PIC X(10).
 
+       01 FECHA-ORDEN-RX425-W               PIC 9(8).
+       01 RESULT-RX425-W                    PIC X.
+          88 RX425-SIN-ALERTA-W             VALUE "S".
+          88 RX425-CON-ALERTA-W             VALUE "N".
+       01 TIPO-ALERTA-RX425-W               PIC X.
+       01 CUPS-CONFLICTO-RX425-W            PIC X(12).
+       01 DESCRIP-ALERTA-RX425-W            PIC X(50).
+
        01 LIN-1.
           02 FILLER                         PIC X(11) VALUE "{*DESCRIP*:".
           02 FILLER                         PIC X     VALUE "*".
@@ -89,6 +97,25 @@
           02 CIERRE-LIN-2                   PIC X.
 
 
+       01 LIN-3.
+          02 FILLER                  PIC X(10) VALUE "{*ALERTA*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 RESULT-RX425-J                 PIC X.
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(7)  VALUE "*TIPO*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 TIPO-ALERTA-RX425-J            PIC X.
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(7)  VALUE "*CUPS*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 CUPS-CONFLICTO-RX425-J         PIC X(12).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                   PIC X(14) VALUE "*DESCRIPCION*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 DESCRIP-ALERTA-RX425-J         PIC X(50).
+          02 FILLER                         PIC XX    VALUE "*}".
+          02 CIERRE-LIN-3                   PIC X.
+
        LINKAGE SECTION.
        COPY "..\..\FUENTES\ISAPICTX.CBL".
                                              
@@ -234,8 +261,35 @@
                WHEN "2"  GO TO CONSULTAR-TERCEROS
                WHEN "3"  GO TO CONSULTAR-CUPS
                WHEN "4"  GO TO LEER-FACTURA
+               WHEN "5"  GO TO VERIFICAR-DUPLICADO
            END-EVALUATE.
 
+       VERIFICAR-DUPLICADO.
+           MOVE FECHA-FACT-LLEGADA-W  TO FECHA-ORDEN-RX425-W.
+
+           CALL "RX425-01" USING COD-TER-LLEGADA-W CUPS1-LLEGADA-W
+                                  FECHA-ORDEN-RX425-W RESULT-RX425-W
+                                  TIPO-ALERTA-RX425-W
+                                  CUPS-CONFLICTO-RX425-W
+                                  DESCRIP-ALERTA-RX425-W.
+
+           MOVE "{*CONSULTA*:["       TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
+
+           MOVE RESULT-RX425-W        TO RESULT-RX425-J
+           MOVE TIPO-ALERTA-RX425-W   TO TIPO-ALERTA-RX425-J
+           MOVE CUPS-CONFLICTO-RX425-W TO CUPS-CONFLICTO-RX425-J
+           MOVE DESCRIP-ALERTA-RX425-W TO DESCRIP-ALERTA-RX425-J
+           INSPECT LIN-3 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-3 TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           MOVE "]}" TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           GO TO PAGINA-CONFIG.
+
        CONSULTAR-FECHA.
            OPEN INPUT RESULTADOS-RX
            MOVE FECHA-FACT-LLEGADA-W  TO FECHA-FACT-RX
