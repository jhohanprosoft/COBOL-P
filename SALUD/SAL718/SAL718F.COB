@@ -0,0 +1,163 @@
+      *=================================================================
+      * TARIFAS CUPS - TARIFARIO CONTRATADO POR ENTIDAD (EPS)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * ARCHIVO-CUPS (VER SAL718C) SOLO TIENE UN COSTO GENERAL POR
+      * CUP, PERO CADA EPS DE ARCHIVO-ENTIDADES NEGOCIA SU PROPIA
+      * TARIFA POR CUP. ESTE PROGRAMA MANTIENE ARCHIVO-TARIFA-EPS CON
+      * UNA LINEA POR VIGENCIA (ENTIDAD + CUP + DESDE/HASTA + VALOR),
+      * SIGUIENDO EL MISMO ESQUEMA DE SAL718D, Y PERMITE CONSULTAR LA
+      * TARIFA CONTRATADA VIGENTE PARA UNA ENTIDAD Y UN CUP EN UNA
+      * FECHA DADA. SI LA ENTIDAD NO TIENE TARIFA PROPIA VIGENTE, LA
+      * CONSULTA DEVUELVE "N" PARA QUE EL LLAMADOR USE EL COSTO
+      * GENERAL DE ARCHIVO-CUPS.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL718F.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-TARIFA-EPS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-TARIEPS-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-TARIEPS
+000140         ALTERNATE RECORD KEY IS LLAVE-ENTCUP-TARIEPS
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-TARIFA-EPS
+000200     LABEL RECORD STANDARD.
+000210 01  REG-TARIEPS.
+000220     02 LLAVE-TARIEPS.
+000230        03 LLAVE-ENTCUP-TARIEPS.
+000240           04 COD-ENT-TARIEPS     PIC X(6).
+000250           04 LLAVE-CUP-TARIEPS   PIC X(12).
+000260        03 FECHA-DESDE-TARIEPS    PIC 9(8).
+000270     02 FECHA-HASTA-TARIEPS       PIC 9(8).
+000280     02 VALOR-TARIEPS             PIC 9(9)V99.
+000290     02 OPERADOR-TARIEPS          PIC X(4).
+
+000300 WORKING-STORAGE SECTION.
+
+000310 77  NOM-TARIEPS-W                PIC X(60)
+000320     VALUE "D:\progelect\DATOS\SC-TARIEPS.DAT".
+000330 77  OTR-STAT                     PIC XX.
+000340 77  SW-FIN-SEC-W                 PIC 9 VALUE 0.
+
+000350 LINKAGE SECTION.
+000360 01  MODO-LNK                     PIC X.
+000370     88 MODO-GRABAR                VALUE "G".
+000380     88 MODO-CONSULTAR             VALUE "C".
+000390 01  COD-ENT-LNK                  PIC X(6).
+000400 01  LLAVE-CUP-LNK                PIC X(12).
+000410 01  FECHA-CONSULTA-LNK           PIC 9(8).
+000420 01  VALOR-LNK                    PIC 9(9)V99.
+000430 01  OPERADOR-LNK                 PIC X(4).
+000440 01  RESULT-LNK                   PIC X.
+000450     88 TARIEPS-OK                 VALUE "S".
+000460     88 TARIEPS-NO-OK              VALUE "N".
+
+000470 PROCEDURE DIVISION USING MODO-LNK COD-ENT-LNK LLAVE-CUP-LNK
+000480                          FECHA-CONSULTA-LNK VALOR-LNK
+000490                          OPERADOR-LNK RESULT-LNK.
+
+000500 MAINLINE.
+000510     MOVE "S" TO RESULT-LNK.
+000520     PERFORM ABRIR-ARCHIVO.
+000530     EVALUATE TRUE
+000540        WHEN MODO-GRABAR
+000550           PERFORM GRABAR-NUEVA-VIGENCIA
+000560        WHEN MODO-CONSULTAR
+000570           PERFORM CONSULTAR-VIGENCIA
+000580        WHEN OTHER
+000590           MOVE "N" TO RESULT-LNK
+000600     END-EVALUATE.
+000610     PERFORM CERRAR-ARCHIVO.
+000620     EXIT PROGRAM.
+
+000630 ABRIR-ARCHIVO.
+000640     OPEN I-O ARCHIVO-TARIFA-EPS.
+000650     IF OTR-STAT = "35"
+000660        OPEN OUTPUT ARCHIVO-TARIFA-EPS
+000670        CLOSE ARCHIVO-TARIFA-EPS
+000680        OPEN I-O ARCHIVO-TARIFA-EPS
+000690     END-IF.
+
+000700 GRABAR-NUEVA-VIGENCIA.
+000710     PERFORM CERRAR-VIGENCIA-ANTERIOR.
+000720     MOVE COD-ENT-LNK          TO COD-ENT-TARIEPS.
+000730     MOVE LLAVE-CUP-LNK        TO LLAVE-CUP-TARIEPS.
+000740     MOVE FECHA-CONSULTA-LNK   TO FECHA-DESDE-TARIEPS.
+000750     MOVE 99999999             TO FECHA-HASTA-TARIEPS.
+000760     MOVE VALOR-LNK            TO VALOR-TARIEPS.
+000770     MOVE OPERADOR-LNK         TO OPERADOR-TARIEPS.
+000780     WRITE REG-TARIEPS INVALID KEY MOVE "N" TO RESULT-LNK
+000790          END-WRITE.
+
+000800 CERRAR-VIGENCIA-ANTERIOR.
+000810     MOVE COD-ENT-LNK   TO COD-ENT-TARIEPS.
+000820     MOVE LLAVE-CUP-LNK TO LLAVE-CUP-TARIEPS.
+000830     MOVE 0 TO SW-FIN-SEC-W.
+000840     START ARCHIVO-TARIFA-EPS KEY IS >= LLAVE-ENTCUP-TARIEPS
+000850           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+000860     PERFORM LEER-TARIEPS UNTIL SW-FIN-SEC-W = 1.
+
+000870 LEER-TARIEPS.
+000880     READ ARCHIVO-TARIFA-EPS NEXT
+000890          AT END MOVE 1 TO SW-FIN-SEC-W
+000900     END-READ.
+000910     IF SW-FIN-SEC-W = 0
+000920        IF COD-ENT-TARIEPS NOT = COD-ENT-LNK
+000921           OR LLAVE-CUP-TARIEPS NOT = LLAVE-CUP-LNK
+000930           MOVE 1 TO SW-FIN-SEC-W
+000940        ELSE
+000950           IF FECHA-HASTA-TARIEPS = 99999999
+000960              COMPUTE FECHA-HASTA-TARIEPS =
+000970                  FUNCTION DATE-OF-INTEGER(
+000980                  FUNCTION INTEGER-OF-DATE(FECHA-CONSULTA-LNK)
+000981                  - 1)
+000990              REWRITE REG-TARIEPS
+001000                   INVALID KEY CONTINUE
+001010              END-REWRITE
+001020              MOVE 1 TO SW-FIN-SEC-W
+001030           END-IF
+001040        END-IF
+001050     END-IF.
+
+001060 CONSULTAR-VIGENCIA.
+001070     MOVE 0 TO VALOR-LNK.
+001080     MOVE "N" TO RESULT-LNK.
+001090     MOVE COD-ENT-LNK   TO COD-ENT-TARIEPS.
+001100     MOVE LLAVE-CUP-LNK TO LLAVE-CUP-TARIEPS.
+001110     MOVE 0 TO SW-FIN-SEC-W.
+001120     START ARCHIVO-TARIFA-EPS KEY IS >= LLAVE-ENTCUP-TARIEPS
+001130           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+001140     PERFORM BUSCAR-VIGENCIA UNTIL SW-FIN-SEC-W = 1.
+
+001150 BUSCAR-VIGENCIA.
+001160     READ ARCHIVO-TARIFA-EPS NEXT
+001170          AT END MOVE 1 TO SW-FIN-SEC-W
+001180     END-READ.
+001190     IF SW-FIN-SEC-W = 0
+001200        IF COD-ENT-TARIEPS NOT = COD-ENT-LNK
+001201           OR LLAVE-CUP-TARIEPS NOT = LLAVE-CUP-LNK
+001210           MOVE 1 TO SW-FIN-SEC-W
+001220        ELSE
+001230           IF FECHA-CONSULTA-LNK >= FECHA-DESDE-TARIEPS
+001240              AND FECHA-CONSULTA-LNK <= FECHA-HASTA-TARIEPS
+001250              MOVE VALOR-TARIEPS TO VALOR-LNK
+001260              MOVE "S" TO RESULT-LNK
+001270              MOVE 1 TO SW-FIN-SEC-W
+001280           END-IF
+001290        END-IF
+001300     END-IF.
+
+001310 CERRAR-ARCHIVO.
+001320     CLOSE ARCHIVO-TARIFA-EPS.
