@@ -0,0 +1,186 @@
+      *=================================================================
+      * CUPS - CARGA MASIVA DE CODIGOS DESDE ARCHIVO PLANO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * LEE UN ARCHIVO PLANO DE ANCHO FIJO (UN CODIGO CUPS POR LINEA) Y
+      * CREA O ACTUALIZA LOS REGISTROS EN ARCHIVO-CUPS (VER SAL718C).
+      * SI EL COSTO CAMBIA FRENTE AL YA EXISTENTE, INVOCA SAL718D PARA
+      * DEJAR ABIERTA LA NUEVA VIGENCIA DE TARIFA. LAS LINEAS CON DATOS
+      * INVALIDOS (COSTO NO NUMERICO, DESCRIPCION EN BLANCO) SE
+      * RECHAZAN Y QUEDAN EN EL REPORTE DE ERRORES SIN TOCAR EL MAESTRO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL718E.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CARGA-CUP
+000100         ASSIGN NOM-CARGA-W
+000110         ORGANIZATION IS LINE SEQUENTIAL
+000120         FILE STATUS IS OTR-STAT.
+
+000130     SELECT ARCHIVO-CUPS LOCK MODE IS AUTOMATIC
+000140         ASSIGN ARCHCUPS-W
+000150         ORGANIZATION IS INDEXED
+000160         ACCESS MODE IS DYNAMIC
+000170         RECORD KEY IS LLAVE-CUP
+000180         ALTERNATE RECORD KEY IS DESCRIP-CUP WITH DUPLICATES
+000190         FILE STATUS IS OTR-STAT.
+
+000200     SELECT REPORTE-ERR-CARGA
+000210         ASSIGN NOM-ERRCAR-W
+000220         ORGANIZATION IS LINE SEQUENTIAL.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  ARCHIVO-CARGA-CUP
+000260     LABEL RECORD STANDARD.
+000270 01  LIN-CARGA-CUP.
+000280     02 LLAVE-CARGA-CUP         PIC X(12).
+000290     02 DESCRIP-CARGA-CUP       PIC X(80).
+000300     02 TIPO-CARGA-CUP          PIC X.
+000310     02 ABREV-CARGA-CUP         PIC X(5).
+000320     02 DURACION-CARGA-CUP      PIC X(3).
+000330     02 COSTO-CARGA-CUP         PIC X(11).
+
+000340 FD  ARCHIVO-CUPS
+000350     LABEL RECORD STANDARD.
+000360 01  REG-CUP.
+000370     02 LLAVE-CUP               PIC X(12).
+000380     02 DESCRIP-CUP             PIC X(80).
+000390     02 TIPO-CUP                PIC X.
+000400     02 ABREV-CUP               PIC X(5).
+000410     02 DURACION-CUP            PIC X(3).
+000420     02 COSTO-CUP               PIC 9(9)V99.
+
+000430 FD  REPORTE-ERR-CARGA
+000440     LABEL RECORD STANDARD.
+000450 01  LIN-ERRCAR                 PIC X(100).
+
+000460 WORKING-STORAGE SECTION.
+
+000470 77  NOM-CARGA-W                PIC X(60)
+000480     VALUE "D:\progelect\DATOS\SC-CARGACUP.TXT".
+000490 77  ARCHCUPS-W                 PIC X(60)
+000500     VALUE "D:\progelect\DATOS\SC-CUPS.DAT".
+000510 77  NOM-ERRCAR-W               PIC X(60)
+000520     VALUE "D:\progelect\DATOS\SC-ERRCARGA.TXT".
+000530 77  OTR-STAT                   PIC XX.
+000540 77  SW-FIN-CARGA-W             PIC 9 VALUE 0.
+000550 77  COSTO-NUEVO-W              PIC 9(9)V99.
+000560 77  COSTO-ANTERIOR-W           PIC 9(9)V99.
+000570 77  REG-EXISTE-W               PIC X VALUE "N".
+000580     88 CUP-EXISTE              VALUE "S".
+000590 77  TOT-CREADOS-W              PIC 9(5) VALUE 0.
+000600 77  TOT-ACTUALIZ-W             PIC 9(5) VALUE 0.
+000610 77  TOT-RECHAZ-W               PIC 9(5) VALUE 0.
+
+000620 01  LIN-DETALLE-ERR.
+000630     02 LLAVE-ERR-REP           PIC X(12).
+000640     02 FILLER                  PIC X VALUE SPACE.
+000650     02 MOTIVO-ERR-REP          PIC X(60).
+
+000660 LINKAGE SECTION.
+000670 01  MODO-LNK                   PIC X.
+000680 01  LLAVE-CUP-LNK              PIC X(12).
+000690 01  FECHA-CONSULTA-LNK         PIC 9(8).
+000700 01  VALOR-LNK                  PIC 9(9)V99.
+000710 01  OPERADOR-LNK               PIC X(4).
+000720 01  RESULT-LNK                 PIC X.
+
+000730 PROCEDURE DIVISION.
+
+000740 MAINLINE.
+000750     PERFORM ABRIR-ARCHIVOS.
+000760     PERFORM CARGAR-CODIGOS.
+000770     PERFORM CERRAR-ARCHIVOS.
+000780     STOP RUN.
+
+000790 ABRIR-ARCHIVOS.
+000800     OPEN INPUT ARCHIVO-CARGA-CUP.
+000810     OPEN I-O ARCHIVO-CUPS.
+000820     IF OTR-STAT = "35"
+000830        OPEN OUTPUT ARCHIVO-CUPS
+000840        CLOSE ARCHIVO-CUPS
+000850        OPEN I-O ARCHIVO-CUPS
+000860     END-IF.
+000870     OPEN OUTPUT REPORTE-ERR-CARGA.
+
+000880 CARGAR-CODIGOS.
+000890     MOVE 0 TO SW-FIN-CARGA-W.
+000900     PERFORM LEER-LINEA-CARGA.
+000910     PERFORM PROCESAR-LINEA UNTIL SW-FIN-CARGA-W = 1.
+
+000920 LEER-LINEA-CARGA.
+000930     READ ARCHIVO-CARGA-CUP
+000940          AT END MOVE 1 TO SW-FIN-CARGA-W
+000950     END-READ.
+
+000960 PROCESAR-LINEA.
+000970     IF DESCRIP-CARGA-CUP = SPACES
+000980        MOVE LLAVE-CARGA-CUP  TO LLAVE-ERR-REP
+000990        MOVE "** DESCRIPCION EN BLANCO" TO MOTIVO-ERR-REP
+001000        PERFORM ESCRIBIR-LINEA-ERROR
+001010     ELSE
+001020        IF COSTO-CARGA-CUP IS NOT NUMERIC
+001030           MOVE LLAVE-CARGA-CUP  TO LLAVE-ERR-REP
+001040           MOVE "** COSTO NO NUMERICO" TO MOTIVO-ERR-REP
+001050           PERFORM ESCRIBIR-LINEA-ERROR
+001060        ELSE
+001070           PERFORM GRABAR-CODIGO-CUP
+001080        END-IF
+001090     END-IF.
+001100     PERFORM LEER-LINEA-CARGA.
+
+001110 GRABAR-CODIGO-CUP.
+001120     MOVE COSTO-CARGA-CUP TO COSTO-NUEVO-W.
+001130     MOVE LLAVE-CARGA-CUP TO LLAVE-CUP.
+001140     MOVE "N" TO REG-EXISTE-W.
+001150     READ ARCHIVO-CUPS
+001160          INVALID KEY MOVE "N" TO REG-EXISTE-W
+001170          NOT INVALID KEY MOVE "S" TO REG-EXISTE-W
+001180     END-READ.
+001190     IF CUP-EXISTE
+001200        MOVE COSTO-CUP TO COSTO-ANTERIOR-W
+001210     ELSE
+001220        MOVE 0 TO COSTO-ANTERIOR-W
+001230     END-IF.
+001240     MOVE LLAVE-CARGA-CUP    TO LLAVE-CUP.
+001250     MOVE DESCRIP-CARGA-CUP  TO DESCRIP-CUP.
+001260     MOVE TIPO-CARGA-CUP     TO TIPO-CUP.
+001270     MOVE ABREV-CARGA-CUP    TO ABREV-CUP.
+001280     MOVE DURACION-CARGA-CUP TO DURACION-CUP.
+001290     MOVE COSTO-NUEVO-W      TO COSTO-CUP.
+001300     IF CUP-EXISTE
+001310        REWRITE REG-CUP INVALID KEY CONTINUE END-REWRITE
+001320        ADD 1 TO TOT-ACTUALIZ-W
+001330     ELSE
+001340        WRITE REG-CUP INVALID KEY CONTINUE END-WRITE
+001350        ADD 1 TO TOT-CREADOS-W
+001360     END-IF.
+001370     IF COSTO-NUEVO-W NOT = COSTO-ANTERIOR-W
+001380        PERFORM REGISTRAR-VIGENCIA-TARIFA
+001390     END-IF.
+
+001400 REGISTRAR-VIGENCIA-TARIFA.
+001410     MOVE "G"             TO MODO-LNK.
+001420     MOVE LLAVE-CARGA-CUP TO LLAVE-CUP-LNK.
+001430     MOVE COSTO-NUEVO-W   TO VALOR-LNK.
+001440     MOVE "LOTE"          TO OPERADOR-LNK.
+001450     CALL "SAL718D" USING MODO-LNK LLAVE-CUP-LNK
+001460          FECHA-CONSULTA-LNK VALOR-LNK OPERADOR-LNK RESULT-LNK.
+
+001470 ESCRIBIR-LINEA-ERROR.
+001480     MOVE LIN-DETALLE-ERR TO LIN-ERRCAR.
+001490     WRITE LIN-ERRCAR.
+001500     ADD 1 TO TOT-RECHAZ-W.
+
+001510 CERRAR-ARCHIVOS.
+001520     CLOSE ARCHIVO-CARGA-CUP ARCHIVO-CUPS REPORTE-ERR-CARGA.
+001530     DISPLAY "CODIGOS CREADOS: "     TOT-CREADOS-W.
+001540     DISPLAY "CODIGOS ACTUALIZADOS: " TOT-ACTUALIZ-W.
+001550     DISPLAY "LINEAS RECHAZADAS: "   TOT-RECHAZ-W.
