@@ -0,0 +1,148 @@
+      *=================================================================
+      * TARIFAS CUPS - HISTORICO DE VIGENCIAS DE COSTO-CUP
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * ARCHIVO-CUPS (VER SAL718C) SOLO GUARDA EL VALOR VIGENTE EN
+      * COSTO-CUP, SIN RASTRO DE LOS VALORES ANTERIORES NI DE DESDE
+      * CUANDO APLICO CADA UNO. ESTE PROGRAMA SE INVOCA CADA VEZ QUE SE
+      * CAMBIA COSTO-CUP Y MANTIENE ARCHIVO-HIST-CUP CON UNA LINEA POR
+      * VIGENCIA (FECHA DESDE/HASTA Y VALOR), Y PERMITE CONSULTAR EL
+      * VALOR QUE ESTABA VIGENTE EN CUALQUIER FECHA PASADA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL718D.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-HIST-CUP LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HISTCUP-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-HISTCUP
+000140         ALTERNATE RECORD KEY IS LLAVE-CUP-HISTCUP
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-HIST-CUP
+000200     LABEL RECORD STANDARD.
+000210 01  REG-HISTCUP.
+000220     02 LLAVE-HISTCUP.
+000230        03 LLAVE-CUP-HISTCUP    PIC X(12).
+000240        03 FECHA-DESDE-HISTCUP  PIC 9(8).
+000250     02 FECHA-HASTA-HISTCUP     PIC 9(8).
+000260     02 VALOR-HISTCUP           PIC 9(9)V99.
+000270     02 OPERADOR-HISTCUP        PIC X(4).
+
+000280 WORKING-STORAGE SECTION.
+
+000290 77  NOM-HISTCUP-W              PIC X(70)
+000300     VALUE "D:\progelect\DATOS\SC-HISTCUP.DAT".
+000310 77  OTR-STAT                   PIC XX.
+000320 77  FECHA-HOY-W                PIC 9(8).
+000330 77  FECHA-AYER-W               PIC 9(8).
+000340 77  SW-FIN-HISTCUP-W           PIC 9 VALUE 0.
+
+000350 LINKAGE SECTION.
+000360 01  MODO-LNK                   PIC X.
+000370     88 MODO-GRABAR             VALUE "G".
+000380     88 MODO-CONSULTAR          VALUE "C".
+000390 01  LLAVE-CUP-LNK              PIC X(12).
+000400 01  FECHA-CONSULTA-LNK         PIC 9(8).
+000410 01  VALOR-LNK                  PIC 9(9)V99.
+000420 01  OPERADOR-LNK               PIC X(4).
+000430 01  RESULT-LNK                 PIC X.
+000440     88 HISTCUP-OK              VALUE "S".
+000450     88 HISTCUP-NO-ENCONTRADO   VALUE "N".
+
+000460 PROCEDURE DIVISION USING MODO-LNK LLAVE-CUP-LNK
+000470                          FECHA-CONSULTA-LNK VALOR-LNK
+000480                          OPERADOR-LNK RESULT-LNK.
+
+000490 MAINLINE.
+000500     MOVE "S" TO RESULT-LNK.
+000510     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000520     PERFORM ABRIR-ARCHIVO.
+000530     EVALUATE TRUE
+000540        WHEN MODO-GRABAR    PERFORM GRABAR-NUEVA-VIGENCIA
+000550        WHEN MODO-CONSULTAR PERFORM CONSULTAR-VIGENCIA
+000560     END-EVALUATE.
+000570     PERFORM CERRAR-ARCHIVO.
+000580     EXIT PROGRAM.
+
+000590 ABRIR-ARCHIVO.
+000600     OPEN I-O ARCHIVO-HIST-CUP.
+000610     IF OTR-STAT = "35"
+000620        OPEN OUTPUT ARCHIVO-HIST-CUP
+000630        CLOSE ARCHIVO-HIST-CUP
+000640        OPEN I-O ARCHIVO-HIST-CUP
+000650     END-IF.
+
+000660 GRABAR-NUEVA-VIGENCIA.
+000670     PERFORM CERRAR-VIGENCIA-ANTERIOR.
+000680     MOVE LLAVE-CUP-LNK TO LLAVE-CUP-HISTCUP.
+000690     MOVE FECHA-HOY-W   TO FECHA-DESDE-HISTCUP.
+000700     MOVE 99999999      TO FECHA-HASTA-HISTCUP.
+000710     MOVE VALOR-LNK     TO VALOR-HISTCUP.
+000720     MOVE OPERADOR-LNK  TO OPERADOR-HISTCUP.
+000730     WRITE REG-HISTCUP INVALID KEY CONTINUE END-WRITE.
+
+000740 CERRAR-VIGENCIA-ANTERIOR.
+000750     COMPUTE FECHA-AYER-W =
+000760         FUNCTION DATE-OF-INTEGER(
+000770         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) - 1).
+000780     MOVE LLAVE-CUP-LNK TO LLAVE-CUP-HISTCUP.
+000790     MOVE 0 TO SW-FIN-HISTCUP-W.
+000800     START ARCHIVO-HIST-CUP KEY IS >= LLAVE-CUP-HISTCUP
+000810           INVALID KEY MOVE 1 TO SW-FIN-HISTCUP-W.
+000820     PERFORM LEER-HISTCUP UNTIL SW-FIN-HISTCUP-W = 1.
+
+000830 LEER-HISTCUP.
+000840     READ ARCHIVO-HIST-CUP NEXT
+000850          AT END MOVE 1 TO SW-FIN-HISTCUP-W
+000860     END-READ.
+000870     IF SW-FIN-HISTCUP-W = 0
+000880        IF LLAVE-CUP-HISTCUP NOT = LLAVE-CUP-LNK
+000890           MOVE 1 TO SW-FIN-HISTCUP-W
+000900        ELSE
+000910           IF FECHA-HASTA-HISTCUP = 99999999
+000920              MOVE FECHA-AYER-W TO FECHA-HASTA-HISTCUP
+000930              REWRITE REG-HISTCUP END-REWRITE
+000940              MOVE 1 TO SW-FIN-HISTCUP-W
+000950           END-IF
+000960        END-IF
+000970     END-IF.
+
+000980 CONSULTAR-VIGENCIA.
+000990     MOVE 0 TO VALOR-LNK.
+001000     MOVE "N" TO RESULT-LNK.
+001010     MOVE LLAVE-CUP-LNK TO LLAVE-CUP-HISTCUP.
+001020     MOVE 0 TO SW-FIN-HISTCUP-W.
+001030     START ARCHIVO-HIST-CUP KEY IS >= LLAVE-CUP-HISTCUP
+001040           INVALID KEY MOVE 1 TO SW-FIN-HISTCUP-W.
+001050     PERFORM BUSCAR-VIGENCIA UNTIL SW-FIN-HISTCUP-W = 1.
+
+001060 BUSCAR-VIGENCIA.
+001070     READ ARCHIVO-HIST-CUP NEXT
+001080          AT END MOVE 1 TO SW-FIN-HISTCUP-W
+001090     END-READ.
+001100     IF SW-FIN-HISTCUP-W = 0
+001110        IF LLAVE-CUP-HISTCUP NOT = LLAVE-CUP-LNK
+001120           MOVE 1 TO SW-FIN-HISTCUP-W
+001130        ELSE
+001140           IF FECHA-CONSULTA-LNK >= FECHA-DESDE-HISTCUP
+001150              AND FECHA-CONSULTA-LNK <= FECHA-HASTA-HISTCUP
+001160              MOVE VALOR-HISTCUP TO VALOR-LNK
+001170              MOVE "S" TO RESULT-LNK
+001180              MOVE 1 TO SW-FIN-HISTCUP-W
+001190           END-IF
+001200        END-IF
+001210     END-IF.
+
+001220 CERRAR-ARCHIVO.
+001230     CLOSE ARCHIVO-HIST-CUP.
