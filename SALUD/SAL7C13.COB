@@ -0,0 +1,153 @@
+      *=================================================================
+      * SALUD - VALIDACION DE CRUCE DE HORARIO AL AGENDAR UNA CITA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * VERIFICA QUE LA FECHA/HORA SOLICITADA CAIGA DENTRO DEL
+      * HORARIO DEL PROFESIONAL (ARCHIVO-HORARIO-PROF) Y QUE NO
+      * EXISTA YA OTRA CITA DEL MISMO PROFESIONAL EN ESE CRUCE
+      * (ARCHIVO-CITAS) ANTES DE QUE SAL7C11 GRABE LA CITA NUEVA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C13.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-HORARIO-PROF LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HORAR-PROF-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-HOR-P
+000140         ALTERNATE RECORD KEY IS FECHA-HOR-P WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-CITAS-LNK
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-CIT
+000210         ALTERNATE RECORD KEY IS MEDICO-CIT WITH DUPLICATES
+000220         FILE STATUS IS OTR-STAT.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  ARCHIVO-HORARIO-PROF
+000260     LABEL RECORD STANDARD.
+000270 01  REG-HOR-P.
+000280     02 LLAVE-HOR-P.
+000290        03 COD-PROF-HOR-P       PIC X(6).
+000300        03 DIA-SEM-HOR-P        PIC 9.
+000310     02 FECHA-HOR-P             PIC 9(8).
+000320     02 HORA-INI-HOR-P          PIC 9(4).
+000330     02 HORA-FIN-HOR-P          PIC 9(4).
+
+000340 FD  ARCHIVO-CITAS
+000350     LABEL RECORD STANDARD.
+000360 01  REG-CIT.
+000370     02 LLAVE-CIT.
+000380        03 SUC-CIT              PIC XX.
+000390        03 CL-CIT               PIC 9.
+000400        03 NRO-CIT              PIC 9(6).
+000410     02 FECHA-CIT               PIC 9(8).
+000420     02 HORA-CIT                PIC 9(4).
+000440     02 MEDICO-CIT              PIC X(6).
+000441     02 FILLER                  PIC X(22).
+000442     02 FECHA-RESULT-CIT        PIC 9(8).
+000443     02 HORA-RESULT-CIT         PIC 9(4).
+000444     02 USUARIO-RESULT-CIT      PIC X(4).
+000445     02 DURA-CIT                PIC 9(3).
+000450     02 FILLER                  PIC X(47).
+
+000460 WORKING-STORAGE SECTION.
+
+000470 77  NOM-HORAR-PROF-LNK         PIC X(50)
+000480     VALUE "D:\progelect\DATOS\SC-ARCHHORP.DAT".
+000490 77  NOM-CITAS-LNK              PIC X(50)
+000500     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+000510 77  OTR-STAT                   PIC XX.
+000520 77  SW-FIN-CIT                 PIC 9  VALUE 0.
+000530 77  HORA-FIN-NUEVA-W           PIC 9(4).
+000540 77  HORA-FIN-EXIST-W           PIC 9(4).
+
+000550 LINKAGE SECTION.
+000560 01  COD-PROF-LNK               PIC X(6).
+000570 01  FECHA-CITA-LNK             PIC 9(8).
+000580 01  HORA-CITA-LNK              PIC 9(4).
+000590 01  DURA-CITA-LNK              PIC 9(3).
+000600 01  RESULT-VALID-LNK           PIC X.
+000610     88 SIN-CRUCE                VALUE "S".
+000620     88 FUERA-DE-HORARIO         VALUE "H".
+000630     88 CRUCE-CON-OTRA-CITA      VALUE "C".
+
+000640 PROCEDURE DIVISION USING COD-PROF-LNK FECHA-CITA-LNK
+000650                          HORA-CITA-LNK DURA-CITA-LNK
+000660                          RESULT-VALID-LNK.
+
+000670 MAINLINE.
+000680     PERFORM VALIDAR-DENTRO-DE-HORARIO.
+000690     IF SIN-CRUCE
+000700        PERFORM VALIDAR-CRUCE-CITAS
+000710     END-IF.
+000720     EXIT PROGRAM.
+
+000730 VALIDAR-DENTRO-DE-HORARIO.
+000740     MOVE "H" TO RESULT-VALID-LNK.
+000750     OPEN INPUT ARCHIVO-HORARIO-PROF.
+000760     IF OTR-STAT NOT = "00"
+000770        GO TO FIN-VALIDAR-HORARIO
+000780     END-IF.
+
+000790     MOVE COD-PROF-LNK          TO COD-PROF-HOR-P.
+000800     COMPUTE DIA-SEM-HOR-P =
+000810         FUNCTION MOD(FUNCTION INTEGER-OF-DATE(FECHA-CITA-LNK), 7)
+000820         + 1.
+
+000830     READ ARCHIVO-HORARIO-PROF
+000840          INVALID KEY GO TO FIN-VALIDAR-HORARIO
+000850     END-READ.
+
+000860     IF HORA-CITA-LNK >= HORA-INI-HOR-P AND
+000870        HORA-CITA-LNK <  HORA-FIN-HOR-P
+000880        MOVE "S" TO RESULT-VALID-LNK
+000890     END-IF.
+
+000900 FIN-VALIDAR-HORARIO.
+000910     CLOSE ARCHIVO-HORARIO-PROF.
+
+000920 VALIDAR-CRUCE-CITAS.
+000930     OPEN INPUT ARCHIVO-CITAS.
+000940     IF OTR-STAT NOT = "00"
+000950        GO TO FIN-VALIDAR-CRUCE
+000960     END-IF.
+
+000970     ADD HORA-CITA-LNK DURA-CITA-LNK GIVING HORA-FIN-NUEVA-W.
+
+000980     MOVE COD-PROF-LNK TO MEDICO-CIT.
+000990     MOVE 0 TO SW-FIN-CIT.
+001000     START ARCHIVO-CITAS KEY IS >= MEDICO-CIT
+001010           INVALID KEY MOVE 1 TO SW-FIN-CIT.
+
+001020     PERFORM UNTIL SW-FIN-CIT = 1
+001030        READ ARCHIVO-CITAS NEXT AT END MOVE 1 TO SW-FIN-CIT
+001040        END-READ
+001050        IF SW-FIN-CIT = 0
+001060           IF MEDICO-CIT NOT = COD-PROF-LNK
+001070              MOVE 1 TO SW-FIN-CIT
+001080           ELSE
+001090              IF FECHA-CIT = FECHA-CITA-LNK
+001100                 ADD HORA-CIT DURA-CIT GIVING HORA-FIN-EXIST-W
+001110                 IF HORA-CITA-LNK < HORA-FIN-EXIST-W AND
+001120                    HORA-FIN-NUEVA-W > HORA-CIT
+001130                    MOVE "C" TO RESULT-VALID-LNK
+001140                    MOVE 1   TO SW-FIN-CIT
+001150                 END-IF
+001160              END-IF
+001170           END-IF
+001180        END-IF
+001190     END-PERFORM.
+
+001200 FIN-VALIDAR-CRUCE.
+001210     CLOSE ARCHIVO-CITAS.
