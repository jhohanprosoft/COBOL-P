@@ -0,0 +1,167 @@
+      *=================================================================
+      * BUSQUEDA FONETICA/APROXIMADA DE PACIENTES (POSIBLES DUPLICADOS)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * SAL7767_03_1 BUSCA ARCHIVO-PACIENTES POR COD-PACI EXACTO.
+      * ESTE PROGRAMA COMPLEMENTA ESA BUSQUEDA CON UN MODO FONETICO:
+      * CALCULA UN CODIGO SOUNDEX DEL NOMBRE BUSCADO Y RECORRE
+      * ARCHIVO-PACIENTES COMPARANDO EL MISMO CODIGO CONTRA CADA
+      * APELLIDO/NOMBRE REGISTRADO, PARA QUE RECEPCION VEA LOS
+      * POSIBLES DUPLICADOS (JHON/JOHN, APELLIDOS TRANSPUESTOS, ETC)
+      * ANTES DE CREAR UN COD-PACI NUEVO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7767_03_2.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PACIENTES LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-PACIE-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS COD-PACI
+000140            ALTERNATE RECORD KEY IS DESCRIP-PACI WITH DUPLICATES
+000150            FILE STATUS  IS OTR-STAT.
+
+000160 DATA DIVISION.
+000170 FILE SECTION.
+
+000180 FD  ARCHIVO-PACIENTES
+000190     LABEL RECORD STANDARD.
+000200 01  REG-PACI.
+000210     02 COD-PACI              PIC X(15).
+000220     02 TIPO-ID-PACI          PIC X(3).
+000230     02 DESCRIP-PACI.
+000240        03 LLAVE-APEL-PACI.
+000250           04 1ER-APEL-PACI.
+000260              05 INICIAL-PACI PIC X.
+000270              05 RESTO-PACI   PIC X(14).
+000280           04 2DO-APEL-PACI   PIC X(15).
+000290        03 NOMBRE-PACI.
+000300           04 1ER-NOM-PACI    PIC X(12).
+000310           04 2DO-NOM-PACI    PIC X(12).
+000320     02 FILLER                PIC X(200).
+
+000330 WORKING-STORAGE SECTION.
+
+000340 77  NOM-PACIE-W              PIC X(60)
+000350     VALUE "D:\progelect\DATOS\SC-PACIE.DAT".
+000360 77  OTR-STAT                 PIC XX.
+000370 77  SW-FIN-PACI-W            PIC 9 VALUE 0.
+
+000380 01  NOMBRE-CALC-W            PIC X(40).
+000390 01  SOUNDEX-CALC-W.
+000400     02 PRIMERA-LETRA-W       PIC X.
+000410     02 DIGITO-SOUNDEX-W      PIC 9 OCCURS 3.
+000420 01  SOUNDEX-BUSQ-W           PIC X(4).
+000430 01  SOUNDEX-ACTUAL-W         PIC X(4).
+000440 01  POS-SOUNDEX-W            PIC 9.
+000450 01  COD-ANTERIOR-W           PIC 9.
+000460 01  CODIGO-ACTUAL-W          PIC 9.
+000470 01  IX-CAR-W                 PIC 9(2).
+000480 01  LONGITUD-NOMBRE-W        PIC 9(2).
+000490 01  CAR-ACTUAL-W             PIC X.
+
+000500 LINKAGE SECTION.
+000510 01  NOMBRE-BUSCAR-LNK        PIC X(40).
+000520 01  TABLA-COINCID-LNK.
+000530     02 COINCID-LNK OCCURS 15 TIMES.
+000540        03 COD-PACI-LNK       PIC X(15).
+000550        03 DESCRIP-PACI-LNK   PIC X(54).
+000560 01  TOTAL-COINCID-LNK        PIC 9(3).
+000570 01  RESULT-LNK               PIC X.
+000580     88 BUSQ-OK               VALUE "S".
+000590     88 BUSQ-NO-OK            VALUE "N".
+
+000600 PROCEDURE DIVISION USING NOMBRE-BUSCAR-LNK TABLA-COINCID-LNK
+000610                          TOTAL-COINCID-LNK RESULT-LNK.
+
+000620 MAINLINE.
+000630     MOVE "S" TO RESULT-LNK.
+000640     MOVE 0   TO TOTAL-COINCID-LNK.
+000650     OPEN INPUT ARCHIVO-PACIENTES.
+000660     IF OTR-STAT NOT = "00"
+000670        MOVE "N" TO RESULT-LNK
+000680     ELSE
+000690        MOVE NOMBRE-BUSCAR-LNK TO NOMBRE-CALC-W
+000700        PERFORM CALCULAR-SOUNDEX
+000710        MOVE SOUNDEX-CALC-W TO SOUNDEX-BUSQ-W
+000720        PERFORM EXAMINAR-PACIENTES
+000730        CLOSE ARCHIVO-PACIENTES
+000740     END-IF.
+000750     EXIT PROGRAM.
+
+000760 EXAMINAR-PACIENTES.
+000770     MOVE 0 TO SW-FIN-PACI-W.
+000780     PERFORM LEER-PACIENTE-SEC.
+000790     PERFORM EVALUAR-PACIENTE
+000800             UNTIL SW-FIN-PACI-W = 1 OR TOTAL-COINCID-LNK >= 15.
+
+000810 LEER-PACIENTE-SEC.
+000820     READ ARCHIVO-PACIENTES NEXT
+000830          AT END MOVE 1 TO SW-FIN-PACI-W
+000840     END-READ.
+
+000850 EVALUAR-PACIENTE.
+000860     IF SW-FIN-PACI-W = 0
+000870        MOVE DESCRIP-PACI TO NOMBRE-CALC-W
+000880        PERFORM CALCULAR-SOUNDEX
+000890        MOVE SOUNDEX-CALC-W TO SOUNDEX-ACTUAL-W
+000900        IF SOUNDEX-ACTUAL-W = SOUNDEX-BUSQ-W
+000910           ADD 1 TO TOTAL-COINCID-LNK
+000920           MOVE COD-PACI     TO COD-PACI-LNK (TOTAL-COINCID-LNK)
+000925           MOVE DESCRIP-PACI
+000926              TO DESCRIP-PACI-LNK (TOTAL-COINCID-LNK)
+000940        END-IF
+000950        PERFORM LEER-PACIENTE-SEC
+000960     END-IF.
+
+000970 CALCULAR-SOUNDEX.
+000980     MOVE FUNCTION UPPER-CASE(NOMBRE-CALC-W) TO NOMBRE-CALC-W.
+000990     MOVE FUNCTION TRIM(NOMBRE-CALC-W) TO NOMBRE-CALC-W.
+001000     MOVE FUNCTION STORED-CHAR-LENGTH(NOMBRE-CALC-W)
+001010        TO LONGITUD-NOMBRE-W.
+001020     MOVE SPACE TO SOUNDEX-CALC-W.
+001030     MOVE 0 TO DIGITO-SOUNDEX-W (1) DIGITO-SOUNDEX-W (2)
+001040                DIGITO-SOUNDEX-W (3).
+001050     IF LONGITUD-NOMBRE-W = 0
+001060        MOVE "0000" TO SOUNDEX-CALC-W
+001070     ELSE
+001080        MOVE NOMBRE-CALC-W (1:1) TO PRIMERA-LETRA-W
+001090        MOVE 1 TO POS-SOUNDEX-W
+001100        MOVE 0 TO COD-ANTERIOR-W
+001110        PERFORM CALCULAR-CARACTER-SOUNDEX
+001120                VARYING IX-CAR-W FROM 2 BY 1
+001130                UNTIL IX-CAR-W > LONGITUD-NOMBRE-W
+001140     END-IF.
+
+001150 CALCULAR-CARACTER-SOUNDEX.
+001160     MOVE NOMBRE-CALC-W (IX-CAR-W:1) TO CAR-ACTUAL-W.
+001170     EVALUATE CAR-ACTUAL-W
+001180        WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+001190           MOVE 1 TO CODIGO-ACTUAL-W
+001200        WHEN "C" WHEN "G" WHEN "J" WHEN "K" WHEN "Q" WHEN "S"
+001210             WHEN "X" WHEN "Z"
+001220           MOVE 2 TO CODIGO-ACTUAL-W
+001230        WHEN "D" WHEN "T"
+001240           MOVE 3 TO CODIGO-ACTUAL-W
+001250        WHEN "L"
+001260           MOVE 4 TO CODIGO-ACTUAL-W
+001270        WHEN "M" WHEN "N"
+001280           MOVE 5 TO CODIGO-ACTUAL-W
+001290        WHEN "R"
+001300           MOVE 6 TO CODIGO-ACTUAL-W
+001310        WHEN OTHER
+001320           MOVE 0 TO CODIGO-ACTUAL-W
+001330     END-EVALUATE.
+001340     IF CODIGO-ACTUAL-W NOT = 0
+001350        AND CODIGO-ACTUAL-W NOT = COD-ANTERIOR-W
+001360        AND POS-SOUNDEX-W < 4
+001370        ADD 1 TO POS-SOUNDEX-W
+001375        MOVE CODIGO-ACTUAL-W
+001376           TO DIGITO-SOUNDEX-W (POS-SOUNDEX-W - 1)
+001390     END-IF.
+001400     MOVE CODIGO-ACTUAL-W TO COD-ANTERIOR-W.
