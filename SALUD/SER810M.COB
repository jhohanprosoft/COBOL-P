@@ -0,0 +1,344 @@
+      *=================================================================
+      * SALUD - FUSION (MERGE) DE PACIENTES DUPLICADOS
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * REASIGNA HISTORIA-CLINICA, EVOLUCION-HISTORIA, ARCHIVO-CITAS Y
+      * EL HISTORICO DE FACTURACION DEL COD-PACI DUPLICADO HACIA EL
+      * COD-PACI SOBREVIVIENTE, Y RETIRA EL REGISTRO DUPLICADO DE
+      * ARCHIVO-PACIENTES. INVOCADO DESDE F8PACIENTES/SER810H CUANDO
+      * SE DETECTA QUE DOS COD-PACI CORRESPONDEN A LA MISMA PERSONA.
+      * PO -> 09/08/2026 PABLO OLGUIN - ID-HC/ID-EVO SON COMPONENTE DE
+      *         LA LLAVE PRIMARIA (LLAVE-HC/LLAVE-EVO), NO SOLO LLAVE
+      *         ALTERNA; CAMBIARLOS CON REWRITE ES ILEGAL. SE REEMPLAZA
+      *         POR DELETE DE LA LLAVE VIEJA + WRITE CON LA LLAVE NUEVA,
+      *         CADA UNO CON SU FILE STATUS VERIFICADO, Y SOLO SE
+      *         RETIRA AL PACIENTE DUPLICADO SI TODA LA REASIGNACION
+      *         TERMINO SIN ERRORES.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER810M.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PACIENTES LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-PACIE-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-PACI
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT HISTORIA-CLINICA LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-HCAPE-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-HC
+000200         ALTERNATE RECORD KEY IS ID-HC WITH DUPLICATES
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT EVOLUCION-HISTORIA LOCK MODE IS AUTOMATIC
+000230         ASSIGN NOM-HCEVO-W
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS LLAVE-EVO
+000270         ALTERNATE RECORD KEY IS ID-EVO WITH DUPLICATES
+000280         FILE STATUS IS OTR-STAT.
+
+000290     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000300         ASSIGN NOM-CITAS-LNK
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS LLAVE-CIT
+000340         ALTERNATE RECORD KEY IS PACI-CIT WITH DUPLICATES
+000350         FILE STATUS IS OTR-STAT.
+
+000360     SELECT ARCHIVO-FACTURAS LOCK MODE IS AUTOMATIC
+000370         ASSIGN NOM-FACTU-LNK
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS LLAVE-FACT
+000410         ALTERNATE RECORD KEY IS PACI-FACT WITH DUPLICATES
+000420         FILE STATUS IS OTR-STAT.
+
+000430     SELECT BITACORA-FUSION
+000440         ASSIGN NOM-BITFUS-W
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+
+000480 FD  ARCHIVO-PACIENTES
+000490     LABEL RECORD STANDARD.
+000500 01  REG-PACI.
+000510     02 COD-PACI                PIC X(15).
+000520     02 DESCRIP-PACI            PIC X(40).
+000530     02 EPS-PACI                PIC X(6).
+000540     02 ID-COTIZ-PACI           PIC X(15).
+000550     02 ESTADO-PACI             PIC X.
+000560        88 PACIENTE-ACTIVO      VALUE "A".
+000570        88 PACIENTE-FUSIONADO   VALUE "F".
+000580     02 FUSIONADO-EN-PACI       PIC X(15).
+000590     02 FECHA-FUSION-PACI       PIC 9(8).
+
+000600 FD  HISTORIA-CLINICA
+000610     LABEL RECORD STANDARD.
+000620 01  REG-HC.
+000630     02 LLAVE-HC.
+000640        03 ID-HC                PIC X(15).
+000650        03 FOLIO-HC             PIC X(15).
+000660     02 FILLER                  PIC X(60).
+
+000670 FD  EVOLUCION-HISTORIA
+000680     LABEL RECORD STANDARD.
+000690 01  REG-EVO.
+000700     02 LLAVE-EVO.
+000710        03 ID-EVO               PIC X(15).
+000720        03 FOLIO-EVO            PIC X(15).
+000730     02 FILLER                  PIC X(60).
+
+000740 FD  ARCHIVO-CITAS
+000750     LABEL RECORD STANDARD.
+000760 01  REG-CIT.
+000770     02 LLAVE-CIT.
+000780        03 SUC-CIT              PIC XX.
+000790        03 CL-CIT               PIC 9.
+000800        03 NRO-CIT              PIC 9(6).
+000801     02 FILLER                  PIC X(24).
+000810     02 PACI-CIT                PIC X(15).
+000820     02 FILLER                  PIC X(67).
+
+000830 FD  ARCHIVO-FACTURAS
+000840     LABEL RECORD STANDARD.
+000850 01  REG-FACT.
+000860     02 LLAVE-FACT              PIC X(12).
+000870     02 PACI-FACT               PIC X(15).
+000880     02 FILLER                  PIC X(60).
+
+000890 FD  BITACORA-FUSION
+000900     LABEL RECORD STANDARD.
+000910 01  LIN-BITFUS                 PIC X(100).
+
+000920 WORKING-STORAGE SECTION.
+
+000930 77  NOM-PACIE-W                PIC X(50)
+000940     VALUE "D:\progelect\DATOS\SC-ARCHPACI.DAT".
+000950 77  NOM-HCAPE-W                PIC X(50)
+000960     VALUE "D:\progelect\DATOS\SC-HISTCLIN.DAT".
+000970 77  NOM-HCEVO-W                PIC X(50)
+000980     VALUE "D:\progelect\DATOS\SC-HCEVOLUC.DAT".
+000990 77  NOM-CITAS-LNK              PIC X(50)
+001000     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+001010 77  NOM-FACTU-LNK              PIC X(50)
+001020     VALUE "D:\progelect\DATOS\SC-ARCHFACT.DAT".
+001030 77  NOM-BITFUS-W               PIC X(50)
+001040     VALUE "D:\progelect\DATOS\SC-BITFUSION.TXT".
+001050 77  OTR-STAT                   PIC XX.
+001060 77  SW-FIN-REG                 PIC 9 VALUE 0.
+001062 77  SW-ERROR-FUSION-W          PIC 9 VALUE 0.
+001070 77  TOT-MOVIDOS-W              PIC 9(6) VALUE 0.
+
+001072 01  REG-HC-W.
+001073     02 LLAVE-HC-W.
+001074        03 ID-HC-W               PIC X(15).
+001075        03 FOLIO-HC-W            PIC X(15).
+001076     02 FILLER                   PIC X(60).
+
+001077 01  REG-EVO-W.
+001078     02 LLAVE-EVO-W.
+001079        03 ID-EVO-W              PIC X(15).
+001080        03 FOLIO-EVO-W           PIC X(15).
+001081     02 FILLER                   PIC X(60).
+
+001082 LINKAGE SECTION.
+001090 01  COD-PACI-DUPLIC-LNK        PIC X(15).
+001100 01  COD-PACI-SOBREV-LNK        PIC X(15).
+001110 01  RESULT-FUSION-LNK          PIC X.
+001120     88 FUSION-OK               VALUE "S".
+001130     88 FUSION-RECHAZADA        VALUE "N".
+
+001140 PROCEDURE DIVISION USING COD-PACI-DUPLIC-LNK
+001150                          COD-PACI-SOBREV-LNK
+001160                          RESULT-FUSION-LNK.
+
+001170 MAINLINE.
+001180     MOVE "N" TO RESULT-FUSION-LNK.
+001190     IF COD-PACI-DUPLIC-LNK = COD-PACI-SOBREV-LNK
+001200        GO TO FIN-MAINLINE
+001210     END-IF.
+
+001220     PERFORM ABRIR-ARCHIVOS.
+001222     MOVE 0 TO SW-ERROR-FUSION-W.
+001230     PERFORM REASIGNAR-HISTORIA-CLINICA.
+001240     PERFORM REASIGNAR-EVOLUCION.
+001250     PERFORM REASIGNAR-CITAS.
+001260     PERFORM REASIGNAR-FACTURAS.
+001265     IF SW-ERROR-FUSION-W = 0
+001266        PERFORM RETIRAR-PACIENTE-DUPLICADO
+001267        MOVE "S" TO RESULT-FUSION-LNK
+001268     ELSE
+001269        PERFORM REGISTRAR-ERROR-FUSION
+001270     END-IF.
+001280     PERFORM CERRAR-ARCHIVOS.
+
+001300 FIN-MAINLINE.
+001310     EXIT PROGRAM.
+
+001320 ABRIR-ARCHIVOS.
+001330     OPEN I-O ARCHIVO-PACIENTES.
+001340     OPEN I-O HISTORIA-CLINICA.
+001350     OPEN I-O EVOLUCION-HISTORIA.
+001360     OPEN I-O ARCHIVO-CITAS.
+001370     OPEN I-O ARCHIVO-FACTURAS.
+001380     OPEN EXTEND BITACORA-FUSION.
+001390     IF OTR-STAT = "35"
+001400        OPEN OUTPUT BITACORA-FUSION
+001410     END-IF.
+
+001420 REASIGNAR-HISTORIA-CLINICA.
+001430     MOVE COD-PACI-DUPLIC-LNK TO ID-HC.
+001440     MOVE 0 TO SW-FIN-REG.
+001450     START HISTORIA-CLINICA KEY IS >= ID-HC
+001460           INVALID KEY MOVE 1 TO SW-FIN-REG.
+001470     PERFORM UNTIL SW-FIN-REG = 1
+001480        READ HISTORIA-CLINICA NEXT AT END MOVE 1 TO SW-FIN-REG
+001490        END-READ
+001500        IF SW-FIN-REG = 0
+001510           IF ID-HC NOT = COD-PACI-DUPLIC-LNK
+001520              MOVE 1 TO SW-FIN-REG
+001530           ELSE
+001535              PERFORM REASIGNAR-UNA-HC
+001580           END-IF
+001590        END-IF
+001600     END-PERFORM.
+
+001601 REASIGNAR-UNA-HC.
+001602     MOVE REG-HC TO REG-HC-W.
+001603     DELETE HISTORIA-CLINICA
+001604          INVALID KEY MOVE 1 TO SW-ERROR-FUSION-W
+001605     END-DELETE.
+001606     IF OTR-STAT NOT = "00"
+001607        MOVE 1 TO SW-ERROR-FUSION-W
+001608     ELSE
+001609        MOVE REG-HC-W TO REG-HC
+001610        MOVE COD-PACI-SOBREV-LNK TO ID-HC
+001611        WRITE REG-HC
+001612             INVALID KEY MOVE 1 TO SW-ERROR-FUSION-W
+001613        END-WRITE
+001614        IF OTR-STAT NOT = "00"
+001615           MOVE 1 TO SW-ERROR-FUSION-W
+001616        ELSE
+001617           ADD 1 TO TOT-MOVIDOS-W
+001618        END-IF
+001619     END-IF.
+
+001620 REASIGNAR-EVOLUCION.
+001630     MOVE COD-PACI-DUPLIC-LNK TO ID-EVO.
+001640     MOVE 0 TO SW-FIN-REG.
+001650     START EVOLUCION-HISTORIA KEY IS >= ID-EVO
+001660           INVALID KEY MOVE 1 TO SW-FIN-REG.
+001670     PERFORM UNTIL SW-FIN-REG = 1
+001680        READ EVOLUCION-HISTORIA NEXT AT END MOVE 1 TO SW-FIN-REG
+001690        END-READ
+001700        IF SW-FIN-REG = 0
+001710           IF ID-EVO NOT = COD-PACI-DUPLIC-LNK
+001720              MOVE 1 TO SW-FIN-REG
+001730           ELSE
+001735              PERFORM REASIGNAR-UNA-EVO
+001750           END-IF
+001760        END-IF
+001770     END-PERFORM.
+
+001771 REASIGNAR-UNA-EVO.
+001772     MOVE REG-EVO TO REG-EVO-W.
+001773     DELETE EVOLUCION-HISTORIA
+001774          INVALID KEY MOVE 1 TO SW-ERROR-FUSION-W
+001775     END-DELETE.
+001776     IF OTR-STAT NOT = "00"
+001777        MOVE 1 TO SW-ERROR-FUSION-W
+001778     ELSE
+001779        MOVE REG-EVO-W TO REG-EVO
+001780        MOVE COD-PACI-SOBREV-LNK TO ID-EVO
+001781        WRITE REG-EVO
+001782             INVALID KEY MOVE 1 TO SW-ERROR-FUSION-W
+001783        END-WRITE
+001784        IF OTR-STAT NOT = "00"
+001785           MOVE 1 TO SW-ERROR-FUSION-W
+001786        ELSE
+001787           ADD 1 TO TOT-MOVIDOS-W
+001788        END-IF
+001789     END-IF.
+
+001790 REASIGNAR-CITAS.
+001791     MOVE COD-PACI-DUPLIC-LNK TO PACI-CIT.
+001792     MOVE 0 TO SW-FIN-REG.
+001793     START ARCHIVO-CITAS KEY IS >= PACI-CIT
+001794           INVALID KEY MOVE 1 TO SW-FIN-REG.
+001795     PERFORM UNTIL SW-FIN-REG = 1
+001796        READ ARCHIVO-CITAS NEXT AT END MOVE 1 TO SW-FIN-REG
+001797        END-READ
+001798        IF SW-FIN-REG = 0
+001799           IF PACI-CIT NOT = COD-PACI-DUPLIC-LNK
+001890              MOVE 1 TO SW-FIN-REG
+001891           ELSE
+001900              MOVE COD-PACI-SOBREV-LNK TO PACI-CIT
+001910              REWRITE REG-CIT
+001920              ADD 1 TO TOT-MOVIDOS-W
+001930           END-IF
+001940        END-IF
+001950     END-PERFORM.
+
+001960 REASIGNAR-FACTURAS.
+001970     MOVE COD-PACI-DUPLIC-LNK TO PACI-FACT.
+001980     MOVE 0 TO SW-FIN-REG.
+001990     START ARCHIVO-FACTURAS KEY IS >= PACI-FACT
+002000           INVALID KEY MOVE 1 TO SW-FIN-REG.
+002010     PERFORM UNTIL SW-FIN-REG = 1
+002020        READ ARCHIVO-FACTURAS NEXT AT END MOVE 1 TO SW-FIN-REG
+002030        END-READ
+002040        IF SW-FIN-REG = 0
+002050           IF PACI-FACT NOT = COD-PACI-DUPLIC-LNK
+002060              MOVE 1 TO SW-FIN-REG
+002070           ELSE
+002080              MOVE COD-PACI-SOBREV-LNK TO PACI-FACT
+002090              REWRITE REG-FACT
+002100              ADD 1 TO TOT-MOVIDOS-W
+002110           END-IF
+002120        END-IF
+002130     END-PERFORM.
+
+002135 REGISTRAR-ERROR-FUSION.
+002136     STRING COD-PACI-DUPLIC-LNK  DELIMITED BY SIZE
+002137            " -> "               DELIMITED BY SIZE
+002138            COD-PACI-SOBREV-LNK  DELIMITED BY SIZE
+002139            " ERROR: FUSION ABORTADA, HISTORIA/EVOLUCION NO"
+002140            DELIMITED BY SIZE
+002141            " REASIGNADA COMPLETAMENTE" DELIMITED BY SIZE
+002142       INTO LIN-BITFUS.
+002143     WRITE LIN-BITFUS.
+
+002140 RETIRAR-PACIENTE-DUPLICADO.
+002150     MOVE COD-PACI-DUPLIC-LNK TO COD-PACI.
+002160     READ ARCHIVO-PACIENTES
+002170          INVALID KEY GO TO FIN-RETIRAR
+002180     END-READ.
+002190     MOVE "F"                   TO ESTADO-PACI.
+002200     MOVE COD-PACI-SOBREV-LNK   TO FUSIONADO-EN-PACI.
+002210     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-FUSION-PACI.
+002220     REWRITE REG-PACI.
+
+002230     STRING COD-PACI-DUPLIC-LNK  DELIMITED BY SIZE
+002240            " -> "               DELIMITED BY SIZE
+002250            COD-PACI-SOBREV-LNK  DELIMITED BY SIZE
+002260            " REGISTROS: "       DELIMITED BY SIZE
+002270            TOT-MOVIDOS-W        DELIMITED BY SIZE
+002280       INTO LIN-BITFUS.
+002290     WRITE LIN-BITFUS.
+
+002300 FIN-RETIRAR.
+002310     CONTINUE.
+
+002320 CERRAR-ARCHIVOS.
+002330     CLOSE ARCHIVO-PACIENTES HISTORIA-CLINICA EVOLUCION-HISTORIA
+002340           ARCHIVO-CITAS ARCHIVO-FACTURAS BITACORA-FUSION.
