@@ -0,0 +1,187 @@
+      *=================================================================
+      * SALUD - PROGRAMACION DE RECITACION DE PACIENTES CRONICOS
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-CRONICO (PROGRAMAS DE CONTROL DE PACIENTES
+      * CRONICOS: HTA, DM, ERC, ETC.) Y POR CADA PACIENTE CUYA PROXIMA
+      * CITA DE CONTROL CAE DENTRO DE LA VENTANA DE DIAS INDICADA,
+      * GENERA LA CITA EN ARCHIVO-CITAS (COD-RESULT-CIT = 0, CITA
+      * PROGRAMADA) Y LA MARCA EN EL LISTADO DE RECITACION.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C14.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CRONICO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CRONIC-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-CRON
+000140         ALTERNATE RECORD KEY IS FECHA-PROX-CRON
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000180         ASSIGN NOM-CITAS-LNK
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS LLAVE-CIT
+000220         ALTERNATE RECORD KEY IS FECHA-CIT WITH DUPLICATES
+000230         ALTERNATE RECORD KEY IS MEDICO-CIT WITH DUPLICATES
+000240         ALTERNATE RECORD KEY IS PACI-CIT WITH DUPLICATES
+000250         FILE STATUS IS OTR-STAT.
+
+000260     SELECT REPORTE-RECITA
+000270         ASSIGN NOM-REPREC-W
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+
+000290 DATA DIVISION.
+000300 FILE SECTION.
+
+000310 FD  ARCHIVO-CRONICO
+000320     LABEL RECORD STANDARD.
+000330 01  REG-CRON.
+000340     02 LLAVE-CRON.
+000350        03 COD-PACI-CRON        PIC X(15).
+000360        03 COD-PROGRAMA-CRON    PIC X(4).
+000370     02 FECHA-ULT-CTRL-CRON     PIC 9(8).
+000380     02 PERIODO-DIAS-CRON       PIC 9(3).
+000390     02 FECHA-PROX-CRON         PIC 9(8).
+000400     02 MEDICO-CRON             PIC X(6).
+000410     02 ESTADO-CRON             PIC X.
+000420        88 CRONICO-ACTIVO       VALUE "A".
+000430        88 CRONICO-INACTIVO     VALUE "I".
+
+000440 FD  ARCHIVO-CITAS
+000450     LABEL RECORD STANDARD.
+000460 01  REG-CIT.
+000470     02 LLAVE-CIT.
+000480        03 SUC-CIT              PIC XX.
+000490        03 CL-CIT               PIC 9.
+000500        03 NRO-CIT              PIC 9(6).
+000510     02 FECHA-CIT               PIC 9(8).
+000520     02 HORA-CIT                PIC 9(4).
+000530     02 MEDICO-CIT              PIC X(6).
+000540     02 ATIENDE-PROF-CIT        PIC X(6).
+000550     02 PACI-CIT                PIC X(15).
+000560     02 COD-RESULT-CIT          PIC 9.
+000570        88 CITA-PROGRAMADA      VALUE 0.
+000580     02 FECHA-RESULT-CIT        PIC 9(8).
+000590     02 HORA-RESULT-CIT         PIC 9(4).
+000600     02 USUARIO-RESULT-CIT      PIC X(4).
+000601     02 DURA-CIT                PIC 9(3).
+000610     02 FILLER                  PIC X(47).
+
+000620 FD  REPORTE-RECITA
+000630     LABEL RECORD STANDARD.
+000640 01  LIN-RECITA                 PIC X(100).
+
+000650 WORKING-STORAGE SECTION.
+
+000660 77  NOM-CRONIC-W               PIC X(60)
+000670     VALUE "D:\progelect\DATOS\SC-CRONICO.DAT".
+000680 77  NOM-CITAS-LNK              PIC X(60)
+000690     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+000700 77  NOM-REPREC-W               PIC X(60)
+000710     VALUE "D:\progelect\DATOS\SC-RECITA.TXT".
+000720 77  OTR-STAT                   PIC XX.
+000730 77  SW-FIN-CRON-W              PIC 9 VALUE 0.
+000740 77  FECHA-HOY-W                PIC 9(8).
+000750 77  FECHA-LIMITE-W             PIC 9(8).
+000760 77  DIAS-VENTANA-W             PIC 9(3).
+000770 77  SUC-CIT-W                  PIC XX VALUE "01".
+000780 77  CL-CIT-W                   PIC 9 VALUE 1.
+000790 77  NRO-CIT-MAX-W              PIC 9(6) VALUE 0.
+000800 77  TOT-CITADOS-W              PIC 9(5) VALUE 0.
+
+000810 01  LIN-DETALLE-REC.
+000820     02 COD-PACI-REP            PIC X(15).
+000830     02 FILLER                  PIC X VALUE SPACE.
+000840     02 COD-PROGRAMA-REP        PIC X(4).
+000850     02 FILLER                  PIC X VALUE SPACE.
+000860     02 FECHA-PROX-REP          PIC 9(8).
+000870     02 FILLER                  PIC X VALUE SPACE.
+000880     02 NRO-CIT-REP             PIC 9(6).
+
+000890 LINKAGE SECTION.
+000900 01  DIAS-VENTANA-LNK           PIC 9(3).
+
+000910 PROCEDURE DIVISION USING DIAS-VENTANA-LNK.
+
+000920 MAINLINE.
+000930     MOVE DIAS-VENTANA-LNK TO DIAS-VENTANA-W.
+000940     PERFORM ABRIR-ARCHIVOS.
+000950     PERFORM PROGRAMAR-RECITAS.
+000960     PERFORM CERRAR-ARCHIVOS.
+000970     EXIT PROGRAM.
+
+000980 ABRIR-ARCHIVOS.
+000990     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+001000     COMPUTE FECHA-LIMITE-W =
+001010         FUNCTION DATE-OF-INTEGER(
+001020         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) + DIAS-VENTANA-W).
+001030     OPEN INPUT ARCHIVO-CRONICO.
+001040     OPEN I-O ARCHIVO-CITAS.
+001050     OPEN OUTPUT REPORTE-RECITA.
+001060     PERFORM OBTENER-NRO-MAXIMO.
+
+001070 OBTENER-NRO-MAXIMO.
+001080     MOVE HIGH-VALUES TO LLAVE-CIT.
+001090     START ARCHIVO-CITAS KEY IS <= LLAVE-CIT
+001100           INVALID KEY MOVE 0 TO NRO-CIT-MAX-W.
+001110     READ ARCHIVO-CITAS PREVIOUS
+001120          AT END MOVE 0 TO NRO-CIT-MAX-W
+001130          NOT AT END MOVE NRO-CIT TO NRO-CIT-MAX-W
+001140     END-READ.
+
+001150 PROGRAMAR-RECITAS.
+001160     MOVE 0 TO SW-FIN-CRON-W.
+001170     PERFORM LEER-CRONICO.
+001180     PERFORM EVALUAR-CRONICO UNTIL SW-FIN-CRON-W = 1.
+
+001190 LEER-CRONICO.
+001200     READ ARCHIVO-CRONICO NEXT
+001210          AT END MOVE 1 TO SW-FIN-CRON-W
+001220     END-READ.
+
+001230 EVALUAR-CRONICO.
+001240     IF CRONICO-ACTIVO
+001250        AND FECHA-PROX-CRON <= FECHA-LIMITE-W
+001260        PERFORM GENERAR-CITA-RECITA
+001270        PERFORM ESCRIBIR-LINEA-RECITA
+001280     END-IF.
+001290     PERFORM LEER-CRONICO.
+
+001300 GENERAR-CITA-RECITA.
+001305     INITIALIZE REG-CIT.
+001310     ADD 1 TO NRO-CIT-MAX-W.
+001320     MOVE SUC-CIT-W       TO SUC-CIT.
+001330     MOVE CL-CIT-W        TO CL-CIT.
+001340     MOVE NRO-CIT-MAX-W   TO NRO-CIT.
+001350     MOVE FECHA-PROX-CRON TO FECHA-CIT.
+001360     MOVE 0               TO HORA-CIT.
+001370     MOVE MEDICO-CRON     TO MEDICO-CIT.
+001380     MOVE MEDICO-CRON     TO ATIENDE-PROF-CIT.
+001390     MOVE COD-PACI-CRON   TO PACI-CIT.
+001400     MOVE 0               TO COD-RESULT-CIT.
+001410     MOVE 0               TO FECHA-RESULT-CIT.
+001420     MOVE 0               TO HORA-RESULT-CIT.
+001430     MOVE "LOTE"          TO USUARIO-RESULT-CIT.
+001450     WRITE REG-CIT INVALID KEY CONTINUE END-WRITE.
+001460     ADD 1 TO TOT-CITADOS-W.
+
+001470 ESCRIBIR-LINEA-RECITA.
+001480     MOVE COD-PACI-CRON     TO COD-PACI-REP.
+001490     MOVE COD-PROGRAMA-CRON TO COD-PROGRAMA-REP.
+001500     MOVE FECHA-PROX-CRON   TO FECHA-PROX-REP.
+001510     MOVE NRO-CIT-MAX-W     TO NRO-CIT-REP.
+001520     MOVE LIN-DETALLE-REC   TO LIN-RECITA.
+001530     WRITE LIN-RECITA.
+
+001540 CERRAR-ARCHIVOS.
+001550     CLOSE ARCHIVO-CRONICO ARCHIVO-CITAS REPORTE-RECITA.
+001560     DISPLAY "CITAS DE CONTROL PROGRAMADAS: " TOT-CITADOS-W.
