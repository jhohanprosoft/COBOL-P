@@ -0,0 +1,196 @@
+      *=================================================================
+      * CUPS MAS USADOS POR PROFESIONAL (QUICK-PICK DEL F8 DE SER802D)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * SER802D ARMA EL JSON CON TODA LA TABLA ARCHIVO-CUPS PARA EL F8,
+      * LO QUE ES LENTO PARA UN PROFESIONAL QUE FACTURA SIEMPRE LOS
+      * MISMOS CODIGOS. ESTE PROGRAMA LLEVA LA CUENTA DE VECES QUE CADA
+      * PROFESIONAL FACTURA CADA CUPS (MODO "R", INVOCADO DESDE LA
+      * FACTURACION AL GRABAR EL DETALLE) Y ENTREGA LOS 10 CODIGOS MAS
+      * USADOS DE ESE PROFESIONAL (MODO "C") PARA QUE EL F8 LOS MUESTRE
+      * DE PRIMERO, ANTES DE CAER A LA BUSQUEDA COMPLETA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER802D-01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CUPS-FAVORITOS LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-CUPSFAV-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS LLAVE-CUPS-FAV
+000140            ALTERNATE RECORD KEY IS COD-PROF-FAV WITH DUPLICATES
+000150            FILE STATUS  IS OTR-STAT.
+
+000160 DATA DIVISION.
+000170 FILE SECTION.
+
+000180 FD  ARCHIVO-CUPS-FAVORITOS
+000190     LABEL RECORD STANDARD.
+000200 01  REG-CUPS-FAV.
+000210     02 LLAVE-CUPS-FAV.
+000220        03 COD-PROF-FAV       PIC X(10).
+000230        03 COD-CUP-FAV        PIC X(10).
+000240     02 DESCRIP-CUP-FAV       PIC X(40).
+000250     02 CONT-USO-FAV          PIC 9(7) COMP.
+000260     02 FECHA-ULT-USO-FAV     PIC 9(8).
+
+000270 WORKING-STORAGE SECTION.
+
+000280 77  NOM-CUPSFAV-W            PIC X(60)
+000290     VALUE "D:\progelect\DATOS\SC-CUPSFAV.DAT".
+000300 77  OTR-STAT                 PIC XX.
+000310 77  SW-FIN-FAV-W             PIC 9 VALUE 0.
+000320 77  TOTAL-ACUM-W             PIC 9(2) VALUE 0.
+000330 77  MAX-ACUM-W               PIC 9(2) VALUE 50.
+000340 77  MAX-QUICK-PICK-W         PIC 9(2) VALUE 10.
+000350 77  IX-ORD-W                 PIC 9(2).
+000360 77  JX-ORD-W                 PIC 9(2).
+000370 77  KX-COPIA-W               PIC 9(2).
+
+000380 01  TABLA-ACUM-W.
+000390     02 ACUM-W OCCURS 50 TIMES.
+000400        03 COD-CUP-ACUM-W     PIC X(10).
+000410        03 DESCRIP-CUP-ACUM-W PIC X(40).
+000420        03 CONT-ACUM-W        PIC 9(7) COMP.
+
+000430 01  ACUM-TMP-W.
+000440     02 COD-CUP-TMP-W         PIC X(10).
+000450     02 DESCRIP-CUP-TMP-W     PIC X(40).
+000460     02 CONT-TMP-W            PIC 9(7) COMP.
+
+000470 LINKAGE SECTION.
+000480 01  MODO-LNK                 PIC X.
+000490     88 MODO-REGISTRAR-USO    VALUE "R".
+000500     88 MODO-CONSULTAR-FAV    VALUE "C".
+000510 01  COD-PROF-LNK             PIC X(10).
+000520 01  COD-CUP-LNK               PIC X(10).
+000530 01  DESCRIP-CUP-LNK           PIC X(40).
+000540 01  TABLA-FAVORITOS-LNK.
+000550     02 FAV-LNK OCCURS 10 TIMES.
+000560        03 COD-CUP-FAV-LNK     PIC X(10).
+000570        03 DESCRIP-CUP-FAV-LNK PIC X(40).
+000580        03 CONT-USO-FAV-LNK    PIC 9(7).
+000590 01  TOTAL-FAVORITOS-LNK       PIC 9(2).
+000600 01  RESULT-LNK                PIC X.
+000610     88 FAV-OK                 VALUE "S".
+000620     88 FAV-NO-OK              VALUE "N".
+
+000630 PROCEDURE DIVISION USING MODO-LNK COD-PROF-LNK COD-CUP-LNK
+000640                          DESCRIP-CUP-LNK TABLA-FAVORITOS-LNK
+000650                          TOTAL-FAVORITOS-LNK RESULT-LNK.
+
+000660 MAINLINE.
+000670     MOVE "S" TO RESULT-LNK.
+000680     MOVE 0   TO TOTAL-FAVORITOS-LNK.
+000690     OPEN I-O ARCHIVO-CUPS-FAVORITOS.
+000700     IF OTR-STAT = "35"
+000710        OPEN OUTPUT ARCHIVO-CUPS-FAVORITOS
+000720        CLOSE ARCHIVO-CUPS-FAVORITOS
+000730        OPEN I-O ARCHIVO-CUPS-FAVORITOS
+000740     END-IF.
+000750     EVALUATE TRUE
+000760        WHEN MODO-REGISTRAR-USO
+000770           PERFORM REGISTRAR-USO
+000780        WHEN MODO-CONSULTAR-FAV
+000790           PERFORM CONSULTAR-FAVORITOS
+000800        WHEN OTHER
+000810           MOVE "N" TO RESULT-LNK
+000820     END-EVALUATE.
+000830     CLOSE ARCHIVO-CUPS-FAVORITOS.
+000840     EXIT PROGRAM.
+
+000850 REGISTRAR-USO.
+000860     MOVE COD-PROF-LNK TO COD-PROF-FAV.
+000870     MOVE COD-CUP-LNK  TO COD-CUP-FAV.
+000880     READ ARCHIVO-CUPS-FAVORITOS
+000890          INVALID KEY PERFORM CREAR-FAVORITO
+000900          NOT INVALID KEY PERFORM ACTUALIZAR-FAVORITO
+000910     END-READ.
+
+000920 CREAR-FAVORITO.
+000930     MOVE DESCRIP-CUP-LNK TO DESCRIP-CUP-FAV.
+000940     MOVE 1 TO CONT-USO-FAV.
+000950     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ULT-USO-FAV.
+000960     WRITE REG-CUPS-FAV INVALID KEY MOVE "N" TO RESULT-LNK
+000970          END-WRITE.
+
+000980 ACTUALIZAR-FAVORITO.
+000990     ADD 1 TO CONT-USO-FAV.
+001000     MOVE DESCRIP-CUP-LNK TO DESCRIP-CUP-FAV.
+001010     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ULT-USO-FAV.
+001020     REWRITE REG-CUPS-FAV INVALID KEY MOVE "N" TO RESULT-LNK
+001030          END-REWRITE.
+
+001040 CONSULTAR-FAVORITOS.
+001050     MOVE 0 TO TOTAL-ACUM-W SW-FIN-FAV-W.
+001060     MOVE COD-PROF-LNK TO COD-PROF-FAV.
+001070     START ARCHIVO-CUPS-FAVORITOS KEY IS >= COD-PROF-FAV
+001080           INVALID KEY MOVE 1 TO SW-FIN-FAV-W
+001090     END-START.
+001100     IF SW-FIN-FAV-W = 0
+001110        PERFORM LEER-FAV-SEC
+001120        PERFORM ACUMULAR-FAV UNTIL SW-FIN-FAV-W = 1
+001130     END-IF.
+001140     IF TOTAL-ACUM-W = 0
+001150        MOVE "N" TO RESULT-LNK
+001160     ELSE
+001170        PERFORM ORDENAR-FAVORITOS
+001180        PERFORM COPIAR-TOP-FAVORITOS
+001190     END-IF.
+
+001200 LEER-FAV-SEC.
+001210     READ ARCHIVO-CUPS-FAVORITOS NEXT
+001220          AT END MOVE 1 TO SW-FIN-FAV-W
+001230     END-READ.
+
+001240 ACUMULAR-FAV.
+001250     IF COD-PROF-FAV NOT = COD-PROF-LNK
+001260        MOVE 1 TO SW-FIN-FAV-W
+001270     ELSE
+001280        IF TOTAL-ACUM-W < MAX-ACUM-W
+001290           ADD 1 TO TOTAL-ACUM-W
+001300           MOVE COD-CUP-FAV TO COD-CUP-ACUM-W (TOTAL-ACUM-W)
+001310           MOVE DESCRIP-CUP-FAV
+001320              TO DESCRIP-CUP-ACUM-W (TOTAL-ACUM-W)
+001330           MOVE CONT-USO-FAV TO CONT-ACUM-W (TOTAL-ACUM-W)
+001340        END-IF
+001350        PERFORM LEER-FAV-SEC
+001360     END-IF.
+
+001370 ORDENAR-FAVORITOS.
+001380     PERFORM ORDENAR-FILA-EXTERNA
+001390             VARYING IX-ORD-W FROM 1 BY 1
+001400             UNTIL IX-ORD-W > TOTAL-ACUM-W.
+
+001410 ORDENAR-FILA-EXTERNA.
+001420     PERFORM ORDENAR-FILA-INTERNA
+001430             VARYING JX-ORD-W FROM 1 BY 1
+001440             UNTIL JX-ORD-W > TOTAL-ACUM-W - IX-ORD-W.
+
+001450 ORDENAR-FILA-INTERNA.
+001460     IF CONT-ACUM-W (JX-ORD-W) < CONT-ACUM-W (JX-ORD-W + 1)
+001470        MOVE ACUM-W (JX-ORD-W)     TO ACUM-TMP-W
+001480        MOVE ACUM-W (JX-ORD-W + 1) TO ACUM-W (JX-ORD-W)
+001490        MOVE ACUM-TMP-W            TO ACUM-W (JX-ORD-W + 1)
+001500     END-IF.
+
+001510 COPIAR-TOP-FAVORITOS.
+001520     MOVE 0 TO TOTAL-FAVORITOS-LNK.
+001530     PERFORM COPIAR-UN-FAVORITO
+001540             VARYING KX-COPIA-W FROM 1 BY 1
+001550             UNTIL KX-COPIA-W > TOTAL-ACUM-W
+001560                OR KX-COPIA-W > MAX-QUICK-PICK-W.
+
+001570 COPIAR-UN-FAVORITO.
+001580     ADD 1 TO TOTAL-FAVORITOS-LNK.
+001590     MOVE COD-CUP-ACUM-W (KX-COPIA-W)
+001600        TO COD-CUP-FAV-LNK (TOTAL-FAVORITOS-LNK).
+001610     MOVE DESCRIP-CUP-ACUM-W (KX-COPIA-W)
+001620        TO DESCRIP-CUP-FAV-LNK (TOTAL-FAVORITOS-LNK).
+001630     MOVE CONT-ACUM-W (KX-COPIA-W)
+001640        TO CONT-USO-FAV-LNK (TOTAL-FAVORITOS-LNK).
