@@ -174,6 +174,11 @@
        77  SAL-MIN-W    PIC 9(6)V99.
        77  ESTADO-ANT   PIC X.
 
+       77  RESULT-VALID-W       PIC X.
+           88 SIN-CRUCE-W           VALUE "S".
+           88 FUERA-DE-HORARIO-W    VALUE "H".
+           88 CRUCE-CITA-W          VALUE "C".
+
        01 DATOS-ENVIO.
           02 DATO1-ENV  PIC X.
        
@@ -584,9 +589,25 @@
                       HORA-FACTU-CIT-W   FECHA-COR-CIT-W
 
            MOVE MEDICO-CIT-W    TO MEDICO-CIT
-           MOVE FECHA-CIT-W     TO FECHA-CIT 
+           MOVE FECHA-CIT-W     TO FECHA-CIT
 
-           
+           CALL "SAL7C13" USING MEDICO-CIT-W FECHA-CIT-W
+                                HORA-CIT-W DURA-CIT-W
+                                RESULT-VALID-W
+
+           IF FUERA-DE-HORARIO-W
+              MOVE "SC-2"             TO MSJ1-HTML
+              MOVE "Hora fuera del horario del profesional" TO MSJ2-HTML
+              MOVE "SAL7C11"          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF
+
+           IF CRUCE-CITA-W
+              MOVE "SC-2"             TO MSJ1-HTML
+              MOVE "El profesional ya tiene otra cita" TO MSJ2-HTML
+              MOVE "SAL7C11"          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 
        ACEPTAR-DATOS-CITA.
            
