@@ -0,0 +1,171 @@
+      *=================================================================
+      * SALUD - INFORME DE NO-SHOWS POR PROFESIONAL Y PERIODO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * SAL7C12 REGISTRA EL DESENLACE DE CADA CITA (ATENDIDA, NO-SHOW,
+      * CANCELADA) SOBRE ARCHIVO-CITAS PERO NO DEJABA DE ESO NINGUN
+      * INFORME. ESTE PROGRAMA RECORRE ARCHIVO-CITAS EN UN PERIODO,
+      * CUENTA LAS CITAS MARCADAS CITA-NO-SHOW POR PROFESIONAL QUE
+      * ATENDIO (ATIENDE-PROF-CIT) Y PRODUCE EL LISTADO, PARA QUE
+      * RECEPCION IDENTIFIQUE A LOS PACIENTES QUE MAS FALLAN.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C12-01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CITAS-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-CIT
+000140         ALTERNATE RECORD KEY IS ATIENDE-PROF-CIT
+000141            WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT REPORTE-NOSHOW
+000170         ASSIGN NOM-REPNOSH-W
+000180         ORGANIZATION IS LINE SEQUENTIAL.
+
+000190 DATA DIVISION.
+000200 FILE SECTION.
+
+000210 FD  ARCHIVO-CITAS
+000220     LABEL RECORD STANDARD.
+000230 01  REG-CIT.
+000240     02 LLAVE-CIT.
+000250        03 SUC-CIT              PIC XX.
+000260        03 CL-CIT               PIC 9.
+000270        03 NRO-CIT              PIC 9(6).
+000280     02 FECHA-CIT               PIC 9(8).
+000290     02 HORA-CIT                PIC 9(4).
+000300     02 MEDICO-CIT              PIC X(6).
+000310     02 ATIENDE-PROF-CIT        PIC X(6).
+000320     02 PACI-CIT                PIC X(15).
+000330     02 COD-RESULT-CIT          PIC 9.
+000340        88 CITA-PROGRAMADA      VALUE 0.
+000350        88 CITA-CONFIRMADA      VALUE 1.
+000360        88 CITA-ATENDIDA        VALUE 2.
+000370        88 CITA-NO-SHOW         VALUE 3.
+000380        88 CITA-CANCEL-PACI     VALUE 4.
+000390        88 CITA-CANCEL-CLINICA  VALUE 5.
+000400     02 FECHA-RESULT-CIT        PIC 9(8).
+000410     02 HORA-RESULT-CIT         PIC 9(4).
+000420     02 USUARIO-RESULT-CIT      PIC X(4).
+000421     02 DURA-CIT                PIC 9(3).
+000430     02 FILLER                  PIC X(47).
+
+000440 FD  REPORTE-NOSHOW
+000450     LABEL RECORD STANDARD.
+000460 01  LIN-NOSHOW                 PIC X(100).
+
+000470 WORKING-STORAGE SECTION.
+
+000480 77  NOM-CITAS-LNK              PIC X(60)
+000490     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+000500 77  NOM-REPNOSH-W              PIC X(60)
+000510     VALUE "D:\progelect\DATOS\SC-NOSHOW.TXT".
+000520 77  OTR-STAT                   PIC XX.
+000530 77  SW-FIN-CIT-W               PIC 9 VALUE 0.
+000540 77  MAX-ACUM-W                 PIC 9(3) VALUE 100.
+000550 77  TOTAL-ACUM-W               PIC 9(3) VALUE 0.
+000560 77  SW-ENCONTRADO-W            PIC 9 VALUE 0.
+000570 77  POS-ENCONTRADO-W           PIC 9(3) VALUE 0.
+000580 77  IX-BUSCA-W                 PIC 9(3).
+000590 77  IX-IMPR-W                  PIC 9(3).
+000600 77  TOTAL-GRAL-W               PIC 9(5) VALUE 0.
+
+000610 01  TABLA-ACUM-W.
+000620     02 ACUM-W OCCURS 100 TIMES.
+000630        03 ATIENDE-ACUM-W       PIC X(6).
+000640        03 CONT-ACUM-W          PIC 9(5).
+
+000650 01  LIN-DETALLE-NOSHOW.
+000660     02 ATIENDE-REP             PIC X(6).
+000670     02 FILLER                  PIC X VALUE SPACE.
+000680     02 CONT-REP                PIC ZZZZ9.
+
+000690 01  LIN-TOTAL-NOSHOW.
+000700     02 FILLER                  PIC X(20) VALUE "TOTAL NO-SHOWS".
+000710     02 TOTAL-REP               PIC ZZZZ9.
+
+000720 LINKAGE SECTION.
+000730 01  FECHA-DESDE-LNK            PIC 9(8).
+000740 01  FECHA-HASTA-LNK            PIC 9(8).
+
+000750 PROCEDURE DIVISION USING FECHA-DESDE-LNK FECHA-HASTA-LNK.
+
+000760 MAINLINE.
+000770     PERFORM ABRIR-ARCHIVOS.
+000780     PERFORM PROCESAR-CITAS.
+000790     PERFORM IMPRIMIR-REPORTE.
+000800     PERFORM CERRAR-ARCHIVOS.
+000810     EXIT PROGRAM.
+
+000820 ABRIR-ARCHIVOS.
+000830     OPEN INPUT ARCHIVO-CITAS.
+000840     OPEN OUTPUT REPORTE-NOSHOW.
+
+000850 PROCESAR-CITAS.
+000860     MOVE 0 TO SW-FIN-CIT-W TOTAL-ACUM-W.
+000870     PERFORM LEER-CITA-SEC.
+000880     PERFORM EVALUAR-CITA UNTIL SW-FIN-CIT-W = 1.
+
+000890 LEER-CITA-SEC.
+000900     READ ARCHIVO-CITAS NEXT
+000910          AT END MOVE 1 TO SW-FIN-CIT-W
+000920     END-READ.
+
+000930 EVALUAR-CITA.
+000940     IF SW-FIN-CIT-W = 0
+000950        IF CITA-NO-SHOW
+000960           AND FECHA-CIT >= FECHA-DESDE-LNK
+000970           AND FECHA-CIT <= FECHA-HASTA-LNK
+000980           PERFORM ACUMULAR-NOSHOW
+000990        END-IF
+001000        PERFORM LEER-CITA-SEC
+001010     END-IF.
+
+001020 ACUMULAR-NOSHOW.
+001030     MOVE 0 TO SW-ENCONTRADO-W POS-ENCONTRADO-W.
+001040     PERFORM BUSCAR-UN-ACUM
+001050             VARYING IX-BUSCA-W FROM 1 BY 1
+001060             UNTIL IX-BUSCA-W > TOTAL-ACUM-W
+001070                OR SW-ENCONTRADO-W = 1.
+001080     IF SW-ENCONTRADO-W = 1
+001090        ADD 1 TO CONT-ACUM-W (POS-ENCONTRADO-W)
+001100     ELSE
+001110        IF TOTAL-ACUM-W < MAX-ACUM-W
+001120           ADD 1 TO TOTAL-ACUM-W
+001130           MOVE ATIENDE-PROF-CIT TO ATIENDE-ACUM-W (TOTAL-ACUM-W)
+001140           MOVE 1                TO CONT-ACUM-W (TOTAL-ACUM-W)
+001150        END-IF
+001160     END-IF.
+
+001170 BUSCAR-UN-ACUM.
+001180     IF ATIENDE-ACUM-W (IX-BUSCA-W) = ATIENDE-PROF-CIT
+001190        MOVE 1 TO SW-ENCONTRADO-W
+001200        MOVE IX-BUSCA-W TO POS-ENCONTRADO-W
+001210     END-IF.
+
+001220 IMPRIMIR-REPORTE.
+001230     MOVE 0 TO TOTAL-GRAL-W.
+001240     PERFORM IMPRIMIR-UN-PROFESIONAL
+001250             VARYING IX-IMPR-W FROM 1 BY 1
+001260             UNTIL IX-IMPR-W > TOTAL-ACUM-W.
+001270     MOVE TOTAL-GRAL-W TO TOTAL-REP.
+001280     MOVE LIN-TOTAL-NOSHOW TO LIN-NOSHOW.
+001290     WRITE LIN-NOSHOW END-WRITE.
+
+001300 IMPRIMIR-UN-PROFESIONAL.
+001310     MOVE ATIENDE-ACUM-W (IX-IMPR-W) TO ATIENDE-REP.
+001320     MOVE CONT-ACUM-W (IX-IMPR-W)    TO CONT-REP.
+001330     MOVE LIN-DETALLE-NOSHOW         TO LIN-NOSHOW.
+001340     WRITE LIN-NOSHOW END-WRITE.
+001350     ADD CONT-ACUM-W (IX-IMPR-W) TO TOTAL-GRAL-W.
+
+001360 CERRAR-ARCHIVOS.
+001370     CLOSE ARCHIVO-CITAS REPORTE-NOSHOW.
