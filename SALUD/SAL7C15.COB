@@ -0,0 +1,194 @@
+      *=================================================================
+      * SALUD - PRODUCTIVIDAD Y COMISION DE PROFESIONALES POR CONSULTA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * POR CADA PROFESIONAL DE ARCHIVO-PROFESIONALES CUENTA LAS CITAS
+      * ATENDIDAS (ARCHIVO-CITAS, COD-RESULT-CIT = 2) EN EL PERIODO
+      * SOLICITADO Y LIQUIDA LA COMISION SEGUN EL VALOR PACTADO POR
+      * CONSULTA EN ARCHIVO-COMISION-PROF.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C15.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PROFESIONALES LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-PROF-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-PROF
+000140         ALTERNATE RECORD KEY IS DESCRIP-PROF WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-COMISION-PROF LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-COMPROF-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS COD-PROF-COMIS
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000230         ASSIGN NOM-CITAS-LNK
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS LLAVE-CIT
+000270         ALTERNATE RECORD KEY IS ATIENDE-PROF-CIT
+000280            WITH DUPLICATES
+000290         FILE STATUS IS OTR-STAT.
+
+000300     SELECT REPORTE-PRODUCT
+000310         ASSIGN NOM-REPPROD-W
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+
+000330 DATA DIVISION.
+000340 FILE SECTION.
+
+000350 FD  ARCHIVO-PROFESIONALES
+000360     LABEL RECORD STANDARD.
+000370 01  REG-PROF.
+000380     02 COD-PROF               PIC X(6).
+000390     02 DESCRIP-PROF           PIC X(40).
+
+000400 FD  ARCHIVO-COMISION-PROF
+000410     LABEL RECORD STANDARD.
+000420 01  REG-COMPROF.
+000430     02 COD-PROF-COMIS         PIC X(6).
+000440     02 VALOR-COMIS-CONSUL     PIC 9(9)V99.
+
+000450 FD  ARCHIVO-CITAS
+000460     LABEL RECORD STANDARD.
+000470 01  REG-CIT.
+000480     02 LLAVE-CIT.
+000490        03 SUC-CIT             PIC XX.
+000500        03 CL-CIT              PIC 9.
+000510        03 NRO-CIT             PIC 9(6).
+000520     02 FECHA-CIT              PIC 9(8).
+000521     02 HORA-CIT               PIC 9(4).
+000522     02 MEDICO-CIT             PIC X(6).
+000530     02 ATIENDE-PROF-CIT       PIC X(6).
+000531     02 FILLER                 PIC X(15).
+000540     02 COD-RESULT-CIT         PIC 9.
+000550        88 CITA-ATENDIDA       VALUE 2.
+000551     02 FILLER                 PIC X(66).
+
+000560 FD  REPORTE-PRODUCT
+000570     LABEL RECORD STANDARD.
+000580 01  LIN-PRODUCT               PIC X(100).
+
+000590 WORKING-STORAGE SECTION.
+
+000600 77  NOM-PROF-LNK              PIC X(60)
+000610     VALUE "D:\progelect\DATOS\SC-PROFESIO.DAT".
+000620 77  NOM-COMPROF-W             PIC X(60)
+000630     VALUE "D:\progelect\DATOS\SC-COMISPROF.DAT".
+000640 77  NOM-CITAS-LNK             PIC X(60)
+000650     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+000660 77  NOM-REPPROD-W             PIC X(60)
+000670     VALUE "D:\progelect\DATOS\SC-PRODUCT.TXT".
+000680 77  OTR-STAT                  PIC XX.
+000690 77  SW-FIN-PROF-W             PIC 9 VALUE 0.
+000700 77  SW-FIN-CIT-W              PIC 9 VALUE 0.
+000710 77  FECHA-INI-W               PIC 9(8).
+000720 77  FECHA-FIN-W               PIC 9(8).
+000730 77  CANT-ATEND-W              PIC 9(5).
+000740 77  VALOR-COMIS-PROF-W        PIC 9(9)V99.
+000750 77  VALOR-COMIS-TOT-W         PIC 9(9)V99.
+000760 77  TOT-PROF-W                PIC 9(5) VALUE 0.
+
+000770 01  LIN-DETALLE-PROD.
+000780     02 COD-PROF-REP           PIC X(6).
+000790     02 FILLER                 PIC X VALUE SPACE.
+000800     02 DESCRIP-PROF-REP       PIC X(40).
+000810     02 FILLER                 PIC X VALUE SPACE.
+000820     02 CANT-ATEND-REP         PIC ZZZZ9.
+000830     02 FILLER                 PIC X VALUE SPACE.
+000840     02 VALOR-COMIS-REP        PIC ZZZZZZZZZ9.99.
+
+000850 LINKAGE SECTION.
+000860 01  FECHA-INI-LNK             PIC 9(8).
+000870 01  FECHA-FIN-LNK             PIC 9(8).
+
+000880 PROCEDURE DIVISION USING FECHA-INI-LNK FECHA-FIN-LNK.
+
+000890 MAINLINE.
+000900     MOVE FECHA-INI-LNK TO FECHA-INI-W.
+000910     MOVE FECHA-FIN-LNK TO FECHA-FIN-W.
+000920     PERFORM ABRIR-ARCHIVOS.
+000930     PERFORM LIQUIDAR-PROFESIONALES.
+000940     PERFORM CERRAR-ARCHIVOS.
+000950     EXIT PROGRAM.
+
+000960 ABRIR-ARCHIVOS.
+000970     OPEN INPUT ARCHIVO-PROFESIONALES.
+000980     OPEN INPUT ARCHIVO-COMISION-PROF.
+000990     OPEN INPUT ARCHIVO-CITAS.
+001000     OPEN OUTPUT REPORTE-PRODUCT.
+
+001010 LIQUIDAR-PROFESIONALES.
+001020     MOVE 0 TO SW-FIN-PROF-W.
+001030     PERFORM LEER-PROFESIONAL.
+001040     PERFORM EVALUAR-PROFESIONAL UNTIL SW-FIN-PROF-W = 1.
+
+001050 LEER-PROFESIONAL.
+001060     READ ARCHIVO-PROFESIONALES NEXT
+001070          AT END MOVE 1 TO SW-FIN-PROF-W
+001080     END-READ.
+
+001090 EVALUAR-PROFESIONAL.
+001100     PERFORM CONTAR-CITAS-ATENDIDAS.
+001110     PERFORM BUSCAR-VALOR-COMISION.
+001120     COMPUTE VALOR-COMIS-PROF-W =
+001130         CANT-ATEND-W * VALOR-COMIS-TOT-W.
+001140     IF CANT-ATEND-W > 0
+001150        PERFORM ESCRIBIR-LINEA-PRODUCT
+001160     END-IF.
+001170     PERFORM LEER-PROFESIONAL.
+
+001180 CONTAR-CITAS-ATENDIDAS.
+001190     MOVE 0 TO CANT-ATEND-W SW-FIN-CIT-W.
+001200     MOVE COD-PROF TO ATIENDE-PROF-CIT.
+001210     START ARCHIVO-CITAS KEY IS >= ATIENDE-PROF-CIT
+001220           INVALID KEY MOVE 1 TO SW-FIN-CIT-W.
+001230     PERFORM LEER-CITA UNTIL SW-FIN-CIT-W = 1.
+
+001240 LEER-CITA.
+001250     READ ARCHIVO-CITAS NEXT
+001260          AT END MOVE 1 TO SW-FIN-CIT-W
+001270     END-READ.
+001280     IF SW-FIN-CIT-W = 0
+001290        IF ATIENDE-PROF-CIT NOT = COD-PROF
+001300           MOVE 1 TO SW-FIN-CIT-W
+001310        ELSE
+001320           IF CITA-ATENDIDA
+001330              AND FECHA-CIT >= FECHA-INI-W
+001340              AND FECHA-CIT <= FECHA-FIN-W
+001350              ADD 1 TO CANT-ATEND-W
+001360           END-IF
+001370        END-IF
+001380     END-IF.
+
+001390 BUSCAR-VALOR-COMISION.
+001400     MOVE 0 TO VALOR-COMIS-TOT-W.
+001410     MOVE COD-PROF TO COD-PROF-COMIS.
+001420     READ ARCHIVO-COMISION-PROF
+001430          INVALID KEY CONTINUE
+001440          NOT INVALID KEY
+001450             MOVE VALOR-COMIS-CONSUL TO VALOR-COMIS-TOT-W
+001460     END-READ.
+
+001470 ESCRIBIR-LINEA-PRODUCT.
+001480     MOVE COD-PROF           TO COD-PROF-REP.
+001490     MOVE DESCRIP-PROF       TO DESCRIP-PROF-REP.
+001500     MOVE CANT-ATEND-W       TO CANT-ATEND-REP.
+001510     MOVE VALOR-COMIS-PROF-W TO VALOR-COMIS-REP.
+001520     MOVE LIN-DETALLE-PROD   TO LIN-PRODUCT.
+001530     WRITE LIN-PRODUCT.
+001540     ADD 1 TO TOT-PROF-W.
+
+001550 CERRAR-ARCHIVOS.
+001560     CLOSE ARCHIVO-PROFESIONALES ARCHIVO-COMISION-PROF
+001570           ARCHIVO-CITAS REPORTE-PRODUCT.
+001580     DISPLAY "PROFESIONALES LIQUIDADOS: " TOT-PROF-W.
