@@ -0,0 +1,107 @@
+      *=================================================================
+      * SALUD - REGISTRO DE RESULTADO DE CITA (CHECK-IN / CHECK-OUT)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * REGISTRA EL DESENLACE DE LA CITA (ATENDIDA, NO-SHOW, CANCELADA
+      * POR PACIENTE O POR LA CLINICA) SOBRE ARCHIVO-CITAS. EL INFORME
+      * DE NO-SHOWS POR PROFESIONAL Y PERIODO QUE CONSUME ESTE DESEN-
+      * LACE LO PRODUCE EL PROGRAMA SAL7C12-01.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAL7C12.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CITAS-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-CIT
+000140         ALTERNATE RECORD KEY IS FECHA-CIT WITH DUPLICATES
+000150         ALTERNATE RECORD KEY IS MEDICO-CIT WITH DUPLICATES
+000160         ALTERNATE RECORD KEY IS PACI-CIT WITH DUPLICATES
+000170         ALTERNATE RECORD KEY IS ATIENDE-PROF-CIT
+000171            WITH DUPLICATES
+000180         FILE STATUS IS OTR-STAT.
+
+000190 DATA DIVISION.
+000200 FILE SECTION.
+
+000210 FD  ARCHIVO-CITAS
+000220     LABEL RECORD STANDARD.
+000230 01  REG-CIT.
+000240     02 LLAVE-CIT.
+000250        03 SUC-CIT              PIC XX.
+000260        03 CL-CIT               PIC 9.
+000270        03 NRO-CIT              PIC 9(6).
+000280     02 FECHA-CIT               PIC 9(8).
+000290     02 HORA-CIT                PIC 9(4).
+000300     02 MEDICO-CIT              PIC X(6).
+000310     02 ATIENDE-PROF-CIT        PIC X(6).
+000320     02 PACI-CIT                PIC X(15).
+000330     02 COD-RESULT-CIT          PIC 9.
+000340        88 CITA-PROGRAMADA      VALUE 0.
+000350        88 CITA-CONFIRMADA      VALUE 1.
+000360        88 CITA-ATENDIDA        VALUE 2.
+000370        88 CITA-NO-SHOW         VALUE 3.
+000380        88 CITA-CANCEL-PACI     VALUE 4.
+000390        88 CITA-CANCEL-CLINICA  VALUE 5.
+000400     02 FECHA-RESULT-CIT        PIC 9(8).
+000410     02 HORA-RESULT-CIT         PIC 9(4).
+000420     02 USUARIO-RESULT-CIT      PIC X(4).
+000421     02 DURA-CIT                PIC 9(3).
+000430     02 FILLER                  PIC X(47).
+
+000440 WORKING-STORAGE SECTION.
+
+000450 77  NOM-CITAS-LNK              PIC X(50)
+000460     VALUE "D:\progelect\DATOS\SC-ARCHCIT.DAT".
+000470 77  OTR-STAT                   PIC XX.
+
+000680 LINKAGE SECTION.
+000690 01  LLAVE-CIT-LNK              PIC X(9).
+000700 01  COD-RESULT-LNK             PIC 9.
+000710 01  RESULT-OK-LNK              PIC X.
+000720    88 RESULTADO-REGISTRADO     VALUE "S".
+000730    88 RESULTADO-RECHAZADO      VALUE "N".
+
+000740 PROCEDURE DIVISION USING LLAVE-CIT-LNK COD-RESULT-LNK
+000750                          RESULT-OK-LNK.
+
+000760 MAINLINE.
+000770     PERFORM REGISTRAR-RESULTADO-CITA.
+000780     EXIT PROGRAM.
+
+000790 REGISTRAR-RESULTADO-CITA.
+000800*    CHECK-IN / CHECK-OUT: UN MEDICO O EL PERSONAL DE
+000810*    RECEPCION FIJA EL DESENLACE DE LA CITA (ATENDIDA, NO-SHOW,
+000820*    CANCELADA POR EL PACIENTE O POR LA CLINICA).
+000830     MOVE "N" TO RESULT-OK-LNK.
+000840     OPEN I-O ARCHIVO-CITAS.
+000850     IF OTR-STAT NOT = "00"
+000860        GO TO FIN-REGISTRAR
+000870     END-IF.
+
+000880     MOVE LLAVE-CIT-LNK TO LLAVE-CIT.
+000890     READ ARCHIVO-CITAS
+000900          INVALID KEY GO TO FIN-REGISTRAR
+000910     END-READ.
+
+000920     IF COD-RESULT-LNK < 2 OR COD-RESULT-LNK > 5
+000930        GO TO FIN-REGISTRAR
+000940     END-IF.
+
+000950     MOVE COD-RESULT-LNK              TO COD-RESULT-CIT.
+000960     MOVE FUNCTION CURRENT-DATE(1:8)  TO FECHA-RESULT-CIT.
+000970     MOVE FUNCTION CURRENT-DATE(9:4)  TO HORA-RESULT-CIT.
+
+000980     REWRITE REG-CIT
+000990              INVALID KEY GO TO FIN-REGISTRAR
+001000     END-REWRITE.
+001010     MOVE "S" TO RESULT-OK-LNK.
+
+001020 FIN-REGISTRAR.
+001030     CLOSE ARCHIVO-CITAS.
