@@ -1,6 +1,11 @@
       *============================================================
       * SER810H  CONSULTA DE PACIENTES POR NOMBRE
       * SI COINCIDE FECHA NACIMIENTO MUESTRA ERROR..
+      * PO -> 09/08/2026 PABLO OLGUIN - SE AGREGA MODO "M" AL DATOSH
+      *         (MODO-FUSION-LLEGADA-W) PARA QUE, UNA VEZ QUE EL
+      *         OPERADOR CONFIRMA DESDE ESTA MISMA PANTALLA QUE DOS
+      *         COD-PACI DE LA LISTA DE DUPLICADOS SON LA MISMA
+      *         PERSONA, SE INVOQUE SER810M Y SE FUSIONEN.
       *============================================================
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. "HttpExtensionProc".
@@ -48,6 +53,7 @@
        77 DATOS-PLANO-W                PIC X(200).
        77 1ER-NOM-EDIT                PIC X(12).
        77 2DO-NOM-EDIT                PIC X(12).
+       77 RESULT-FUSION-W              PIC X.
 
 
        01 LLEGADA-W                    PIC X(300).
@@ -81,7 +87,10 @@
              05 ANO-PACI-W                       PIC 9(4).
              05 MES-PACI-W                       PIC 99.
              05 DIA-PACI-W                       PIC 99.
-          02 OPERADOR-LLEGADA-W                  PIC 99. 
+          02 OPERADOR-LLEGADA-W                  PIC 99.
+          02 MODO-FUSION-LLEGADA-W               PIC X.
+             88 MODO-FUSION-CONFIRMAR            VALUE "M".
+          02 COD-PACI-SOBREV-LLEGADA-W           PIC X(15).
 
        01 DATOS-ENVIO-N.
           02 SW-INVALID-ENV                      PIC XX. 
@@ -121,9 +130,16 @@
           02 CIUDAD-PACI-J.
              03 DPTO-PACI-J          PIC 99.
              03 CIUD-PACI-J          PIC 9(3).  
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
+       01 LIN-FUSION.
+          02 FILLER                  PIC X(20)  VALUE
+             "{*RESULTADO_FUSION*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 RESULTADO-FUSION-J      PIC X.
+          02 FILLER                  PIC XX     VALUE "*}".
+
        LINKAGE SECTION.
        COPY "..\..\FUENTES\ISAPICTX.CBL".
                                              
@@ -191,7 +207,8 @@
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
               INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, LLAVE-APEL-PACI-W, NOMBRE-PACI-W, DESCRIP-PACI-LLEGA
-                   COD-PACI-LLEGADA-W, NACIM-PACI-LLEGADA-W, OPERADOR-LLEGADA-W  
+                   COD-PACI-LLEGADA-W, NACIM-PACI-LLEGADA-W, OPERADOR-LLEGADA-W,
+                   MODO-FUSION-LLEGADA-W, COD-PACI-SOBREV-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -204,7 +221,10 @@
            GO TO VALIDAR-SESION.
 
        FIN-VALIDAR-SESION.
-              
+           IF MODO-FUSION-CONFIRMAR
+              GO TO CONFIRMAR-FUSION
+           END-IF.
+
        ABRIR-USUARIO.
            INITIALIZE OTR-STAT
            MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
@@ -342,8 +362,17 @@
 008930     PERFORM DATOS-ENVIO.
 
            CLOSE ARCHIVO-PACIENTES.
-               
-       PAGINA-CONFIG.  
+
+       CONFIRMAR-FUSION.
+           CALL "SER810M" USING COD-PACI-LLEGADA-W
+                                 COD-PACI-SOBREV-LLEGADA-W
+                                 RESULT-FUSION-W.
+           MOVE RESULT-FUSION-W TO RESULTADO-FUSION-J.
+           MOVE LIN-FUSION TO DATOS-PLANO-W.
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA.
+           PERFORM DATOS-ENVIO.
+
+       PAGINA-CONFIG.
 010720     MOVE "statuscode" TO COBW3-CNV-NAME
 010730     MOVE "00"         TO COBW3-CNV-VALUE
 010740     CALL "COBW3_SET_CNV" USING COBW3
