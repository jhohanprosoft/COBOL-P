@@ -0,0 +1,117 @@
+      *=================================================================
+      * FACTURACION - ALERTA DE VENCIMIENTO DE AUTORIZACIONES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-CITAUT Y LISTA LAS AUTORIZACIONES CUYA FECHA
+      * DE VIGENCIA VENCE DENTRO DE LOS PROXIMOS N DIAS Y QUE AUN NO
+      * HAN SIDO FACTURADAS, PARA QUE FACTURACION GESTIONE LA
+      * RENOVACION ANTE LA EPS ANTES DE QUE SE RECHACE LA CUENTA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER836AU2.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CITAUT LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CITAUT-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-CITAUT
+000140         ALTERNATE RECORD KEY IS FECHA-HASTA-CITAUT
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170     SELECT REPORTE-VENCE
+000180         ASSIGN NOM-REPVENCE-W
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  ARCHIVO-CITAUT
+000230     LABEL RECORD STANDARD.
+000240 01  REG-CITAUT.
+000250     02 COD-CITAUT              PIC X(15).
+000260     02 PACI-CITAUT             PIC X(15).
+000270     02 SERVICIO-CITAUT         PIC X(40).
+000280     02 FECHA-DESDE-CITAUT      PIC 9(8).
+000290     02 FECHA-HASTA-CITAUT      PIC 9(8).
+000300     02 FACTURADA-CITAUT        PIC X.
+000310        88 YA-FACTURADA         VALUE "S".
+000320        88 PENDIENTE-FACTURAR   VALUE "N".
+
+000330 FD  REPORTE-VENCE
+000340     LABEL RECORD STANDARD.
+000350 01  LIN-VENCE                  PIC X(100).
+
+000360 WORKING-STORAGE SECTION.
+
+000370 77  NOM-CITAUT-LNK             PIC X(50)
+000380     VALUE "D:\progelect\DATOS\SC-ARCHCTAU.DAT".
+000390 77  NOM-REPVENCE-W             PIC X(50)
+000400     VALUE "D:\progelect\DATOS\SC-VENCEAUT.TXT".
+000410 77  OTR-STAT                   PIC XX.
+000420 77  SW-FIN-W                   PIC 9 VALUE 0.
+000430 77  FECHA-HOY-W                PIC 9(8).
+000440 77  FECHA-LIMITE-W             PIC 9(8).
+000450 77  DIAS-ALERTA-W              PIC 9(3).
+000460 77  TOT-VENCEN-W               PIC 9(5) VALUE 0.
+
+000470 01  LIN-DETALLE.
+000480     02 COD-CITAUT-REP          PIC X(15).
+000490     02 FILLER                  PIC X VALUE SPACE.
+000500     02 PACI-CITAUT-REP         PIC X(15).
+000510     02 FILLER                  PIC X VALUE SPACE.
+000520     02 FECHA-HASTA-REP         PIC 9(8).
+000530     02 FILLER                  PIC X VALUE SPACE.
+000540     02 SERVICIO-CITAUT-REP     PIC X(40).
+
+000550 LINKAGE SECTION.
+000560 01  DIAS-ALERTA-LNK            PIC 9(3).
+
+000570 PROCEDURE DIVISION USING DIAS-ALERTA-LNK.
+
+000580 MAINLINE.
+000590     MOVE DIAS-ALERTA-LNK TO DIAS-ALERTA-W.
+000600     PERFORM ABRIR-ARCHIVOS.
+000610     PERFORM LISTAR-VENCIMIENTOS.
+000620     PERFORM CERRAR-ARCHIVOS.
+000630     EXIT PROGRAM.
+
+000640 ABRIR-ARCHIVOS.
+000650     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000660     COMPUTE FECHA-LIMITE-W =
+000670         FUNCTION DATE-OF-INTEGER(
+000680         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) + DIAS-ALERTA-W).
+000690     OPEN INPUT ARCHIVO-CITAUT.
+000700     OPEN OUTPUT REPORTE-VENCE.
+
+000710 LISTAR-VENCIMIENTOS.
+000720     MOVE 0 TO SW-FIN-W.
+000730     PERFORM LEER-CITAUT.
+000740     PERFORM UNTIL SW-FIN-W = 1
+000750        IF FECHA-HASTA-CITAUT <= FECHA-LIMITE-W
+000760           AND PENDIENTE-FACTURAR
+000770           PERFORM ESCRIBIR-LINEA-VENCE
+000780        END-IF
+000790        PERFORM LEER-CITAUT
+000800     END-PERFORM.
+
+000840 LEER-CITAUT.
+000850     READ ARCHIVO-CITAUT NEXT AT END MOVE 1 TO SW-FIN-W.
+
+000860 ESCRIBIR-LINEA-VENCE.
+000870     MOVE COD-CITAUT      TO COD-CITAUT-REP.
+000880     MOVE PACI-CITAUT     TO PACI-CITAUT-REP.
+000890     MOVE FECHA-HASTA-CITAUT TO FECHA-HASTA-REP.
+000900     MOVE SERVICIO-CITAUT TO SERVICIO-CITAUT-REP.
+000910     MOVE LIN-DETALLE     TO LIN-VENCE.
+000920     WRITE LIN-VENCE.
+000930     ADD 1 TO TOT-VENCEN-W.
+
+000940 CERRAR-ARCHIVOS.
+000950     CLOSE ARCHIVO-CITAUT REPORTE-VENCE.
+000960     DISPLAY "AUTORIZACIONES POR VENCER: " TOT-VENCEN-W.
