@@ -0,0 +1,210 @@
+      *=================================================================
+      * SALUD - INFORME DE ESTRATIFICACION DE RIESGO DE PACIENTES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * CRUZA ARCHIVO-PACI-CLASP (ASIGNACION DE CLASIFICACION DE
+      * RIESGO POR PACIENTE) CONTRA ARCHIVO-CLASIPACI (VER SER868,
+      * TABLA DE CODIGOS DE CLASIFICACION) Y ARCHIVO-PACIENTES PARA
+      * LISTAR LOS PACIENTES POR NIVEL DE RIESGO Y TOTALIZAR CUANTOS
+      * HAY EN CADA CLASIFICACION.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SER869.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PACI-CLASP LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-PACLASP-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-PCLASP
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-CLASIPACI LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-CLASIPACI-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS COD-CLASP
+000200         FILE STATUS IS OTR-STAT.
+
+000210     SELECT ARCHIVO-PACIENTES LOCK MODE IS AUTOMATIC
+000220         ASSIGN NOM-PACIE-W
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS COD-PACI
+000260         FILE STATUS IS OTR-STAT.
+
+000270     SELECT REPORTE-RIESGO
+000280         ASSIGN NOM-REPRIE-W
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+
+000320 FD  ARCHIVO-PACI-CLASP
+000330     LABEL RECORD STANDARD.
+000340 01  REG-PCLASP.
+000350     02 LLAVE-PCLASP.
+000360        03 COD-PACI-PCLASP     PIC X(15).
+000370        03 COD-CLASP-PCLASP    PIC XX.
+000380     02 FECHA-ASIG-PCLASP      PIC 9(8).
+
+000390 FD  ARCHIVO-CLASIPACI
+000400     LABEL RECORD STANDARD.
+000410 01  REG-CLASP.
+000420     02 COD-CLASP              PIC XX.
+000430     02 DESCRIP-CLASP          PIC X(30).
+
+000440 FD  ARCHIVO-PACIENTES
+000450     LABEL RECORD STANDARD.
+000460 01  REG-PACI.
+000470     02 COD-PACI               PIC X(15).
+000480     02 DESCRIP-PACI           PIC X(40).
+000490     02 EPS-PACI               PIC X(6).
+
+000500 FD  REPORTE-RIESGO
+000510     LABEL RECORD STANDARD.
+000520 01  LIN-RIESGO                PIC X(110).
+
+000530 WORKING-STORAGE SECTION.
+
+000540 77  NOM-PACLASP-W             PIC X(60)
+000550     VALUE "D:\progelect\DATOS\SC-PACICLASP.DAT".
+000560 77  NOM-CLASIPACI-W           PIC X(60)
+000570     VALUE "D:\progelect\DATOS\SC-CLASIPACI.DAT".
+000580 77  NOM-PACIE-W               PIC X(60)
+000590     VALUE "D:\progelect\DATOS\SC-ARCHPACI.DAT".
+000600 77  NOM-REPRIE-W              PIC X(60)
+000610     VALUE "D:\progelect\DATOS\SC-RIESGO.TXT".
+000620 77  OTR-STAT                  PIC XX.
+000630 77  SW-FIN-PCLASP-W           PIC 9 VALUE 0.
+000640 77  NOMBRE-PACI-W             PIC X(40).
+000650 77  DESCRIP-CLASP-W           PIC X(30).
+000660 77  TOT-LINEAS-W              PIC 9(5) VALUE 0.
+
+000670 01  TABLA-TOTALES.
+000680     02 TOT-CLASP OCCURS 20 TIMES.
+000690        03 COD-TOT-CLASP       PIC XX.
+000700        03 DESCRIP-TOT-CLASP   PIC X(30).
+000710        03 CANT-TOT-CLASP      PIC 9(5).
+000720 77  NUM-CLASP-USADOS-W        PIC 99 VALUE 0.
+000730 77  IND-TOT-W                 PIC 99.
+000740 77  ENCONTRO-W                PIC X VALUE "N".
+000750     88 CLASP-ENCONTRADO       VALUE "S".
+
+000760 01  LIN-DETALLE-RIE.
+000770     02 COD-PACI-REP           PIC X(15).
+000780     02 FILLER                 PIC X VALUE SPACE.
+000790     02 NOMBRE-PACI-REP        PIC X(40).
+000800     02 FILLER                 PIC X VALUE SPACE.
+000810     02 COD-CLASP-REP          PIC XX.
+000820     02 FILLER                 PIC X VALUE SPACE.
+000830     02 DESCRIP-CLASP-REP      PIC X(30).
+
+000840 01  LIN-TOTAL-RIE.
+000850     02 FILLER                 PIC X(10) VALUE "TOTAL CLAS".
+000860     02 COD-CLASP-TOT-REP      PIC XX.
+000870     02 FILLER                 PIC X VALUE SPACE.
+000880     02 DESCRIP-CLASP-TOT-REP  PIC X(30).
+000890     02 FILLER                 PIC X VALUE SPACE.
+000900     02 CANT-TOT-REP           PIC ZZZZ9.
+
+000910 PROCEDURE DIVISION.
+
+000920 MAINLINE.
+000930     PERFORM ABRIR-ARCHIVOS.
+000940     PERFORM GENERAR-LISTADO-RIESGO.
+000950     PERFORM ESCRIBIR-TOTALES-RIESGO.
+000960     PERFORM CERRAR-ARCHIVOS.
+000970     STOP RUN.
+
+000980 ABRIR-ARCHIVOS.
+000990     OPEN INPUT ARCHIVO-PACI-CLASP.
+001000     OPEN INPUT ARCHIVO-CLASIPACI.
+001010     OPEN INPUT ARCHIVO-PACIENTES.
+001020     OPEN OUTPUT REPORTE-RIESGO.
+
+001030 GENERAR-LISTADO-RIESGO.
+001040     MOVE 0 TO SW-FIN-PCLASP-W.
+001050     PERFORM LEER-PCLASP.
+001060     PERFORM EVALUAR-PCLASP UNTIL SW-FIN-PCLASP-W = 1.
+
+001070 LEER-PCLASP.
+001080     READ ARCHIVO-PACI-CLASP NEXT
+001090          AT END MOVE 1 TO SW-FIN-PCLASP-W
+001100     END-READ.
+
+001110 EVALUAR-PCLASP.
+001120     PERFORM BUSCAR-NOMBRE-PACIENTE.
+001130     PERFORM BUSCAR-DESCRIP-CLASIFICACION.
+001140     PERFORM ESCRIBIR-LINEA-DETALLE.
+001150     PERFORM ACUMULAR-TOTAL-CLASIFICACION.
+001160     PERFORM LEER-PCLASP.
+
+001170 BUSCAR-NOMBRE-PACIENTE.
+001180     MOVE SPACES TO NOMBRE-PACI-W.
+001190     MOVE COD-PACI-PCLASP TO COD-PACI.
+001200     READ ARCHIVO-PACIENTES
+001210          INVALID KEY CONTINUE
+001220          NOT INVALID KEY MOVE DESCRIP-PACI TO NOMBRE-PACI-W
+001230     END-READ.
+
+001240 BUSCAR-DESCRIP-CLASIFICACION.
+001250     MOVE SPACES TO DESCRIP-CLASP-W.
+001260     MOVE COD-CLASP-PCLASP TO COD-CLASP.
+001270     READ ARCHIVO-CLASIPACI
+001280          INVALID KEY CONTINUE
+001290          NOT INVALID KEY MOVE DESCRIP-CLASP TO DESCRIP-CLASP-W
+001300     END-READ.
+
+001310 ESCRIBIR-LINEA-DETALLE.
+001320     MOVE COD-PACI-PCLASP  TO COD-PACI-REP.
+001330     MOVE NOMBRE-PACI-W    TO NOMBRE-PACI-REP.
+001340     MOVE COD-CLASP-PCLASP TO COD-CLASP-REP.
+001350     MOVE DESCRIP-CLASP-W  TO DESCRIP-CLASP-REP.
+001360     MOVE LIN-DETALLE-RIE  TO LIN-RIESGO.
+001370     WRITE LIN-RIESGO.
+001380     ADD 1 TO TOT-LINEAS-W.
+
+001390 ACUMULAR-TOTAL-CLASIFICACION.
+001400     MOVE "N" TO ENCONTRO-W.
+001410     MOVE 1 TO IND-TOT-W.
+001420     PERFORM BUSCAR-TOTAL-CLASIFICACION
+001430        UNTIL IND-TOT-W > NUM-CLASP-USADOS-W.
+001440     IF NOT CLASP-ENCONTRADO
+001450        ADD 1 TO NUM-CLASP-USADOS-W
+001460        MOVE COD-CLASP-PCLASP
+001470             TO COD-TOT-CLASP(NUM-CLASP-USADOS-W)
+001480        MOVE DESCRIP-CLASP-W
+001490             TO DESCRIP-TOT-CLASP(NUM-CLASP-USADOS-W)
+001500        MOVE 1 TO CANT-TOT-CLASP(NUM-CLASP-USADOS-W)
+001510     END-IF.
+
+001520 BUSCAR-TOTAL-CLASIFICACION.
+001530     IF COD-TOT-CLASP(IND-TOT-W) = COD-CLASP-PCLASP
+001540        ADD 1 TO CANT-TOT-CLASP(IND-TOT-W)
+001550        MOVE "S" TO ENCONTRO-W
+001560        MOVE NUM-CLASP-USADOS-W TO IND-TOT-W
+001570     END-IF.
+001580     ADD 1 TO IND-TOT-W.
+
+001590 ESCRIBIR-TOTALES-RIESGO.
+001600     MOVE 1 TO IND-TOT-W.
+001610     PERFORM ESCRIBIR-UN-TOTAL
+001611        UNTIL IND-TOT-W > NUM-CLASP-USADOS-W.
+
+001620 ESCRIBIR-UN-TOTAL.
+001630     MOVE COD-TOT-CLASP(IND-TOT-W)     TO COD-CLASP-TOT-REP.
+001640     MOVE DESCRIP-TOT-CLASP(IND-TOT-W) TO DESCRIP-CLASP-TOT-REP.
+001650     MOVE CANT-TOT-CLASP(IND-TOT-W)    TO CANT-TOT-REP.
+001660     MOVE LIN-TOTAL-RIE                TO LIN-RIESGO.
+001670     WRITE LIN-RIESGO.
+001680     ADD 1 TO IND-TOT-W.
+
+001690 CERRAR-ARCHIVOS.
+001700     CLOSE ARCHIVO-PACI-CLASP ARCHIVO-CLASIPACI
+001710           ARCHIVO-PACIENTES REPORTE-RIESGO.
+001720     DISPLAY "PACIENTES CLASIFICADOS: " TOT-LINEAS-W.
