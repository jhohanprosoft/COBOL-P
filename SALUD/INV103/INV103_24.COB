@@ -0,0 +1,178 @@
+      *=================================================================
+      * MAESTRO ARTICULOS - VALORIZACION DE INVENTARIO A COSTO PROMEDIO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * PARA CADA ARTICULO ACTIVO DE MAESTRO-ARTICULOS, RECORRE SUS
+      * RECIBOS EN MOVIMIENTO-INVENT (VER INV496, LIGADOS POR COD-ART-
+      * INV) Y CALCULA EL COSTO PROMEDIO PONDERADO (VALOR FACTURADO
+      * ACUMULADO / CANTIDAD RECIBIDA ACUMULADA). MULTIPLICA ESE COSTO
+      * POR EL SALDO EN ALMACEN (STOCK-ALMAC-ART) PARA OBTENER EL VALOR
+      * DE LA EXISTENCIA Y LO DEJA EN REPORTE-VALORIZ, CON UN TOTAL
+      * GENERAL AL FINAL.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV103_24.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT MAESTRO-ARTICULOS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-ART-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-ART
+000140         ALTERNATE RECORD KEY IS DESCRIP-ART WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT MOVIMIENTO-INVENT LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-INV-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-INV
+000210         ALTERNATE RECORD KEY IS COD-ART-INV WITH DUPLICATES
+000220         FILE STATUS IS OTR-STAT.
+
+000230     SELECT REPORTE-VALORIZ
+000240         ASSIGN NOM-REPVALO-W
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+
+000280 FD  MAESTRO-ARTICULOS
+000290     LABEL RECORD STANDARD.
+000300 01  REG-ART.
+000310     02 COD-ART                PIC X(8).
+000320     02 DESCRIP-ART            PIC X(50).
+000330     02 STOCK-MIN-ART          PIC 9(6).
+000340     02 STOCK-MAX-ART          PIC 9(6).
+000350     02 STOCK-ALMAC-ART        PIC 9(5).
+000360     02 ESTADO-ART             PIC 9.
+000370        88 ARTICULO-ACTIVO     VALUE 1.
+
+000380 FD  MOVIMIENTO-INVENT
+000390     LABEL RECORD STANDARD.
+000400 01  REG-INV.
+000410     02 LLAVE-INV.
+000420        03 COMP-INV            PIC 9(5).
+000430        03 SECU-INV            PIC 9(7).
+000440     02 COD-ART-INV            PIC X(8).
+000441     02 NIT-INV                PIC X(12).
+000442     02 FECHA-INV              PIC 9(8).
+000443     02 LLAVE-DOC-CTL-INV      PIC X(10).
+000444     02 TIPO-MOV-INV           PIC X.
+000445        88 MOV-ENTRADA         VALUE "E".
+000446        88 MOV-SALIDA          VALUE "S".
+000450     02 CANT-INV               PIC 9(9)V99.
+000460     02 VLR-FACT-INV           PIC 9(9)V99.
+000461     02 NUM-FACT-INV           PIC X(15).
+000462     02 COD-DIV-INV            PIC XX.
+000463     02 COD-COSTO-INV          PIC X(4).
+
+000470 FD  REPORTE-VALORIZ
+000480     LABEL RECORD STANDARD.
+000490 01  LIN-VALORIZ                PIC X(100).
+
+000500 WORKING-STORAGE SECTION.
+
+000510 77  NOM-ART-W                  PIC X(60)
+000520     VALUE "D:\progelect\DATOS\SC-ARTIC.DAT".
+000530 77  NOM-INV-W                  PIC X(60)
+000540     VALUE "D:\progelect\DATOS\SC-MOVINV.DAT".
+000550 77  NOM-REPVALO-W              PIC X(60)
+000560     VALUE "D:\progelect\DATOS\SC-VALORIZ.TXT".
+000570 77  OTR-STAT                   PIC XX.
+000580 77  SW-FIN-ART-W               PIC 9 VALUE 0.
+000590 77  SW-FIN-INV-W               PIC 9 VALUE 0.
+000600 77  CANT-ACUM-W                PIC 9(9)V99.
+000610 77  VLR-ACUM-W                 PIC 9(11)V99.
+000620 77  COSTO-PROM-W               PIC 9(9)V99.
+000630 77  VALOR-EXIST-W              PIC 9(11)V99.
+000640 77  VALOR-TOTAL-W              PIC 9(13)V99 VALUE 0.
+000650 77  TOT-ART-W                  PIC 9(5) VALUE 0.
+
+000660 01  LIN-DETALLE-VALO.
+000670     02 COD-ART-REP             PIC X(8).
+000680     02 FILLER                  PIC X VALUE SPACE.
+000690     02 DESCRIP-ART-REP         PIC X(50).
+000700     02 FILLER                  PIC X VALUE SPACE.
+000710     02 STOCK-ALMAC-REP         PIC ZZZZ9.
+000720     02 FILLER                  PIC X VALUE SPACE.
+000730     02 COSTO-PROM-REP          PIC ZZZZZZZ9.99.
+000740     02 FILLER                  PIC X VALUE SPACE.
+000750     02 VALOR-EXIST-REP         PIC ZZZZZZZZZ9.99.
+
+000760 PROCEDURE DIVISION.
+
+000770 MAINLINE.
+000780     PERFORM ABRIR-ARCHIVOS.
+000790     PERFORM VALORIZAR-INVENTARIO.
+000800     PERFORM CERRAR-ARCHIVOS.
+000810     STOP RUN.
+
+000820 ABRIR-ARCHIVOS.
+000830     OPEN INPUT MAESTRO-ARTICULOS.
+000840     OPEN INPUT MOVIMIENTO-INVENT.
+000850     OPEN OUTPUT REPORTE-VALORIZ.
+
+000860 VALORIZAR-INVENTARIO.
+000870     MOVE 0 TO SW-FIN-ART-W.
+000880     PERFORM LEER-ARTICULO.
+000890     PERFORM EVALUAR-ARTICULO UNTIL SW-FIN-ART-W = 1.
+
+000900 LEER-ARTICULO.
+000910     READ MAESTRO-ARTICULOS NEXT
+000920          AT END MOVE 1 TO SW-FIN-ART-W
+000930     END-READ.
+
+000940 EVALUAR-ARTICULO.
+000950     IF ARTICULO-ACTIVO
+000960        PERFORM CALCULAR-COSTO-PROMEDIO
+000970        IF CANT-ACUM-W > 0
+000980           COMPUTE VALOR-EXIST-W =
+000990               COSTO-PROM-W * STOCK-ALMAC-ART
+001000           PERFORM ESCRIBIR-LINEA-VALORIZ
+001010        END-IF
+001020     END-IF.
+001030     PERFORM LEER-ARTICULO.
+
+001040 CALCULAR-COSTO-PROMEDIO.
+001050     MOVE 0 TO CANT-ACUM-W VLR-ACUM-W COSTO-PROM-W SW-FIN-INV-W.
+001060     MOVE COD-ART TO COD-ART-INV.
+001070     START MOVIMIENTO-INVENT KEY IS >= COD-ART-INV
+001080           INVALID KEY MOVE 1 TO SW-FIN-INV-W.
+001090     PERFORM LEER-MOVIMIENTO UNTIL SW-FIN-INV-W = 1.
+001100     IF CANT-ACUM-W > 0
+001110        COMPUTE COSTO-PROM-W ROUNDED = VLR-ACUM-W / CANT-ACUM-W
+001120     END-IF.
+
+001130 LEER-MOVIMIENTO.
+001140     READ MOVIMIENTO-INVENT NEXT
+001150          AT END MOVE 1 TO SW-FIN-INV-W
+001160     END-READ.
+001170     IF SW-FIN-INV-W = 0
+001180        IF COD-ART-INV NOT = COD-ART
+001190           MOVE 1 TO SW-FIN-INV-W
+001200        ELSE
+001210           ADD CANT-INV     TO CANT-ACUM-W
+001220           ADD VLR-FACT-INV TO VLR-ACUM-W
+001230        END-IF
+001240     END-IF.
+
+001250 ESCRIBIR-LINEA-VALORIZ.
+001260     MOVE COD-ART           TO COD-ART-REP.
+001270     MOVE DESCRIP-ART       TO DESCRIP-ART-REP.
+001280     MOVE STOCK-ALMAC-ART   TO STOCK-ALMAC-REP.
+001290     MOVE COSTO-PROM-W      TO COSTO-PROM-REP.
+001300     MOVE VALOR-EXIST-W     TO VALOR-EXIST-REP.
+001310     MOVE LIN-DETALLE-VALO  TO LIN-VALORIZ.
+001320     WRITE LIN-VALORIZ.
+001330     ADD 1 TO TOT-ART-W.
+001340     ADD VALOR-EXIST-W TO VALOR-TOTAL-W.
+
+001350 CERRAR-ARCHIVOS.
+001360     CLOSE MAESTRO-ARTICULOS MOVIMIENTO-INVENT REPORTE-VALORIZ.
+001370     DISPLAY "ARTICULOS VALORIZADOS: " TOT-ART-W.
+001380     DISPLAY "VALOR TOTAL INVENTARIO: " VALOR-TOTAL-W.
