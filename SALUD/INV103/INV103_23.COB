@@ -0,0 +1,120 @@
+      *=================================================================
+      * MAESTRO ARTICULOS - ALERTA DE REORDEN POR STOCK MINIMO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE MAESTRO-ARTICULOS Y LISTA LOS ARTICULOS CUYO STOCK EN
+      * ALMACEN (STOCK-ALMAC-ART) YA LLEGO O QUEDO POR DEBAJO DEL
+      * STOCK MINIMO (STOCK-MIN-ART), INDICANDO LA CANTIDAD SUGERIDA
+      * A PEDIR PARA LLEGAR AL STOCK MAXIMO (STOCK-MAX-ART).
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV103_23.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT MAESTRO-ARTICULOS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-ART-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-ART
+000140         ALTERNATE RECORD KEY IS DESCRIP-ART WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT REPORTE-REORDEN
+000170         ASSIGN NOM-REPREO-W
+000180         ORGANIZATION IS LINE SEQUENTIAL.
+
+000190 DATA DIVISION.
+000200 FILE SECTION.
+
+000210 FD  MAESTRO-ARTICULOS
+000220     LABEL RECORD STANDARD.
+000230 01  REG-ART.
+000240     02 COD-ART                PIC X(8).
+000250     02 DESCRIP-ART            PIC X(50).
+000260     02 STOCK-MIN-ART          PIC 9(6).
+000270     02 STOCK-MAX-ART          PIC 9(6).
+000280     02 STOCK-ALMAC-ART        PIC 9(5).
+000290     02 ESTADO-ART             PIC 9.
+000300        88 ARTICULO-ACTIVO     VALUE 1.
+
+000310 FD  REPORTE-REORDEN
+000320     LABEL RECORD STANDARD.
+000330 01  LIN-REORDEN               PIC X(100).
+
+000340 WORKING-STORAGE SECTION.
+
+000350 77  NOM-ART-W                 PIC X(60)
+000360     VALUE "D:\progelect\DATOS\SC-ARTIC.DAT".
+000370 77  NOM-REPREO-W              PIC X(60)
+000380     VALUE "D:\progelect\DATOS\SC-REORDEN.TXT".
+000390 77  OTR-STAT                  PIC XX.
+000400 77  SW-FIN-ART-W              PIC 9 VALUE 0.
+000410 77  CANT-SUGERIDA-W           PIC 9(6).
+000420 77  TOT-ALERTA-W              PIC 9(5) VALUE 0.
+
+000430 01  LIN-DETALLE-REO.
+000440     02 COD-ART-REP            PIC X(8).
+000450     02 FILLER                 PIC X VALUE SPACE.
+000460     02 DESCRIP-ART-REP        PIC X(50).
+000470     02 FILLER                 PIC X VALUE SPACE.
+000480     02 STOCK-ALMAC-REP        PIC ZZZZ9.
+000490     02 FILLER                 PIC X VALUE SPACE.
+000500     02 STOCK-MIN-REP          PIC ZZZZ9.
+000510     02 FILLER                 PIC X VALUE SPACE.
+000520     02 CANT-SUGERIDA-REP      PIC ZZZZZ9.
+
+000530 PROCEDURE DIVISION.
+
+000540 MAINLINE.
+000550     PERFORM ABRIR-ARCHIVOS.
+000560     PERFORM LISTAR-REORDEN.
+000570     PERFORM CERRAR-ARCHIVOS.
+000580     STOP RUN.
+
+000590 ABRIR-ARCHIVOS.
+000600     OPEN INPUT MAESTRO-ARTICULOS.
+000610     OPEN OUTPUT REPORTE-REORDEN.
+
+000620 LISTAR-REORDEN.
+000630     MOVE 0 TO SW-FIN-ART-W.
+000640     PERFORM LEER-ARTICULO.
+000650     PERFORM EVALUAR-ARTICULO UNTIL SW-FIN-ART-W = 1.
+
+000660 LEER-ARTICULO.
+000670     READ MAESTRO-ARTICULOS NEXT
+000680          AT END MOVE 1 TO SW-FIN-ART-W
+000690     END-READ.
+
+000700 EVALUAR-ARTICULO.
+000710     IF ARTICULO-ACTIVO
+000720        AND STOCK-ALMAC-ART <= STOCK-MIN-ART
+000730        PERFORM CALCULAR-CANTIDAD-SUGERIDA
+000740        PERFORM ESCRIBIR-LINEA-REORDEN
+000750     END-IF.
+000760     PERFORM LEER-ARTICULO.
+
+000770 CALCULAR-CANTIDAD-SUGERIDA.
+000780     IF STOCK-MAX-ART > STOCK-ALMAC-ART
+000790        COMPUTE CANT-SUGERIDA-W =
+000800            STOCK-MAX-ART - STOCK-ALMAC-ART
+000810     ELSE
+000820        MOVE 0 TO CANT-SUGERIDA-W
+000830     END-IF.
+
+000840 ESCRIBIR-LINEA-REORDEN.
+000850     MOVE COD-ART           TO COD-ART-REP.
+000860     MOVE DESCRIP-ART       TO DESCRIP-ART-REP.
+000870     MOVE STOCK-ALMAC-ART   TO STOCK-ALMAC-REP.
+000880     MOVE STOCK-MIN-ART     TO STOCK-MIN-REP.
+000890     MOVE CANT-SUGERIDA-W   TO CANT-SUGERIDA-REP.
+000900     MOVE LIN-DETALLE-REO   TO LIN-REORDEN.
+000910     WRITE LIN-REORDEN.
+000920     ADD 1 TO TOT-ALERTA-W.
+
+000930 CERRAR-ARCHIVOS.
+000940     CLOSE MAESTRO-ARTICULOS REPORTE-REORDEN.
+000950     DISPLAY "ARTICULOS BAJO STOCK MINIMO: " TOT-ALERTA-W.
