@@ -0,0 +1,120 @@
+      *=================================================================
+      * MAESTRO ARTICULOS - BITACORA DE CAMBIOS
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * SE INVOCA DESDE LAS PANTALLAS DE MANTENIMIENTO DE MAESTRO-
+      * ARTICULOS (INV103_xx) CADA VEZ QUE SE REESCRIBE UN CAMPO
+      * SENSIBLE (COSTO, STOCK MINIMO/MAXIMO, DESCRIPCION, ETC.) Y
+      * DEJA UNA LINEA POR CAMBIO EN ARCHIVO-HIST-ART, CON EL VALOR
+      * ANTERIOR Y EL NUEVO, PARA PODER RECONSTRUIR EL HISTORICO DE
+      * UN ARTICULO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV103_22.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-HIST-ART LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HISTART-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-HISTART
+000140         ALTERNATE RECORD KEY IS COD-ART-HISTART
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-HIST-ART
+000200     LABEL RECORD STANDARD.
+000210 01  REG-HISTART.
+000220     02 LLAVE-HISTART.
+000230        03 COD-ART-HISTART     PIC X(8).
+000240        03 FECHA-HISTART       PIC 9(8).
+000250        03 HORA-HISTART        PIC 9(6).
+000260        03 SECUEN-HISTART      PIC 9(3).
+000270     02 CAMPO-HISTART          PIC X(20).
+000280     02 VALOR-ANT-HISTART      PIC X(30).
+000290     02 VALOR-NVO-HISTART      PIC X(30).
+000300     02 USUARIO-HISTART        PIC X(4).
+
+000310 WORKING-STORAGE SECTION.
+
+000320 77  NOM-HISTART-W             PIC X(60)
+000330     VALUE "D:\progelect\DATOS\SC-HISTART.DAT".
+000340 77  OTR-STAT                  PIC XX.
+000350 77  FECHA-HOY-W               PIC 9(8).
+000360 77  HORA-HOY-W                PIC 9(6).
+000370 77  SECUEN-W                  PIC 9(3).
+000380 77  SW-FIN-SEC-W              PIC 9 VALUE 0.
+
+000390 LINKAGE SECTION.
+000400 01  COD-ART-LNK               PIC X(8).
+000410 01  CAMPO-LNK                 PIC X(20).
+000420 01  VALOR-ANT-LNK             PIC X(30).
+000430 01  VALOR-NVO-LNK             PIC X(30).
+000440 01  USUARIO-LNK               PIC X(4).
+000450 01  RESULT-LNK                PIC X.
+000460     88 HISTART-OK             VALUE "S".
+
+000470 PROCEDURE DIVISION USING COD-ART-LNK CAMPO-LNK
+000480                          VALOR-ANT-LNK VALOR-NVO-LNK
+000490                          USUARIO-LNK RESULT-LNK.
+
+000500 MAINLINE.
+000510     MOVE "S" TO RESULT-LNK.
+000520     MOVE FUNCTION CURRENT-DATE(1:8)  TO FECHA-HOY-W.
+000530     MOVE FUNCTION CURRENT-DATE(9:6)  TO HORA-HOY-W.
+000540     PERFORM ABRIR-ARCHIVO.
+000550     PERFORM OBTENER-SECUENCIA.
+000560     PERFORM GRABAR-CAMBIO.
+000570     PERFORM CERRAR-ARCHIVO.
+000580     EXIT PROGRAM.
+
+000590 ABRIR-ARCHIVO.
+000600     OPEN I-O ARCHIVO-HIST-ART.
+000610     IF OTR-STAT = "35"
+000620        OPEN OUTPUT ARCHIVO-HIST-ART
+000630        CLOSE ARCHIVO-HIST-ART
+000640        OPEN I-O ARCHIVO-HIST-ART
+000650     END-IF.
+
+000660 OBTENER-SECUENCIA.
+000670     MOVE 0 TO SECUEN-W.
+000680     MOVE COD-ART-LNK  TO COD-ART-HISTART.
+000690     MOVE FECHA-HOY-W  TO FECHA-HISTART.
+000700     MOVE HORA-HOY-W   TO HORA-HISTART.
+000710     MOVE 999          TO SECUEN-HISTART.
+000720     MOVE 0 TO SW-FIN-SEC-W.
+000730     START ARCHIVO-HIST-ART KEY IS <= LLAVE-HISTART
+000740           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+000750     IF SW-FIN-SEC-W = 0
+000760        READ ARCHIVO-HIST-ART PREVIOUS
+000770             AT END MOVE 1 TO SW-FIN-SEC-W
+000780             NOT AT END
+000790                IF COD-ART-HISTART = COD-ART-LNK
+000800                   AND FECHA-HISTART = FECHA-HOY-W
+000810                   AND HORA-HISTART = HORA-HOY-W
+000820                   MOVE SECUEN-HISTART TO SECUEN-W
+000830                END-IF
+000840        END-READ
+000850     END-IF.
+000860     ADD 1 TO SECUEN-W.
+
+000870 GRABAR-CAMBIO.
+000880     MOVE COD-ART-LNK     TO COD-ART-HISTART.
+000890     MOVE FECHA-HOY-W     TO FECHA-HISTART.
+000900     MOVE HORA-HOY-W      TO HORA-HISTART.
+000910     MOVE SECUEN-W        TO SECUEN-HISTART.
+000920     MOVE CAMPO-LNK       TO CAMPO-HISTART.
+000930     MOVE VALOR-ANT-LNK   TO VALOR-ANT-HISTART.
+000940     MOVE VALOR-NVO-LNK   TO VALOR-NVO-HISTART.
+000950     MOVE USUARIO-LNK     TO USUARIO-HISTART.
+000960     WRITE REG-HISTART INVALID KEY CONTINUE END-WRITE.
+
+000970 CERRAR-ARCHIVO.
+000980     CLOSE ARCHIVO-HIST-ART.
