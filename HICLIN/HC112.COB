@@ -0,0 +1,191 @@
+      *=================================================================
+      * HISTORIA CLINICA - REORDENAMIENTO DE COLA DE TRIAGE POR ACUIDAD
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * CARGA LOS PACIENTES EN ESPERA DE ARCHIVO-TRIAGE A UNA TABLA,
+      * LOS REORDENA POR NIVEL DE ACUIDAD (MAS URGENTE PRIMERO) Y, EN
+      * CASO DE EMPATE, POR TIEMPO DE ESPERA (EL QUE LLEGO PRIMERO),
+      * Y DEJA LA COLA YA REORDENADA LISTA PARA MOSTRAR EN LA SALA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC112.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-TRIAGE LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-TRIAG-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-TRIA
+000140         ALTERNATE RECORD KEY IS ID-TRIA WITH DUPLICATES
+000150         ALTERNATE RECORD KEY IS FOLIO-CONSUL-TRIA
+000160            WITH DUPLICATES
+000170         FILE STATUS IS OTR-STAT.
+
+000180     SELECT REPORTE-COLA
+000190         ASSIGN NOM-REPCOLA-W
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+
+000230 FD  ARCHIVO-TRIAGE
+000240     LABEL RECORD STANDARD.
+000250 01  REG-TRIA.
+000260     02 LLAVE-TRIA.
+000270        03 ID-TRIA              PIC X(15).
+000280        03 FOLIO-CONSUL-TRIA    PIC X(8).
+000290     02 FECHA-TRIA              PIC 9(8).
+000300     02 HORA-TRIA               PIC 9(6).
+000310     02 NIVEL-TRIA              PIC 9.
+000320     02 MOTIVO-TRIA             PIC X(40).
+000330     02 ESTADO-TRIA             PIC X.
+000340        88 TRIA-ESPERANDO       VALUE "E".
+000350        88 TRIA-ATENDIDO        VALUE "A".
+
+000360 FD  REPORTE-COLA
+000370     LABEL RECORD STANDARD.
+000380 01  LIN-COLA                   PIC X(80).
+
+000390 WORKING-STORAGE SECTION.
+
+000400 77  NOM-TRIAG-W                PIC X(70)
+000410     VALUE "D:\progelect\DATOS\SC-ARCHTRIA.DAT".
+000420 77  NOM-REPCOLA-W              PIC X(70)
+000430     VALUE "D:\progelect\DATOS\SC-COLATRIA.TXT".
+000440 77  OTR-STAT                   PIC XX.
+000450 77  SW-FIN-TRIA-W              PIC 9 VALUE 0.
+000460 77  TOT-ESPERA-W               PIC 9(4) VALUE 0.
+000470 77  I-W                        PIC 9(4) COMP.
+000480 77  J-W                        PIC 9(4) COMP.
+000490 77  MENOR-W                    PIC 9(4) COMP.
+
+000500 01  TABLA-ESPERA.
+000510     02 ENTRADA-ESPERA OCCURS 500 TIMES
+000520           INDEXED BY IX-ESPERA.
+000530        03 ID-TRIA-TAB          PIC X(15).
+000540        03 FOLIO-TRIA-TAB       PIC X(8).
+000550        03 HORA-TRIA-TAB        PIC 9(6).
+000560        03 NIVEL-TRIA-TAB       PIC 9.
+000570        03 MOTIVO-TRIA-TAB      PIC X(40).
+
+000580 01  ENTRADA-AUX.
+000590     02 ID-TRIA-AUX             PIC X(15).
+000600     02 FOLIO-TRIA-AUX          PIC X(8).
+000610     02 HORA-TRIA-AUX           PIC 9(6).
+000620     02 NIVEL-TRIA-AUX          PIC 9.
+000630     02 MOTIVO-TRIA-AUX         PIC X(40).
+
+000640 01  LIN-DETALLE.
+000650     02 PUESTO-REP              PIC ZZ9.
+000660     02 FILLER                  PIC X VALUE SPACE.
+000670     02 NIVEL-REP               PIC 9.
+000680     02 FILLER                  PIC X VALUE SPACE.
+000690     02 HORA-REP                PIC 9(6).
+000700     02 FILLER                  PIC X VALUE SPACE.
+000710     02 ID-REP                  PIC X(15).
+000720     02 FILLER                  PIC X VALUE SPACE.
+000730     02 MOTIVO-REP              PIC X(40).
+
+000740 PROCEDURE DIVISION.
+
+000750 MAINLINE.
+000760     PERFORM ABRIR-ARCHIVOS.
+000770     PERFORM CARGAR-TABLA-ESPERA.
+000780     PERFORM ORDENAR-TABLA.
+000790     PERFORM ESCRIBIR-COLA.
+000800     PERFORM CERRAR-ARCHIVOS.
+000810     EXIT PROGRAM.
+
+000820 ABRIR-ARCHIVOS.
+000830     OPEN INPUT ARCHIVO-TRIAGE.
+000840     OPEN OUTPUT REPORTE-COLA.
+
+000850 CARGAR-TABLA-ESPERA.
+000860     MOVE 0 TO SW-FIN-TRIA-W.
+000870     MOVE 0 TO TOT-ESPERA-W.
+000880     PERFORM LEER-TRIAGE.
+000890     PERFORM ACUMULAR-ESPERA UNTIL SW-FIN-TRIA-W = 1.
+
+000900 LEER-TRIAGE.
+000910     READ ARCHIVO-TRIAGE NEXT
+000920          AT END MOVE 1 TO SW-FIN-TRIA-W
+000930     END-READ.
+
+000940 ACUMULAR-ESPERA.
+000950     IF TRIA-ESPERANDO AND TOT-ESPERA-W < 500
+000960        ADD 1 TO TOT-ESPERA-W
+000970        SET IX-ESPERA TO TOT-ESPERA-W
+000980        MOVE ID-TRIA        TO ID-TRIA-TAB (IX-ESPERA)
+000990        MOVE FOLIO-CONSUL-TRIA TO FOLIO-TRIA-TAB (IX-ESPERA)
+001000        MOVE HORA-TRIA       TO HORA-TRIA-TAB (IX-ESPERA)
+001010        MOVE NIVEL-TRIA       TO NIVEL-TRIA-TAB (IX-ESPERA)
+001020        MOVE MOTIVO-TRIA      TO MOTIVO-TRIA-TAB (IX-ESPERA)
+001030     END-IF.
+001040     PERFORM LEER-TRIAGE.
+
+001041*----------------------------------------------------------------
+001042* ORDENAMIENTO POR SELECCION: NIVEL DE ACUIDAD ASCENDENTE Y,
+001043* A IGUAL NIVEL, HORA DE LLEGADA ASCENDENTE.
+001044*----------------------------------------------------------------
+001050 ORDENAR-TABLA.
+001060     MOVE 1 TO I-W.
+001070     PERFORM ORDENAR-DESDE-I UNTIL I-W >= TOT-ESPERA-W.
+
+001080 ORDENAR-DESDE-I.
+001090     MOVE I-W TO MENOR-W.
+001100     COMPUTE J-W = I-W + 1.
+001110     PERFORM BUSCAR-MENOR UNTIL J-W > TOT-ESPERA-W.
+001120     IF MENOR-W NOT = I-W
+001130        PERFORM INTERCAMBIAR-ENTRADAS
+001140     END-IF.
+001150     ADD 1 TO I-W.
+
+001160 BUSCAR-MENOR.
+001170     SET IX-ESPERA TO J-W.
+001180     IF NIVEL-TRIA-TAB (J-W) < NIVEL-TRIA-TAB (MENOR-W)
+001190        OR (NIVEL-TRIA-TAB (J-W) = NIVEL-TRIA-TAB (MENOR-W)
+001200            AND HORA-TRIA-TAB (J-W) < HORA-TRIA-TAB (MENOR-W))
+001210        MOVE J-W TO MENOR-W
+001220     END-IF.
+001230     ADD 1 TO J-W.
+
+001240 INTERCAMBIAR-ENTRADAS.
+001250     MOVE ID-TRIA-TAB (MENOR-W)     TO ID-TRIA-AUX.
+001260     MOVE FOLIO-TRIA-TAB (MENOR-W)  TO FOLIO-TRIA-AUX.
+001270     MOVE HORA-TRIA-TAB (MENOR-W)   TO HORA-TRIA-AUX.
+001280     MOVE NIVEL-TRIA-TAB (MENOR-W)  TO NIVEL-TRIA-AUX.
+001290     MOVE MOTIVO-TRIA-TAB (MENOR-W) TO MOTIVO-TRIA-AUX.
+
+001300     MOVE ID-TRIA-TAB (I-W)     TO ID-TRIA-TAB (MENOR-W).
+001310     MOVE FOLIO-TRIA-TAB (I-W)  TO FOLIO-TRIA-TAB (MENOR-W).
+001320     MOVE HORA-TRIA-TAB (I-W)   TO HORA-TRIA-TAB (MENOR-W).
+001330     MOVE NIVEL-TRIA-TAB (I-W)  TO NIVEL-TRIA-TAB (MENOR-W).
+001340     MOVE MOTIVO-TRIA-TAB (I-W) TO MOTIVO-TRIA-TAB (MENOR-W).
+
+001350     MOVE ID-TRIA-AUX     TO ID-TRIA-TAB (I-W).
+001360     MOVE FOLIO-TRIA-AUX  TO FOLIO-TRIA-TAB (I-W).
+001370     MOVE HORA-TRIA-AUX   TO HORA-TRIA-TAB (I-W).
+001380     MOVE NIVEL-TRIA-AUX  TO NIVEL-TRIA-TAB (I-W).
+001390     MOVE MOTIVO-TRIA-AUX TO MOTIVO-TRIA-TAB (I-W).
+
+001400 ESCRIBIR-COLA.
+001410     MOVE 1 TO I-W.
+001420     PERFORM ESCRIBIR-DESDE-I UNTIL I-W > TOT-ESPERA-W.
+
+001430 ESCRIBIR-DESDE-I.
+001440     MOVE I-W                    TO PUESTO-REP.
+001450     MOVE NIVEL-TRIA-TAB (I-W)   TO NIVEL-REP.
+001460     MOVE HORA-TRIA-TAB (I-W)    TO HORA-REP.
+001470     MOVE ID-TRIA-TAB (I-W)      TO ID-REP.
+001480     MOVE MOTIVO-TRIA-TAB (I-W)  TO MOTIVO-REP.
+001490     MOVE LIN-DETALLE            TO LIN-COLA.
+001500     WRITE LIN-COLA.
+001510     ADD 1 TO I-W.
+
+001520 CERRAR-ARCHIVOS.
+001530     CLOSE ARCHIVO-TRIAGE REPORTE-COLA.
+001540     DISPLAY "PACIENTES EN LA COLA DE TRIAGE: " TOT-ESPERA-W.
