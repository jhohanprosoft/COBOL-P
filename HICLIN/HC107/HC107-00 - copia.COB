@@ -1,6 +1,10 @@
 004820*=================================================================
 004830* GUARDADO, CONSULTA Y RETIRO DE TABLA DE MACROS PARA ACTUALIZACION
       * DE CONTROLES
+      * PO -> 09/08/2026 PABLO OLGUIN - SE AGREGA EL CALL A HC113 LUEGO
+      *         DE CADA NUEVO/CAMBIO/RETIRO DE MACRO, PARA QUE QUEDE
+      *         REGISTRADA LA AUDITORIA (ARCHIVO-AUDITMACRO). SIN ESTO
+      *         HC113 NUNCA ERA INVOCADO DESDE NINGUN LADO.
 004840*=================================================================
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
@@ -68,6 +72,10 @@
        77 TABLATXT-FORM                 PIC X(6).
        77 DATOS-PLANO-W                 PIC X(1024).
 
+       77 TIPO-OPER-AUDIT-W             PIC X.
+       77 DETALLE-ANTES-AUDIT-W         PIC X(40) VALUE SPACES.
+       77 DETALLE-DESPUES-AUDIT-W       PIC X(40) VALUE SPACES.
+
        01 REG-W.
           02 LLAVE-W.             
              03 CL-W                    PIC X.
@@ -388,7 +396,10 @@
            ACCEPT FECHA-ACT-W            FROM DATE
            MOVE LLAVE-MACRO-LLEGADA-W    TO LLAVE-W
            MOVE DETALLE-LLEGADA-W        TO DETALLE-W
-           MOVE FORMATO-CONSEN-LLEGADA-W TO FORMATO-CONSEN-W.
+           MOVE FORMATO-CONSEN-LLEGADA-W TO FORMATO-CONSEN-W
+           MOVE "N"                      TO TIPO-OPER-AUDIT-W
+           MOVE SPACES                   TO DETALLE-ANTES-AUDIT-W
+           MOVE DETALLE-W                TO DETALLE-DESPUES-AUDIT-W.
 
         GRABAR.
            MOVE REG-W TO REG-MACROEVOL.
@@ -397,33 +408,53 @@
 
            WRITE    REG-MACROEVOL END-WRITE
 
+           CALL "HC113" USING LLAVE-W, TIPO-OPER-AUDIT-W, OPER-W,
+                               DETALLE-ANTES-AUDIT-W,
+                               DETALLE-DESPUES-AUDIT-W
+
            CLOSE    ARCHIVO-MACRO-EVOL.
            GO TO    PAGINA-CONFIG.
 
         CAMBIO.
+           MOVE DETALLE-MACROEVOL        TO DETALLE-ANTES-AUDIT-W
            MOVE OPERADOR-LLEGADA-W       TO OPER-W
            ACCEPT FECHA-ACT-W            FROM DATE
            MOVE LLAVE-MACROEVOL          TO LLAVE-W
            MOVE DETALLE-MACROEVOL        TO DETALLE-W
            MOVE FORMATO-CONSEN-MACROEVOL TO FORMATO-CONSEN-W
-           MOVE REG-W                    TO REG-MACROEVOL.
+           MOVE REG-W                    TO REG-MACROEVOL
+           MOVE "C"                      TO TIPO-OPER-AUDIT-W
+           MOVE DETALLE-W                TO DETALLE-DESPUES-AUDIT-W.
            CLOSE    ARCHIVO-MACRO-EVOL.
 
            OPEN I-O ARCHIVO-MACRO-EVOL.
 
            REWRITE  REG-MACROEVOL
 
+           CALL "HC113" USING LLAVE-W, TIPO-OPER-AUDIT-W, OPER-W,
+                               DETALLE-ANTES-AUDIT-W,
+                               DETALLE-DESPUES-AUDIT-W
+
            CLOSE    ARCHIVO-MACRO-EVOL.
 
            GO TO    PAGINA-CONFIG.
 
         RETIRO.
+           MOVE OPERADOR-LLEGADA-W       TO OPER-W
+           MOVE LLAVE-MACROEVOL          TO LLAVE-W
+           MOVE DETALLE-MACROEVOL        TO DETALLE-ANTES-AUDIT-W
+           MOVE SPACES                   TO DETALLE-DESPUES-AUDIT-W
+           MOVE "R"                      TO TIPO-OPER-AUDIT-W.
            CLOSE    ARCHIVO-MACRO-EVOL.
 
            OPEN I-O ARCHIVO-MACRO-EVOL.
-           
+
            DELETE   ARCHIVO-MACRO-EVOL.
 
+           CALL "HC113" USING LLAVE-W, TIPO-OPER-AUDIT-W, OPER-W,
+                               DETALLE-ANTES-AUDIT-W,
+                               DETALLE-DESPUES-AUDIT-W
+
            CLOSE    ARCHIVO-MACRO-EVOL.
 
            GO TO    PAGINA-CONFIG.
