@@ -0,0 +1,92 @@
+      *=================================================================
+      * HISTORIA CLINICA - BITACORA DE AUDITORIA DE MACROS DE EVOLUCION
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * HC107 GRABA, CAMBIA Y RETIRA MACROS DE ARCHIVO-MACRO-EVOL SIN
+      * DEJAR RASTRO DE QUIEN HIZO QUE NI DEL DETALLE ANTERIOR. ESTE
+      * PROGRAMA SE INVOCA DESDE HC107 DESPUES DE CADA NUEVO/CAMBIO/
+      * RETIRO Y DEJA EN ARCHIVO-AUDITMACRO UNA LINEA POR OPERACION
+      * CON EL DETALLE ANTES Y DESPUES, EL OPERADOR Y LA FECHA-HORA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC113.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-AUDITMACRO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-AUDITMAC-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-AUDITMAC
+000140         ALTERNATE RECORD KEY IS LLAVE-MACRO-AUDITMAC
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-AUDITMACRO
+000200     LABEL RECORD STANDARD.
+000210 01  REG-AUDITMAC.
+000220     02 LLAVE-AUDITMAC.
+000230        03 FECHA-AUDITMAC       PIC 9(8).
+000240        03 HORA-AUDITMAC        PIC 9(6).
+000250        03 LLAVE-MACRO-AUDITMAC.
+000260           04 CL-AUDITMAC       PIC X.
+000270           04 CODIGO-AUDITMAC   PIC 9(6).
+000280     02 TIPO-OPER-AUDITMAC      PIC X.
+000290        88 AUDITMAC-NUEVO       VALUE "N".
+000300        88 AUDITMAC-CAMBIO      VALUE "C".
+000310        88 AUDITMAC-RETIRO      VALUE "R".
+000320     02 OPERADOR-AUDITMAC       PIC X(4).
+000330     02 DETALLE-ANTES-AUDITMAC  PIC X(40).
+000340     02 DETALLE-DESPUES-AUDITMAC PIC X(40).
+
+000350 WORKING-STORAGE SECTION.
+
+000360 77  NOM-AUDITMAC-W             PIC X(70)
+000370     VALUE "D:\progelect\DATOS\SC-AUDITMAC.DAT".
+000380 77  OTR-STAT                   PIC XX.
+
+000390 LINKAGE SECTION.
+000400 01  LLAVE-MACRO-LNK            PIC X(7).
+000410 01  TIPO-OPER-LNK              PIC X.
+000420 01  OPERADOR-LNK               PIC X(4).
+000430 01  DETALLE-ANTES-LNK          PIC X(40).
+000440 01  DETALLE-DESPUES-LNK        PIC X(40).
+
+000450 PROCEDURE DIVISION USING LLAVE-MACRO-LNK TIPO-OPER-LNK
+000460                          OPERADOR-LNK DETALLE-ANTES-LNK
+000470                          DETALLE-DESPUES-LNK.
+
+000480 MAINLINE.
+000490     PERFORM ABRIR-ARCHIVO.
+000500     PERFORM GRABAR-AUDITORIA.
+000510     PERFORM CERRAR-ARCHIVO.
+000520     EXIT PROGRAM.
+
+000530 ABRIR-ARCHIVO.
+000540     OPEN I-O ARCHIVO-AUDITMACRO.
+000550     IF OTR-STAT = "35"
+000560        OPEN OUTPUT ARCHIVO-AUDITMACRO
+000570        CLOSE ARCHIVO-AUDITMACRO
+000580        OPEN I-O ARCHIVO-AUDITMACRO
+000590     END-IF.
+
+000600 GRABAR-AUDITORIA.
+000610     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-AUDITMAC.
+000620     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-AUDITMAC.
+000630     MOVE LLAVE-MACRO-LNK        TO LLAVE-MACRO-AUDITMAC.
+000640     MOVE TIPO-OPER-LNK          TO TIPO-OPER-AUDITMAC.
+000650     MOVE OPERADOR-LNK           TO OPERADOR-AUDITMAC.
+000660     MOVE DETALLE-ANTES-LNK      TO DETALLE-ANTES-AUDITMAC.
+000670     MOVE DETALLE-DESPUES-LNK    TO DETALLE-DESPUES-AUDITMAC.
+000680     WRITE REG-AUDITMAC
+000690           INVALID KEY CONTINUE
+000700     END-WRITE.
+
+000710 CERRAR-ARCHIVO.
+000720     CLOSE ARCHIVO-AUDITMACRO.
