@@ -0,0 +1,124 @@
+      *=================================================================
+      * HISTORIA CLINICA - ALERTA DE RENOVACION DE FORMULAS PERMANENTES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-FORMULA-ORD Y LISTA LAS ORDENES PERMANENTES
+      * (FORMULAS CRONICAS) CUYA FECHA DE VENCIMIENTO CAE DENTRO DE
+      * LOS PROXIMOS N DIAS Y QUE AUN NO HAN SIDO RENOVADAS, PARA QUE
+      * EL MEDICO TRATANTE LAS REVISE ANTES DE QUE EL PACIENTE SE
+      * QUEDE SIN MEDICAMENTO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC114.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-FORMULA-ORD LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-FORMU-ORD-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-ORD
+000140         ALTERNATE RECORD KEY IS DESCRIP-ORD WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT REPORTE-RENUEVA
+000170         ASSIGN NOM-REPREN-W
+000180         ORGANIZATION IS LINE SEQUENTIAL.
+
+000190 DATA DIVISION.
+000200 FILE SECTION.
+
+000210 FD  ARCHIVO-FORMULA-ORD
+000220     LABEL RECORD STANDARD.
+000230 01  REG-ORD.
+000240     02 LLAVE-ORD               PIC X(12).
+000250     02 DESCRIP-ORD             PIC X(40).
+000260     02 PACI-ORD                PIC X(15).
+000270     02 MEDICO-ORD              PIC X(4).
+000280     02 FECHA-INI-ORD           PIC 9(8).
+000290     02 FECHA-VENCE-ORD         PIC 9(8).
+000300     02 TIPO-ORD                PIC X.
+000310        88 ORD-PERMANENTE       VALUE "P".
+000320        88 ORD-UNICA            VALUE "U".
+000330     02 RENOVADA-ORD            PIC X.
+000340        88 ORD-RENOVADA         VALUE "S".
+000350        88 ORD-PENDIENTE        VALUE "N".
+
+000360 FD  REPORTE-RENUEVA
+000370     LABEL RECORD STANDARD.
+000380 01  LIN-RENUEVA                PIC X(100).
+
+000390 WORKING-STORAGE SECTION.
+
+000400 77  NOM-FORMU-ORD-W            PIC X(70)
+000410     VALUE "D:\progelect\DATOS\SC-ARCHFORM.DAT".
+000420 77  NOM-REPREN-W               PIC X(70)
+000430     VALUE "D:\progelect\DATOS\SC-RENUEVAORD.TXT".
+000440 77  OTR-STAT                   PIC XX.
+000450 77  SW-FIN-ORD-W               PIC 9 VALUE 0.
+000460 77  FECHA-HOY-W                PIC 9(8).
+000470 77  FECHA-LIMITE-W             PIC 9(8).
+000480 77  DIAS-ALERTA-W              PIC 9(3).
+000490 77  TOT-RENUEVA-W              PIC 9(5) VALUE 0.
+
+000500 01  LIN-DETALLE.
+000510     02 LLAVE-ORD-REP           PIC X(12).
+000520     02 FILLER                  PIC X VALUE SPACE.
+000530     02 PACI-ORD-REP            PIC X(15).
+000540     02 FILLER                  PIC X VALUE SPACE.
+000550     02 FECHA-VENCE-REP         PIC 9(8).
+000560     02 FILLER                  PIC X VALUE SPACE.
+000570     02 DESCRIP-ORD-REP         PIC X(40).
+
+000580 LINKAGE SECTION.
+000590 01  DIAS-ALERTA-LNK            PIC 9(3).
+
+000600 PROCEDURE DIVISION USING DIAS-ALERTA-LNK.
+
+000610 MAINLINE.
+000620     MOVE DIAS-ALERTA-LNK TO DIAS-ALERTA-W.
+000630     PERFORM ABRIR-ARCHIVOS.
+000640     PERFORM LISTAR-RENOVACIONES.
+000650     PERFORM CERRAR-ARCHIVOS.
+000660     EXIT PROGRAM.
+
+000670 ABRIR-ARCHIVOS.
+000680     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000690     COMPUTE FECHA-LIMITE-W =
+000700         FUNCTION DATE-OF-INTEGER(
+000710         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) + DIAS-ALERTA-W).
+000720     OPEN INPUT ARCHIVO-FORMULA-ORD.
+000730     OPEN OUTPUT REPORTE-RENUEVA.
+
+000740 LISTAR-RENOVACIONES.
+000750     MOVE 0 TO SW-FIN-ORD-W.
+000760     PERFORM LEER-ORD.
+000770     PERFORM EVALUAR-ORD UNTIL SW-FIN-ORD-W = 1.
+
+000780 LEER-ORD.
+000790     READ ARCHIVO-FORMULA-ORD NEXT
+000800          AT END MOVE 1 TO SW-FIN-ORD-W
+000810     END-READ.
+
+000820 EVALUAR-ORD.
+000830     IF ORD-PERMANENTE AND ORD-PENDIENTE
+000840        AND FECHA-VENCE-ORD <= FECHA-LIMITE-W
+000850        PERFORM ESCRIBIR-LINEA-RENUEVA
+000860     END-IF.
+000870     PERFORM LEER-ORD.
+
+000880 ESCRIBIR-LINEA-RENUEVA.
+000890     MOVE LLAVE-ORD       TO LLAVE-ORD-REP.
+000900     MOVE PACI-ORD        TO PACI-ORD-REP.
+000910     MOVE FECHA-VENCE-ORD TO FECHA-VENCE-REP.
+000920     MOVE DESCRIP-ORD     TO DESCRIP-ORD-REP.
+000930     MOVE LIN-DETALLE     TO LIN-RENUEVA.
+000940     WRITE LIN-RENUEVA.
+000950     ADD 1 TO TOT-RENUEVA-W.
+
+000960 CERRAR-ARCHIVOS.
+000970     CLOSE ARCHIVO-FORMULA-ORD REPORTE-RENUEVA.
+000980     DISPLAY "FORMULAS PERMANENTES POR RENOVAR: " TOT-RENUEVA-W.
