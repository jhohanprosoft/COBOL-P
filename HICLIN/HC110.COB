@@ -0,0 +1,136 @@
+      *=================================================================
+      * HISTORIA CLINICA - TABLERO DE INTERCONSULTAS PENDIENTES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-INTERCONSULTA POR ESPECIALIDAD Y LISTA LAS
+      * SOLICITUDES QUE AUN NO HAN SIDO RESPONDIDAS, CON LOS DIAS
+      * TRANSCURRIDOS DESDE EL INGRESO, PARA QUE CADA ESPECIALIDAD
+      * PUEDA VER SU COLA DE REMISIONES PENDIENTES.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC110.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-INTERCONSULTA LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-INTC-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-INTCONS
+000140         ALTERNATE RECORD KEY IS FECHA-ING-INTCONS
+000150            WITH DUPLICATES
+000160         ALTERNATE RECORD KEY IS ESPEC-INTCONS WITH DUPLICATES
+000170         ALTERNATE RECORD KEY IS FOLIO-INTCONS WITH DUPLICATES
+000180         FILE STATUS IS OTR-STAT.
+
+000190     SELECT REPORTE-INTCONS
+000200         ASSIGN NOM-REPINTC-W
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+
+000240 FD  ARCHIVO-INTERCONSULTA
+000250     LABEL RECORD STANDARD.
+000260 01  REG-INTCONS.
+000270     02 LLAVE-INTCONS           PIC X(15).
+000280     02 FOLIO-INTCONS           PIC X(10).
+000290     02 FECHA-ING-INTCONS       PIC 9(8).
+000300     02 PACI-INTCONS            PIC X(15).
+000310     02 ESPEC-INTCONS           PIC X(30).
+000320     02 MED-SOLIC-INTCONS       PIC X(4).
+000330     02 MOTIVO-INTCONS          PIC X(60).
+000340     02 ESTADO-INTCONS          PIC X.
+000350        88 INTCONS-PENDIENTE    VALUE "P".
+000360        88 INTCONS-RESPONDIDA   VALUE "R".
+000370     02 MED-RESP-INTCONS        PIC X(4).
+000380     02 FECHA-RESP-INTCONS      PIC 9(8).
+
+000390 FD  REPORTE-INTCONS
+000400     LABEL RECORD STANDARD.
+000410 01  LIN-INTCONS                PIC X(120).
+
+000420 WORKING-STORAGE SECTION.
+
+000430 77  NOM-INTC-W                 PIC X(70)
+000440     VALUE "D:\progelect\DATOS\SC-ARCHINTC.DAT".
+000450 77  NOM-REPINTC-W              PIC X(70)
+000460     VALUE "D:\progelect\DATOS\SC-INTCDASH.TXT".
+000470 77  OTR-STAT                   PIC XX.
+000480 77  SW-FIN-INTC-W              PIC 9 VALUE 0.
+000490 77  FECHA-HOY-W                PIC 9(8).
+000500 77  DIAS-PEND-W                PIC 9(5).
+000510 77  TOT-PENDIENTES-W           PIC 9(5) VALUE 0.
+
+000520 01  LIN-DETALLE.
+000530     02 FOLIO-REP               PIC X(10).
+000540     02 FILLER                  PIC X VALUE SPACE.
+000550     02 PACI-REP                PIC X(15).
+000560     02 FILLER                  PIC X VALUE SPACE.
+000570     02 ESPEC-REP               PIC X(30).
+000580     02 FILLER                  PIC X VALUE SPACE.
+000590     02 MED-SOLIC-REP           PIC X(4).
+000600     02 FILLER                  PIC X VALUE SPACE.
+000610     02 DIAS-PEND-REP           PIC ZZZZ9.
+
+000620 LINKAGE SECTION.
+000630 01  ESPEC-FILTRO-LNK           PIC X(30).
+
+000640 PROCEDURE DIVISION USING ESPEC-FILTRO-LNK.
+
+000650 MAINLINE.
+000660     PERFORM ABRIR-ARCHIVOS.
+000670     PERFORM LISTAR-PENDIENTES.
+000680     PERFORM CERRAR-ARCHIVOS.
+000690     EXIT PROGRAM.
+
+000700 ABRIR-ARCHIVOS.
+000710     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000720     OPEN INPUT ARCHIVO-INTERCONSULTA.
+000730     OPEN OUTPUT REPORTE-INTCONS.
+
+000740 LISTAR-PENDIENTES.
+000750     MOVE 0 TO SW-FIN-INTC-W.
+000760     IF ESPEC-FILTRO-LNK = SPACES
+000770        MOVE LOW-VALUES TO ESPEC-INTCONS
+000780     ELSE
+000790        MOVE ESPEC-FILTRO-LNK TO ESPEC-INTCONS
+000800     END-IF.
+000810     START ARCHIVO-INTERCONSULTA KEY IS >= ESPEC-INTCONS
+000820           INVALID KEY MOVE 1 TO SW-FIN-INTC-W.
+
+000830     PERFORM UNTIL SW-FIN-INTC-W = 1
+000840        READ ARCHIVO-INTERCONSULTA NEXT
+000850             AT END MOVE 1 TO SW-FIN-INTC-W
+000860        END-READ
+000870        IF SW-FIN-INTC-W = 0
+000880           IF ESPEC-FILTRO-LNK NOT = SPACES
+000890              AND ESPEC-INTCONS NOT = ESPEC-FILTRO-LNK
+000900              MOVE 1 TO SW-FIN-INTC-W
+000910           ELSE
+000920              IF INTCONS-PENDIENTE
+000930                 PERFORM ESCRIBIR-LINEA-INTCONS
+000940              END-IF
+000950           END-IF
+000960        END-IF
+000970     END-PERFORM.
+
+000980 ESCRIBIR-LINEA-INTCONS.
+000990     COMPUTE DIAS-PEND-W =
+001000        FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) -
+001010        FUNCTION INTEGER-OF-DATE(FECHA-ING-INTCONS).
+001020     MOVE FOLIO-INTCONS     TO FOLIO-REP.
+001030     MOVE PACI-INTCONS      TO PACI-REP.
+001040     MOVE ESPEC-INTCONS     TO ESPEC-REP.
+001050     MOVE MED-SOLIC-INTCONS TO MED-SOLIC-REP.
+001060     MOVE DIAS-PEND-W       TO DIAS-PEND-REP.
+001070     MOVE LIN-DETALLE       TO LIN-INTCONS.
+001080     WRITE LIN-INTCONS.
+001090     ADD 1 TO TOT-PENDIENTES-W.
+
+001100 CERRAR-ARCHIVOS.
+001110     CLOSE ARCHIVO-INTERCONSULTA REPORTE-INTCONS.
+001120     DISPLAY "INTERCONSULTAS PENDIENTES: " TOT-PENDIENTES-W.
