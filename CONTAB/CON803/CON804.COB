@@ -0,0 +1,147 @@
+      *=================================================================
+      * CONTABILIDAD - CONTROL DE PRESUPUESTO POR CENTRO DE COSTO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * CON803 SOLO MANTIENE EL MAESTRO DE CENTROS DE COSTO, SIN TOPE
+      * DE PRESUPUESTO. ESTE PROGRAMA LLEVA, POR CENTRO DE COSTO Y
+      * PERIODO (AAAAMM), EL VALOR PRESUPUESTADO Y LO EJECUTADO, Y SE
+      * INVOCA DESDE LA CONTABILIZACION DE CADA MOVIMIENTO PARA
+      * ACUMULAR EL GASTO Y AVISAR SI EL CENTRO DE COSTO SE SALE DEL
+      * PRESUPUESTO APROBADO.
+      * PO -> 09/08/2026 PABLO OLGUIN - MODO "T" AGREGADO PARA DEFINIR
+      *         EL TOPE/PORCENTAJE DE ALERTA DE UN CENTRO DE COSTO Y
+      *         PERIODO (CALL DESDE CON803, MODO "T" EN SU PROPIO
+      *         DATOSH). SIN ESTO EL TOPE QUEDABA SIEMPRE EN CERO
+      *         PORQUE NINGUN PROGRAMA LO PODIA FIJAR.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CON804.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PRESUPUESTO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-PRESUP-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-PRESUP
+000140         ALTERNATE RECORD KEY IS COD-COSTO-PRESUP
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-PRESUPUESTO
+000200     LABEL RECORD STANDARD.
+000210 01  REG-PRESUP.
+000220     02 LLAVE-PRESUP.
+000230        03 COD-COSTO-PRESUP    PIC X(4).
+000240        03 PERIODO-PRESUP      PIC 9(6).
+000250     02 VALOR-PRESUP-TOPE      PIC 9(11)V99.
+000260     02 VALOR-EJEC-PRESUP      PIC 9(11)V99.
+000270     02 PORC-ALERTA-PRESUP     PIC 9(3).
+
+000280 WORKING-STORAGE SECTION.
+
+000290 77  NOM-PRESUP-W               PIC X(60)
+000300     VALUE "D:\progelect\DATOS\SC-PRESUCOS.DAT".
+000310 77  OTR-STAT                   PIC XX.
+000320 77  PORC-EJEC-W                PIC 9(3)V99.
+
+000330 LINKAGE SECTION.
+000335 01  MODO-LNK                   PIC X.
+000336     88 MODO-ACUMULAR           VALUE "A" SPACE.
+000337     88 MODO-DEFINIR-TOPE       VALUE "T".
+000340 01  COD-COSTO-LNK              PIC X(4).
+000350 01  PERIODO-LNK                PIC 9(6).
+000360 01  VALOR-MOV-LNK              PIC 9(11)V99.
+000370 01  RESULT-PRESUP-LNK          PIC X.
+000380     88 PRESUP-OK               VALUE "S".
+000390     88 PRESUP-ALERTA           VALUE "A".
+000400     88 PRESUP-EXCEDE           VALUE "N".
+000401 01  VALOR-TOPE-LNK             PIC 9(11)V99.
+000402 01  PORC-ALERTA-LNK            PIC 9(3).
+
+000410 PROCEDURE DIVISION USING MODO-LNK COD-COSTO-LNK PERIODO-LNK
+000420                          VALOR-MOV-LNK RESULT-PRESUP-LNK
+000421                          VALOR-TOPE-LNK PORC-ALERTA-LNK.
+
+000430 MAINLINE.
+000440     MOVE "S" TO RESULT-PRESUP-LNK.
+000450     PERFORM ABRIR-ARCHIVO.
+000451     IF MODO-DEFINIR-TOPE
+000452        PERFORM DEFINIR-TOPE
+000453     ELSE
+000454        PERFORM ACTUALIZAR-EJECUCION
+000455     END-IF.
+000470     PERFORM CERRAR-ARCHIVO.
+000480     EXIT PROGRAM.
+
+000490 ABRIR-ARCHIVO.
+000500     OPEN I-O ARCHIVO-PRESUPUESTO.
+000510     IF OTR-STAT = "35"
+000520        OPEN OUTPUT ARCHIVO-PRESUPUESTO
+000530        CLOSE ARCHIVO-PRESUPUESTO
+000540        OPEN I-O ARCHIVO-PRESUPUESTO
+000550     END-IF.
+
+000560 ACTUALIZAR-EJECUCION.
+000570     MOVE COD-COSTO-LNK TO COD-COSTO-PRESUP.
+000580     MOVE PERIODO-LNK   TO PERIODO-PRESUP.
+000590     READ ARCHIVO-PRESUPUESTO
+000600          INVALID KEY PERFORM CREAR-PRESUP-VACIO
+000610     END-READ.
+000620     ADD VALOR-MOV-LNK TO VALOR-EJEC-PRESUP.
+000630     PERFORM VALIDAR-TOPE.
+000640     REWRITE REG-PRESUP INVALID KEY WRITE REG-PRESUP END-WRITE
+000650     END-REWRITE.
+
+000651 DEFINIR-TOPE.
+000652     MOVE COD-COSTO-LNK TO COD-COSTO-PRESUP.
+000653     MOVE PERIODO-LNK   TO PERIODO-PRESUP.
+000654     READ ARCHIVO-PRESUPUESTO
+000655          INVALID KEY
+000656             INITIALIZE REG-PRESUP
+000657             MOVE COD-COSTO-LNK  TO COD-COSTO-PRESUP
+000658             MOVE PERIODO-LNK    TO PERIODO-PRESUP
+000659             MOVE VALOR-TOPE-LNK TO VALOR-PRESUP-TOPE
+000661             MOVE PORC-ALERTA-LNK TO PORC-ALERTA-PRESUP
+000662             WRITE REG-PRESUP
+000663                   INVALID KEY MOVE "N" TO RESULT-PRESUP-LNK
+000664             END-WRITE
+000665          NOT INVALID KEY
+000666             MOVE VALOR-TOPE-LNK  TO VALOR-PRESUP-TOPE
+000667             MOVE PORC-ALERTA-LNK TO PORC-ALERTA-PRESUP
+000668             REWRITE REG-PRESUP
+000669                     INVALID KEY MOVE "N" TO RESULT-PRESUP-LNK
+000670             END-REWRITE
+000671     END-READ.
+
+000660 CREAR-PRESUP-VACIO.
+000670     INITIALIZE REG-PRESUP.
+000680     MOVE COD-COSTO-LNK TO COD-COSTO-PRESUP.
+000690     MOVE PERIODO-LNK   TO PERIODO-PRESUP.
+000700     MOVE 0             TO VALOR-PRESUP-TOPE.
+000710     MOVE 80            TO PORC-ALERTA-PRESUP.
+
+000720 VALIDAR-TOPE.
+000730     IF VALOR-PRESUP-TOPE = 0
+000740        MOVE "S" TO RESULT-PRESUP-LNK
+000750     ELSE
+000760        COMPUTE PORC-EJEC-W ROUNDED =
+000770           VALOR-EJEC-PRESUP / VALOR-PRESUP-TOPE * 100
+000780        EVALUATE TRUE
+000790           WHEN VALOR-EJEC-PRESUP > VALOR-PRESUP-TOPE
+000800              MOVE "N" TO RESULT-PRESUP-LNK
+000810           WHEN PORC-EJEC-W >= PORC-ALERTA-PRESUP
+000820              MOVE "A" TO RESULT-PRESUP-LNK
+000830           WHEN OTHER
+000840              MOVE "S" TO RESULT-PRESUP-LNK
+000850        END-EVALUATE
+000860     END-IF.
+
+000870 CERRAR-ARCHIVO.
+000880     CLOSE ARCHIVO-PRESUPUESTO.
