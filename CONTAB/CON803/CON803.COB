@@ -1,5 +1,10 @@
       *============================================================
       * CREACION DE ARCHIVO JSON CON803 F8 DE CENTROS DE COSTO
+      * PO -> 09/08/2026 PABLO OLGUIN - MODO "T" AGREGADO AL DATOSH
+      *       PARA DEFINIR EL TOPE/PORCENTAJE DE ALERTA DE PRESUPUESTO
+      *       DE UN CENTRO DE COSTO Y PERIODO (CALL A CON804 EN SU
+      *       PROPIO MODO "T"). SIN ESTE MODO NINGUN PROGRAMA PODIA
+      *       FIJAR EL TOPE Y QUEDABA SIEMPRE EN CERO.
       *============================================================
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. "HttpExtensionProc".
@@ -55,6 +60,13 @@
        77 NOM-ARCH-COSTO-W              PIC X(60).
        77 MES-SAL-W                 PIC X(4).
        77 CONT                      PIC 9999.
+
+       77 PERIODO-PRESUP-W          PIC 9(6).
+       77 VALOR-CONSULTA-PRESUP-W   PIC 9(11)V99 VALUE 0.
+       77 RESULT-PRESUP-W           PIC X.
+          88 PRESUP-OK-W            VALUE "S".
+          88 PRESUP-ALERTA-W        VALUE "A".
+          88 PRESUP-EXCEDE-W        VALUE "N".
        
        01  VAR-LLEGADA-W.
            02 LLAVESESION-LLEGA-W.
@@ -64,10 +76,20 @@
            02 IP-SERVER-W               PIC X(18).
            02 DIR-CONTAB-LLEGADA-W      PIC X(8).
            02 MES-CONTAB-LLEGADA-W      PIC XX.
+           02 MODO-CON803-W             PIC X.
+              88 MODO-DEFINIR-TOPE-803  VALUE "T".
+           02 COD-COSTO-TOPE-LLEGADA-W  PIC X(4).
+           02 PERIODO-TOPE-LLEGADA-W    PIC 9(6).
+           02 VALOR-TOPE-LLEGADA-W      PIC 9(11)V99.
+           02 PORC-ALERTA-LLEGADA-W     PIC 9(3).
 
        01 DATOS-ENVIO.
           02 DAT0-ENV                  PIC XX.
 
+       77 MODO-ACUM-CON804-W           PIC X VALUE "A".
+       77 MODO-TOPE-CON804-W           PIC X VALUE "T".
+       77 VALOR-MOV-NULO-W             PIC 9(11)V99 VALUE 0.
+
 
        01 LIN-1.  
           02 FILLER                  PIC X(7)   VALUE "{*COD*:".
@@ -112,8 +134,12 @@
           02 FILLER                  PIC XX      VALUE "*,".
           02 FILLER                  PIC X(13)  VALUE "*FECHA_MODI*:".
           02 FILLER                  PIC X      VALUE "*".
-          02 FECHA-MODI-J            PIC X(6).                   
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 FECHA-MODI-J            PIC X(6).
+          02 FILLER                  PIC XX      VALUE "*,".
+          02 FILLER                 PIC X(16)  VALUE "*ESTADO_PRESUP*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 ESTADO-PRESUP-J         PIC X.
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
 
@@ -187,7 +213,11 @@
 
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVESESION-LLEGA-W, IP-SERVER-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W
+              INTO LLAVESESION-LLEGA-W, IP-SERVER-W,
+                   DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W,
+                   MODO-CON803-W, COD-COSTO-TOPE-LLEGADA-W,
+                   PERIODO-TOPE-LLEGADA-W, VALOR-TOPE-LLEGADA-W,
+                   PORC-ALERTA-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVESESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -238,6 +268,11 @@
            END-IF.
 
        ASIGNAR-NOMBRES.
+           IF MODO-DEFINIR-TOPE-803
+              PERFORM DEFINIR-TOPE-COSTO
+              GO TO ENVIO-DATOS
+           END-IF.
+
            INITIALIZE NOM-ARCH-COSTO-W.
 
            EVALUATE MES-CONTAB-LLEGADA-W
@@ -291,6 +326,17 @@
                                              BY LLAVESESION-LLEGA-W.  
 
 
+       DEFINIR-TOPE-COSTO.
+           CALL "CON804" USING MODO-TOPE-CON804-W
+                                COD-COSTO-TOPE-LLEGADA-W
+                                PERIODO-TOPE-LLEGADA-W
+                                VALOR-MOV-NULO-W
+                                RESULT-PRESUP-W
+                                VALOR-TOPE-LLEGADA-W
+                                PORC-ALERTA-LLEGADA-W.
+
+           MOVE RESULT-PRESUP-W TO DAT0-ENV.
+
        ABRIR-NOMBRE-COSTO.
            OPEN INPUT ARCHIVO-COSTO.
 
@@ -360,8 +406,17 @@
              IF FECHA-MODI-COSTO IS NOT = SPACES OR LOW-VALUES
                 MOVE FECHA-MODI-COSTO  TO FECHA-MODI-J
              END-IF
-                                                                 
-             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA 
+
+             MOVE FUNCTION CURRENT-DATE(1:6) TO PERIODO-PRESUP-W
+             CALL "CON804" USING MODO-ACUM-CON804-W
+                                  COD-COSTO PERIODO-PRESUP-W
+                                  VALOR-CONSULTA-PRESUP-W
+                                  RESULT-PRESUP-W
+                                  VALOR-TOPE-LLEGADA-W
+                                  PORC-ALERTA-LLEGADA-W
+             MOVE RESULT-PRESUP-W TO ESTADO-PRESUP-J
+
+             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
              MOVE "," TO CIERRE-LIN-1          
            END-IF
          
