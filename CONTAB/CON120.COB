@@ -0,0 +1,164 @@
+      *=================================================================
+      * CONTABILIDAD - CONCILIACION DE LOTES CONTRA MOVIMIENTO-DIARIO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * TOTALIZA MOVIMIENTO-DIARIO POR LOTE Y LO COMPARA CONTRA EL
+      * TOTAL DE CONTROL DE ARCHIVO-LOTES, REPORTANDO LOS LOTES CON
+      * DIFERENCIA ANTES DEL CIERRE DE FIN DE MES.
+      * PO -> 09/08/2026 PABLO OLGUIN - LLAVE DE MOVIMIENTO-DIARIO
+      *         CORREGIDA PARA COINCIDIR CON EL ARCHIVO REAL (VER
+      *         TAX135): LLAVE-MOV (LOTE-MOV+COMPROB-MOV+SECU-MOV) ES
+      *         LA LLAVE PRIMARIA; SE POSICIONA CON START SOBRE
+      *         LLAVE-MOV ARMANDO EL PREFIJO DE LOTE Y SE SUMA
+      *         VALOR-MOV (NETO, NO DB/CR POR SEPARADO).
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CON120.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-LOTES LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-LOTE-LNK
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-LOTE
+000140         ALTERNATE RECORD KEY IS NOMBRE-LOTE WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT MOVIMIENTO-DIARIO LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-MOV-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-MOV
+000210         FILE STATUS IS OTR-STAT.
+
+000230     SELECT REPORTE-CONCILIA
+000240         ASSIGN NOM-REPORTE-W
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+
+000260 DATA DIVISION.
+000270 FILE SECTION.
+
+000280 FD  ARCHIVO-LOTES
+000290     LABEL RECORD STANDARD.
+000300 01  REG-LOTE.
+000310     02 COD-LOTE                PIC XX.
+000320     02 NOMBRE-LOTE             PIC X(30).
+000330     02 TOTAL-CTL-LOTE          PIC S9(11)V99 SIGN IS TRAILING.
+
+000340 FD  MOVIMIENTO-DIARIO
+000350     LABEL RECORD STANDARD.
+000360 01  MOV-DIARIO.
+000370     02 LLAVE-MOV.
+000380        03 LOTE-MOV             PIC XX.
+000390        03 COMPROB-MOV          PIC X(7).
+000400        03 SECU-MOV             PIC XX.
+000405     02 MAYOR-MOV               PIC 9(6).
+000410     02 FECHA-MOV               PIC 9(6).
+000420     02 VALOR-MOV               PIC S9(12)V99 SIGN IS TRAILING.
+000430     02 DETALLE-MOV             PIC X(30).
+
+000440 FD  REPORTE-CONCILIA
+000450     LABEL RECORD STANDARD.
+000460 01  LIN-CONCILIA               PIC X(100).
+
+000470 WORKING-STORAGE SECTION.
+
+000480 77  NOM-LOTE-LNK               PIC X(50)
+000490     VALUE "D:\progelect\DATOS\SC-ARCHLOTE.DAT".
+000500 77  NOM-MOV-W                  PIC X(50)
+000510     VALUE "D:\progelect\DATOS\SC-ARCHMOV.DAT".
+000520 77  NOM-REPORTE-W              PIC X(50)
+000530     VALUE "D:\progelect\DATOS\SC-CONCILOTE.TXT".
+000540 77  OTR-STAT                   PIC XX.
+000550 77  SW-FIN-LOTE                PIC 9 VALUE 0.
+000560 77  SW-FIN-MOV                 PIC 9 VALUE 0.
+000570 77  TOTAL-MOV-LOTE-W           PIC S9(12)V99 VALUE 0.
+000580 77  DIFERENCIA-W               PIC S9(12)V99 VALUE 0.
+000590 77  TOT-LOTES-DIF-W            PIC 9(4) VALUE 0.
+
+000600 01  LIN-ENCAB.
+000610     02 FILLER PIC X(20) VALUE "LOTE  NOMBRE".
+000611     02 FILLER PIC X(37) VALUE
+000612         "          TOTAL-CTL  TOTAL-MOV  DIF".
+
+000630 01  LIN-DETALLE.
+000640     02 COD-LOTE-REP            PIC XX.
+000650     02 FILLER                  PIC X  VALUE SPACE.
+000660     02 NOMBRE-LOTE-REP         PIC X(25).
+000670     02 TOTAL-CTL-REP           PIC ZZZ,ZZZ,ZZ9.99.
+000680     02 FILLER                  PIC X  VALUE SPACE.
+000690     02 TOTAL-MOV-REP           PIC ZZZ,ZZZ,ZZ9.99.
+000700     02 FILLER                  PIC X  VALUE SPACE.
+000710     02 DIFERENCIA-REP          PIC -ZZZ,ZZZ,ZZ9.99.
+000720     02 FILLER                  PIC X(4) VALUE SPACE.
+000730     02 MARCA-REP               PIC X(10).
+
+000740 PROCEDURE DIVISION.
+
+000750 MAINLINE.
+000760     PERFORM ABRIR-ARCHIVOS.
+000770     PERFORM CONCILIAR-LOTES.
+000780     PERFORM CERRAR-ARCHIVOS.
+000790     STOP RUN.
+
+000800 ABRIR-ARCHIVOS.
+000810     OPEN INPUT ARCHIVO-LOTES.
+000820     OPEN INPUT MOVIMIENTO-DIARIO.
+000830     OPEN OUTPUT REPORTE-CONCILIA.
+000840     MOVE LIN-ENCAB TO LIN-CONCILIA.
+000850     WRITE LIN-CONCILIA.
+
+000860 CONCILIAR-LOTES.
+000870     MOVE 0 TO SW-FIN-LOTE.
+000880     PERFORM LEER-LOTE.
+000890     PERFORM UNTIL SW-FIN-LOTE = 1
+000900        PERFORM SUMAR-MOVIMIENTOS-LOTE
+000910        PERFORM ESCRIBIR-LINEA-LOTE
+000920        PERFORM LEER-LOTE
+000930     END-PERFORM.
+
+000940 LEER-LOTE.
+000950     READ ARCHIVO-LOTES NEXT AT END MOVE 1 TO SW-FIN-LOTE.
+
+000960 SUMAR-MOVIMIENTOS-LOTE.
+000970     MOVE 0 TO TOTAL-MOV-LOTE-W SW-FIN-MOV.
+000980     MOVE COD-LOTE TO LOTE-MOV.
+000985     MOVE LOW-VALUE TO COMPROB-MOV SECU-MOV.
+000990     START MOVIMIENTO-DIARIO KEY IS >= LLAVE-MOV
+001000           INVALID KEY MOVE 1 TO SW-FIN-MOV.
+
+001010     PERFORM UNTIL SW-FIN-MOV = 1
+001020        READ MOVIMIENTO-DIARIO NEXT AT END MOVE 1 TO SW-FIN-MOV
+001030        END-READ
+001040        IF SW-FIN-MOV = 0
+001050           IF LOTE-MOV NOT = COD-LOTE
+001060              MOVE 1 TO SW-FIN-MOV
+001070           ELSE
+001080              ADD VALOR-MOV TO TOTAL-MOV-LOTE-W
+001100           END-IF
+001110        END-IF
+001120     END-PERFORM.
+
+001130 ESCRIBIR-LINEA-LOTE.
+001140     COMPUTE DIFERENCIA-W = TOTAL-MOV-LOTE-W - TOTAL-CTL-LOTE.
+001150     MOVE COD-LOTE       TO COD-LOTE-REP.
+001160     MOVE NOMBRE-LOTE    TO NOMBRE-LOTE-REP.
+001170     MOVE TOTAL-CTL-LOTE TO TOTAL-CTL-REP.
+001180     MOVE TOTAL-MOV-LOTE-W TO TOTAL-MOV-REP.
+001190     MOVE DIFERENCIA-W   TO DIFERENCIA-REP.
+001200     IF DIFERENCIA-W NOT = 0
+001210        MOVE "** REVISAR"  TO MARCA-REP
+001220        ADD 1 TO TOT-LOTES-DIF-W
+001230     ELSE
+001240        MOVE SPACES TO MARCA-REP
+001250     END-IF.
+001260     MOVE LIN-DETALLE TO LIN-CONCILIA.
+001270     WRITE LIN-CONCILIA.
+
+001280 CERRAR-ARCHIVOS.
+001290     CLOSE ARCHIVO-LOTES MOVIMIENTO-DIARIO REPORTE-CONCILIA.
+001300     DISPLAY "LOTES CON DIFERENCIA: " TOT-LOTES-DIF-W.
