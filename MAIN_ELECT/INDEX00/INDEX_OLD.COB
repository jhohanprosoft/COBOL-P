@@ -40,6 +40,10 @@
        COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
 
        01 NOM-USUAR-W           PIC X(70).
+       01 MODO-BLOQ-W           PIC X.
+       01 COD-USU-BLOQ-W        PIC X(4).
+       01 IP-BLOQ-W             PIC X(20).
+       01 RESULT-BLOQ-W         PIC X.
        01 ORD-DOS.
           02 COMANDO-DOS   PIC X(80).
       
@@ -223,9 +227,22 @@
                                              BY "PROG\DATOS\SC-ARCHREST.SC".
 
        ABRIR-RESTRICCION.
+           MOVE USU-LLEGAD-W         TO COD-USU-BLOQ-W
+           MOVE IP-DATOS-LLEGAD-W    TO IP-BLOQ-W
+           MOVE "C"                  TO MODO-BLOQ-W
+           CALL "INDEX01" USING MODO-BLOQ-W COD-USU-BLOQ-W
+                                IP-BLOQ-W RESULT-BLOQ-W
+
+           IF RESULT-BLOQ-W = "S"
+              MOVE "27"                         TO MSJ1-HTML
+              MOVE "Usuario bloqueado por intentos fallidos" TO MSJ2-HTML
+              MOVE "INDEX"                      TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
            OPEN INPUT ARCHIVO-RESTRICCION.
            INITIALIZE LLAVE-REST
-     
+
            MOVE USU-LLEGAD-W TO COD-REST
            READ ARCHIVO-RESTRICCION WITH NO LOCK
                 INVALID KEY
@@ -240,8 +257,13 @@
            INSPECT CLAVE-LLEGAD-W CONVERTING "0A1EIO23U45e6i8o79u" TO CARAC-SENC
 
            IF CLAVE-LLEGAD-W = CLAVE-REST
-              CONTINUE
+              MOVE "S" TO MODO-BLOQ-W
+              CALL "INDEX01" USING MODO-BLOQ-W COD-USU-BLOQ-W
+                                   IP-BLOQ-W RESULT-BLOQ-W
            ELSE
+              MOVE "N" TO MODO-BLOQ-W
+              CALL "INDEX01" USING MODO-BLOQ-W COD-USU-BLOQ-W
+                                   IP-BLOQ-W RESULT-BLOQ-W
               MOVE "26"                   TO MSJ1-HTML
               MOVE "Clave invalida"       TO MSJ2-HTML
               MOVE "INDEX"                TO MSJ3-HTML
