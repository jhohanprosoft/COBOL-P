@@ -0,0 +1,179 @@
+      *=================================================================
+      * SEGURIDAD WEB - BLOQUEO POR INTENTOS FALLIDOS Y BITACORA DE
+      * ACCESOS DE INDEX (PAGINA DE INICIO)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INDEX (INDEX_OLD) VALIDA USUARIO/CLAVE PERO NO LLEVA CONTROL DE
+      * INTENTOS FALLIDOS NI DEJA RASTRO DE LOS ACCESOS. ESTE PROGRAMA
+      * SE INVOCA DESDE INDEX ASI:
+      *   CALL "INDEX01" USING MODO-LNK COD-USU-LNK IP-LNK BLOQUEADO-LNK
+      * MODO "C" - CONSULTA SI EL USUARIO YA ESTA BLOQUEADO, ANTES DE
+      *            VALIDAR LA CLAVE.
+      * MODO "S" - REGISTRA ACCESO EXITOSO Y REINICIA EL CONTADOR.
+      * MODO "N" - REGISTRA ACCESO FALLIDO; SI LLEGA AL TOPE DE
+      *            INTENTOS, MARCA EL USUARIO COMO BLOQUEADO.
+      * EN TODOS LOS CASOS SE ESCRIBE UNA LINEA EN LA BITACORA DE
+      * ACCESOS CON FECHA, HORA, USUARIO, IP Y RESULTADO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INDEX01.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-INTENTOS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-INTENTOS-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS COD-USU-INTENTOS
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT BITACORA-ACCESOS
+000160         ASSIGN NOM-BITACC-W
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+
+000180 DATA DIVISION.
+000190 FILE SECTION.
+
+000200 FD  ARCHIVO-INTENTOS
+000210     LABEL RECORD STANDARD.
+000220 01  REG-INTENTOS.
+000230     02 COD-USU-INTENTOS        PIC X(4).
+000240     02 NUM-FALLOS-INTENTOS     PIC 9(3).
+000250     02 FECHA-ULT-FALLO-INTENTOS PIC 9(8).
+000260     02 HORA-ULT-FALLO-INTENTOS  PIC 9(6).
+000270     02 ESTADO-INTENTOS         PIC X.
+000280        88 INTENTOS-BLOQUEADO   VALUE "S".
+000290        88 INTENTOS-ABIERTO     VALUE "N".
+000300     02 FECHA-BLOQUEO-INTENTOS  PIC 9(8).
+000310     02 HORA-BLOQUEO-INTENTOS   PIC 9(6).
+
+000320 FD  BITACORA-ACCESOS
+000330     LABEL RECORD STANDARD.
+000340 01  LIN-BITACC                 PIC X(100).
+
+000350 WORKING-STORAGE SECTION.
+
+000360 77  NOM-INTENTOS-W             PIC X(70)
+000370     VALUE "D:\progelect\DATOS\SC-INTENTOS.DAT".
+000380 77  NOM-BITACC-W               PIC X(70)
+000390     VALUE "D:\progelect\DATOS\SC-BITACCESO.TXT".
+000400 77  OTR-STAT                   PIC XX.
+000410 77  TOPE-FALLOS-W              PIC 9(3) VALUE 5.
+000420 77  FECHA-HOY-W                PIC 9(8).
+000430 77  HORA-HOY-W                 PIC 9(6).
+
+000440 01  LIN-DETALLE-BITACC.
+000450     02 FECHA-BITACC            PIC 9(8).
+000460     02 FILLER                  PIC X VALUE SPACE.
+000470     02 HORA-BITACC             PIC 9(6).
+000480     02 FILLER                  PIC X VALUE SPACE.
+000490     02 COD-USU-BITACC          PIC X(4).
+000500     02 FILLER                  PIC X VALUE SPACE.
+000510     02 IP-BITACC               PIC X(20).
+000520     02 FILLER                  PIC X VALUE SPACE.
+000530     02 RESULT-BITACC           PIC X(12).
+
+000540 LINKAGE SECTION.
+000550 01  MODO-LNK                   PIC X.
+000560 01  COD-USU-LNK                PIC X(4).
+000570 01  IP-LNK                     PIC X(20).
+000580 01  BLOQUEADO-LNK              PIC X.
+000590     88 USUARIO-BLOQUEADO       VALUE "S".
+000600     88 USUARIO-ABIERTO         VALUE "N".
+
+000610 PROCEDURE DIVISION USING MODO-LNK COD-USU-LNK IP-LNK
+000620                          BLOQUEADO-LNK.
+
+000630 MAINLINE.
+000640     MOVE "N" TO BLOQUEADO-LNK.
+000650     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000660     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-HOY-W.
+000670     PERFORM ABRIR-ARCHIVOS.
+000680     EVALUATE MODO-LNK
+000690        WHEN "C" PERFORM CONSULTAR-BLOQUEO
+000700        WHEN "S" PERFORM REGISTRAR-EXITO
+000710        WHEN "N" PERFORM REGISTRAR-FALLO
+000720     END-EVALUATE.
+000730     PERFORM CERRAR-ARCHIVOS.
+000740     EXIT PROGRAM.
+
+000750 ABRIR-ARCHIVOS.
+000760     OPEN I-O ARCHIVO-INTENTOS.
+000770     IF OTR-STAT = "35"
+000780        OPEN OUTPUT ARCHIVO-INTENTOS
+000790        CLOSE ARCHIVO-INTENTOS
+000800        OPEN I-O ARCHIVO-INTENTOS
+000810     END-IF.
+000820     OPEN EXTEND BITACORA-ACCESOS.
+000830     IF OTR-STAT = "35"
+000840        OPEN OUTPUT BITACORA-ACCESOS
+000850     END-IF.
+
+000860 CONSULTAR-BLOQUEO.
+000870     MOVE COD-USU-LNK TO COD-USU-INTENTOS.
+000880     READ ARCHIVO-INTENTOS
+000890          INVALID KEY MOVE "N" TO BLOQUEADO-LNK
+000900          NOT INVALID KEY MOVE ESTADO-INTENTOS TO BLOQUEADO-LNK
+000910     END-READ.
+000920     PERFORM ESCRIBIR-BITACORA.
+
+000930 REGISTRAR-EXITO.
+000940     MOVE COD-USU-LNK TO COD-USU-INTENTOS.
+000950     READ ARCHIVO-INTENTOS
+000960          INVALID KEY CONTINUE
+000970          NOT INVALID KEY
+000980             MOVE 0   TO NUM-FALLOS-INTENTOS
+000990             MOVE "N" TO ESTADO-INTENTOS
+001000             REWRITE REG-INTENTOS
+001010     END-READ.
+001020     PERFORM ESCRIBIR-BITACORA.
+
+001030 REGISTRAR-FALLO.
+001040     MOVE COD-USU-LNK TO COD-USU-INTENTOS.
+001050     READ ARCHIVO-INTENTOS
+001060          INVALID KEY PERFORM CREAR-INTENTOS-VACIO
+001070     END-READ.
+001080     ADD 1 TO NUM-FALLOS-INTENTOS.
+001090     MOVE FECHA-HOY-W TO FECHA-ULT-FALLO-INTENTOS.
+001100     MOVE HORA-HOY-W  TO HORA-ULT-FALLO-INTENTOS.
+001110     IF NUM-FALLOS-INTENTOS >= TOPE-FALLOS-W
+001120        MOVE "S"        TO ESTADO-INTENTOS
+001130        MOVE FECHA-HOY-W TO FECHA-BLOQUEO-INTENTOS
+001140        MOVE HORA-HOY-W  TO HORA-BLOQUEO-INTENTOS
+001150        MOVE "S"        TO BLOQUEADO-LNK
+001160     ELSE
+001170        MOVE "N" TO ESTADO-INTENTOS
+001180     END-IF.
+001190     REWRITE REG-INTENTOS INVALID KEY WRITE REG-INTENTOS END-WRITE
+001200     END-REWRITE.
+001210     PERFORM ESCRIBIR-BITACORA.
+
+001220 CREAR-INTENTOS-VACIO.
+001230     INITIALIZE REG-INTENTOS.
+001240     MOVE COD-USU-LNK TO COD-USU-INTENTOS.
+001250     MOVE 0           TO NUM-FALLOS-INTENTOS.
+001260     MOVE "N"         TO ESTADO-INTENTOS.
+
+001270 ESCRIBIR-BITACORA.
+001280     MOVE FECHA-HOY-W  TO FECHA-BITACC.
+001290     MOVE HORA-HOY-W   TO HORA-BITACC.
+001300     MOVE COD-USU-LNK  TO COD-USU-BITACC.
+001310     MOVE IP-LNK       TO IP-BITACC.
+001320     EVALUATE MODO-LNK
+001330        WHEN "C" MOVE "CONSULTA"  TO RESULT-BITACC
+001340        WHEN "S" MOVE "EXITOSO"   TO RESULT-BITACC
+001350        WHEN "N"
+001360           IF USUARIO-BLOQUEADO
+001370              MOVE "BLOQUEADO" TO RESULT-BITACC
+001380           ELSE
+001390              MOVE "FALLIDO"   TO RESULT-BITACC
+001400           END-IF
+001410     END-EVALUATE.
+001420     MOVE LIN-DETALLE-BITACC TO LIN-BITACC.
+001430     WRITE LIN-BITACC.
+
+001440 CERRAR-ARCHIVOS.
+001450     CLOSE ARCHIVO-INTENTOS BITACORA-ACCESOS.
