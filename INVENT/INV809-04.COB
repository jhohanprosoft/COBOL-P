@@ -0,0 +1,196 @@
+      *=================================================================
+      * ASIGNACION DE COSTOS DE INVENTARIO POR DIVISION Y CENTRO DE
+      * COSTO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INV809-02 MANTIENE ARCHIVO-DIVISION COMO TABLA DE CONSULTA PERO
+      * NINGUN REPORTE REPARTE EL VALOR DE LAS SALIDAS DE MOVIMIENTO-
+      * INVENT ENTRE DIVISIONES. ESTE PROGRAMA RECORRE MOVIMIENTO-INVENT
+      * EN UN PERIODO, ACUMULA EL VALOR DE LAS SALIDAS POR DIVISION Y
+      * CENTRO DE COSTO (VER CON804/CON803) Y PRODUCE UN LISTADO CON EL
+      * CONSUMO DE CADA DIVISION, PARA QUE EL RESPONSABLE DE CADA UNA
+      * VEA SU PROPIO RENGLON EN LUGAR DE UN SOLO GASTO DE INVENTARIO
+      * INDIFERENCIADO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV809-04.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT MOVIMIENTO-INVENT LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-INV-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-INV
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-DIVISION LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-DIV-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-DIV
+000200         FILE STATUS IS OTR-STAT.
+
+000210     SELECT REPORTE-COSTODIV
+000220         ASSIGN NOM-REPDIV-W
+000230         ORGANIZATION IS LINE SEQUENTIAL.
+
+000240 DATA DIVISION.
+000250 FILE SECTION.
+
+000260 FD  MOVIMIENTO-INVENT
+000270     LABEL RECORD STANDARD.
+000280 01  REG-INV.
+000290     02 LLAVE-INV.
+000300        03 COMP-INV            PIC 9(5).
+000310        03 SECU-INV            PIC 9(7).
+000320     02 COD-ART-INV            PIC X(8).
+000321     02 NIT-INV                PIC X(12).
+000330     02 FECHA-INV              PIC 9(8).
+000331     02 LLAVE-DOC-CTL-INV      PIC X(10).
+000340     02 TIPO-MOV-INV           PIC X.
+000350        88 MOV-ENTRADA         VALUE "E".
+000360        88 MOV-SALIDA          VALUE "S".
+000370     02 CANT-INV               PIC 9(9)V99.
+000380     02 VLR-FACT-INV           PIC 9(9)V99.
+000381     02 NUM-FACT-INV           PIC X(15).
+000390     02 COD-DIV-INV            PIC XX.
+000400     02 COD-COSTO-INV          PIC X(4).
+
+000410 FD  ARCHIVO-DIVISION
+000420     LABEL RECORD STANDARD.
+000430 01  REG-DIV.
+000440     02 LLAVE-DIV.
+000450        03 COD-DIV             PIC XX.
+000460     02 DESCRIP-DIV            PIC X(20).
+
+000470 FD  REPORTE-COSTODIV
+000480     LABEL RECORD STANDARD.
+000490 01  LIN-COSTODIV              PIC X(100).
+
+000500 WORKING-STORAGE SECTION.
+
+000510 77  NOM-INV-W                 PIC X(60)
+000520     VALUE "D:\progelect\DATOS\SC-MOVINV.DAT".
+000530 77  NOM-DIV-W                 PIC X(60)
+000540     VALUE "D:\progelect\DATOS\SC-DIVIS.DAT".
+000550 77  NOM-REPDIV-W              PIC X(60)
+000560     VALUE "D:\progelect\DATOS\SC-COSTODIV.TXT".
+000570 77  OTR-STAT                  PIC XX.
+000580 77  SW-FIN-INV-W              PIC 9 VALUE 0.
+000590 77  MAX-ACUM-W                PIC 9(3) VALUE 100.
+000600 77  TOTAL-ACUM-W              PIC 9(3) VALUE 0.
+000610 77  SW-ENCONTRADO-W           PIC 9 VALUE 0.
+000620 77  POS-ENCONTRADO-W          PIC 9(3) VALUE 0.
+000630 77  IX-BUSCA-W                PIC 9(3).
+000640 77  IX-IMPR-W                 PIC 9(3).
+000650 77  VALOR-TOTAL-GRAL-W        PIC 9(13)V99 VALUE 0.
+
+000660 01  TABLA-ACUM-W.
+000670     02 ACUM-W OCCURS 100 TIMES.
+000680        03 COD-DIV-ACUM-W      PIC XX.
+000690        03 COD-COSTO-ACUM-W    PIC X(4).
+000700        03 VALOR-ACUM-W        PIC 9(11)V99.
+
+000710 01  LIN-DETALLE-COSTODIV.
+000720     02 COD-DIV-REP            PIC XX.
+000730     02 FILLER                 PIC X VALUE SPACE.
+000740     02 DESCRIP-DIV-REP        PIC X(20).
+000750     02 FILLER                 PIC X VALUE SPACE.
+000760     02 COD-COSTO-REP          PIC X(4).
+000770     02 FILLER                 PIC X VALUE SPACE.
+000780     02 VALOR-REP              PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+000790 01  LIN-TOTAL-COSTODIV.
+000800     02 FILLER                 PIC X(28) VALUE "TOTAL GENERAL".
+000810     02 VALOR-TOTAL-REP        PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+000820 LINKAGE SECTION.
+000830 01  FECHA-DESDE-LNK           PIC 9(8).
+000840 01  FECHA-HASTA-LNK           PIC 9(8).
+
+000850 PROCEDURE DIVISION USING FECHA-DESDE-LNK FECHA-HASTA-LNK.
+
+000860 MAINLINE.
+000870     PERFORM ABRIR-ARCHIVOS.
+000880     PERFORM PROCESAR-MOVIMIENTOS.
+000890     PERFORM IMPRIMIR-REPORTE.
+000900     PERFORM CERRAR-ARCHIVOS.
+000910     EXIT PROGRAM.
+
+000920 ABRIR-ARCHIVOS.
+000930     OPEN INPUT MOVIMIENTO-INVENT.
+000940     OPEN INPUT ARCHIVO-DIVISION.
+000950     OPEN OUTPUT REPORTE-COSTODIV.
+
+000960 PROCESAR-MOVIMIENTOS.
+000970     MOVE 0 TO SW-FIN-INV-W TOTAL-ACUM-W.
+000980     PERFORM LEER-MOV-SEC.
+000990     PERFORM EVALUAR-MOV UNTIL SW-FIN-INV-W = 1.
+
+001000 LEER-MOV-SEC.
+001010     READ MOVIMIENTO-INVENT NEXT
+001020          AT END MOVE 1 TO SW-FIN-INV-W
+001030     END-READ.
+
+001040 EVALUAR-MOV.
+001050     IF SW-FIN-INV-W = 0
+001060        IF MOV-SALIDA
+001070           AND FECHA-INV >= FECHA-DESDE-LNK
+001080           AND FECHA-INV <= FECHA-HASTA-LNK
+001090           PERFORM ACUMULAR-COSTODIV
+001100        END-IF
+001110        PERFORM LEER-MOV-SEC
+001120     END-IF.
+
+001130 ACUMULAR-COSTODIV.
+001140     MOVE 0 TO SW-ENCONTRADO-W POS-ENCONTRADO-W.
+001150     PERFORM BUSCAR-UN-ACUM
+001160             VARYING IX-BUSCA-W FROM 1 BY 1
+001170             UNTIL IX-BUSCA-W > TOTAL-ACUM-W
+001180                OR SW-ENCONTRADO-W = 1.
+001190     IF SW-ENCONTRADO-W = 1
+001200        ADD VLR-FACT-INV TO VALOR-ACUM-W (POS-ENCONTRADO-W)
+001210     ELSE
+001220        IF TOTAL-ACUM-W < MAX-ACUM-W
+001230           ADD 1 TO TOTAL-ACUM-W
+001240           MOVE COD-DIV-INV   TO COD-DIV-ACUM-W (TOTAL-ACUM-W)
+001250           MOVE COD-COSTO-INV TO COD-COSTO-ACUM-W (TOTAL-ACUM-W)
+001260           MOVE VLR-FACT-INV       TO VALOR-ACUM-W (TOTAL-ACUM-W)
+001270        END-IF
+001280     END-IF.
+
+001290 BUSCAR-UN-ACUM.
+001300     IF COD-DIV-ACUM-W (IX-BUSCA-W)   = COD-DIV-INV
+001310        AND COD-COSTO-ACUM-W (IX-BUSCA-W) = COD-COSTO-INV
+001320        MOVE 1 TO SW-ENCONTRADO-W
+001330        MOVE IX-BUSCA-W TO POS-ENCONTRADO-W
+001340     END-IF.
+
+001350 IMPRIMIR-REPORTE.
+001360     MOVE 0 TO VALOR-TOTAL-GRAL-W.
+001370     PERFORM IMPRIMIR-UNA-DIVISION
+001380             VARYING IX-IMPR-W FROM 1 BY 1
+001390             UNTIL IX-IMPR-W > TOTAL-ACUM-W.
+001400     MOVE VALOR-TOTAL-GRAL-W TO VALOR-TOTAL-REP.
+001410     MOVE LIN-TOTAL-COSTODIV TO LIN-COSTODIV.
+001420     WRITE LIN-COSTODIV END-WRITE.
+
+001430 IMPRIMIR-UNA-DIVISION.
+001440     MOVE COD-DIV-ACUM-W (IX-IMPR-W)   TO COD-DIV-REP COD-DIV.
+001450     MOVE COD-COSTO-ACUM-W (IX-IMPR-W) TO COD-COSTO-REP.
+001460     MOVE VALOR-ACUM-W (IX-IMPR-W)     TO VALOR-REP.
+001470     READ ARCHIVO-DIVISION
+001480          INVALID KEY MOVE "DIVISION NO ENCONTRADA"
+001490                         TO DESCRIP-DIV-REP
+001500          NOT INVALID KEY MOVE DESCRIP-DIV TO DESCRIP-DIV-REP
+001510     END-READ.
+001520     MOVE LIN-DETALLE-COSTODIV TO LIN-COSTODIV.
+001530     WRITE LIN-COSTODIV END-WRITE.
+001540     ADD VALOR-ACUM-W (IX-IMPR-W) TO VALOR-TOTAL-GRAL-W.
+
+001530 CERRAR-ARCHIVOS.
+001540     CLOSE MOVIMIENTO-INVENT ARCHIVO-DIVISION REPORTE-COSTODIV.
