@@ -0,0 +1,287 @@
+      *=================================================================
+      * INVENTARIOS - TRASLADOS ENTRE ALMACENES (ARCHIVO-DIVISION) CON
+      * APROBACION DEL DESTINO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INV803/INV809 CONSULTAN ARTICULOS Y DIVISIONES PERO NO HAY
+      * NINGUN CONTROL DE APROBACION CUANDO SE TRASLADA MERCANCIA DE
+      * UNA DIVISION A OTRA. ESTE PROGRAMA REGISTRA LA SOLICITUD DE
+      * TRASLADO (MODO "S"), QUEDA PENDIENTE HASTA QUE UN SUPERVISOR
+      * DE LA DIVISION DESTINO (DISTINTO DEL SOLICITANTE) LA APRUEBE
+      * (MODO "A") -MOMENTO EN QUE SE CONTABILIZA EL MOVIMIENTO EN
+      * MOVIMIENTO-INVENT- O LA RECHACE (MODO "R"), PARA QUE LA
+      * EXISTENCIA NO DESAPAREZCA DE UN ESTANTE ANTES DE QUE ALGUIEN
+      * CONFIRME QUE LLEGO AL OTRO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV810.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-TRASLADO-ALM LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-TRASLADO-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-TRASLADO
+000140         ALTERNATE RECORD KEY IS DIV-DESTINO-TRASLADO
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170     SELECT MOVIMIENTO-INVENT LOCK MODE IS AUTOMATIC
+000180         ASSIGN NOM-INV-W
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS LLAVE-INV
+000220         FILE STATUS IS OTR-STAT.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  ARCHIVO-TRASLADO-ALM
+000260     LABEL RECORD STANDARD.
+000270 01  REG-TRASLADO.
+000280     02 LLAVE-TRASLADO.
+000290        03 FECHA-TRASLADO          PIC 9(8).
+000300        03 HORA-TRASLADO           PIC 9(6).
+000310        03 SECUEN-TRASLADO         PIC 9(3).
+000320     02 COD-ART-TRASLADO           PIC X(8).
+000330     02 CANT-TRASLADO              PIC 9(9)V99.
+000340     02 DIV-ORIGEN-TRASLADO        PIC XX.
+000350     02 DIV-DESTINO-TRASLADO       PIC XX.
+000360     02 DOCUMENTO-TRASLADO         PIC X(10).
+000370     02 SOLICITANTE-TRASLADO       PIC X(4).
+000380     02 ESTADO-TRASLADO            PIC X.
+000390        88 TRASLADO-PENDIENTE      VALUE "P".
+000400        88 TRASLADO-APROBADO       VALUE "A".
+000410        88 TRASLADO-RECHAZADO      VALUE "R".
+000420        88 TRASLADO-EJECUTADO      VALUE "E".
+000430     02 APROBADOR-TRASLADO         PIC X(4).
+000440     02 FECHA-DECIDE-TRASLADO      PIC 9(8).
+
+000450 FD  MOVIMIENTO-INVENT
+000460     LABEL RECORD STANDARD.
+000470 01  REG-INV.
+000480     02 LLAVE-INV.
+000490        03 COMP-INV                PIC 9(5).
+000500        03 SECU-INV                PIC 9(7).
+000510     02 COD-ART-INV                PIC X(8).
+000511     02 NIT-INV                    PIC X(12).
+000520     02 FECHA-INV                  PIC 9(8).
+000530     02 LLAVE-DOC-CTL-INV          PIC X(10).
+000531     02 TIPO-MOV-INV               PIC X.
+000532        88 MOV-ENTRADA             VALUE "E".
+000533        88 MOV-SALIDA              VALUE "S".
+000540     02 CANT-INV                   PIC 9(9)V99.
+000541     02 VLR-FACT-INV               PIC 9(9)V99.
+000542     02 NUM-FACT-INV               PIC X(15).
+000543     02 COD-DIV-INV                PIC XX.
+000544     02 COD-COSTO-INV              PIC X(4).
+
+000550 WORKING-STORAGE SECTION.
+
+000560 77  NOM-TRASLADO-W                PIC X(60)
+000570     VALUE "D:\progelect\DATOS\SC-TRASLADO.DAT".
+000580 77  NOM-INV-W                     PIC X(60)
+000590     VALUE "D:\progelect\DATOS\SC-MOVINV.DAT".
+000600 77  OTR-STAT                      PIC XX.
+000610 77  FECHA-HOY-W                   PIC 9(8).
+000620 77  HORA-HOY-W                    PIC 9(6).
+000630 77  SECUEN-W                      PIC 9(3).
+000640 77  SW-FIN-SEC-W                  PIC 9 VALUE 0.
+000650 77  COMP-INV-W                    PIC 9(5).
+000660 77  SECU-INV-W                    PIC 9(7).
+000661 77  OPER-APROBADOR-W              PIC X(4).
+000662 77  COD-DEPEN-APROB-W             PIC 9(3).
+000663 77  RESULT-RUTEO-W                PIC X.
+000664     88 RUTEO-OK-W                 VALUE "S".
+000665     88 RUTEO-NO-OK-W              VALUE "N".
+000666 77  MODO-RUTEO-CON003B-W          PIC X VALUE "C".
+000667 77  COD-DEPEN-MANT-W              PIC 9(3) VALUE 0.
+000668 77  DEPEN-PADRE-MANT-W            PIC 9(3) VALUE 0.
+000669 77  OPER-APRUEBA-MANT-W           PIC X(4) VALUE SPACES.
+
+000670 LINKAGE SECTION.
+000680 01  MODO-LNK                      PIC X.
+000690     88 MODO-SOLICITAR             VALUE "S".
+000700     88 MODO-APROBAR               VALUE "A".
+000710     88 MODO-RECHAZAR              VALUE "R".
+000720 01  LLAVE-TRASLADO-LNK.
+000730     02 FECHA-TRASLADO-LNK         PIC 9(8).
+000740     02 HORA-TRASLADO-LNK          PIC 9(6).
+000750     02 SECUEN-TRASLADO-LNK        PIC 9(3).
+000760 01  COD-ART-LNK                   PIC X(8).
+000770 01  CANT-LNK                      PIC 9(9)V99.
+000780 01  DIV-ORIGEN-LNK                PIC XX.
+000790 01  DIV-DESTINO-LNK                PIC XX.
+000800 01  DOCUMENTO-LNK                 PIC X(10).
+000810 01  USUARIO-LNK                   PIC X(4).
+000820 01  RESULT-LNK                    PIC X.
+000830     88 TRASLADO-OK                VALUE "S".
+000840     88 TRASLADO-NO-OK             VALUE "N".
+
+000850 PROCEDURE DIVISION USING MODO-LNK LLAVE-TRASLADO-LNK
+000860                          COD-ART-LNK CANT-LNK DIV-ORIGEN-LNK
+000870                          DIV-DESTINO-LNK DOCUMENTO-LNK
+000880                          USUARIO-LNK RESULT-LNK.
+
+000890 MAINLINE.
+000900     MOVE "N" TO RESULT-LNK.
+000910     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000920     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-HOY-W.
+000930     PERFORM ABRIR-ARCHIVOS.
+000940     EVALUATE TRUE
+000950        WHEN MODO-SOLICITAR PERFORM SOLICITAR-TRASLADO
+000960        WHEN MODO-APROBAR   PERFORM DECIDIR-TRASLADO
+000970        WHEN MODO-RECHAZAR  PERFORM DECIDIR-TRASLADO
+000980     END-EVALUATE.
+000990     PERFORM CERRAR-ARCHIVOS.
+001000     EXIT PROGRAM.
+
+001010 ABRIR-ARCHIVOS.
+001020     OPEN I-O ARCHIVO-TRASLADO-ALM.
+001030     IF OTR-STAT = "35"
+001040        OPEN OUTPUT ARCHIVO-TRASLADO-ALM
+001050        CLOSE ARCHIVO-TRASLADO-ALM
+001060        OPEN I-O ARCHIVO-TRASLADO-ALM
+001070     END-IF.
+001080     OPEN I-O MOVIMIENTO-INVENT.
+001090     IF OTR-STAT = "35"
+001100        OPEN OUTPUT MOVIMIENTO-INVENT
+001110        CLOSE MOVIMIENTO-INVENT
+001120        OPEN I-O MOVIMIENTO-INVENT
+001130     END-IF.
+
+001140 SOLICITAR-TRASLADO.
+001150     PERFORM OBTENER-SECUENCIA.
+001160     MOVE FECHA-HOY-W           TO FECHA-TRASLADO.
+001170     MOVE HORA-HOY-W            TO HORA-TRASLADO.
+001180     MOVE SECUEN-W              TO SECUEN-TRASLADO.
+001190     MOVE COD-ART-LNK           TO COD-ART-TRASLADO.
+001200     MOVE CANT-LNK              TO CANT-TRASLADO.
+001210     MOVE DIV-ORIGEN-LNK        TO DIV-ORIGEN-TRASLADO.
+001220     MOVE DIV-DESTINO-LNK       TO DIV-DESTINO-TRASLADO.
+001230     MOVE DOCUMENTO-LNK         TO DOCUMENTO-TRASLADO.
+001240     MOVE USUARIO-LNK           TO SOLICITANTE-TRASLADO.
+001250     MOVE "P"                  TO ESTADO-TRASLADO.
+001260     MOVE SPACES                TO APROBADOR-TRASLADO.
+001270     MOVE 0                     TO FECHA-DECIDE-TRASLADO.
+001280     WRITE REG-TRASLADO
+001290           INVALID KEY MOVE "N" TO RESULT-LNK
+001300           NOT INVALID KEY
+001310              MOVE "S" TO RESULT-LNK
+001320              MOVE FECHA-TRASLADO  TO FECHA-TRASLADO-LNK
+001330              MOVE HORA-TRASLADO   TO HORA-TRASLADO-LNK
+001340              MOVE SECUEN-TRASLADO TO SECUEN-TRASLADO-LNK
+001350     END-WRITE.
+
+001360 OBTENER-SECUENCIA.
+001370     MOVE FECHA-HOY-W  TO FECHA-TRASLADO.
+001380     MOVE HORA-HOY-W   TO HORA-TRASLADO.
+001390     MOVE 999          TO SECUEN-TRASLADO.
+001400     MOVE 0 TO SECUEN-W SW-FIN-SEC-W.
+001410     START ARCHIVO-TRASLADO-ALM KEY IS <= LLAVE-TRASLADO
+001420           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+001430     IF SW-FIN-SEC-W = 0
+001440        READ ARCHIVO-TRASLADO-ALM PREVIOUS
+001450             AT END MOVE 1 TO SW-FIN-SEC-W
+001460             NOT AT END
+001470                IF FECHA-TRASLADO = FECHA-HOY-W
+001480                   AND HORA-TRASLADO = HORA-HOY-W
+001490                   MOVE SECUEN-TRASLADO TO SECUEN-W
+001500                END-IF
+001510        END-READ
+001520     END-IF.
+001530     ADD 1 TO SECUEN-W.
+
+001540 DECIDIR-TRASLADO.
+001550     MOVE LLAVE-TRASLADO-LNK TO LLAVE-TRASLADO.
+001560     READ ARCHIVO-TRASLADO-ALM
+001570          INVALID KEY MOVE "N" TO RESULT-LNK
+001580     END-READ.
+001590     IF TRASLADO-OK
+001600        IF NOT TRASLADO-PENDIENTE
+001610           MOVE "N" TO RESULT-LNK
+001620        ELSE
+001630           IF SOLICITANTE-TRASLADO = USUARIO-LNK
+001640              MOVE "N" TO RESULT-LNK
+001650           ELSE
+001651              CALL "CON003B" USING MODO-RUTEO-CON003B-W
+001652                                   SOLICITANTE-TRASLADO
+001653                                   OPER-APROBADOR-W
+001654                                   COD-DEPEN-APROB-W
+001655                                   RESULT-RUTEO-W
+001656                                   COD-DEPEN-MANT-W
+001657                                   DEPEN-PADRE-MANT-W
+001658                                   OPER-APRUEBA-MANT-W
+
+001659              IF RUTEO-NO-OK-W
+001660                 OR OPER-APROBADOR-W NOT = USUARIO-LNK
+001661                 MOVE "N" TO RESULT-LNK
+001662              ELSE
+001663                 MOVE USUARIO-LNK TO APROBADOR-TRASLADO
+001670                 MOVE FECHA-HOY-W TO FECHA-DECIDE-TRASLADO
+001680                 IF MODO-APROBAR
+001690                    MOVE "A" TO ESTADO-TRASLADO
+001700                    REWRITE REG-TRASLADO
+001710                            INVALID KEY MOVE "N" TO RESULT-LNK
+001720                    END-REWRITE
+001730                    IF TRASLADO-OK
+001740                       PERFORM POSTEAR-MOVIMIENTO
+001750                    END-IF
+001760                 ELSE
+001770                    MOVE "R" TO ESTADO-TRASLADO
+001780                    REWRITE REG-TRASLADO
+001790                            INVALID KEY MOVE "N" TO RESULT-LNK
+001800                    END-REWRITE
+001810                 END-IF
+001811              END-IF
+001820           END-IF
+001830        END-IF
+001840     END-IF.
+
+001850 POSTEAR-MOVIMIENTO.
+001860     PERFORM OBTENER-SECUENCIA-MOVIMIENTO.
+001870     MOVE COMP-INV-W            TO COMP-INV.
+001880     MOVE SECU-INV-W            TO SECU-INV.
+001890     MOVE COD-ART-TRASLADO      TO COD-ART-INV.
+001891     MOVE SPACES                TO NIT-INV.
+001900     MOVE FECHA-HOY-W           TO FECHA-INV.
+001910     MOVE DOCUMENTO-TRASLADO    TO LLAVE-DOC-CTL-INV.
+001911     MOVE "S"                   TO TIPO-MOV-INV.
+001920     MOVE CANT-TRASLADO         TO CANT-INV.
+001921     MOVE 0                     TO VLR-FACT-INV.
+001922     MOVE SPACES                TO NUM-FACT-INV.
+001923     MOVE DIV-ORIGEN-TRASLADO   TO COD-DIV-INV.
+001924     MOVE SPACES                TO COD-COSTO-INV.
+001930     WRITE REG-INV INVALID KEY MOVE "N" TO RESULT-LNK
+001940          NOT INVALID KEY
+001950             MOVE "E" TO ESTADO-TRASLADO
+001960             REWRITE REG-TRASLADO INVALID KEY CONTINUE END-REWRITE
+001970             MOVE "S" TO RESULT-LNK
+001980     END-WRITE.
+
+002010 OBTENER-SECUENCIA-MOVIMIENTO.
+002020     MOVE FECHA-HOY-W  TO COMP-INV-W.
+002030     MOVE 9999999      TO SECU-INV-W.
+002040     MOVE COMP-INV-W   TO COMP-INV.
+002050     MOVE SECU-INV-W   TO SECU-INV.
+002060     MOVE 0 TO SW-FIN-SEC-W.
+002070     START MOVIMIENTO-INVENT KEY IS <= LLAVE-INV
+002080           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+002090     MOVE 0 TO SECU-INV-W.
+002100     IF SW-FIN-SEC-W = 0
+002110        READ MOVIMIENTO-INVENT PREVIOUS
+002120             AT END CONTINUE
+002130             NOT AT END
+002140                IF COMP-INV = COMP-INV-W
+002150                   MOVE SECU-INV TO SECU-INV-W
+002160                END-IF
+002170        END-READ
+002180     END-IF.
+002190     ADD 1 TO SECU-INV-W.
+
+002200 CERRAR-ARCHIVOS.
+002210     CLOSE ARCHIVO-TRASLADO-ALM MOVIMIENTO-INVENT.
