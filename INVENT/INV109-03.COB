@@ -0,0 +1,116 @@
+      *=================================================================
+      * ASIGNACION DE NUMERO DE FACTURA/COMPROBANTE POR SUCURSAL
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INV109-02 GRABA ARCHIVO-PREFIJOS (PREFIJO, RESOLUCION Y RANGO
+      * INI-RES-PREF/FIN-RES-PREF POR SUCURSAL) PERO NINGUN PROGRAMA
+      * (SER108, CON007) VALIDA ESE RANGO AL ASIGNAR EL SIGUIENTE
+      * NUMERO. ESTE PROGRAMA ES EL PUNTO UNICO QUE ENTREGA EL
+      * SIGUIENTE NUMERO DISPONIBLE PARA UN PREFIJO+SUCURSAL, LLEVANDO
+      * EL ULTIMO ASIGNADO EN EL MISMO REGISTRO Y NEGANDOSE A ENTREGAR
+      * MAS NUMEROS CUANDO EL RANGO AUTORIZADO SE AGOTA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INV109-03.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-PREFIJOS LOCK MODE IS AUTOMATIC
+000100            ASSIGN NOM-PREF-W
+000110            ORGANIZATION IS INDEXED
+000120            ACCESS MODE  IS DYNAMIC
+000130            RECORD KEY   IS LLAVE-PREF
+000140            FILE STATUS  IS OTR-STAT.
+
+000150 DATA DIVISION.
+000160 FILE SECTION.
+
+000170 FD  ARCHIVO-PREFIJOS
+000180     LABEL RECORD STANDARD.
+000190 01  REG-PREF.
+000200     02 LLAVE-PREF.
+000210        03 SUC-PREF             PIC XX.
+000220        03 COD-PREF             PIC X(4).
+000230     02 DESCRIP-PREF            PIC X(30).
+000240     02 RESOL1-PREF             PIC X(20).
+000250     02 FECHA-RES-PREF          PIC 9(8).
+000260     02 VIGENCIA-PREF           PIC 9(8).
+000270     02 INI-RES-PREF            PIC 9(9).
+000280     02 FIN-RES-PREF            PIC 9(9).
+000290     02 ULT-ASIG-PREF           PIC 9(9).
+000300     02 C-COSTO-PREF            PIC X(6).
+000310     02 ALM-PREF                PIC X(4).
+000320     02 ESTADO-PREF             PIC X.
+000330        88 RANGO-ACTIVO         VALUE "A".
+000340        88 RANGO-AGOTADO        VALUE "X".
+
+000350 WORKING-STORAGE SECTION.
+
+000360 77  NOM-PREF-W                 PIC X(60)
+000370     VALUE "D:\progelect\DATOS\SC-ARCHPREF.DAT".
+000380 77  OTR-STAT                   PIC XX.
+
+000390 LINKAGE SECTION.
+000400 01  SUC-LNK                    PIC XX.
+000410 01  COD-PREF-LNK               PIC X(4).
+000420 01  NRO-ASIGNADO-LNK           PIC 9(9).
+000430 01  MOTIVO-LNK                 PIC X(30).
+000440 01  RESULT-LNK                 PIC X.
+000450     88 PREF-OK                 VALUE "S".
+000460     88 PREF-NO-OK              VALUE "N".
+
+000470 PROCEDURE DIVISION USING SUC-LNK COD-PREF-LNK NRO-ASIGNADO-LNK
+000480                          MOTIVO-LNK RESULT-LNK.
+
+000490 MAINLINE.
+000500     MOVE "S" TO RESULT-LNK.
+000510     MOVE SPACES TO MOTIVO-LNK.
+000520     MOVE 0 TO NRO-ASIGNADO-LNK.
+000530     PERFORM ABRIR-ARCHIVOS.
+000540     PERFORM LEER-PREFIJO.
+000550     IF PREF-OK
+000560        PERFORM ASIGNAR-SIGUIENTE
+000570     END-IF.
+000580     PERFORM CERRAR-ARCHIVOS.
+000590     EXIT PROGRAM.
+
+000600 ABRIR-ARCHIVOS.
+000610     OPEN I-O ARCHIVO-PREFIJOS.
+
+000620 LEER-PREFIJO.
+000630     MOVE SUC-LNK      TO SUC-PREF.
+000640     MOVE COD-PREF-LNK TO COD-PREF.
+000650     READ ARCHIVO-PREFIJOS
+000660          INVALID KEY
+000670             MOVE "N" TO RESULT-LNK
+000680             MOVE "PREFIJO NO CONFIGURADO PARA SUCURSAL"
+000681                TO MOTIVO-LNK
+000690     END-READ.
+
+000700 ASIGNAR-SIGUIENTE.
+000710     IF RANGO-AGOTADO
+000720        MOVE "N" TO RESULT-LNK
+000730        MOVE "RANGO AUTORIZADO AGOTADO" TO MOTIVO-LNK
+000740     ELSE
+000750        IF ULT-ASIG-PREF = 0
+000760           COMPUTE ULT-ASIG-PREF = INI-RES-PREF - 1
+000770        END-IF
+000780        IF ULT-ASIG-PREF + 1 > FIN-RES-PREF
+000790           MOVE "X" TO ESTADO-PREF
+000800           MOVE "N" TO RESULT-LNK
+000810           MOVE "RANGO AUTORIZADO AGOTADO" TO MOTIVO-LNK
+000820           REWRITE REG-PREF INVALID KEY MOVE "N" TO RESULT-LNK
+000830                END-REWRITE
+000840        ELSE
+000850           ADD 1 TO ULT-ASIG-PREF
+000860           MOVE ULT-ASIG-PREF TO NRO-ASIGNADO-LNK
+000870           REWRITE REG-PREF INVALID KEY MOVE "N" TO RESULT-LNK
+000880                END-REWRITE
+000890        END-IF
+000900     END-IF.
+
+000910 CERRAR-ARCHIVOS.
+000920     CLOSE ARCHIVO-PREFIJOS.
