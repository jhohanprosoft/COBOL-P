@@ -0,0 +1,184 @@
+      *=================================================================
+      * INVENTARIOS - SOLICITUD/APROBACION DE TRASLADOS ENTRE ALMACENES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * INV810 QUEDO COMO UN COMPONENTE MODO-LNK SIN NINGUNA PANTALLA
+      * QUE LO INVOCARA; NI LA SOLICITUD DE TRASLADO NI SU APROBACION/
+      * RECHAZO ERAN ALCANZABLES DESDE LA WEB. ESTA PANTALLA ES EL
+      * PUNTO DE ENTRADA REAL: EL SOLICITANTE LA USA EN MODO "S" PARA
+      * PEDIR EL TRASLADO Y EL SUPERVISOR DE LA DIVISION DESTINO LA USA
+      * EN MODO "A"/"R" PARA DECIDIRLO (INV810 YA EXIGE QUE SEA UN
+      * USUARIO DISTINTO DEL SOLICITANTE).
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\FUENTES\FS-USUNET.CBL".
+       COPY "..\FUENTES\FS-SESION.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\FUENTES\FD-USUNET.CBL".
+       COPY "..\FUENTES\FD-SESION.CBL".
+
+       WORKING-STORAGE SECTION.
+       COPY "..\FUENTES\COBW3.CBL".
+       COPY "..\FUENTES\WEB-CARAC.CBL".
+
+       01 LLEGADA-W                    PIC X(100).
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(21).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 MODO-TRASLADO-LLEGADA-W   PIC X.
+          02 LLAVE-TRASLADO-LLEGADA-W.
+             03 FECHA-TRASLADO-LLEGADA-W  PIC 9(8).
+             03 HORA-TRASLADO-LLEGADA-W   PIC 9(6).
+             03 SECUEN-TRASLADO-LLEGADA-W PIC 9(3).
+          02 COD-ART-LLEGADA-W         PIC X(8).
+          02 CANT-LLEGADA-W            PIC 9(9)V99.
+          02 DIV-ORIGEN-LLEGADA-W      PIC XX.
+          02 DIV-DESTINO-LLEGADA-W     PIC XX.
+          02 DOCUMENTO-LLEGADA-W       PIC X(10).
+
+       01 DATOS-ENVIO.
+          02 COD-ENVIAR                PIC X(2).
+          02 FILLER                    PIC X VALUE "|".
+          02 RESULT-ENVIAR             PIC X.
+          02 FILLER                    PIC X VALUE "|".
+          02 FECHA-TRASL-ENVIAR        PIC 9(8).
+          02 FILLER                    PIC X VALUE "|".
+          02 HORA-TRASL-ENVIAR         PIC 9(6).
+          02 FILLER                    PIC X VALUE "|".
+          02 SECUEN-TRASL-ENVIAR       PIC 9(3).
+
+       77 USUARIO-TRASLADO-W           PIC X(4).
+       77 RESULT-TRASLADO-W            PIC X.
+          88 TRASLADO-OK-W             VALUE "S".
+          88 TRASLADO-NO-OK-W          VALUE "N".
+
+       LINKAGE SECTION.
+
+       COPY "..\FUENTES\ISAPICTX.CBL".
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "INV810-01"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "INV810-01"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LLEGADA-W.
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, MODO-TRASLADO-LLEGADA-W,
+                   FECHA-TRASLADO-LLEGADA-W, HORA-TRASLADO-LLEGADA-W,
+                   SECUEN-TRASLADO-LLEGADA-W, COD-ART-LLEGADA-W,
+                   CANT-LLEGADA-W, DIV-ORIGEN-LLEGADA-W,
+                   DIV-DESTINO-LLEGADA-W, DOCUMENTO-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\progelect\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\progelect\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       DECIDIR-TRASLADO-INV810.
+           MOVE NOMBRE-USUNET TO USUARIO-TRASLADO-W.
+
+           CALL "INV810" USING MODO-TRASLADO-LLEGADA-W
+                                LLAVE-TRASLADO-LLEGADA-W
+                                COD-ART-LLEGADA-W CANT-LLEGADA-W
+                                DIV-ORIGEN-LLEGADA-W
+                                DIV-DESTINO-LLEGADA-W
+                                DOCUMENTO-LLEGADA-W USUARIO-TRASLADO-W
+                                RESULT-TRASLADO-W.
+
+           IF TRASLADO-NO-OK-W
+              MOVE "01" TO COD-ENVIAR
+           ELSE
+              MOVE "00" TO COD-ENVIAR
+           END-IF.
+
+           MOVE RESULT-TRASLADO-W        TO RESULT-ENVIAR.
+           MOVE FECHA-TRASLADO-LLEGADA-W TO FECHA-TRASL-ENVIAR.
+           MOVE HORA-TRASLADO-LLEGADA-W  TO HORA-TRASL-ENVIAR.
+           MOVE SECUEN-TRASLADO-LLEGADA-W TO SECUEN-TRASL-ENVIAR.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+
+       COPY "..\FUENTES\SC-WEB19.CBL".
