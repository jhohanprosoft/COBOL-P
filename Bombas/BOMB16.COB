@@ -0,0 +1,146 @@
+      *=================================================================
+      * BOMBAS - CIERRE DE CAJA DIARIO POR VENDEDOR
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * TOTALIZA LAS VENTAS DE ARCHIVO-GALONAJES DE UN VENDEDOR EN UNA
+      * FECHA DADA, LAS COMPARA CONTRA EL VALOR QUE EL VENDEDOR ENTREGA
+      * EN CAJA Y DEJA EL RESULTADO (CUADRA / FALTANTE / SOBRANTE) EN
+      * ARCHIVO-CIERRE-CAJA PARA EL CONTROL DIARIO DE LA ESTACION.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BOMB16.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-GALONAJES LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-GALON-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-GALON
+000140         ALTERNATE RECORD KEY IS FECHA-GALON WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-CIERRE-CAJA LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-CIERRE-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-CIERRE
+000210         FILE STATUS IS OTR-STAT.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+
+000240 FD  ARCHIVO-GALONAJES
+000250     LABEL RECORD STANDARD.
+000260 01  REG-GALON.
+000270     02 LLAVE-GALON.
+000280        03 COMP-GALON           PIC 9(5).
+000290        03 ISLA-GALON           PIC X.
+000300        03 MANG-GALON           PIC X.
+000310     02 FECHA-GALON             PIC X(6).
+000320     02 VENTA-GALON             PIC 9(12)V99.
+000330     02 CANT-GALON              PIC 9(12)V99.
+000340     02 VEND-GALON              PIC X(5).
+
+000350 FD  ARCHIVO-CIERRE-CAJA
+000360     LABEL RECORD STANDARD.
+000370 01  REG-CIERRE.
+000380     02 LLAVE-CIERRE.
+000390        03 FECHA-CIERRE         PIC X(6).
+000400        03 VEND-CIERRE          PIC X(5).
+000410     02 VALOR-VENTA-CIERRE      PIC 9(12)V99.
+000420     02 VALOR-ENTREGA-CIERRE    PIC S9(12)V99 SIGN IS TRAILING.
+000430     02 DIFERENCIA-CIERRE       PIC S9(12)V99 SIGN IS TRAILING.
+000440     02 ESTADO-CIERRE           PIC X.
+000450        88 CIERRE-CUADRA        VALUE "C".
+000460        88 CIERRE-FALTANTE      VALUE "F".
+000470        88 CIERRE-SOBRANTE      VALUE "S".
+000480     02 FECHA-PROCESO-CIERRE    PIC 9(8).
+000490     02 HORA-PROCESO-CIERRE     PIC 9(6).
+
+000500 WORKING-STORAGE SECTION.
+
+000510 77  NOM-GALON-W                PIC X(70)
+000520     VALUE "D:\progelect\DATOS\SC-ARCHGALO.DAT".
+000530 77  NOM-CIERRE-W               PIC X(70)
+000540     VALUE "D:\progelect\DATOS\SC-CIERRECJ.DAT".
+000550 77  OTR-STAT                   PIC XX.
+000560 77  SW-FIN-GALON-W             PIC 9 VALUE 0.
+000570 77  VALOR-VENTA-CALC-W         PIC 9(12)V99 VALUE 0.
+
+000580 LINKAGE SECTION.
+000590 01  FECHA-CIERRE-LNK           PIC X(6).
+000600 01  COD-VEN-LNK                PIC X(5).
+000610 01  VALOR-ENTREGA-LNK          PIC 9(12)V99.
+000620 01  RESULT-CIERRE-LNK          PIC X.
+000630     88 CIERRE-OK               VALUE "S".
+000640     88 CIERRE-RECHAZADO        VALUE "N".
+
+000650 PROCEDURE DIVISION USING FECHA-CIERRE-LNK COD-VEN-LNK
+000660                          VALOR-ENTREGA-LNK RESULT-CIERRE-LNK.
+
+000670 MAINLINE.
+000680     MOVE "N" TO RESULT-CIERRE-LNK.
+000690     MOVE 0 TO VALOR-VENTA-CALC-W.
+000700     PERFORM ABRIR-ARCHIVOS.
+000710     IF OTR-STAT = "00"
+000720        PERFORM TOTALIZAR-VENTAS-VENDEDOR
+000730        PERFORM GRABAR-CIERRE
+000740        MOVE "S" TO RESULT-CIERRE-LNK
+000750     END-IF.
+000760     PERFORM CERRAR-ARCHIVOS.
+000770     EXIT PROGRAM.
+
+000780 ABRIR-ARCHIVOS.
+000790     OPEN INPUT ARCHIVO-GALONAJES.
+000800     OPEN I-O ARCHIVO-CIERRE-CAJA.
+000810     IF OTR-STAT = "35"
+000820        OPEN OUTPUT ARCHIVO-CIERRE-CAJA
+000830        CLOSE ARCHIVO-CIERRE-CAJA
+000840        OPEN I-O ARCHIVO-CIERRE-CAJA
+000850     END-IF.
+
+000860 TOTALIZAR-VENTAS-VENDEDOR.
+000870     MOVE 0 TO SW-FIN-GALON-W.
+000880     MOVE FECHA-CIERRE-LNK TO FECHA-GALON.
+000890     START ARCHIVO-GALONAJES KEY IS >= FECHA-GALON
+000900           INVALID KEY MOVE 1 TO SW-FIN-GALON-W.
+
+000910     PERFORM UNTIL SW-FIN-GALON-W = 1
+000920        READ ARCHIVO-GALONAJES NEXT
+000930             AT END MOVE 1 TO SW-FIN-GALON-W
+000940        END-READ
+000950        IF SW-FIN-GALON-W = 0
+000960           IF FECHA-GALON NOT = FECHA-CIERRE-LNK
+000970              MOVE 1 TO SW-FIN-GALON-W
+000980           ELSE
+000990              IF VEND-GALON = COD-VEN-LNK
+001000                 ADD VENTA-GALON TO VALOR-VENTA-CALC-W
+001010              END-IF
+001020           END-IF
+001030        END-IF
+001040     END-PERFORM.
+
+001050 GRABAR-CIERRE.
+001060     MOVE FECHA-CIERRE-LNK    TO FECHA-CIERRE.
+001070     MOVE COD-VEN-LNK         TO VEND-CIERRE.
+001080     READ ARCHIVO-CIERRE-CAJA INVALID KEY CONTINUE END-READ.
+001090     MOVE VALOR-VENTA-CALC-W  TO VALOR-VENTA-CIERRE.
+001100     MOVE VALOR-ENTREGA-LNK   TO VALOR-ENTREGA-CIERRE.
+001110     COMPUTE DIFERENCIA-CIERRE =
+001120        VALOR-ENTREGA-CIERRE - VALOR-VENTA-CIERRE.
+001130     EVALUATE TRUE
+001140        WHEN DIFERENCIA-CIERRE = 0  MOVE "C" TO ESTADO-CIERRE
+001150        WHEN DIFERENCIA-CIERRE < 0  MOVE "F" TO ESTADO-CIERRE
+001160        WHEN OTHER                  MOVE "S" TO ESTADO-CIERRE
+001170     END-EVALUATE.
+001180     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-PROCESO-CIERRE.
+001190     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-PROCESO-CIERRE.
+001200     REWRITE REG-CIERRE INVALID KEY WRITE REG-CIERRE END-WRITE
+001210     END-REWRITE.
+
+001220 CERRAR-ARCHIVOS.
+001230     CLOSE ARCHIVO-GALONAJES ARCHIVO-CIERRE-CAJA.
