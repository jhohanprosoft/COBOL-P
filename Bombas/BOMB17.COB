@@ -0,0 +1,125 @@
+      *=================================================================
+      * BOMBAS - BITACORA DE CALIBRACION Y VARIANZA DE SURTIDORES
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * REGISTRA UNA PRUEBA DE CALIBRACION DE UNA MANGUERA (COMP-ISLA-
+      * MANGUERA, IGUAL LLAVE QUE ARCHIVO-GALONAJES): TOMA LA LECTURA
+      * DEL MEDIDOR ANTES Y DESPUES DE LA PRUEBA, LA CANTIDAD REAL
+      * MEDIDA EN EL RECIPIENTE CALIBRADO, CALCULA LA DIFERENCIA Y LA
+      * CLASIFICA DENTRO O FUERA DE LA TOLERANCIA PERMITIDA PARA QUE
+      * EL SURTIDOR SE MANDE A AJUSTAR SI ES NECESARIO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BOMB17.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CALIBRA-SURT LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CALIBRA-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-CALIB
+000140         ALTERNATE RECORD KEY IS LLAVE-MANG-CALIB
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-CALIBRA-SURT
+000200     LABEL RECORD STANDARD.
+000210 01  REG-CALIB.
+000220     02 LLAVE-CALIB.
+000230        03 LLAVE-MANG-CALIB.
+000240           04 COMP-CALIB        PIC 9(5).
+000250           04 ISLA-CALIB        PIC X.
+000260           04 MANG-CALIB        PIC X.
+000270        03 FECHA-CALIB          PIC 9(8).
+000280        03 HORA-CALIB           PIC 9(6).
+000290     02 LECTURA-ANTES-CALIB     PIC 9(9)V99.
+000300     02 LECTURA-DESPUES-CALIB   PIC 9(9)V99.
+000310     02 CANT-MEDIDOR-CALIB      PIC 9(7)V99.
+000320     02 CANT-REAL-CALIB         PIC 9(7)V99.
+000330     02 DIFERENCIA-CALIB        PIC S9(7)V99 SIGN IS TRAILING.
+000340     02 PORCENT-VARIAN-CALIB    PIC S9(3)V99 SIGN IS TRAILING.
+000350     02 ESTADO-CALIB            PIC X.
+000360        88 CALIB-DENTRO-TOLER   VALUE "D".
+000370        88 CALIB-FUERA-TOLER    VALUE "F".
+000380     02 OPERADOR-CALIB          PIC X(4).
+
+000390 WORKING-STORAGE SECTION.
+
+000400 77  NOM-CALIBRA-W              PIC X(50)
+000410     VALUE "D:\progelect\DATOS\SC-CALIBSUR.DAT".
+000420 77  OTR-STAT                   PIC XX.
+
+000430 LINKAGE SECTION.
+000440 01  COMP-LNK                   PIC 9(5).
+000450 01  ISLA-LNK                   PIC X.
+000460 01  MANG-LNK                   PIC X.
+000470 01  LECTURA-ANTES-LNK          PIC 9(9)V99.
+000480 01  LECTURA-DESPUES-LNK        PIC 9(9)V99.
+000490 01  CANT-REAL-LNK              PIC 9(7)V99.
+000500 01  TOLERANCIA-LNK             PIC 9(3)V99.
+000510 01  OPERADOR-LNK               PIC X(4).
+000520 01  RESULT-LNK                 PIC X.
+000530     88 CALIB-OK                VALUE "S".
+000540     88 CALIB-NO-OK             VALUE "N".
+
+000550 PROCEDURE DIVISION USING COMP-LNK ISLA-LNK MANG-LNK
+000560                          LECTURA-ANTES-LNK LECTURA-DESPUES-LNK
+000570                          CANT-REAL-LNK TOLERANCIA-LNK
+000580                          OPERADOR-LNK RESULT-LNK.
+
+000590 MAINLINE.
+000600     MOVE "S" TO RESULT-LNK.
+000610     PERFORM ABRIR-ARCHIVO.
+000620     PERFORM CALCULAR-VARIANZA.
+000630     PERFORM GRABAR-CALIBRACION.
+000640     PERFORM CERRAR-ARCHIVO.
+000650     EXIT PROGRAM.
+
+000660 ABRIR-ARCHIVO.
+000670     OPEN I-O ARCHIVO-CALIBRA-SURT.
+000680     IF OTR-STAT = "35"
+000690        OPEN OUTPUT ARCHIVO-CALIBRA-SURT
+000700        CLOSE ARCHIVO-CALIBRA-SURT
+000710        OPEN I-O ARCHIVO-CALIBRA-SURT
+000720     END-IF.
+
+000730 CALCULAR-VARIANZA.
+000740     COMPUTE CANT-MEDIDOR-CALIB =
+000750         LECTURA-DESPUES-LNK - LECTURA-ANTES-LNK.
+000760     COMPUTE DIFERENCIA-CALIB =
+000770         CANT-MEDIDOR-CALIB - CANT-REAL-LNK.
+000780     IF CANT-REAL-LNK > 0
+000790        COMPUTE PORCENT-VARIAN-CALIB ROUNDED =
+000800            (DIFERENCIA-CALIB / CANT-REAL-LNK) * 100
+000810     ELSE
+000820        MOVE 0 TO PORCENT-VARIAN-CALIB
+000830     END-IF.
+000840     IF PORCENT-VARIAN-CALIB >  TOLERANCIA-LNK
+000850        OR PORCENT-VARIAN-CALIB < (0 - TOLERANCIA-LNK)
+000860        MOVE "F" TO ESTADO-CALIB
+000870     ELSE
+000880        MOVE "D" TO ESTADO-CALIB
+000890     END-IF.
+
+000900 GRABAR-CALIBRACION.
+000910     MOVE COMP-LNK             TO COMP-CALIB.
+000920     MOVE ISLA-LNK             TO ISLA-CALIB.
+000930     MOVE MANG-LNK             TO MANG-CALIB.
+000940     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-CALIB.
+000950     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-CALIB.
+000960     MOVE LECTURA-ANTES-LNK    TO LECTURA-ANTES-CALIB.
+000970     MOVE LECTURA-DESPUES-LNK  TO LECTURA-DESPUES-CALIB.
+000980     MOVE CANT-REAL-LNK        TO CANT-REAL-CALIB.
+000990     MOVE OPERADOR-LNK         TO OPERADOR-CALIB.
+001000     WRITE REG-CALIB INVALID KEY MOVE "N" TO RESULT-LNK
+001010          END-WRITE.
+
+001020 CERRAR-ARCHIVO.
+001030     CLOSE ARCHIVO-CALIBRA-SURT.
