@@ -0,0 +1,131 @@
+      *=================================================================
+      * BOMBAS - RECEPCION DE TANQUEO (ENTRADA DE COMBUSTIBLE)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * REGISTRA LA LLEGADA DE UN CARROTANQUE, SUMA LOS GALONES
+      * RECIBIDOS AL SALDO DE ARCHIVO-COMBUSTIBLES Y DEJA LA FACTURA
+      * DEL PROVEEDOR / TICKET DEL CARROTANQUE EN ARCHIVO-TANQUEO
+      * PARA PODER CALCULAR LA MERMA ENTRE ENTREGAS.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BOMB15.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-COMBUSTIBLES LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-COMBU-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-COMB
+000140         ALTERNATE RECORD KEY IS FECHA-COMB WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-TANQUEO LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-TANQUEO-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-TANQUEO
+000210         ALTERNATE RECORD KEY IS LLAVE-COMB-TANQUEO
+000220            WITH DUPLICATES
+000230         FILE STATUS IS OTR-STAT.
+
+000240 DATA DIVISION.
+000250 FILE SECTION.
+
+000260 FD  ARCHIVO-COMBUSTIBLES
+000270     LABEL RECORD STANDARD.
+000280 01  REG-COMBU.
+000290     02 LLAVE-COMB              PIC X(4).
+000300     02 FECHA-COMB              PIC 9(8).
+000310     02 DESCRIP-COMBU           PIC X(20).
+000320     02 PRECIO-COMBU            PIC 9(5)V99.
+000330     02 SALDO-GALONES-COMBU     PIC 9(9)V99.
+
+000340 FD  ARCHIVO-TANQUEO
+000350     LABEL RECORD STANDARD.
+000360 01  REG-TANQUEO.
+000370     02 LLAVE-TANQUEO.
+000380        03 FECHA-TANQUEO        PIC 9(8).
+000390        03 HORA-TANQUEO         PIC 9(6).
+000400     02 LLAVE-COMB-TANQUEO      PIC X(4).
+000410     02 PROVEEDOR-TANQUEO       PIC X(30).
+000420     02 FACTURA-PROV-TANQUEO    PIC X(15).
+000430     02 TICKET-CARROTQ-TANQUEO  PIC X(15).
+000440     02 GALONES-RECIBE-TANQUEO  PIC 9(7)V99.
+000450     02 USUARIO-TANQUEO         PIC X(4).
+
+000460 WORKING-STORAGE SECTION.
+
+000470 77  NOM-COMBU-W                PIC X(50)
+000480     VALUE "D:\progelect\DATOS\SC-ARCHCOMB.DAT".
+000490 77  NOM-TANQUEO-W              PIC X(50)
+000500     VALUE "D:\progelect\DATOS\SC-ARCHTANQ.DAT".
+000510 77  OTR-STAT                   PIC XX.
+
+000520 LINKAGE SECTION.
+000530 01  LLAVE-COMB-LNK             PIC X(4).
+000540 01  PROVEEDOR-LNK              PIC X(30).
+000550 01  FACTURA-PROV-LNK           PIC X(15).
+000560 01  TICKET-CARROTQ-LNK         PIC X(15).
+000570 01  GALONES-RECIBE-LNK         PIC 9(7)V99.
+000580 01  USUARIO-LNK                PIC X(4).
+000590 01  RESULT-TANQUEO-LNK         PIC X.
+000600     88 TANQUEO-OK              VALUE "S".
+000610     88 TANQUEO-RECHAZADO       VALUE "N".
+
+000620 PROCEDURE DIVISION USING LLAVE-COMB-LNK PROVEEDOR-LNK
+000630                          FACTURA-PROV-LNK TICKET-CARROTQ-LNK
+000640                          GALONES-RECIBE-LNK USUARIO-LNK
+000650                          RESULT-TANQUEO-LNK.
+
+000660 MAINLINE.
+000670     MOVE "N" TO RESULT-TANQUEO-LNK.
+000680     PERFORM ABRIR-ARCHIVOS.
+000690     IF OTR-STAT = "00"
+000700        PERFORM ACTUALIZAR-SALDO-COMBUSTIBLE
+000710        IF TANQUEO-OK
+000720           PERFORM GRABAR-TANQUEO
+000730        END-IF
+000740     END-IF.
+000750     PERFORM CERRAR-ARCHIVOS.
+000760     EXIT PROGRAM.
+
+000770 ABRIR-ARCHIVOS.
+000780     OPEN I-O ARCHIVO-COMBUSTIBLES.
+000790     OPEN I-O ARCHIVO-TANQUEO.
+000800     IF OTR-STAT = "35"
+000810        OPEN OUTPUT ARCHIVO-TANQUEO
+000820        CLOSE ARCHIVO-TANQUEO
+000830        OPEN I-O ARCHIVO-TANQUEO
+000840     END-IF.
+
+000850 ACTUALIZAR-SALDO-COMBUSTIBLE.
+000860     MOVE LLAVE-COMB-LNK TO LLAVE-COMB.
+000870     READ ARCHIVO-COMBUSTIBLES
+000880          INVALID KEY GO TO FIN-ACTUALIZAR-SALDO
+000890     END-READ.
+000900     ADD GALONES-RECIBE-LNK TO SALDO-GALONES-COMBU.
+000910     REWRITE REG-COMBU
+000920              INVALID KEY GO TO FIN-ACTUALIZAR-SALDO
+000930     END-REWRITE.
+000940     MOVE "S" TO RESULT-TANQUEO-LNK.
+
+000950 FIN-ACTUALIZAR-SALDO.
+000960     CONTINUE.
+
+000970 GRABAR-TANQUEO.
+000980     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-TANQUEO.
+000990     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-TANQUEO.
+001000     MOVE LLAVE-COMB-LNK      TO LLAVE-COMB-TANQUEO.
+001010     MOVE PROVEEDOR-LNK       TO PROVEEDOR-TANQUEO.
+001020     MOVE FACTURA-PROV-LNK    TO FACTURA-PROV-TANQUEO.
+001030     MOVE TICKET-CARROTQ-LNK  TO TICKET-CARROTQ-TANQUEO.
+001040     MOVE GALONES-RECIBE-LNK  TO GALONES-RECIBE-TANQUEO.
+001050     MOVE USUARIO-LNK         TO USUARIO-TANQUEO.
+001060     WRITE REG-TANQUEO.
+
+001070 CERRAR-ARCHIVOS.
+001080     CLOSE ARCHIVO-COMBUSTIBLES ARCHIVO-TANQUEO.
