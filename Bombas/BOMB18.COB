@@ -0,0 +1,153 @@
+      *=================================================================
+      * BOMBAS - HISTORICO DE VIGENCIAS DE PRECIO POR COMBUSTIBLE
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * ARCHIVO-COMBUSTIBLES (VER BOMB15) SOLO GUARDA EL PRECIO VIGENTE
+      * EN PRECIO-COMBU, SIN RASTRO DE LOS PRECIOS ANTERIORES NI DE
+      * DESDE CUANDO APLICO CADA UNO. ESTE PROGRAMA SE INVOCA CADA VEZ
+      * QUE SE CAMBIA PRECIO-COMBU Y MANTIENE ARCHIVO-HIST-PRECIO CON
+      * UNA LINEA POR VIGENCIA (FECHA DESDE/HASTA Y VALOR), Y PERMITE
+      * CONSULTAR EL PRECIO QUE ESTABA VIGENTE EN CUALQUIER FECHA
+      * PASADA (POR EJEMPLO, PARA RECONSTRUIR UNA VENTA ANTIGUA).
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BOMB18.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-HIST-PRECIO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HISTPRE-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-HISTPRE
+000140         ALTERNATE RECORD KEY IS LLAVE-COMB-HISTPRE
+000150            WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170 DATA DIVISION.
+000180 FILE SECTION.
+
+000190 FD  ARCHIVO-HIST-PRECIO
+000200     LABEL RECORD STANDARD.
+000210 01  REG-HISTPRE.
+000220     02 LLAVE-HISTPRE.
+000230        03 LLAVE-COMB-HISTPRE   PIC X(4).
+000240        03 FECHA-DESDE-HISTPRE  PIC 9(8).
+000250     02 FECHA-HASTA-HISTPRE     PIC 9(8).
+000260     02 PRECIO-HISTPRE          PIC 9(5)V99.
+000270     02 OPERADOR-HISTPRE        PIC X(4).
+
+000280 WORKING-STORAGE SECTION.
+
+000290 77  NOM-HISTPRE-W              PIC X(50)
+000300     VALUE "D:\progelect\DATOS\SC-HISTPRE.DAT".
+000310 77  OTR-STAT                   PIC XX.
+000320 77  SW-FIN-SEC-W               PIC 9 VALUE 0.
+
+000330 LINKAGE SECTION.
+000340 01  MODO-LNK                   PIC X.
+000350     88 MODO-GRABAR             VALUE "G".
+000360     88 MODO-CONSULTAR          VALUE "C".
+000370 01  LLAVE-COMB-LNK             PIC X(4).
+000380 01  FECHA-CONSULTA-LNK         PIC 9(8).
+000390 01  PRECIO-LNK                 PIC 9(5)V99.
+000400 01  OPERADOR-LNK               PIC X(4).
+000410 01  RESULT-LNK                 PIC X.
+000420     88 HISTPRE-OK              VALUE "S".
+000430     88 HISTPRE-NO-OK           VALUE "N".
+
+000440 PROCEDURE DIVISION USING MODO-LNK LLAVE-COMB-LNK
+000450                          FECHA-CONSULTA-LNK PRECIO-LNK
+000460                          OPERADOR-LNK RESULT-LNK.
+
+000470 MAINLINE.
+000480     MOVE "S" TO RESULT-LNK.
+000490     PERFORM ABRIR-ARCHIVO.
+000500     EVALUATE TRUE
+000510        WHEN MODO-GRABAR
+000520           PERFORM GRABAR-NUEVA-VIGENCIA
+000530        WHEN MODO-CONSULTAR
+000540           PERFORM CONSULTAR-VIGENCIA
+000550        WHEN OTHER
+000560           MOVE "N" TO RESULT-LNK
+000570     END-EVALUATE.
+000580     PERFORM CERRAR-ARCHIVO.
+000590     EXIT PROGRAM.
+
+000600 ABRIR-ARCHIVO.
+000610     OPEN I-O ARCHIVO-HIST-PRECIO.
+000620     IF OTR-STAT = "35"
+000630        OPEN OUTPUT ARCHIVO-HIST-PRECIO
+000640        CLOSE ARCHIVO-HIST-PRECIO
+000650        OPEN I-O ARCHIVO-HIST-PRECIO
+000660     END-IF.
+
+000670 GRABAR-NUEVA-VIGENCIA.
+000680     PERFORM CERRAR-VIGENCIA-ANTERIOR.
+000690     MOVE LLAVE-COMB-LNK       TO LLAVE-COMB-HISTPRE.
+000700     MOVE FECHA-CONSULTA-LNK   TO FECHA-DESDE-HISTPRE.
+000710     MOVE 99999999             TO FECHA-HASTA-HISTPRE.
+000720     MOVE PRECIO-LNK           TO PRECIO-HISTPRE.
+000730     MOVE OPERADOR-LNK         TO OPERADOR-HISTPRE.
+000740     WRITE REG-HISTPRE INVALID KEY MOVE "N" TO RESULT-LNK
+000750          END-WRITE.
+
+000760 CERRAR-VIGENCIA-ANTERIOR.
+000770     MOVE LLAVE-COMB-LNK TO LLAVE-COMB-HISTPRE.
+000780     MOVE 0 TO SW-FIN-SEC-W.
+000790     START ARCHIVO-HIST-PRECIO KEY IS >= LLAVE-COMB-HISTPRE
+000800           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+000810     PERFORM LEER-HISTPRE UNTIL SW-FIN-SEC-W = 1.
+
+000820 LEER-HISTPRE.
+000830     READ ARCHIVO-HIST-PRECIO NEXT
+000840          AT END MOVE 1 TO SW-FIN-SEC-W
+000850     END-READ.
+000860     IF SW-FIN-SEC-W = 0
+000870        IF LLAVE-COMB-HISTPRE NOT = LLAVE-COMB-LNK
+000880           MOVE 1 TO SW-FIN-SEC-W
+000890        ELSE
+000900           IF FECHA-HASTA-HISTPRE = 99999999
+000910              COMPUTE FECHA-HASTA-HISTPRE =
+000920                  FUNCTION DATE-OF-INTEGER(
+000930                  FUNCTION INTEGER-OF-DATE(FECHA-CONSULTA-LNK)
+000931                  - 1)
+000940              REWRITE REG-HISTPRE
+000950                   INVALID KEY CONTINUE
+000960              END-REWRITE
+000970              MOVE 1 TO SW-FIN-SEC-W
+000980           END-IF
+000990        END-IF
+001000     END-IF.
+
+001010 CONSULTAR-VIGENCIA.
+001020     MOVE 0 TO PRECIO-LNK.
+001030     MOVE "N" TO RESULT-LNK.
+001040     MOVE LLAVE-COMB-LNK TO LLAVE-COMB-HISTPRE.
+001050     MOVE 0 TO SW-FIN-SEC-W.
+001060     START ARCHIVO-HIST-PRECIO KEY IS >= LLAVE-COMB-HISTPRE
+001070           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+001080     PERFORM BUSCAR-VIGENCIA UNTIL SW-FIN-SEC-W = 1.
+
+001090 BUSCAR-VIGENCIA.
+001100     READ ARCHIVO-HIST-PRECIO NEXT
+001110          AT END MOVE 1 TO SW-FIN-SEC-W
+001120     END-READ.
+001130     IF SW-FIN-SEC-W = 0
+001140        IF LLAVE-COMB-HISTPRE NOT = LLAVE-COMB-LNK
+001150           MOVE 1 TO SW-FIN-SEC-W
+001160        ELSE
+001170           IF FECHA-CONSULTA-LNK >= FECHA-DESDE-HISTPRE
+001180              AND FECHA-CONSULTA-LNK <= FECHA-HASTA-HISTPRE
+001190              MOVE PRECIO-HISTPRE TO PRECIO-LNK
+001200              MOVE "S" TO RESULT-LNK
+001210              MOVE 1 TO SW-FIN-SEC-W
+001220           END-IF
+001230        END-IF
+001240     END-IF.
+
+001250 CERRAR-ARCHIVO.
+001260     CLOSE ARCHIVO-HIST-PRECIO.
