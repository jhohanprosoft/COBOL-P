@@ -0,0 +1,215 @@
+      *=================================================================
+      * TAXIMETROS - LIQUIDACION DE COMISION POR VEHICULO CONSIGNADO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * POR CADA VEHICULO DE ARCHIVO-CARROS SUMA LO RECAUDADO EN EL
+      * LIBRO DE VIAJES (ARCHIVO-INTER, POR PLACA) ENTRE DOS FECHAS,
+      * LE RESTA EL SEGURO Y LOS AVANCES, Y LIQUIDA LA COMISION DE LA
+      * EMPRESA CONTRA EL PROPIETARIO DEL VEHICULO SEGUN EL PORCENTAJE
+      * PACTADO EN EL CONTRATO DE CONSIGNACION.
+      * PO -> 09/08/2026 PABLO OLGUIN - REG-CAR IGUALADO CON TAX134:
+      *         AMBOS ABREN EL MISMO SC-CARROS.DAT, AHORA CON UN SOLO
+      *         LAYOUT QUE INCLUYE PORC-COMISION-CAR Y LAS FECHAS DE
+      *         VENCIMIENTO DE SOAT/TECNOMECANICA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TAX133.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CARROS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CARROS-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS CODIGO-CAR
+000140         ALTERNATE RECORD KEY IS PROPIET-CAR WITH DUPLICATES
+000150         ALTERNATE RECORD KEY IS INTERNO-CAR WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170     SELECT ARCHIVO-TERCEROS LOCK MODE IS AUTOMATIC
+000180         ASSIGN NOM-TERCE-W
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS COD-TERCERO
+000220         FILE STATUS IS OTR-STAT.
+
+000230     SELECT ARCHIVO-INTER LOCK MODE IS AUTOMATIC
+000240         ASSIGN NOM-INTERM-W
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS DYNAMIC
+000270         RECORD KEY IS LLAVE-INT
+000280         ALTERNATE RECORD KEY IS PLACA-INT WITH DUPLICATES
+000290         FILE STATUS IS OTR-STAT.
+
+000300     SELECT REPORTE-COMISION
+000310         ASSIGN NOM-REPCOM-W
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+
+000330 DATA DIVISION.
+000340 FILE SECTION.
+
+000350 FD  ARCHIVO-CARROS
+000360     LABEL RECORD STANDARD.
+000370 01  REG-CAR.
+000380     02 CODIGO-CAR             PIC 9(5).
+000390     02 PLACA-CAR              PIC X(6).
+000400     02 PROPIET-CAR            PIC X(12).
+000410     02 INTERNO-CAR            PIC X(4).
+000420     02 PORC-COMISION-CAR      PIC 9(3)V99.
+000425     02 FECHA-VENCE-SOAT-CAR   PIC 9(8).
+000426     02 FECHA-VENCE-TECNO-CAR  PIC 9(8).
+000430     02 ESTADO-CAR             PIC X.
+000440        88 CAR-ACTIVO          VALUE "A".
+000450        88 CAR-RETIRADO        VALUE "R".
+
+000460 FD  ARCHIVO-TERCEROS
+000470     LABEL RECORD STANDARD.
+000480 01  REG-TER.
+000490     02 COD-TERCERO            PIC X(12).
+000500     02 DESCRIP-TER            PIC X(40).
+
+000510 FD  ARCHIVO-INTER
+000520     LABEL RECORD STANDARD.
+000530 01  REG-INT.
+000540     02 LLAVE-INT.
+000550        03 AGEN-INT            PIC 99.
+000560        03 LIBRO-INT           PIC 9(9).
+000570     02 PLACA-INT              PIC X(6).
+000580     02 FECHA-INT              PIC 9(8).
+000590     02 BRUTO-INT              PIC 9(12).
+000600     02 SEGURO-INT             PIC 9(12).
+000610     02 AVANCES-INT            PIC 9(12).
+
+000620 FD  REPORTE-COMISION
+000630     LABEL RECORD STANDARD.
+000640 01  LIN-COMISION               PIC X(120).
+
+000650 WORKING-STORAGE SECTION.
+
+000660 77  NOM-CARROS-W               PIC X(60)
+000670     VALUE "D:\progelect\DATOS\SC-CARROS.DAT".
+000680 77  NOM-TERCE-W                PIC X(60)
+000690     VALUE "D:\progelect\DATOS\SC-TERCEROS.DAT".
+000700 77  NOM-INTERM-W               PIC X(60)
+000710     VALUE "D:\progelect\DATOS\SC-LIBROVIAJ.DAT".
+000720 77  NOM-REPCOM-W               PIC X(60)
+000730     VALUE "D:\progelect\DATOS\SC-COMISVEH.TXT".
+000740 77  OTR-STAT                   PIC XX.
+000750 77  SW-FIN-CAR-W               PIC 9 VALUE 0.
+000760 77  SW-FIN-INT-W               PIC 9 VALUE 0.
+000770 77  FECHA-INI-W                PIC 9(8).
+000780 77  FECHA-FIN-W                PIC 9(8).
+000790 77  BRUTO-TOT-W                PIC 9(12).
+000800 77  SEGURO-TOT-W               PIC 9(12).
+000810 77  AVANCES-TOT-W              PIC 9(12).
+000820 77  NETO-TOT-W                 PIC 9(12).
+000830 77  VALOR-COMISION-W           PIC 9(12)V99.
+000840 77  VALOR-PROPIET-W            PIC 9(12)V99.
+000850 77  NOMBRE-PROPIET-W           PIC X(40).
+
+000860 01  LIN-DETALLE.
+000870     02 PLACA-CAR-REP           PIC X(6).
+000880     02 FILLER                  PIC X VALUE SPACE.
+000890     02 PROPIET-CAR-REP         PIC X(12).
+000900     02 FILLER                  PIC X VALUE SPACE.
+000910     02 NOMBRE-PROPIET-REP      PIC X(40).
+000920     02 FILLER                  PIC X VALUE SPACE.
+000930     02 BRUTO-TOT-REP           PIC ZZZZZZZZZZ9.
+000940     02 FILLER                  PIC X VALUE SPACE.
+000950     02 VALOR-COMISION-REP      PIC ZZZZZZZZZZ9.99.
+000960     02 FILLER                  PIC X VALUE SPACE.
+000970     02 VALOR-PROPIET-REP       PIC ZZZZZZZZZZ9.99.
+
+000980 LINKAGE SECTION.
+000990 01  FECHA-INI-LNK              PIC 9(8).
+001000 01  FECHA-FIN-LNK              PIC 9(8).
+
+001010 PROCEDURE DIVISION USING FECHA-INI-LNK FECHA-FIN-LNK.
+
+001020 MAINLINE.
+001030     MOVE FECHA-INI-LNK TO FECHA-INI-W.
+001040     MOVE FECHA-FIN-LNK TO FECHA-FIN-W.
+001050     PERFORM ABRIR-ARCHIVOS.
+001060     PERFORM LIQUIDAR-VEHICULOS.
+001070     PERFORM CERRAR-ARCHIVOS.
+001080     EXIT PROGRAM.
+
+001090 ABRIR-ARCHIVOS.
+001100     OPEN INPUT ARCHIVO-CARROS.
+001110     OPEN INPUT ARCHIVO-TERCEROS.
+001120     OPEN INPUT ARCHIVO-INTER.
+001130     OPEN OUTPUT REPORTE-COMISION.
+
+001140 LIQUIDAR-VEHICULOS.
+001150     MOVE 0 TO SW-FIN-CAR-W.
+001160     PERFORM LEER-CARRO.
+001170     PERFORM EVALUAR-CARRO UNTIL SW-FIN-CAR-W = 1.
+
+001180 LEER-CARRO.
+001190     READ ARCHIVO-CARROS NEXT
+001200          AT END MOVE 1 TO SW-FIN-CAR-W
+001210     END-READ.
+
+001220 EVALUAR-CARRO.
+001230     IF CAR-ACTIVO
+001240        PERFORM TOTALIZAR-VIAJES-VEHICULO
+001250        PERFORM BUSCAR-PROPIETARIO
+001260        PERFORM ESCRIBIR-LINEA-COMISION
+001270     END-IF.
+001280     PERFORM LEER-CARRO.
+
+001290 TOTALIZAR-VIAJES-VEHICULO.
+001300     MOVE 0 TO BRUTO-TOT-W SEGURO-TOT-W AVANCES-TOT-W
+001310             SW-FIN-INT-W.
+001320     MOVE PLACA-CAR TO PLACA-INT.
+001330     START ARCHIVO-INTER KEY IS >= PLACA-INT
+001340           INVALID KEY MOVE 1 TO SW-FIN-INT-W.
+001350     PERFORM LEER-INTER.
+001360     PERFORM ACUMULAR-VIAJE UNTIL SW-FIN-INT-W = 1.
+001370     COMPUTE NETO-TOT-W =
+001380         BRUTO-TOT-W - SEGURO-TOT-W - AVANCES-TOT-W.
+001390     COMPUTE VALOR-COMISION-W ROUNDED =
+001400         NETO-TOT-W * PORC-COMISION-CAR / 100.
+001410     COMPUTE VALOR-PROPIET-W = NETO-TOT-W - VALOR-COMISION-W.
+
+001420 LEER-INTER.
+001430     READ ARCHIVO-INTER NEXT
+001440          AT END MOVE 1 TO SW-FIN-INT-W
+001450     END-READ.
+
+001460 ACUMULAR-VIAJE.
+001470     IF PLACA-INT NOT = PLACA-CAR
+001480        MOVE 1 TO SW-FIN-INT-W
+001490     ELSE
+001500        IF FECHA-INT >= FECHA-INI-W AND FECHA-INT <= FECHA-FIN-W
+001510           ADD BRUTO-INT   TO BRUTO-TOT-W
+001520           ADD SEGURO-INT  TO SEGURO-TOT-W
+001530           ADD AVANCES-INT TO AVANCES-TOT-W
+001540        END-IF
+001550        PERFORM LEER-INTER
+001560     END-IF.
+
+001570 BUSCAR-PROPIETARIO.
+001580     MOVE SPACES TO NOMBRE-PROPIET-W.
+001590     MOVE PROPIET-CAR TO COD-TERCERO.
+001600     READ ARCHIVO-TERCEROS
+001610          INVALID KEY CONTINUE
+001620          NOT INVALID KEY MOVE DESCRIP-TER TO NOMBRE-PROPIET-W
+001630     END-READ.
+
+001640 ESCRIBIR-LINEA-COMISION.
+001650     MOVE PLACA-CAR        TO PLACA-CAR-REP.
+001660     MOVE PROPIET-CAR      TO PROPIET-CAR-REP.
+001670     MOVE NOMBRE-PROPIET-W TO NOMBRE-PROPIET-REP.
+001680     MOVE BRUTO-TOT-W      TO BRUTO-TOT-REP.
+001690     MOVE VALOR-COMISION-W TO VALOR-COMISION-REP.
+001700     MOVE VALOR-PROPIET-W  TO VALOR-PROPIET-REP.
+001710     MOVE LIN-DETALLE      TO LIN-COMISION.
+001720     WRITE LIN-COMISION.
+
+001730 CERRAR-ARCHIVOS.
+001740     CLOSE ARCHIVO-CARROS ARCHIVO-TERCEROS ARCHIVO-INTER
+001750           REPORTE-COMISION.
