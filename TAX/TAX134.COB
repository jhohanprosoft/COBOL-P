@@ -0,0 +1,140 @@
+      *=================================================================
+      * TAXIMETROS - ALERTA DE VENCIMIENTO DE SOAT Y REVISION TECNICO-
+      * MECANICA POR VEHICULO
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-CARROS Y LISTA LOS VEHICULOS ACTIVOS CUYO SOAT
+      * O REVISION TECNICOMECANICA VENCE DENTRO DE LOS PROXIMOS N DIAS,
+      * O YA ESTA VENCIDO, PARA QUE LA EMPRESA GESTIONE LA RENOVACION
+      * ANTES DE QUE EL VEHICULO QUEDE INMOVILIZADO.
+      * PO -> 09/08/2026 PABLO OLGUIN - REG-CAR IGUALADO CON TAX133:
+      *         AMBOS ABREN EL MISMO SC-CARROS.DAT, AHORA CON UN SOLO
+      *         LAYOUT QUE INCLUYE PORC-COMISION-CAR Y LAS FECHAS DE
+      *         VENCIMIENTO DE SOAT/TECNOMECANICA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TAX134.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-CARROS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-CARROS-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS CODIGO-CAR
+000140         ALTERNATE RECORD KEY IS PROPIET-CAR WITH DUPLICATES
+000150         ALTERNATE RECORD KEY IS INTERNO-CAR WITH DUPLICATES
+000160         FILE STATUS IS OTR-STAT.
+
+000170     SELECT REPORTE-SOAT
+000180         ASSIGN NOM-REPSOAT-W
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+
+000220 FD  ARCHIVO-CARROS
+000230     LABEL RECORD STANDARD.
+000240 01  REG-CAR.
+000250     02 CODIGO-CAR             PIC 9(5).
+000260     02 PLACA-CAR              PIC X(6).
+000270     02 PROPIET-CAR            PIC X(12).
+000280     02 INTERNO-CAR            PIC X(4).
+000285     02 PORC-COMISION-CAR      PIC 9(3)V99.
+000290     02 FECHA-VENCE-SOAT-CAR   PIC 9(8).
+000300     02 FECHA-VENCE-TECNO-CAR  PIC 9(8).
+000310     02 ESTADO-CAR             PIC X.
+000320        88 CAR-ACTIVO          VALUE "A".
+000330        88 CAR-RETIRADO        VALUE "R".
+
+000340 FD  REPORTE-SOAT
+000350     LABEL RECORD STANDARD.
+000360 01  LIN-SOAT                  PIC X(100).
+
+000370 WORKING-STORAGE SECTION.
+
+000380 77  NOM-CARROS-W               PIC X(60)
+000390     VALUE "D:\progelect\DATOS\SC-CARROS.DAT".
+000400 77  NOM-REPSOAT-W              PIC X(60)
+000410     VALUE "D:\progelect\DATOS\SC-VENCESOAT.TXT".
+000420 77  OTR-STAT                   PIC XX.
+000430 77  SW-FIN-CAR-W               PIC 9 VALUE 0.
+000440 77  FECHA-HOY-W                PIC 9(8).
+000450 77  FECHA-LIMITE-W             PIC 9(8).
+000460 77  DIAS-ALERTA-W              PIC 9(3).
+000470 77  TOT-ALERTA-W               PIC 9(5) VALUE 0.
+
+000480 01  LIN-DETALLE.
+000490     02 PLACA-CAR-REP           PIC X(6).
+000500     02 FILLER                  PIC X VALUE SPACE.
+000510     02 PROPIET-CAR-REP         PIC X(12).
+000520     02 FILLER                  PIC X VALUE SPACE.
+000530     02 FECHA-VENCE-REP         PIC 9(8).
+000540     02 FILLER                  PIC X VALUE SPACE.
+000550     02 DOCUMENTO-VENCE-REP     PIC X(12).
+
+000560 LINKAGE SECTION.
+000570 01  DIAS-ALERTA-LNK            PIC 9(3).
+
+000580 PROCEDURE DIVISION USING DIAS-ALERTA-LNK.
+
+000590 MAINLINE.
+000600     MOVE DIAS-ALERTA-LNK TO DIAS-ALERTA-W.
+000610     PERFORM ABRIR-ARCHIVOS.
+000620     PERFORM LISTAR-VENCIMIENTOS.
+000630     PERFORM CERRAR-ARCHIVOS.
+000640     EXIT PROGRAM.
+
+000650 ABRIR-ARCHIVOS.
+000660     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY-W.
+000670     COMPUTE FECHA-LIMITE-W =
+000680         FUNCTION DATE-OF-INTEGER(
+000690         FUNCTION INTEGER-OF-DATE(FECHA-HOY-W) + DIAS-ALERTA-W).
+000700     OPEN INPUT ARCHIVO-CARROS.
+000710     OPEN OUTPUT REPORTE-SOAT.
+
+000720 LISTAR-VENCIMIENTOS.
+000730     MOVE 0 TO SW-FIN-CAR-W.
+000740     PERFORM LEER-CARRO.
+000750     PERFORM EVALUAR-CARRO UNTIL SW-FIN-CAR-W = 1.
+
+000760 LEER-CARRO.
+000770     READ ARCHIVO-CARROS NEXT
+000780          AT END MOVE 1 TO SW-FIN-CAR-W
+000790     END-READ.
+
+000800 EVALUAR-CARRO.
+000810     IF CAR-ACTIVO
+000820        IF FECHA-VENCE-SOAT-CAR <= FECHA-LIMITE-W
+000830           PERFORM ESCRIBIR-LINEA-VENCE-SOAT
+000840        END-IF
+000850        IF FECHA-VENCE-TECNO-CAR <= FECHA-LIMITE-W
+000860           PERFORM ESCRIBIR-LINEA-VENCE-TECNO
+000870        END-IF
+000880     END-IF.
+000890     PERFORM LEER-CARRO.
+
+000900 ESCRIBIR-LINEA-VENCE-SOAT.
+000910     MOVE PLACA-CAR           TO PLACA-CAR-REP.
+000920     MOVE PROPIET-CAR         TO PROPIET-CAR-REP.
+000930     MOVE FECHA-VENCE-SOAT-CAR TO FECHA-VENCE-REP.
+000940     MOVE "SOAT"              TO DOCUMENTO-VENCE-REP.
+000950     MOVE LIN-DETALLE         TO LIN-SOAT.
+000960     WRITE LIN-SOAT.
+000970     ADD 1 TO TOT-ALERTA-W.
+
+000980 ESCRIBIR-LINEA-VENCE-TECNO.
+000990     MOVE PLACA-CAR            TO PLACA-CAR-REP.
+001000     MOVE PROPIET-CAR          TO PROPIET-CAR-REP.
+001010     MOVE FECHA-VENCE-TECNO-CAR TO FECHA-VENCE-REP.
+001020     MOVE "TECNOMECANICA"      TO DOCUMENTO-VENCE-REP.
+001030     MOVE LIN-DETALLE          TO LIN-SOAT.
+001040     WRITE LIN-SOAT.
+001050     ADD 1 TO TOT-ALERTA-W.
+
+001060 CERRAR-ARCHIVOS.
+001070     CLOSE ARCHIVO-CARROS REPORTE-SOAT.
+001080     DISPLAY "VENCIMIENTOS DETECTADOS: " TOT-ALERTA-W.
