@@ -0,0 +1,317 @@
+      *=================================================================
+      * CONTABILIDAD - GENERACION DE BALANCE GENERAL Y ESTADO DE
+      * RESULTADOS POR PERIODO (MES SELECCIONADO)
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-MAESTROS (EL PUC, VER INV103_15 - LLAVE-MAE
+      * CON TIPO-MAE = 4 ES EL DOMINIO DE CUENTAS CONTABLES) Y ACUMULA
+      * CONTRA EL LOS MOVIMIENTOS DE MOVIMIENTO-DIARIO (VER TAX132 Y
+      * BOMXXX - MAYOR-MOV) CUYA FECHA CAE DENTRO DEL MES INDICADO.
+      * CLASIFICA CADA CUENTA POR EL DIGITO DE CLASE DEL PUC (1 ACTIVO,
+      * 2 PASIVO, 3 PATRIMONIO, 4 INGRESO, 5-7 GASTOS Y COSTOS) Y
+      * PRESENTA BALANCE GENERAL Y ESTADO DE RESULTADOS CON SUBTOTALES
+      * POR CLASE Y LA UTILIDAD O PERDIDA DEL PERIODO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TAX135.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-MAESTROS LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-MAE-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-MAE
+000140         ALTERNATE RECORD KEY IS NOMBRE-MAE WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT MOVIMIENTO-DIARIO LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-MOV-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-MOV
+000210         FILE STATUS IS OTR-STAT.
+
+000220     SELECT REPORTE-FINANCIERO
+000230         ASSIGN NOM-REPFIN-W
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+
+000250 DATA DIVISION.
+000260 FILE SECTION.
+
+000270 FD  ARCHIVO-MAESTROS
+000280     LABEL RECORD STANDARD.
+000290 01  REG-MAE.
+000300     02 LLAVE-MAE.
+000310        03 TIPO-MAE           PIC 9.
+000320        03 CTA-MAE            PIC 9(6).
+000330     02 NOMBRE-MAE            PIC X(40).
+
+000340 FD  MOVIMIENTO-DIARIO
+000350     LABEL RECORD STANDARD.
+000360 01  REG-MOV.
+000370     02 LLAVE-MOV.
+000380        03 LOTE-MOV           PIC XX.
+000390        03 COMPROB-MOV        PIC X(7).
+000400        03 SECU-MOV           PIC XX.
+000410     02 MAYOR-MOV             PIC 9(6).
+000420     02 FECHA-MOV             PIC 9(6).
+000430     02 VALOR-MOV             PIC S9(12)V99 SIGN IS TRAILING.
+000440     02 DETALLE-MOV           PIC X(30).
+
+000450 FD  REPORTE-FINANCIERO
+000460     LABEL RECORD STANDARD.
+000470 01  LIN-FINANCIERO           PIC X(80).
+
+000480 WORKING-STORAGE SECTION.
+
+000490 77  NOM-MAE-W                PIC X(60)
+000500     VALUE "D:\progelect\DATOS\SC-ARCHMAE.DAT".
+000510 77  NOM-MOV-W                PIC X(60)
+000520     VALUE "D:\progelect\DATOS\SC-ARCHMOV.DAT".
+000530 77  NOM-REPFIN-W             PIC X(60)
+000540     VALUE "D:\progelect\DATOS\SC-ESTFIN.TXT".
+000550 77  OTR-STAT                 PIC XX.
+000560 77  SW-FIN-MOV-W             PIC 9 VALUE 0.
+000570 77  SW-FIN-MAE-W             PIC 9 VALUE 0.
+000580 77  TOT-CTAS-W               PIC 9(4) COMP VALUE 0.
+000590 77  IX-CTA-W                 PIC 9(4) COMP.
+000600 77  IX-BUSCA-W               PIC 9(4) COMP VALUE 0.
+000610 77  VALOR-CTA-W              PIC S9(13)V99 SIGN IS TRAILING.
+000620 77  CLASE-CTA-W              PIC 9.
+000630 77  CLASE-ANT-W              PIC 9 VALUE 0.
+000640 77  SUBTOT-CLASE-W           PIC S9(13)V99 SIGN IS TRAILING
+000650     VALUE 0.
+000660 77  TOT-ACTIVO-W             PIC S9(13)V99 SIGN IS TRAILING
+000670     VALUE 0.
+000680 77  TOT-PASIVO-W             PIC S9(13)V99 SIGN IS TRAILING
+000690     VALUE 0.
+000700 77  TOT-PATRIMONIO-W         PIC S9(13)V99 SIGN IS TRAILING
+000710     VALUE 0.
+000720 77  TOT-INGRESO-W            PIC S9(13)V99 SIGN IS TRAILING
+000730     VALUE 0.
+000740 77  TOT-GASTO-W              PIC S9(13)V99 SIGN IS TRAILING
+000750     VALUE 0.
+000760 77  UTILIDAD-W               PIC S9(13)V99 SIGN IS TRAILING
+000770     VALUE 0.
+000780 77  MES-SIG-W                PIC 99.
+000790 77  ANO-SIG-W                PIC 9(4).
+000800 77  FECHA-INI-W              PIC 9(6).
+000810 77  FECHA-FIN-W              PIC 9(6).
+000820 77  FECHA-SIG-8-W            PIC 9(8).
+
+000830 01  TABLA-CTAS-W.
+000840     02 TAB-CTA-W OCCURS 500 TIMES INDEXED BY IX-TAB-W.
+000850        03 TAB-CTA-COD-W      PIC 9(6).
+000860        03 TAB-CTA-VALOR-W    PIC S9(13)V99 SIGN IS TRAILING.
+
+000870 01  FECHA-FIN-8-N            PIC 9(8).
+000880 01  FECHA-FIN-8-G REDEFINES FECHA-FIN-8-N.
+000890     02 ANO-FIN-W             PIC 9(4).
+000900     02 MES-FIN-W             PIC 99.
+000910     02 DIA-FIN-W             PIC 99.
+
+000920 01  LIN-DETALLE-FIN.
+000930     02 CTA-FIN-REP           PIC 9(6).
+000940     02 FILLER                PIC X VALUE SPACE.
+000950     02 NOMBRE-FIN-REP        PIC X(40).
+000960     02 FILLER                PIC X VALUE SPACE.
+000970     02 VALOR-FIN-REP         PIC Z(10)9.99-.
+
+000980 LINKAGE SECTION.
+000990 01  ANO-LNK                  PIC 9(4).
+001000 01  MES-LNK                  PIC 99.
+001010 01  RESULT-LNK               PIC X.
+001020     88 BALANCE-OK            VALUE "S".
+001030     88 BALANCE-NO-OK         VALUE "N".
+
+001040 PROCEDURE DIVISION USING ANO-LNK MES-LNK RESULT-LNK.
+
+001050 MAINLINE.
+001060     MOVE "S" TO RESULT-LNK.
+001070     IF MES-LNK < 1 OR MES-LNK > 12
+001080        MOVE "N" TO RESULT-LNK
+001090     ELSE
+001100        PERFORM ABRIR-ARCHIVOS
+001110        PERFORM CALCULAR-PERIODO
+001120        PERFORM ACUMULAR-MOVIMIENTOS
+001130        PERFORM GENERAR-REPORTE
+001140        PERFORM CERRAR-ARCHIVOS
+001150     END-IF.
+001160     EXIT PROGRAM.
+
+001170 ABRIR-ARCHIVOS.
+001180     OPEN INPUT ARCHIVO-MAESTROS.
+001190     OPEN INPUT MOVIMIENTO-DIARIO.
+001200     OPEN OUTPUT REPORTE-FINANCIERO.
+
+001210 CALCULAR-PERIODO.
+001220     COMPUTE FECHA-INI-W =
+001230         FUNCTION MOD(ANO-LNK, 100) * 10000 + MES-LNK * 100 + 1.
+001240     IF MES-LNK = 12
+001250        COMPUTE ANO-SIG-W = ANO-LNK + 1
+001260        MOVE 1 TO MES-SIG-W
+001270     ELSE
+001280        MOVE ANO-LNK TO ANO-SIG-W
+001290        COMPUTE MES-SIG-W = MES-LNK + 1
+001300     END-IF.
+001310     COMPUTE FECHA-SIG-8-W =
+001320         ANO-SIG-W * 10000 + MES-SIG-W * 100 + 1.
+001330     COMPUTE FECHA-FIN-8-N =
+001340         FUNCTION DATE-OF-INTEGER
+001350           (FUNCTION INTEGER-OF-DATE(FECHA-SIG-8-W) - 1).
+001360     COMPUTE FECHA-FIN-W =
+001370         FUNCTION MOD(ANO-FIN-W, 100) * 10000
+001380         + MES-FIN-W * 100 + DIA-FIN-W.
+
+001390 ACUMULAR-MOVIMIENTOS.
+001400     MOVE 0 TO SW-FIN-MOV-W TOT-CTAS-W.
+001410     PERFORM LEER-MOVIMIENTO-SEC.
+001420     PERFORM PROCESAR-MOVIMIENTO UNTIL SW-FIN-MOV-W = 1.
+
+001430 LEER-MOVIMIENTO-SEC.
+001440     READ MOVIMIENTO-DIARIO NEXT
+001450          AT END MOVE 1 TO SW-FIN-MOV-W
+001460     END-READ.
+
+001470 PROCESAR-MOVIMIENTO.
+001480     IF FECHA-MOV >= FECHA-INI-W AND FECHA-MOV <= FECHA-FIN-W
+001490        PERFORM ACUMULAR-EN-TABLA
+001500     END-IF.
+001510     PERFORM LEER-MOVIMIENTO-SEC.
+
+001520 ACUMULAR-EN-TABLA.
+001530     MOVE 0 TO IX-CTA-W IX-BUSCA-W.
+001540     PERFORM BUSCAR-CTA-TABLA
+001550             UNTIL IX-CTA-W >= TOT-CTAS-W OR IX-BUSCA-W NOT = 0.
+001560     IF IX-BUSCA-W NOT = 0
+001570        ADD VALOR-MOV TO TAB-CTA-VALOR-W (IX-BUSCA-W)
+001580     ELSE
+001590        ADD 1 TO TOT-CTAS-W
+001600        MOVE MAYOR-MOV TO TAB-CTA-COD-W (TOT-CTAS-W)
+001610        MOVE VALOR-MOV TO TAB-CTA-VALOR-W (TOT-CTAS-W)
+001620     END-IF.
+
+001630 BUSCAR-CTA-TABLA.
+001640     ADD 1 TO IX-CTA-W.
+001650     IF TAB-CTA-COD-W (IX-CTA-W) = MAYOR-MOV
+001660        MOVE IX-CTA-W TO IX-BUSCA-W
+001670     END-IF.
+
+001680 GENERAR-REPORTE.
+001690     MOVE 0 TO CLASE-ANT-W SUBTOT-CLASE-W.
+001700     MOVE 0 TO TOT-ACTIVO-W TOT-PASIVO-W TOT-PATRIMONIO-W
+001710               TOT-INGRESO-W TOT-GASTO-W.
+001720     MOVE 4 TO TIPO-MAE.
+001730     MOVE 0 TO CTA-MAE.
+001740     MOVE 0 TO SW-FIN-MAE-W.
+001750     START ARCHIVO-MAESTROS KEY IS >= LLAVE-MAE
+001760           INVALID KEY MOVE 1 TO SW-FIN-MAE-W.
+001770     PERFORM LEER-CUENTA.
+001780     PERFORM EVALUAR-CUENTA UNTIL SW-FIN-MAE-W = 1.
+001790     PERFORM ESCRIBIR-SUBTOTAL-CLASE.
+001800     PERFORM ESCRIBIR-UTILIDAD.
+
+001810 LEER-CUENTA.
+001820     READ ARCHIVO-MAESTROS NEXT
+001830          AT END MOVE 1 TO SW-FIN-MAE-W
+001840     END-READ.
+001850     IF SW-FIN-MAE-W = 0 AND TIPO-MAE NOT = 4
+001860        MOVE 1 TO SW-FIN-MAE-W
+001870     END-IF.
+
+001880 EVALUAR-CUENTA.
+001890     COMPUTE CLASE-CTA-W = CTA-MAE / 100000.
+001900     IF CLASE-CTA-W NOT = CLASE-ANT-W
+001910        PERFORM ESCRIBIR-SUBTOTAL-CLASE
+001920        PERFORM ESCRIBIR-ENCABEZADO-CLASE
+001930        MOVE CLASE-CTA-W TO CLASE-ANT-W
+001940     END-IF.
+001950     PERFORM BUSCAR-VALOR-CTA.
+001960     IF VALOR-CTA-W NOT = 0
+001970        PERFORM ESCRIBIR-LINEA-CUENTA
+001980     END-IF.
+001990     PERFORM LEER-CUENTA.
+
+002000 BUSCAR-VALOR-CTA.
+002010     MOVE 0 TO VALOR-CTA-W IX-CTA-W IX-BUSCA-W.
+002020     PERFORM BUSCAR-CTA-TABLA
+002030             UNTIL IX-CTA-W >= TOT-CTAS-W OR IX-BUSCA-W NOT = 0.
+002040     IF IX-BUSCA-W NOT = 0
+002050        MOVE TAB-CTA-VALOR-W (IX-BUSCA-W) TO VALOR-CTA-W
+002060     END-IF.
+
+002070 ESCRIBIR-ENCABEZADO-CLASE.
+002080     INITIALIZE LIN-FINANCIERO.
+002090     WRITE LIN-FINANCIERO.
+002100     EVALUATE CLASE-CTA-W
+002110        WHEN 1
+002120           MOVE "BALANCE GENERAL" TO LIN-FINANCIERO
+002130           WRITE LIN-FINANCIERO
+002140           MOVE "  ACTIVO" TO LIN-FINANCIERO
+002150           WRITE LIN-FINANCIERO
+002160        WHEN 2
+002170           MOVE "  PASIVO" TO LIN-FINANCIERO
+002180           WRITE LIN-FINANCIERO
+002190        WHEN 3
+002200           MOVE "  PATRIMONIO" TO LIN-FINANCIERO
+002210           WRITE LIN-FINANCIERO
+002220        WHEN 4
+002230           MOVE "ESTADO DE RESULTADOS" TO LIN-FINANCIERO
+002240           WRITE LIN-FINANCIERO
+002250           MOVE "  INGRESOS" TO LIN-FINANCIERO
+002260           WRITE LIN-FINANCIERO
+002270        WHEN 5
+002280           MOVE "  GASTOS Y COSTOS" TO LIN-FINANCIERO
+002290           WRITE LIN-FINANCIERO
+002300        WHEN OTHER
+002310           CONTINUE
+002320     END-EVALUATE.
+
+002330 ESCRIBIR-LINEA-CUENTA.
+002340     MOVE CTA-MAE     TO CTA-FIN-REP.
+002350     MOVE NOMBRE-MAE  TO NOMBRE-FIN-REP.
+002360     MOVE VALOR-CTA-W TO VALOR-FIN-REP.
+002370     MOVE LIN-DETALLE-FIN TO LIN-FINANCIERO.
+002380     WRITE LIN-FINANCIERO.
+002390     ADD VALOR-CTA-W TO SUBTOT-CLASE-W.
+002400     EVALUATE CLASE-ANT-W
+002410        WHEN 1 ADD VALOR-CTA-W TO TOT-ACTIVO-W
+002420        WHEN 2 ADD VALOR-CTA-W TO TOT-PASIVO-W
+002430        WHEN 3 ADD VALOR-CTA-W TO TOT-PATRIMONIO-W
+002440        WHEN 4 ADD VALOR-CTA-W TO TOT-INGRESO-W
+002450        WHEN OTHER ADD VALOR-CTA-W TO TOT-GASTO-W
+002460     END-EVALUATE.
+
+002470 ESCRIBIR-SUBTOTAL-CLASE.
+002480     IF CLASE-ANT-W NOT = 0
+002490        MOVE SPACES TO LIN-DETALLE-FIN
+002500        EVALUATE CLASE-ANT-W
+002510           WHEN 1 MOVE "  TOTAL ACTIVO"      TO NOMBRE-FIN-REP
+002520           WHEN 2 MOVE "  TOTAL PASIVO"      TO NOMBRE-FIN-REP
+002530           WHEN 3 MOVE "  TOTAL PATRIMONIO"  TO NOMBRE-FIN-REP
+002540           WHEN 4 MOVE "  TOTAL INGRESOS"    TO NOMBRE-FIN-REP
+002550           WHEN OTHER
+002560              MOVE "  TOTAL GASTOS Y COSTOS" TO NOMBRE-FIN-REP
+002570        END-EVALUATE
+002580        MOVE SUBTOT-CLASE-W TO VALOR-FIN-REP
+002590        MOVE LIN-DETALLE-FIN TO LIN-FINANCIERO
+002600        WRITE LIN-FINANCIERO
+002610     END-IF.
+002620     MOVE 0 TO SUBTOT-CLASE-W.
+
+002630 ESCRIBIR-UTILIDAD.
+002640     COMPUTE UTILIDAD-W = TOT-INGRESO-W - TOT-GASTO-W.
+002650     INITIALIZE LIN-FINANCIERO.
+002660     WRITE LIN-FINANCIERO.
+002670     MOVE SPACES TO LIN-DETALLE-FIN.
+002680     MOVE "UTILIDAD (PERDIDA) DEL PERIODO" TO NOMBRE-FIN-REP.
+002690     MOVE UTILIDAD-W TO VALOR-FIN-REP.
+002700     MOVE LIN-DETALLE-FIN TO LIN-FINANCIERO.
+002710     WRITE LIN-FINANCIERO.
+
+002720 CERRAR-ARCHIVOS.
+002730     CLOSE ARCHIVO-MAESTROS MOVIMIENTO-DIARIO REPORTE-FINANCIERO.
