@@ -0,0 +1,151 @@
+      *=================================================================
+      * HISTORIA CLINICA - FIRMA Y CIERRE DE LA HISTORIA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * HC003/HC003A/HC523 YA EXIGEN ESTADO-HC = 1 (ABIERTA) ANTES DE
+      * DEJAR AGREGAR UNA NUEVA EVOLUCION, PERO NINGUN PROGRAMA DE ESTE
+      * MODULO DEJABA CERRAR LA HISTORIA. ESTE PROGRAMA ES EL QUE EL
+      * PROFESIONAL INVOCA PARA FIRMAR/CERRAR UNA HISTORIA (PASA
+      * ESTADO-HC DE 1 A 2, IGUAL CONVENCION QUE ESTADO-TMP EN HC003A)
+      * Y DEJA CONSTANCIA EN ARCHIVO-FIRMA-HC DE QUIEN Y CUANDO LA
+      * FIRMO. UNA VEZ CERRADA, LAS PANTALLAS DE EVOLUCION YA LA
+      * RECHAZAN POR SU PROPIA VALIDACION DE ESTADO-HC.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC116.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT HISTORIA-CLINICA LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HCAPE-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-HC
+000140         ALTERNATE RECORD KEY IS ESTADO-HC WITH DUPLICATES
+000150         FILE STATUS IS OTR-STAT.
+
+000160     SELECT ARCHIVO-FIRMA-HC LOCK MODE IS AUTOMATIC
+000170         ASSIGN NOM-FIRMHC-W
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS DYNAMIC
+000200         RECORD KEY IS LLAVE-FIRMHC
+000210         ALTERNATE RECORD KEY IS ID-FIRMHC WITH DUPLICATES
+000220         FILE STATUS IS OTR-STAT.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+
+000250 FD  HISTORIA-CLINICA
+000260     LABEL RECORD STANDARD.
+000270 01  REG-HC.
+000280     02 LLAVE-HC.
+000290        03 ID-HC               PIC X(15).
+000300        03 FOLIO-HC.
+000310           04 FOLIO-SUC-HC     PIC XX.
+000320           04 FOLIO-NRO-HC     PIC 9(6).
+000330     02 EDAD-HC                PIC 9(3).
+000340     02 ESTADO-HC              PIC 9.
+000350        88 HC-ABIERTA          VALUE 1.
+000360        88 HC-CERRADA          VALUE 2.
+000370     02 FILLER                 PIC X(60).
+
+000380 FD  ARCHIVO-FIRMA-HC
+000390     LABEL RECORD STANDARD.
+000400 01  REG-FIRMHC.
+000410     02 LLAVE-FIRMHC.
+000420        03 ID-FIRMHC           PIC X(15).
+000430        03 FOLIO-FIRMHC.
+000440           04 FOLIO-SUC-FIRMHC PIC XX.
+000450           04 FOLIO-NRO-FIRMHC PIC 9(6).
+000460     02 FECHA-FIRMA-FIRMHC     PIC 9(8).
+000470     02 HORA-FIRMA-FIRMHC      PIC 9(6).
+000480     02 MEDICO-FIRMA-FIRMHC    PIC 9(10).
+
+000490 WORKING-STORAGE SECTION.
+
+000500 77  NOM-HCAPE-W               PIC X(60)
+000510     VALUE "D:\progelect\DATOS\SC-HCAPERT.DAT".
+000520 77  NOM-FIRMHC-W              PIC X(60)
+000530     VALUE "D:\progelect\DATOS\SC-FIRMAHC.DAT".
+000540 77  OTR-STAT                  PIC XX.
+
+000550 LINKAGE SECTION.
+000560 01  MODO-LNK                  PIC X.
+000570     88 MODO-FIRMAR            VALUE "F".
+000580     88 MODO-CONSULTAR         VALUE "C".
+000590 01  ID-LNK                    PIC X(15).
+000600 01  FOLIO-LNK.
+000610     02 FOLIO-SUC-LNK          PIC XX.
+000620     02 FOLIO-NRO-LNK          PIC 9(6).
+000630 01  MEDICO-LNK                PIC 9(10).
+000640 01  ESTADO-LNK                PIC 9.
+000650 01  RESULT-LNK                PIC X.
+000660     88 FIRMA-OK               VALUE "S".
+000670     88 FIRMA-NO-OK            VALUE "N".
+
+000680 PROCEDURE DIVISION USING MODO-LNK ID-LNK FOLIO-LNK
+000690                          MEDICO-LNK ESTADO-LNK RESULT-LNK.
+
+000700 MAINLINE.
+000710     MOVE "S" TO RESULT-LNK.
+000720     EVALUATE TRUE
+000730        WHEN MODO-FIRMAR
+000740           PERFORM FIRMAR-HISTORIA
+000750        WHEN MODO-CONSULTAR
+000760           PERFORM CONSULTAR-ESTADO
+000770        WHEN OTHER
+000780           MOVE "N" TO RESULT-LNK
+000790     END-EVALUATE.
+000800     EXIT PROGRAM.
+
+000810 FIRMAR-HISTORIA.
+000820     OPEN I-O HISTORIA-CLINICA.
+000830     MOVE ID-LNK        TO ID-HC.
+000840     MOVE FOLIO-LNK     TO FOLIO-HC.
+000850     READ HISTORIA-CLINICA
+000860          INVALID KEY MOVE "N" TO RESULT-LNK
+000870     END-READ.
+000880     IF FIRMA-OK
+000890        IF HC-ABIERTA
+000900           MOVE 2 TO ESTADO-HC
+000910           REWRITE REG-HC
+000920                INVALID KEY MOVE "N" TO RESULT-LNK
+000930           END-REWRITE
+000940        ELSE
+000950           MOVE "N" TO RESULT-LNK
+000960        END-IF
+000970     END-IF.
+000980     CLOSE HISTORIA-CLINICA.
+000990     IF FIRMA-OK
+001000        PERFORM GRABAR-FIRMA
+001010     END-IF.
+
+001020 GRABAR-FIRMA.
+001030     OPEN I-O ARCHIVO-FIRMA-HC.
+001040     IF OTR-STAT = "35"
+001050        OPEN OUTPUT ARCHIVO-FIRMA-HC
+001060        CLOSE ARCHIVO-FIRMA-HC
+001070        OPEN I-O ARCHIVO-FIRMA-HC
+001080     END-IF.
+001090     MOVE ID-LNK             TO ID-FIRMHC.
+001100     MOVE FOLIO-LNK          TO FOLIO-FIRMHC.
+001110     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-FIRMA-FIRMHC.
+001120     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-FIRMA-FIRMHC.
+001130     MOVE MEDICO-LNK         TO MEDICO-FIRMA-FIRMHC.
+001140     WRITE REG-FIRMHC INVALID KEY CONTINUE END-WRITE.
+001150     CLOSE ARCHIVO-FIRMA-HC.
+
+001160 CONSULTAR-ESTADO.
+001170     OPEN INPUT HISTORIA-CLINICA.
+001180     MOVE ID-LNK        TO ID-HC.
+001190     MOVE FOLIO-LNK     TO FOLIO-HC.
+001200     READ HISTORIA-CLINICA
+001210          INVALID KEY MOVE "N" TO RESULT-LNK
+001220     END-READ.
+001230     IF FIRMA-OK
+001240        MOVE ESTADO-HC TO ESTADO-LNK
+001250     END-IF.
+001260     CLOSE HISTORIA-CLINICA.
