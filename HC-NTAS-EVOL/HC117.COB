@@ -0,0 +1,142 @@
+      *=================================================================
+      * HISTORIA CLINICA - ADENDA/CORRECCION DE EVOLUCION
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * EVOLUCION-HISTORIA NUNCA SE REESCRIBE (HC003/HC003A SOLO LE
+      * HACEN WRITE), PERO NO HAY FORMA DE ACLARAR O CORREGIR UNA
+      * EVOLUCION YA GRABADA. ESTE PROGRAMA SE INVOCA DESDE LAS MISMAS
+      * PANTALLAS DE EVOLUCION PARA AGREGAR UNA ADENDA A UNA EVOLUCION
+      * EXISTENTE, SIN TOCAR EL REGISTRO ORIGINAL: CADA ADENDA QUEDA
+      * COMO UNA LINEA NUEVA EN ARCHIVO-ADENDA-EVO, LIGADA A LA
+      * EVOLUCION POR LLAVE-EVO Y NUMERADA EN FORMA CORRELATIVA.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC117.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT EVOLUCION-HISTORIA LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HCEVO-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-EVO
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT ARCHIVO-ADENDA-EVO LOCK MODE IS AUTOMATIC
+000160         ASSIGN NOM-ADENEVO-W
+000170         ORGANIZATION IS INDEXED
+000180         ACCESS MODE IS DYNAMIC
+000190         RECORD KEY IS LLAVE-ADENEVO
+000200         FILE STATUS IS OTR-STAT.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+
+000230 FD  EVOLUCION-HISTORIA
+000240     LABEL RECORD STANDARD.
+000250 01  REG-EVO.
+000260     02 LLAVE-EVO.
+000270        03 ID-EVO               PIC X(15).
+000280        03 FOLIO-EVO.
+000290           04 FOLIO-SUC-EVO     PIC XX.
+000300           04 FOLIO-NRO-EVO     PIC 9(6).
+000310     02 FILLER                  PIC X(40).
+
+000320 FD  ARCHIVO-ADENDA-EVO
+000330     LABEL RECORD STANDARD.
+000340 01  REG-ADENEVO.
+000350     02 LLAVE-ADENEVO.
+000360        03 LLAVE-EVO-ADENEVO    PIC X(23).
+000370        03 SECUEN-ADENEVO       PIC 9(3).
+000380     02 FECHA-ADENEVO           PIC 9(8).
+000390     02 HORA-ADENEVO            PIC 9(6).
+000400     02 MEDICO-ADENEVO          PIC 9(10).
+000410     02 TIPO-ADENEVO            PIC X.
+000420        88 ADENDA-ACLARACION    VALUE "A".
+000430        88 ADENDA-CORRECCION    VALUE "C".
+000440     02 TEXTO-ADENEVO           PIC X(200).
+
+000450 WORKING-STORAGE SECTION.
+
+000460 77  NOM-HCEVO-W                PIC X(60)
+000470     VALUE "D:\progelect\DATOS\SC-ARCHEVOL.DAT".
+000480 77  NOM-ADENEVO-W              PIC X(60)
+000490     VALUE "D:\progelect\DATOS\SC-ADENEVOL.DAT".
+000500 77  OTR-STAT                   PIC XX.
+000510 77  SW-FIN-SEC-W               PIC 9 VALUE 0.
+000520 77  SECUEN-W                   PIC 9(3).
+
+000530 LINKAGE SECTION.
+000540 01  ID-LNK                     PIC X(15).
+000550 01  FOLIO-LNK.
+000560     02 FOLIO-SUC-LNK           PIC XX.
+000570     02 FOLIO-NRO-LNK           PIC 9(6).
+000580 01  MEDICO-LNK                 PIC 9(10).
+000590 01  TIPO-LNK                   PIC X.
+000600 01  TEXTO-LNK                  PIC X(200).
+000610 01  RESULT-LNK                 PIC X.
+000620     88 ADENDA-OK               VALUE "S".
+000630     88 ADENDA-NO-OK            VALUE "N".
+
+000640 PROCEDURE DIVISION USING ID-LNK FOLIO-LNK MEDICO-LNK
+000650                          TIPO-LNK TEXTO-LNK RESULT-LNK.
+
+000660 MAINLINE.
+000670     MOVE "S" TO RESULT-LNK.
+000680     PERFORM VERIFICAR-EVOLUCION.
+000690     IF ADENDA-OK
+000700        PERFORM ABRIR-ADENDAS
+000710        PERFORM OBTENER-SECUENCIA
+000720        PERFORM GRABAR-ADENDA
+000730        CLOSE ARCHIVO-ADENDA-EVO
+000740     END-IF.
+000750     EXIT PROGRAM.
+
+000760 VERIFICAR-EVOLUCION.
+000770     OPEN INPUT EVOLUCION-HISTORIA.
+000780     MOVE ID-LNK    TO ID-EVO.
+000790     MOVE FOLIO-LNK TO FOLIO-EVO.
+000800     READ EVOLUCION-HISTORIA
+000810          INVALID KEY MOVE "N" TO RESULT-LNK
+000820     END-READ.
+000830     CLOSE EVOLUCION-HISTORIA.
+
+000840 ABRIR-ADENDAS.
+000850     OPEN I-O ARCHIVO-ADENDA-EVO.
+000860     IF OTR-STAT = "35"
+000870        OPEN OUTPUT ARCHIVO-ADENDA-EVO
+000880        CLOSE ARCHIVO-ADENDA-EVO
+000890        OPEN I-O ARCHIVO-ADENDA-EVO
+000900     END-IF.
+
+000910 OBTENER-SECUENCIA.
+000920     MOVE 0 TO SECUEN-W.
+000930     MOVE LLAVE-EVO TO LLAVE-EVO-ADENEVO.
+000940     MOVE 999       TO SECUEN-ADENEVO.
+000950     MOVE 0 TO SW-FIN-SEC-W.
+000960     START ARCHIVO-ADENDA-EVO KEY IS <= LLAVE-ADENEVO
+000970           INVALID KEY MOVE 1 TO SW-FIN-SEC-W.
+000980     IF SW-FIN-SEC-W = 0
+000990        READ ARCHIVO-ADENDA-EVO PREVIOUS
+001000             AT END MOVE 1 TO SW-FIN-SEC-W
+001010             NOT AT END
+001020                IF LLAVE-EVO-ADENEVO = LLAVE-EVO
+001030                   MOVE SECUEN-ADENEVO TO SECUEN-W
+001040                END-IF
+001050        END-READ
+001060     END-IF.
+001070     ADD 1 TO SECUEN-W.
+
+001080 GRABAR-ADENDA.
+001090     MOVE LLAVE-EVO       TO LLAVE-EVO-ADENEVO.
+001100     MOVE SECUEN-W        TO SECUEN-ADENEVO.
+001110     MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ADENEVO.
+001120     MOVE FUNCTION CURRENT-DATE(9:6) TO HORA-ADENEVO.
+001130     MOVE MEDICO-LNK      TO MEDICO-ADENEVO.
+001140     MOVE TIPO-LNK        TO TIPO-ADENEVO.
+001150     MOVE TEXTO-LNK       TO TEXTO-ADENEVO.
+001160     WRITE REG-ADENEVO INVALID KEY MOVE "N" TO RESULT-LNK
+001170     END-WRITE.
