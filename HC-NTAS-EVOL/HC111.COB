@@ -0,0 +1,137 @@
+      *=================================================================
+      * HISTORIA CLINICA - TENDENCIA DE SIGNOS VITALES POR PACIENTE
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE LAS EVOLUCIONES DE UN PACIENTE EN EVOLUCION-HISTORIA Y
+      * DEJA, EN ORDEN CRONOLOGICO, LOS SIGNOS VITALES DE CADA VISITA
+      * (TEMPERATURA, FRECUENCIA CARDIACA, FRECUENCIA RESPIRATORIA,
+      * TENSION ARTERIAL Y GLUCOMETRIA) PARA PODER GRAFICAR SU
+      * EVOLUCION EN EL TIEMPO.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC111.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT EVOLUCION-HISTORIA LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-HCEVO-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-EVO
+000140         ALTERNATE RECORD KEY IS FOLIO-EVO WITH DUPLICATES
+000150         ALTERNATE RECORD KEY IS FECHA-EVO WITH DUPLICATES
+000160         ALTERNATE RECORD KEY IS MED-EVO WITH DUPLICATES
+000170         FILE STATUS IS OTR-STAT.
+
+000180     SELECT REPORTE-SIGNOS
+000190         ASSIGN NOM-REPSIGNOS-W
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+
+000230 FD  EVOLUCION-HISTORIA
+000240     LABEL RECORD STANDARD.
+000250 01  REG-EVO.
+000260     02 LLAVE-EVO.
+000270        03 ID-EVO               PIC X(15).
+000280        03 FOLIO-EVO.
+000290           04 FOLIO-SUC-EVO     PIC XX.
+000300           04 FOLIO-NRO-EVO     PIC 9(6).
+000310     02 FECHA-EVO               PIC 9(8).
+000320     02 HORA-EVO                PIC 9(4).
+000330     02 MED-EVO                 PIC 9(10).
+000340     02 SIGNOS-EVO.
+000350        03 PESO-EVO             PIC 9(3).
+000360        03 TALLA-EVO            PIC 9(3).
+000370        03 TEMP-EVO             PIC 99V99.
+000380        03 FCARD-EVO            PIC 9(3).
+000390        03 FRESP-EVO            PIC 9(3).
+000400        03 TENS-EVO.
+000410           04 TENS1-EVO         PIC 9(3).
+000420           04 TENS2-EVO         PIC 9(3).
+000430        03 TENS-MEDIA-EVO       PIC 9(3).
+000440        03 GLUCOMETRIA-EVO      PIC 9(3).
+
+000450 FD  REPORTE-SIGNOS
+000460     LABEL RECORD STANDARD.
+000470 01  LIN-SIGNOS                 PIC X(100).
+
+000480 WORKING-STORAGE SECTION.
+
+000490 77  NOM-HCEVO-W                PIC X(70)
+000500     VALUE "D:\progelect\DATOS\SC-ARCHEVOL.DAT".
+000510 77  NOM-REPSIGNOS-W            PIC X(70)
+000520     VALUE "D:\progelect\DATOS\SC-TRENDSIG.TXT".
+000530 77  OTR-STAT                   PIC XX.
+000540 77  SW-FIN-EVO-W               PIC 9 VALUE 0.
+000550 77  TOT-VISITAS-W              PIC 9(5) VALUE 0.
+
+000560 01  LIN-DETALLE.
+000570     02 FECHA-EVO-REP           PIC 9(8).
+000580     02 FILLER                  PIC X VALUE SPACE.
+000590     02 TEMP-EVO-REP            PIC ZZ.99.
+000600     02 FILLER                  PIC X VALUE SPACE.
+000610     02 FCARD-EVO-REP           PIC ZZ9.
+000620     02 FILLER                  PIC X VALUE SPACE.
+000630     02 FRESP-EVO-REP           PIC ZZ9.
+000640     02 FILLER                  PIC X VALUE SPACE.
+000650     02 TENS1-EVO-REP           PIC ZZ9.
+000660     02 FILLER                  PIC X VALUE "/".
+000670     02 TENS2-EVO-REP           PIC ZZ9.
+000680     02 FILLER                  PIC X VALUE SPACE.
+000690     02 GLUCOMETRIA-EVO-REP     PIC ZZ9.
+
+000700 LINKAGE SECTION.
+000710 01  ID-PACI-LNK                PIC X(15).
+
+000720 PROCEDURE DIVISION USING ID-PACI-LNK.
+
+000730 MAINLINE.
+000740     PERFORM ABRIR-ARCHIVOS.
+000750     PERFORM LISTAR-TENDENCIA.
+000760     PERFORM CERRAR-ARCHIVOS.
+000770     EXIT PROGRAM.
+
+000780 ABRIR-ARCHIVOS.
+000790     OPEN INPUT EVOLUCION-HISTORIA.
+000800     OPEN OUTPUT REPORTE-SIGNOS.
+
+000810 LISTAR-TENDENCIA.
+000820     MOVE 0 TO SW-FIN-EVO-W.
+000830     MOVE ID-PACI-LNK TO ID-EVO.
+000840     MOVE LOW-VALUES  TO FOLIO-EVO.
+000850     START EVOLUCION-HISTORIA KEY IS >= LLAVE-EVO
+000860           INVALID KEY MOVE 1 TO SW-FIN-EVO-W.
+
+000870     PERFORM UNTIL SW-FIN-EVO-W = 1
+000880        READ EVOLUCION-HISTORIA NEXT
+000890             AT END MOVE 1 TO SW-FIN-EVO-W
+000900        END-READ
+000910        IF SW-FIN-EVO-W = 0
+000920           IF ID-EVO NOT = ID-PACI-LNK
+000930              MOVE 1 TO SW-FIN-EVO-W
+000940           ELSE
+000950              PERFORM ESCRIBIR-LINEA-SIGNOS
+000960           END-IF
+000970        END-IF
+000980     END-PERFORM.
+
+000990 ESCRIBIR-LINEA-SIGNOS.
+001000     MOVE FECHA-EVO      TO FECHA-EVO-REP.
+001010     MOVE TEMP-EVO       TO TEMP-EVO-REP.
+001020     MOVE FCARD-EVO      TO FCARD-EVO-REP.
+001030     MOVE FRESP-EVO      TO FRESP-EVO-REP.
+001040     MOVE TENS1-EVO      TO TENS1-EVO-REP.
+001050     MOVE TENS2-EVO      TO TENS2-EVO-REP.
+001060     MOVE GLUCOMETRIA-EVO TO GLUCOMETRIA-EVO-REP.
+001070     MOVE LIN-DETALLE    TO LIN-SIGNOS.
+001080     WRITE LIN-SIGNOS.
+001090     ADD 1 TO TOT-VISITAS-W.
+
+001100 CERRAR-ARCHIVOS.
+001110     CLOSE EVOLUCION-HISTORIA REPORTE-SIGNOS.
+001120     DISPLAY "VISITAS EN LA TENDENCIA: " TOT-VISITAS-W.
