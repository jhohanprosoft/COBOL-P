@@ -0,0 +1,123 @@
+      *=================================================================
+      * HISTORIA CLINICA - LISTADO DE ADENDAS DE UNA HISTORIA
+      * PO -> 09/08/2026 PABLO OLGUIN - CREACION
+      * RECORRE ARCHIVO-ADENDA-EVO (VER HC114) PARA UN PACIENTE/FOLIO Y
+      * DEJA, EN ORDEN CRONOLOGICO, TODAS LAS ACLARACIONES Y
+      * CORRECCIONES QUE SE LE AGREGARON A SUS EVOLUCIONES.
+      *=================================================================
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HC115.
+000030 ENVIRONMENT DIVISION.
+000040 CONFIGURATION SECTION.
+000050 SOURCE-COMPUTER. PROSOFT.
+000060 OBJECT-COMPUTER. PROSOFT.
+000070 INPUT-OUTPUT SECTION.
+000080 FILE-CONTROL.
+
+000090     SELECT ARCHIVO-ADENDA-EVO LOCK MODE IS AUTOMATIC
+000100         ASSIGN NOM-ADENEVO-W
+000110         ORGANIZATION IS INDEXED
+000120         ACCESS MODE IS DYNAMIC
+000130         RECORD KEY IS LLAVE-ADENEVO
+000140         FILE STATUS IS OTR-STAT.
+
+000150     SELECT REPORTE-ADENDAS
+000160         ASSIGN NOM-REPADEN-W
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+
+000180 DATA DIVISION.
+000190 FILE SECTION.
+
+000200 FD  ARCHIVO-ADENDA-EVO
+000210     LABEL RECORD STANDARD.
+000220 01  REG-ADENEVO.
+000230     02 LLAVE-ADENEVO.
+000240        03 LLAVE-EVO-ADENEVO    PIC X(23).
+000250        03 SECUEN-ADENEVO       PIC 9(3).
+000260     02 FECHA-ADENEVO           PIC 9(8).
+000270     02 HORA-ADENEVO            PIC 9(6).
+000280     02 MEDICO-ADENEVO          PIC 9(10).
+000290     02 TIPO-ADENEVO            PIC X.
+000300        88 ADENDA-ACLARACION    VALUE "A".
+000310        88 ADENDA-CORRECCION    VALUE "C".
+000320     02 TEXTO-ADENEVO           PIC X(200).
+
+000330 FD  REPORTE-ADENDAS
+000340     LABEL RECORD STANDARD.
+000350 01  LIN-ADENDAS                PIC X(250).
+
+000360 WORKING-STORAGE SECTION.
+
+000370 77  NOM-ADENEVO-W              PIC X(60)
+000380     VALUE "D:\progelect\DATOS\SC-ADENEVOL.DAT".
+000390 77  NOM-REPADEN-W              PIC X(60)
+000400     VALUE "D:\progelect\DATOS\SC-LISTADEN.TXT".
+000410 77  OTR-STAT                   PIC XX.
+000420 77  SW-FIN-ADEN-W              PIC 9 VALUE 0.
+000430 77  LLAVE-EVO-BUSCA-W          PIC X(23).
+000440 77  TOT-ADENDAS-W              PIC 9(5) VALUE 0.
+
+000450 01  LIN-DETALLE-ADEN.
+000460     02 FECHA-ADEN-REP          PIC 9(8).
+000470     02 FILLER                  PIC X VALUE SPACE.
+000480     02 HORA-ADEN-REP           PIC 9(6).
+000490     02 FILLER                  PIC X VALUE SPACE.
+000500     02 TIPO-ADEN-REP           PIC X.
+000510     02 FILLER                  PIC X VALUE SPACE.
+000520     02 MEDICO-ADEN-REP         PIC 9(10).
+000530     02 FILLER                  PIC X VALUE SPACE.
+000540     02 TEXTO-ADEN-REP          PIC X(200).
+
+000550 LINKAGE SECTION.
+000560 01  ID-PACI-LNK                PIC X(15).
+000570 01  FOLIO-LNK.
+000580     02 FOLIO-SUC-LNK           PIC XX.
+000590     02 FOLIO-NRO-LNK           PIC 9(6).
+
+000600 PROCEDURE DIVISION USING ID-PACI-LNK FOLIO-LNK.
+
+000610 MAINLINE.
+000620     MOVE ID-PACI-LNK TO LLAVE-EVO-BUSCA-W(1:15).
+000630     MOVE FOLIO-LNK   TO LLAVE-EVO-BUSCA-W(16:8).
+000640     PERFORM ABRIR-ARCHIVOS.
+000650     PERFORM LISTAR-ADENDAS.
+000660     PERFORM CERRAR-ARCHIVOS.
+000670     EXIT PROGRAM.
+
+000680 ABRIR-ARCHIVOS.
+000690     OPEN INPUT ARCHIVO-ADENDA-EVO.
+000700     OPEN OUTPUT REPORTE-ADENDAS.
+
+000710 LISTAR-ADENDAS.
+000720     MOVE 0 TO SW-FIN-ADEN-W.
+000730     MOVE LLAVE-EVO-BUSCA-W TO LLAVE-EVO-ADENEVO.
+000740     MOVE 0 TO SECUEN-ADENEVO.
+000750     START ARCHIVO-ADENDA-EVO KEY IS >= LLAVE-ADENEVO
+000760           INVALID KEY MOVE 1 TO SW-FIN-ADEN-W.
+000770     PERFORM EVALUAR-ADENDA UNTIL SW-FIN-ADEN-W = 1.
+
+000780 EVALUAR-ADENDA.
+000790     READ ARCHIVO-ADENDA-EVO NEXT
+000800          AT END MOVE 1 TO SW-FIN-ADEN-W
+000810     END-READ.
+000820     IF SW-FIN-ADEN-W = 0
+000830        IF LLAVE-EVO-ADENEVO NOT = LLAVE-EVO-BUSCA-W
+000840           MOVE 1 TO SW-FIN-ADEN-W
+000850        ELSE
+000860           PERFORM ESCRIBIR-LINEA-ADENDA
+000870        END-IF
+000880     END-IF.
+
+000890 ESCRIBIR-LINEA-ADENDA.
+000900     MOVE FECHA-ADENEVO     TO FECHA-ADEN-REP.
+000910     MOVE HORA-ADENEVO      TO HORA-ADEN-REP.
+000920     MOVE TIPO-ADENEVO      TO TIPO-ADEN-REP.
+000930     MOVE MEDICO-ADENEVO    TO MEDICO-ADEN-REP.
+000940     MOVE TEXTO-ADENEVO     TO TEXTO-ADEN-REP.
+000950     MOVE LIN-DETALLE-ADEN  TO LIN-ADENDAS.
+000960     WRITE LIN-ADENDAS.
+000970     ADD 1 TO TOT-ADENDAS-W.
+
+000980 CERRAR-ARCHIVOS.
+000990     CLOSE ARCHIVO-ADENDA-EVO REPORTE-ADENDAS.
+001000     DISPLAY "ADENDAS LISTADAS: " TOT-ADENDAS-W.
